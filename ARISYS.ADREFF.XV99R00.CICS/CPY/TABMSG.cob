@@ -0,0 +1,86 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TABMSG                                    *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * TABLE DES MESSAGES UTILISATEUR AFFICHES SUR LES MAPS DES      *
+      * PROGRAMMES CICS DE GESTION DES ARTICLES.                      *
+      *===============================================================*
+      *
+       01  WS-TAB-MSG.
+           05  FILLER                  PIC X(79)
+               VALUE 'TOUCHE INVALIDE - UTILISER ENTER, CLEAR OU PF3'.
+           05  FILLER                  PIC X(79)
+           VALUE 'NE PAS UTILISER CLEAR - UTILISER PF3 POUR REVENIR'.
+           05  FILLER                  PIC X(79)
+               VALUE 'SAISISSEZ LE CODE ARTICLE PUIS APPUYEZ SUR ENTER'.
+           05  FILLER                  PIC X(79)
+               VALUE 'FOURNISSEUR INCONNU - VERIFIER LE CODE SAISI'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CATEGORIE INCONNUE - VERIFIER LE CODE SAISI'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CHAMP OBLIGATOIRE NON RENSEIGNE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE CREE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE MODIFIE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE INCONNU - VERIFIER LE CODE SAISI'.
+           05  FILLER                  PIC X(79)
+               VALUE 'QUANTITE SUPERIEURE AU STOCK DISPONIBLE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'SORTIE DE STOCK EFFECTUEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'PAS DE LOT SUPPLEMENTAIRE A AFFICHER'.
+           05  FILLER                  PIC X(79)
+               VALUE 'DEBUT DE LA LISTE DES LOTS'.
+           05  FILLER                  PIC X(79)
+               VALUE 'AUCUNE VERSION SUPPRIMEE RETROUVEE POUR CE CODE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE REINSTAURE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CODE SUPERVISEUR INCONNU - SUPPRESSION REFUSEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'TROUVE - CONFIRMER REINSTAURATION (ENTER/PF3)'.
+           05  FILLER                  PIC X(79)
+               VALUE 'REINSTAURATION ANNULEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'SAISISSEZ LE NUMERO DE COMPTE PUIS ENTER'.
+           05  FILLER                  PIC X(79)
+               VALUE 'COMPTE INCONNU - VERIFIER LE NUMERO SAISI'.
+           05  FILLER                  PIC X(79)
+               VALUE 'DEBUT DE FICHIER - PAS DE COMPTE PRECEDENT'.
+           05  FILLER                  PIC X(79)
+               VALUE 'FIN DE FICHIER - PAS DE COMPTE SUIVANT'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE INCONNU - PF2 POUR CREER CE CODE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CHAMP OBLIGATOIRE NON RENSEIGNE'.
+           05  FILLER                  PIC X(79)
+           VALUE 'CHOIX INVALIDE - SAISISSEZ UNE VALEUR ENTRE 1 ET 8'.
+           05  FILLER                  PIC X(79)
+               VALUE 'FIN DE TRANSACTION - AU REVOIR'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CHAMP EFFACE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'TABLE DES LOTS COMPLETE - RECEPTION IMPOSSIBLE'.
+           05  FILLER                  PIC X(79)
+           VALUE 'SAISIR CODE SUPERVISEUR POUR CONFIRMER (PF3=NON)'.
+           05  FILLER                  PIC X(79)
+               VALUE 'ARTICLE SUPPRIME'.
+           05  FILLER                  PIC X(79)
+               VALUE 'SUPPRESSION ANNULEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CODE SUPERVISEUR INCONNU - CORRECTION REFUSEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'QUANTITE ARTICLE CORRIGEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'CORRECTION ANNULEE'.
+           05  FILLER                  PIC X(79)
+               VALUE 'LOT RECU - STOCK MIS A JOUR'.
+       01  WS-TAB-MSG-R REDEFINES WS-TAB-MSG.
+           05  WS-MSG                  PIC X(79) OCCURS 35.
