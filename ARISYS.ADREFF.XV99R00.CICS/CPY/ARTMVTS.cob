@@ -0,0 +1,29 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARTMVTS                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DE L'HISTORIQUE DES           *
+      * MOUVEMENTS DE QUANTITE SUR UN ARTICLE (FICHIER ARTMVTS),      *
+      * ALIMENTE PAR ARIC116 (RECEPTION - CREATION OU AUGMENTATION DU *
+      * STOCK SAISI EN MQTSTK) ET ARIC118 (SORTIE FIFO SUR LES LOTS). *
+      * PERMET, A LA DIFFERENCE D'ARTJRNL (AVANT/APRES IMAGE), DE     *
+      * CUMULER LES QUANTITES ENTREES OU SORTIES SUR UNE PERIODE.     *
+      *===============================================================*
+      *
+       01  WS-AMVT-ENR.
+           05  WS-AMVT-ART-CODE      PIC X(5).
+           05  WS-AMVT-DATE          PIC 9(8).
+           05  WS-AMVT-HEURE         PIC 9(6).
+           05  WS-AMVT-CODE          PIC X(7).
+               88  AMVT-RECEPTION        VALUE 'RECEPT '.
+               88  AMVT-SORTIE           VALUE 'SORTIE '.
+           05  WS-AMVT-QTE           PIC 9(6).
+           05  WS-AMVT-SOLDE         PIC 9(6).
+           05  WS-AMVT-TERM          PIC X(4).
+           05  WS-AMVT-TASK          PIC 9(7).
+           05  FILLER                PIC X(16).
