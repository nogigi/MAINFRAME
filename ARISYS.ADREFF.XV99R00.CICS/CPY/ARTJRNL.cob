@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU JOURNAL DES MOUVEMENTS      *
+      * ARTICLE (AVANT/APRES IMAGE POUR CREATION/MODIFICATION/         *
+      * SUPPRESSION/SORTIE DE STOCK/REINSTAURATION/CORRECTION SUR      *
+      * INVENTAIRE PHYSIQUE SUR ART0101)                               *
+      *----------------------------------------------------------------*
+      *
+       01  WS-JRN-ENR.
+           05  WS-JRN-DATE           PIC 9(8).
+           05  WS-JRN-HEURE          PIC 9(6).
+           05  WS-JRN-TERM           PIC X(4).
+           05  WS-JRN-TASK           PIC 9(7).
+           05  WS-JRN-PROG           PIC X(8).
+           05  WS-JRN-OPER           PIC X.
+               88  JRN-CREATION          VALUE 'C'.
+               88  JRN-MODIFICATION      VALUE 'M'.
+               88  JRN-SUPPRESSION       VALUE 'D'.
+               88  JRN-SORTIE-STOCK      VALUE 'S'.
+               88  JRN-REINSTAURATION    VALUE 'R'.
+               88  JRN-CORRECTION-INV    VALUE 'I'.
+           05  WS-JRN-CODE           PIC X(5).
+           05  WS-JRN-AVANT          PIC X(284).
+           05  WS-JRN-APRES          PIC X(284).
+           05  WS-JRN-RAISON         PIC X(20).
