@@ -0,0 +1,19 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : SUPERVISR                                 *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER MAITRE DES         *
+      * SUPERVISEURS (SUPE0101). WS-SUP-CODE CORRESPOND A LA CLE      *
+      * D'ACCES ET IDENTIFIE LES AGENTS HABILITES A AUTORISER LA      *
+      * SUPPRESSION D'UN ARTICLE DANS ART0101.                        *
+      *===============================================================*
+      *
+       01  WS-SUP-ENR.
+           05  WS-SUP-CODE           PIC X(5).
+           05  WS-SUP-NOM            PIC X(20).
+           05  FILLER                PIC X(10).
