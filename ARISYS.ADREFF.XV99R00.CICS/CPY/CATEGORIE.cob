@@ -0,0 +1,19 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : CATEGORIE                                 *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER MAITRE DES         *
+      * CATEGORIES (CATG0101). WS-CATEG-CODE CORRESPOND A LA CLE      *
+      * D'ACCES ET EST LA MEME VALEUR QUE WS-ART-CATEG DANS ARTICLE.  *
+      *===============================================================*
+      *
+       01  WS-CATEG-ENR.
+           05  WS-CATEG-CODE         PIC X(5).
+           05  WS-CATEG-LIBEL        PIC X(20).
+           05  WS-CATEG-SEUIL        PIC 9(5).
+           05  FILLER                PIC X(10).
