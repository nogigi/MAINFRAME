@@ -0,0 +1,74 @@
+       01  ARIM211I.
+           02  FILLER PIC X(12).
+           02  MDATEL    COMP  PIC  S9(4).
+           02  MDATEF    PICTURE X.
+           02  FILLER REDEFINES MDATEF.
+             03 MDATEA    PICTURE X.
+           02  MDATEI  PIC X(10).
+           02  MTERML    COMP  PIC  S9(4).
+           02  MTERMF    PICTURE X.
+           02  FILLER REDEFINES MTERMF.
+             03 MTERMA    PICTURE X.
+           02  MTERMI  PIC X(4).
+           02  MTASKL    COMP  PIC  S9(4).
+           02  MTASKF    PICTURE X.
+           02  FILLER REDEFINES MTASKF.
+             03 MTASKA    PICTURE X.
+           02  MTASKI  PIC X(7).
+           02  MTRANL    COMP  PIC  S9(4).
+           02  MTRANF    PICTURE X.
+           02  FILLER REDEFINES MTRANF.
+             03 MTRANA    PICTURE X.
+           02  MTRANI  PIC X(4).
+           02  MCPTEL    COMP  PIC  S9(4).
+           02  MCPTEF    PICTURE X.
+           02  FILLER REDEFINES MCPTEF.
+             03 MCPTEA    PICTURE X.
+           02  MCPTEI  PIC X(10).
+           02  MSOLDEL    COMP  PIC  S9(4).
+           02  MSOLDEF    PICTURE X.
+           02  FILLER REDEFINES MSOLDEF.
+             03 MSOLDEA    PICTURE X.
+           02  MSOLDEI  PIC X(13).
+           02  MDCREAL    COMP  PIC  S9(4).
+           02  MDCREAF    PICTURE X.
+           02  FILLER REDEFINES MDCREAF.
+             03 MDCREAA    PICTURE X.
+           02  MDCREAI  PIC X(8).
+           02  MDMAJL    COMP  PIC  S9(4).
+           02  MDMAJF    PICTURE X.
+           02  FILLER REDEFINES MDMAJF.
+             03 MDMAJA    PICTURE X.
+           02  MDMAJI  PIC X(8).
+           02  MDEVISEL    COMP  PIC  S9(4).
+           02  MDEVISEF    PICTURE X.
+           02  FILLER REDEFINES MDEVISEF.
+             03 MDEVISEA    PICTURE X.
+           02  MDEVISEI  PIC X(3).
+           02  MMSGL    COMP  PIC  S9(4).
+           02  MMSGF    PICTURE X.
+           02  FILLER REDEFINES MMSGF.
+             03 MMSGA    PICTURE X.
+           02  MMSGI  PIC X(79).
+       01  ARIM211O REDEFINES ARIM211I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  MDATEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MTERMO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MTASKO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  MTRANO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MCPTEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSOLDEO  PIC -ZZZZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  MDCREAO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MDMAJO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MDEVISEO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MMSGO  PIC X(79).
