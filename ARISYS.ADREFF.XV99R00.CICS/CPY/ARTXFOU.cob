@@ -0,0 +1,25 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARTXFOU                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER CROISE ARTXFOU.    *
+      * PERMET LE DEFILEMENT DES ARTICLES (ART0101) PAR FOURNISSEUR.  *
+      * LA CLE EST COMPOSEE DU CODE FOURNISSEUR PUIS DU CODE ARTICLE. *
+      * LES AUTRES RUBRIQUES SONT UN RECOPIAGE (SNAPSHOT) DES DONNEES *
+      * DE L'ARTICLE AU MOMENT DE LA RECONSTRUCTION DU FICHIER PAR    *
+      * LE PROGRAMME ARIO951.                                         *
+      *===============================================================*
+      *
+       01  WS-XFOU-ENR.
+           05  WS-XFOU-CLE.
+               10  WS-XFOU-FOU           PIC 9(5).
+               10  WS-XFOU-CODE          PIC X(5).
+           05  WS-XFOU-LIBEL             PIC X(20).
+           05  WS-XFOU-CATEG             PIC X(5).
+           05  WS-XFOU-QTE               PIC 9(6).
+           05  FILLER                    PIC X(05).
