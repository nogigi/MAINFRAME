@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DE RETENTION DES    *
+      * ARTICLES SUPPRIMES (ARTDELR). CONSERVE L'IMAGE COMPLETE DE     *
+      * WS-ART-ENR AU MOMENT DE LA SUPPRESSION POUR PERMETTRE UNE      *
+      * REINSTAURATION ULTERIEURE PAR ARIC119. WS-DEL-CODE CORRESPOND  *
+      * A LA CLE D'ACCES ET EST LA MEME VALEUR QUE WS-ART-CODE.        *
+      *----------------------------------------------------------------*
+      *
+       01  WS-DEL-ENR.
+           05  WS-DEL-CODE           PIC X(5).
+           05  WS-DEL-DATE           PIC 9(8).
+           05  WS-DEL-HEURE          PIC 9(6).
+           05  WS-DEL-TERM           PIC X(4).
+           05  WS-DEL-ART-ENR        PIC X(284).
+           05  FILLER                PIC X(10).
