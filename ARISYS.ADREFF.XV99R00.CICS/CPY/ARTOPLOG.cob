@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU JOURNAL DES OPERATEURS      *
+      * (INTERROGATION/SUPPRESSION SUR ART0101, AVEC IDENTIFIANT DE    *
+      * L'OPERATEUR ET HORODATAGE)                                     *
+      *----------------------------------------------------------------*
+      *
+       01  WS-OPLOG-ENR.
+           05  WS-OPLOG-DATE         PIC 9(8).
+           05  WS-OPLOG-HEURE        PIC 9(6).
+           05  WS-OPLOG-TERM         PIC X(4).
+           05  WS-OPLOG-TASK         PIC 9(7).
+           05  WS-OPLOG-PROG         PIC X(8).
+           05  WS-OPLOG-OPID         PIC X(3).
+           05  WS-OPLOG-CODE         PIC X(5).
+           05  WS-OPLOG-ACTION       PIC X.
+               88  OPLOG-INTERROGATION   VALUE 'I'.
+               88  OPLOG-SUPPRESSION     VALUE 'D'.
