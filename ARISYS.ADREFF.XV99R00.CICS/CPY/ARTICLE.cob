@@ -14,10 +14,11 @@
            05  WS-ART-ALERT          PIC 9(5).
            05  WS-ART-NB-LOT         PIC 9.
            05  WS-ART-TLOT.
-               10  WS-ART-LOT         OCCURS 5.
+               10  WS-ART-LOT         OCCURS 9.
                   15  WS-ART-LOT-NUM  PIC X(6).
                   15  WS-ART-LOT-QTE  PIC 9(5).
                   15  WS-ART-LOT-PXU  PIC 9(5)V99.
+                  15  WS-ART-LOT-DATEXP PIC 9(8).
            05  WS-FILLER             PIC X.
       *
       *    ----INDICE----
