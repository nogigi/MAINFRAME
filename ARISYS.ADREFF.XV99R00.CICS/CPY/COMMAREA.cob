@@ -18,6 +18,7 @@
       *----------------------------------------------------------------*
       * ZONE MODIFIABLE SELON LES BESOINS (TAILLE MAX. = 4094 OCTETS)  *
       *----------------------------------------------------------------*
+           05 WS-OPID                  PIC X(3).
            05 WS-TASK                  PIC X(5).
            05 WS-TEST                  PIC 9(4).
            05 FILLER                   PIC X.
@@ -37,10 +38,11 @@
               10 WS-ALERT              PIC 9(5).
               10 WS-NB-LOT             PIC 9.
               10 FILLER.
-                 15 WS-TLOT            OCCURS 5.
+                 15 WS-TLOT            OCCURS 9.
                     20 WS-TLOT-NUM     PIC X(6).
                     20 WS-TLOT-QTE     PIC 9(5).
                     20 WS-TLOT-PXU     PIC 9(5)V99.
+                    20 WS-TLOT-DATEXP  PIC 9(8).
               10 FILLER                PIC X.
            05 FILLER.
                10 WS-NUMLOT            PIC X(6) OCCURS 5.
@@ -67,6 +69,15 @@
            05 WS-CPT                   PIC S9(3) COMP-3.
            05 WS-CPT-ART               PIC S9(4) COMP.
            05 WS-MCDE                  PIC X.
+              88 RECH-CODE                VALUE 'A'.
+              88 RECH-CATEG               VALUE 'C'.
+              88 RECH-FOU                 VALUE 'F'.
+           05 WS-XCAT-CLE-DER.
+              10 WS-XCAT-CATEG-DER     PIC X(5).
+              10 WS-XCAT-CODE-DER      PIC X(5).
+           05 WS-XFOU-CLE-DER.
+              10 WS-XFOU-FOU-DER       PIC 9(5).
+              10 WS-XFOU-CODE-DER      PIC X(5).
            05 WS-MLOTM                 PIC X(6).
            05 WS-MQTE                  PIC 9(5).
            05 WS-MQTE-CARA REDEFINES WS-MQTE
@@ -76,3 +87,8 @@
            05 WS-CA-LAST-CMD           PIC X.
               88 CMD-VALID                VALUE '1'.
               88 CMD-INVALID              VALUE '0'.
+           05 WS-CPTE-CLE-DER          PIC X(10).
+           05 WS-CA-CREA-ART           PIC X.
+              88 CREA-ART-DEMANDE         VALUE '1'.
+              88 CREA-ART-NEANT           VALUE SPACE.
+           05 WS-CA-RAISON             PIC X(20).
