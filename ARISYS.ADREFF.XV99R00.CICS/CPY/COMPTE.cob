@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER COMPTE (CPTE0101)   *
+      * MEME STRUCTURE QUE TP4CPTES (MAITRE DES COMPTES TENU A JOUR    *
+      * EN PLACE PAR ARIO411), VUE DEPUIS LE MONDE CICS.               *
+      *----------------------------------------------------------------*
+      *
+       01  WS-CPTE-ENR.
+           05  WS-CPTE-CPTE          PIC X(10).
+           05  WS-CPTE-SOLDE         PIC S9(9)V99 COMP-3.
+           05  WS-CPTE-DCREA         PIC X(8).
+           05  WS-CPTE-DMAJ          PIC X(8).
+           05  WS-CPTE-DEVISE        PIC X(3).
+           05  FILLER                PIC X(15).
