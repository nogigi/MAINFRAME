@@ -0,0 +1,34 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : COMMANDE                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES COMMANDES DE   *
+      * REAPPROVISIONNEMENT (CDE0101), GENEREES PAR ARIO921 DES QU'UN *
+      * ARTICLE FRANCHIT SON SEUIL D'ALERTE (WS-ART-ALERT). WS-CDE-NUM*
+      * (DATE DE CREATION + SEQUENCE) EST LA CLE D'ACCES. LA COMMANDE *
+      * RESTE OUVERTE (WS-CDE-STATUT = 'O') JUSQU'A CE QUE LE DELAI   *
+      * FOURNISSEUR (WS-CDE-DELAI, REPRIS DE WS-ART-DELAI) SOIT       *
+      * DEPASSE, DATE A LAQUELLE ARIO921 LA PASSE A 'C' (CLOTUREE).   *
+      *===============================================================*
+      *
+       01  WS-CDE-ENR.
+           05  WS-CDE-NUM.
+               10  WS-CDE-NUM-DATE       PIC 9(8).
+               10  WS-CDE-NUM-SEQ        PIC 9(3).
+           05  WS-CDE-ART-CODE           PIC X(5).
+           05  WS-CDE-FOU-CODE           PIC 9(5).
+           05  WS-CDE-QTE                PIC 9(6).
+           05  WS-CDE-DATE-CDE.
+               10  WS-CDE-DATE-AAAA      PIC 9(4).
+               10  WS-CDE-DATE-MM        PIC 99.
+               10  WS-CDE-DATE-JJ        PIC 99.
+           05  WS-CDE-DELAI              PIC 99.
+           05  WS-CDE-STATUT             PIC X(01).
+               88  CDE-OUVERTE                    VALUE 'O'.
+               88  CDE-CLOTUREE                   VALUE 'C'.
+           05  FILLER                    PIC X(10).
