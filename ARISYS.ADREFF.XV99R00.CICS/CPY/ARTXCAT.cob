@@ -0,0 +1,25 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARTXCAT                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER CROISE ARTXCAT.    *
+      * PERMET LE DEFILEMENT DES ARTICLES (ART0101) PAR CATEGORIE.    *
+      * LA CLE EST COMPOSEE DE LA CATEGORIE PUIS DU CODE ARTICLE.     *
+      * LES AUTRES RUBRIQUES SONT UN RECOPIAGE (SNAPSHOT) DES DONNEES *
+      * DE L'ARTICLE AU MOMENT DE LA RECONSTRUCTION DU FICHIER PAR    *
+      * LE PROGRAMME ARIO951.                                         *
+      *===============================================================*
+      *
+       01  WS-XCAT-ENR.
+           05  WS-XCAT-CLE.
+               10  WS-XCAT-CATEG         PIC X(5).
+               10  WS-XCAT-CODE          PIC X(5).
+           05  WS-XCAT-LIBEL             PIC X(20).
+           05  WS-XCAT-FOU               PIC 9(5).
+           05  WS-XCAT-QTE               PIC 9(6).
+           05  FILLER                    PIC X(05).
