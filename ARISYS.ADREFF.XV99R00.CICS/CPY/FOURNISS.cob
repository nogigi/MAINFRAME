@@ -0,0 +1,21 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : FOURNISS                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER MAITRE DES         *
+      * FOURNISSEURS (FOUR0101). WS-FOUR-CODE CORRESPOND A LA CLE     *
+      * D'ACCES ET EST LA MEME VALEUR QUE WS-ART-FOU DANS ARTICLE.    *
+      *===============================================================*
+      *
+       01  WS-FOUR-ENR.
+           05  WS-FOUR-CODE          PIC 9(5).
+           05  WS-FOUR-RAISON        PIC X(20).
+           05  WS-FOUR-ADRESSE       PIC X(30).
+           05  WS-FOUR-TEL           PIC X(15).
+           05  WS-FOUR-DELAI         PIC 99.
+           05  FILLER                PIC X(07).
