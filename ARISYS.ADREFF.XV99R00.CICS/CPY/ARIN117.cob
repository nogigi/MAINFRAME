@@ -25,6 +25,11 @@
            02  FILLER REDEFINES MCODEF.
              03 MCODEA    PICTURE X.
            02  MCODEI  PIC X(5).
+           02  MSUPL    COMP  PIC  S9(4).
+           02  MSUPF    PICTURE X.
+           02  FILLER REDEFINES MSUPF.
+             03 MSUPA    PICTURE X.
+           02  MSUPI  PIC X(5).
            02  MMSGL    COMP  PIC  S9(4).
            02  MMSGF    PICTURE X.
            02  FILLER REDEFINES MMSGF.
@@ -43,6 +48,8 @@
            02  FILLER PICTURE X(3).
            02  MCODEO  PIC X(5).
            02  FILLER PICTURE X(3).
+           02  MSUPO  PIC X(5).
+           02  FILLER PICTURE X(3).
            02  MMSGO  PIC X(79).
        01  ARIMHP7I REDEFINES ARIM117I.
            02  FILLER PIC X(12).
