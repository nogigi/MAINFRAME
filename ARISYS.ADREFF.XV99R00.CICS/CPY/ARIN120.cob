@@ -0,0 +1,67 @@
+       01  ARIM120I.
+           02  FILLER PIC X(12).
+           02  MDATEL    COMP  PIC  S9(4).
+           02  MDATEF    PICTURE X.
+           02  FILLER REDEFINES MDATEF.
+             03 MDATEA    PICTURE X.
+           02  MDATEI  PIC X(10).
+           02  MTERML    COMP  PIC  S9(4).
+           02  MTERMF    PICTURE X.
+           02  FILLER REDEFINES MTERMF.
+             03 MTERMA    PICTURE X.
+           02  MTERMI  PIC X(4).
+           02  MTASKL    COMP  PIC  S9(4).
+           02  MTASKF    PICTURE X.
+           02  FILLER REDEFINES MTASKF.
+             03 MTASKA    PICTURE X.
+           02  MTASKI  PIC X(7).
+           02  MTRANL    COMP  PIC  S9(4).
+           02  MTRANF    PICTURE X.
+           02  FILLER REDEFINES MTRANF.
+             03 MTRANA    PICTURE X.
+           02  MTRANI  PIC X(4).
+           02  MCODEL    COMP  PIC  S9(4).
+           02  MCODEF    PICTURE X.
+           02  FILLER REDEFINES MCODEF.
+             03 MCODEA    PICTURE X.
+           02  MCODEI  PIC X(10).
+           02  MSOLDEL    COMP  PIC  S9(4).
+           02  MSOLDEF    PICTURE X.
+           02  FILLER REDEFINES MSOLDEF.
+             03 MSOLDEA    PICTURE X.
+           02  MSOLDEI  PIC X(12).
+           02  MDCREAL    COMP  PIC  S9(4).
+           02  MDCREAF    PICTURE X.
+           02  FILLER REDEFINES MDCREAF.
+             03 MDCREAA    PICTURE X.
+           02  MDCREAI  PIC X(10).
+           02  MDMAJL    COMP  PIC  S9(4).
+           02  MDMAJF    PICTURE X.
+           02  FILLER REDEFINES MDMAJF.
+             03 MDMAJA    PICTURE X.
+           02  MDMAJI  PIC X(10).
+           02  MMSGL    COMP  PIC  S9(4).
+           02  MMSGF    PICTURE X.
+           02  FILLER REDEFINES MMSGF.
+             03 MMSGA    PICTURE X.
+           02  MMSGI  PIC X(79).
+       01  ARIM120O REDEFINES ARIM120I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  MDATEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MTERMO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MTASKO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  MTRANO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MCODEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MSOLDEO PIC ZZZZZZZ9,99-.
+           02  FILLER PICTURE X(3).
+           02  MDCREAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MDMAJO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MMSGO  PIC X(79).
