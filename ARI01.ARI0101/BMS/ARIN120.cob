@@ -0,0 +1,44 @@
+ARIN120  DFHMSD TYPE=&SYSPARM,MODE=INOUT,LANG=COBOL,TIOAPFX=YES
+* MAP CONSULTATION SOLDE COMPTE
+ARIM120  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(01,01),LENGTH=39,ATTRB=(ASKIP,BRT),               *
+               INITIAL='FORMATION CICS -        ESTIAC INSTITUT'
+         DFHMDF POS=(01,62),LENGTH=06,ATTRB=(ASKIP),                   *
+               INITIAL='DATE :'
+MDATE    DFHMDF POS=(01,69),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(02,21),LENGTH=32,ATTRB=(ASKIP),                   *
+               INITIAL='===================================='
+         DFHMDF POS=(02,58),LENGTH=10,ATTRB=(ASKIP),                   *
+               INITIAL='TERMINAL :'
+MTERM    DFHMDF POS=(02,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(03,61),LENGTH=07,ATTRB=(ASKIP),                   *
+               INITIAL='TACHE :'
+MTASK    DFHMDF POS=(03,69),LENGTH=07,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(04,59),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='TRANSID :'
+MTRAN    DFHMDF POS=(04,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(05,14),LENGTH=50,ATTRB=(ASKIP,BRT),               *
+               INITIAL='APPLICATION GESTART - CONSULTATION SOLDE COMPTE'
+         DFHMDF POS=(06,14),LENGTH=50,ATTRB=(ASKIP),                   *
+               INITIAL='--------------------------------------------'
+         DFHMDF POS=(09,05),LENGTH=12,ATTRB=(ASKIP),                   *
+               INITIAL='NO COMPTE :'
+MCODE    DFHMDF POS=(09,18),LENGTH=10,ATTRB=(BRT,IC)
+         DFHMDF POS=(11,05),LENGTH=08,ATTRB=(ASKIP),                   *
+               INITIAL='SOLDE :'
+MSOLDE   DFHMDF POS=(11,18),LENGTH=12,ATTRB=(ASKIP,BRT),               *
+               PICOUT='ZZZZZZZ9,99-'
+         DFHMDF POS=(13,05),LENGTH=15,ATTRB=(ASKIP),                   *
+               INITIAL='DATE CREATION :'
+MDCREA   DFHMDF POS=(13,21),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(14,05),LENGTH=15,ATTRB=(ASKIP),                   *
+               INITIAL='DERNIERE MAJ  :'
+MDMAJ    DFHMDF POS=(14,21),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(21,01),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='MESSAGE :'
+MMSG     DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(24,14),LENGTH=50,ATTRB=(ASKIP,BRT),               *
+               INITIAL='ENTREE => DEMANDE SOLDE - PF3 => MENU'
+* FIN DU BMS
+         DFHMSD TYPE=FINAL
+         END
