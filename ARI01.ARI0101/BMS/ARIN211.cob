@@ -0,0 +1,48 @@
+ARIN211  DFHMSD TYPE=&SYSPARM,MODE=INOUT,LANG=COBOL,TIOAPFX=YES
+* MAP CONSULTATION COMPTE - DEFILEMENT PF7/PF8 COMPTE PRECEDENT/SUIVANT
+ARIM211  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(01,01),LENGTH=39,ATTRB=(ASKIP,BRT),               *
+               INITIAL='FORMATION CICS -        ESTIAC INSTITUT'
+         DFHMDF POS=(01,62),LENGTH=06,ATTRB=(ASKIP),                   *
+               INITIAL='DATE :'
+MDATE    DFHMDF POS=(01,69),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(02,21),LENGTH=32,ATTRB=(ASKIP),                   *
+               INITIAL='===================================='
+         DFHMDF POS=(02,58),LENGTH=10,ATTRB=(ASKIP),                   *
+               INITIAL='TERMINAL :'
+MTERM    DFHMDF POS=(02,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(03,61),LENGTH=07,ATTRB=(ASKIP),                   *
+               INITIAL='TACHE :'
+MTASK    DFHMDF POS=(03,69),LENGTH=07,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(04,59),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='TRANSID :'
+MTRAN    DFHMDF POS=(04,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(05,07),LENGTH=66,ATTRB=(ASKIP,BRT),               *
+               INITIAL='APPLICATION GESTART - CONSULTATION DES COMPTES'
+         DFHMDF POS=(06,07),LENGTH=66,ATTRB=(ASKIP),                   *
+               INITIAL='----------------------------------------------'
+         DFHMDF POS=(09,05),LENGTH=12,ATTRB=(ASKIP),                   *
+               INITIAL='NO COMPTE : '
+MCPTE    DFHMDF POS=(09,18),LENGTH=10,ATTRB=(BRT,IC)
+         DFHMDF POS=(11,05),LENGTH=07,ATTRB=(ASKIP),                   *
+               INITIAL='SOLDE :'
+MSOLDE   DFHMDF POS=(11,18),LENGTH=13,ATTRB=(ASKIP,BRT),               *
+               PICOUT='-ZZZZZZZZ9,99'
+         DFHMDF POS=(12,05),LENGTH=18,ATTRB=(ASKIP),                   *
+               INITIAL='DATE CREATION   :'
+MDCREA   DFHMDF POS=(12,24),LENGTH=08,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(13,05),LENGTH=18,ATTRB=(ASKIP),                   *
+               INITIAL='DATE MAJ         :'
+MDMAJ    DFHMDF POS=(13,24),LENGTH=08,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(14,05),LENGTH=18,ATTRB=(ASKIP),                   *
+               INITIAL='DEVISE           :'
+MDEVISE  DFHMDF POS=(14,24),LENGTH=03,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(21,01),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='MESSAGE :'
+MMSG     DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(24,05),LENGTH=70,ATTRB=(ASKIP,BRT),               *
+               INITIAL='ENTREE => RECHERCHER - PF7/PF8 => PRECED/SUIVAN*
+               T'
+* FIN DU BMS
+         DFHMSD TYPE=FINAL
+         END
