@@ -0,0 +1,46 @@
+ARIN121  DFHMSD TYPE=&SYSPARM,MODE=INOUT,LANG=COBOL,TIOAPFX=YES
+* MAP CORRECTION QUANTITE ARTICLE SUITE INVENTAIRE PHYSIQUE
+ARIM121  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(01,01),LENGTH=39,ATTRB=(ASKIP,BRT),               *
+               INITIAL='FORMATION CICS -        ESTIAC INSTITUT'
+         DFHMDF POS=(01,62),LENGTH=06,ATTRB=(ASKIP),                   *
+               INITIAL='DATE :'
+MDATE    DFHMDF POS=(01,69),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(02,21),LENGTH=32,ATTRB=(ASKIP),                   *
+               INITIAL='===================================='
+         DFHMDF POS=(02,58),LENGTH=10,ATTRB=(ASKIP),                   *
+               INITIAL='TERMINAL :'
+MTERM    DFHMDF POS=(02,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(03,61),LENGTH=07,ATTRB=(ASKIP),                   *
+               INITIAL='TACHE :'
+MTASK    DFHMDF POS=(03,69),LENGTH=07,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(04,59),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='TRANSID :'
+MTRAN    DFHMDF POS=(04,69),LENGTH=04,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(05,07),LENGTH=66,ATTRB=(ASKIP,BRT),               *
+               INITIAL='APPLICATION GESTART - CORRECTION QTE INVENTAIRE'
+         DFHMDF POS=(06,07),LENGTH=66,ATTRB=(ASKIP),                   *
+               INITIAL='----------------------------------------------'
+         DFHMDF POS=(09,05),LENGTH=13,ATTRB=(ASKIP),                   *
+               INITIAL='NO ARTICLE : '
+MCODE    DFHMDF POS=(09,18),LENGTH=05,ATTRB=(BRT,IC)
+         DFHMDF POS=(10,05),LENGTH=18,ATTRB=(ASKIP),                   *
+               INITIAL='CODE SUPERVISEUR :'
+MSUP     DFHMDF POS=(10,24),LENGTH=05,ATTRB=(BRT)
+         DFHMDF POS=(12,05),LENGTH=19,ATTRB=(ASKIP),                   *
+               INITIAL='QUANTITE ACTUELLE :'
+MQTEAC   DFHMDF POS=(12,25),LENGTH=06,ATTRB=(ASKIP,BRT),PICOUT='ZZZZZ9'
+         DFHMDF POS=(13,05),LENGTH=19,ATTRB=(ASKIP),                   *
+               INITIAL='NOUVELLE QUANTITE :'
+MQTE     DFHMDF POS=(13,25),LENGTH=06,ATTRB=(BRT)
+         DFHMDF POS=(15,05),LENGTH=24,ATTRB=(ASKIP),                   *
+               INITIAL='RAISON DE LA CORRECTION :'
+MRAISON  DFHMDF POS=(15,31),LENGTH=20,ATTRB=(BRT)
+         DFHMDF POS=(21,01),LENGTH=09,ATTRB=(ASKIP),                   *
+               INITIAL='MESSAGE :'
+MMSG     DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(24,05),LENGTH=70,ATTRB=(ASKIP,BRT),               *
+               INITIAL='ENTREE => VALIDER/CONFIRMER - PF3 => ANNULER'
+* FIN DU BMS
+         DFHMSD TYPE=FINAL
+         END
