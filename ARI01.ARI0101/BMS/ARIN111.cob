@@ -34,10 +34,14 @@ MTRAN    DFHMDF POS=(04,69),LENGTH=04,ATTRB=(ASKIP,BRT)
                INITIAL='5 ==> MODIFICATION D''UN ARTICLE'
          DFHMDF POS=(15,20),LENGTH=30,ATTRB=(ASKIP),                   *
                INITIAL='6 ==> SUPPRESSION D''UN ARTICLE'
-         DFHMDF POS=(17,29),LENGTH=18,ATTRB=(ASKIP),                   *
+         DFHMDF POS=(16,20),LENGTH=29,ATTRB=(ASKIP),                   *
+               INITIAL='7 ==> SORTIE DE STOCK (FIFO)'
+         DFHMDF POS=(17,20),LENGTH=31,ATTRB=(ASKIP),                   *
+               INITIAL='8 ==> REINSTAURATION D''ARTICLE'
+         DFHMDF POS=(18,29),LENGTH=18,ATTRB=(ASKIP),                   *
                INITIAL='SAISIE DU CHOIX =>'
-MCHOIX   DFHMDF POS=(17,48),LENGTH=01,ATTRB=(BRT,IC)
-         DFHMDF POS=(17,50),LENGTH=02,ATTRB=(ASKIP),                   *
+MCHOIX   DFHMDF POS=(18,48),LENGTH=01,ATTRB=(BRT,IC)
+         DFHMDF POS=(18,50),LENGTH=02,ATTRB=(ASKIP),                   *
                INITIAL='<='
          DFHMDF POS=(21,01),LENGTH=09,ATTRB=(ASKIP),                   *
                INITIAL='MESSAGE :'
