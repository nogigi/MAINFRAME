@@ -0,0 +1,21 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP4CPTES                                  *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS *
+      *EN MISE A JOUR EN PLACE (F-CPTE-ES) UTILISE PAR LE TP4         *
+      *(ARIO411). LA CLE FS-KEY DE LA FD CORRESPOND A WS-CPTES-CPTE.  *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTES.
+           05  WS-CPTES-CPTE         PIC X(10).
+           05  WS-CPTES-SOLDE        PIC S9(9)V99 COMP-3.
+           05  WS-CPTES-DCREA        PIC X(8).
+           05  WS-CPTES-DMAJ         PIC X(8).
+           05  WS-CPTES-DEVISE       PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(15).
