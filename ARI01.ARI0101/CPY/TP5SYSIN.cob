@@ -0,0 +1,50 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP5SYSIN                                  *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE LA COMMANDE SYSIN DU TP5 (ARIO511) :            *
+      *[NATURE CODE A/B/C/D][NOM DEMANDEUR][PLAGE A][PLAGE B][EXTRACT]*
+      *   CODE A : PLAGE A/B = BORNES DE NUMERO DE COMPTE             *
+      *   CODE B : PLAGE A/B = BORNES DE NOM DE CLIENT                *
+      *   CODE C : PLAGE A/B = BORNES DE SOLDE (SIGNE, 2 DECIMALES)   *
+      *   CODE D : PLAGE A   = CODE MOUVEMENT RECHERCHE (PLAGE B NSP) *
+      *LA FIN DES DEMANDES EST SIGNALEE PAR UN CODE '/'.              *
+      *EXTRACT (FACULTATIF, EN FIN DE CARTE) : SI = 'E', LES          *
+      *ENREGISTREMENTS SELECTIONNES PAR LA DEMANDE SONT EN PLUS       *
+      *ECRITS DANS LE FICHIER F-ETAT-CLI-EXT (CF TP5LEDIT), EN        *
+      *COMPLEMENT DE L'ETAT IMPRIME HABITUEL - CARTE ABSENTE OU       *
+      *AUTRE VALEUR = PAS D'EXTRACT POUR CETTE DEMANDE.               *
+      *===============================================================*
+      *
+       01  WS-SYSIN.
+           05  WS-DEM-CODE           PIC X(01).
+               88  A                         VALUE 'A'.
+               88  B                         VALUE 'B'.
+               88  C                         VALUE 'C'.
+               88  D                         VALUE 'D'.
+               88  FIN-SYSIN                 VALUE '/'.
+           05  WS-DEM-NOM            PIC X(20).
+           05  WS-DEM-CPT-DEB        PIC X(10).
+           05  WS-DEM-CLI-DEB REDEFINES WS-DEM-CPT-DEB
+                                     PIC X(10).
+           05  WS-DEM-SOLDE-DEB REDEFINES WS-DEM-CPT-DEB
+                                     PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  WS-DEM-MVT-CODE  REDEFINES WS-DEM-CPT-DEB
+                                     PIC X(07).
+               88  DEM-RETRAIT               VALUE 'RETRAIT'.
+               88  DEM-CB                    VALUE 'CB     '.
+               88  DEM-DEPOT                 VALUE 'DEPOT  '.
+               88  DEM-CLOTURE               VALUE 'CLOTURE'.
+           05  WS-DEM-CPT-FIN        PIC X(10).
+           05  WS-DEM-CLI-FIN REDEFINES WS-DEM-CPT-FIN
+                                     PIC X(10).
+           05  WS-DEM-SOLDE-FIN REDEFINES WS-DEM-CPT-FIN
+                                     PIC S9(7)V99 SIGN LEADING SEPARATE.
+      *    DEMANDE D'EXTRACT FACULTATIVE EN PLUS DE L'ETAT IMPRIME
+           05  WS-DEM-EXTRACT        PIC X(01).
+               88  DEM-EXTRACT-ON            VALUE 'E'.
