@@ -0,0 +1,57 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : LOTLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DES ANOMALIES DE COMPTAGE DE LOTS   *
+      *(F-ETAT-LOT-S) ET DU COMPTE RENDU D EXECUTION DU PROGRAMME     *
+      *ARIO941.                                                       *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DES ANOMALIES DE COMPTAGE DE LOTS                      *
+      *---------------------------------------------------------------*
+       01  WS-LLOT-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LLOT-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LLOT-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'ETAT DES ANOMALIES DE COMPTAGE   '.
+           05  FILLER                PIC X(20)
+                   VALUE 'DE LOTS             '.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LLOT-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LLOT-INTITULE.
+           05  FILLER                PIC X(7)  VALUE 'CODE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'LIBELLE               '.
+           05  FILLER                PIC X(12) VALUE 'NB LOT DECLA'.
+           05  FILLER                PIC X(12) VALUE 'NB LOT REEL '.
+           05  FILLER                PIC X(8)  VALUE 'ECART   '.
+       01  WS-LLOT-DETAIL.
+           05  WS-LLOT-CODE-ED       PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LLOT-LIBEL-ED      PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LLOT-DECLARE-ED    PIC Z9.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  WS-LLOT-REEL-ED       PIC Z9.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  WS-LLOT-ECART-ED      PIC -9.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO941 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
