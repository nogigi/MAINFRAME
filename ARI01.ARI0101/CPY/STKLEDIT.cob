@@ -0,0 +1,70 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : STKLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DU STOCK (F-ETAT-STK-S) ET DU       *
+      *COMPTE RENDU D EXECUTION DU PROGRAMME ARIO931.                 *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DU STOCK                                                *
+      *---------------------------------------------------------------*
+       01  WS-LSTK-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LSTK-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LSTK-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'ETAT DU STOCK DES ARTICLES       '.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LSTK-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LSTK-INTITULE.
+           05  FILLER                PIC X(7)  VALUE 'CODE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'LIBELLE               '.
+           05  FILLER                PIC X(7)  VALUE 'CATEG  '.
+           05  FILLER                PIC X(7)  VALUE 'QTE STK'.
+           05  FILLER                PIC X(8)  VALUE 'NB LOTS '.
+       01  WS-LSTK-DETAIL.
+           05  WS-LSTK-CODE-ED       PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LSTK-LIBEL-ED      PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LSTK-CATEG-ED      PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LSTK-QTE-ED        PIC ZZZZZ9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LSTK-NBLOT-ED      PIC 9.
+           05  FILLER                PIC X(34) VALUE SPACES.
+       01  WS-LSTK-LOT.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(7)  VALUE 'LOT N0 '.
+           05  WS-LSTK-LOT-NUM-ED    PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(4)  VALUE 'QTE '.
+           05  WS-LSTK-LOT-QTE-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(4)  VALUE 'PXU '.
+           05  WS-LSTK-LOT-PXU-ED    PIC ZZZZ9,99.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(5)  VALUE 'EXP: '.
+           05  WS-LSTK-LOT-DATEXP-ED PIC 99/99/9999.
+           05  FILLER                PIC X(7)  VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO931 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZZZ9.
+           05  FILLER                PIC X(11) VALUE SPACES.
