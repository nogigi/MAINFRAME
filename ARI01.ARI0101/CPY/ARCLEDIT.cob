@@ -0,0 +1,46 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARCLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DE REIMPRESSION (F-ETAT-REP-S) ET   *
+      *DU COMPTE RENDU D EXECUTION DU PROGRAMME ARIO061.              *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DE REIMPRESSION                                        *
+      *---------------------------------------------------------------*
+       01  WS-LREP-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LREP-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LREP-ENTETE.
+           05  FILLER                PIC X(32)
+                   VALUE 'REIMPRESSION DES ETATS ARCHIVES'.
+           05  FILLER                PIC X(48) VALUE SPACES.
+       01  WS-LREP-CRITERE.
+           05  FILLER                PIC X(16)
+                   VALUE 'DATE DEMANDEE : '.
+           05  WS-LREP-CRIT-DATE-ED  PIC X(8).
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(8)  VALUE 'TYPE : '.
+           05  WS-LREP-CRIT-TYPE-ED  PIC X(1).
+           05  FILLER                PIC X(37) VALUE SPACES.
+       01  WS-LREP-NON-TROUVE.
+           05  FILLER                PIC X(43)
+                   VALUE 'AUCUNE LIGNE ARCHIVEE POUR CETTE DEMANDE'.
+           05  FILLER                PIC X(37) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO061 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
