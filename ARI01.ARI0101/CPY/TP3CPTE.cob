@@ -0,0 +1,24 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP3CPTE                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS *
+      *EN ENTREE (F-CPTE-E) UTILISE PAR LE TP3 (ARIO311).             *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTE.
+           05  WS-CPTE-CPTE          PIC X(10).
+               88  CPTE-CPTE-MAX             VALUE HIGH-VALUES.
+           05  WS-CPTE-SOLDE         PIC S9(9)V99 COMP-3.
+      *    LES 16 OCTETS SUIVANTS CORRESPONDENT A WS-CPTS-DCREA ET
+      *    WS-CPTS-DMAJ DANS L ENREGISTREMENT EN SORTIE DU TP3 - NON
+      *    NOMMES ICI CAR NON EXPLOITES EN ENTREE, MAIS REPORTES TELS
+      *    QUELS PAR LE MOVE WS-ENRG-F-CPTE TO WS-ENRG-F-CPTS.
+           05  FILLER                PIC X(16).
+           05  WS-CPTE-DEVISE        PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(15).
