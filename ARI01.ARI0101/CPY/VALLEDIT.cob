@@ -0,0 +1,69 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : VALLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DE VALORISATION DU STOCK            *
+      *(F-ETAT-VAL-S) ET DU COMPTE RENDU D EXECUTION DU PROGRAMME     *
+      *ARIO971.                                                       *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DE VALORISATION DU STOCK                                *
+      *---------------------------------------------------------------*
+       01  WS-LVAL-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LVAL-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LVAL-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'VALORISATION DU STOCK DES ARTICLES'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LVAL-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LVAL-INTITULE.
+           05  FILLER                PIC X(7)  VALUE 'CODE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'LIBELLE               '.
+           05  FILLER                PIC X(7)  VALUE 'NB LOTS'.
+           05  FILLER                PIC X(16) VALUE 'VALEUR ARTICLE  '.
+       01  WS-LVAL-DETAIL.
+           05  WS-LVAL-CODE-ED       PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LVAL-LIBEL-ED      PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LVAL-NBLOT-ED      PIC 9.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  WS-LVAL-VALEUR-ED     PIC ZZZZZZZ9,99.
+           05  FILLER                PIC X(17) VALUE SPACES.
+       01  WS-LVAL-FOOTER.
+           05  FILLER                PIC X(26)
+                   VALUE 'VALEUR TOTALE DU STOCK : '.
+           05  WS-LVAL-TOT-ED        PIC ZZZZZZZ9,99.
+           05  FILLER                PIC X(40) VALUE SPACES.
+       01  WS-LVAL-ECART.
+           05  FILLER                PIC X(30)
+                   VALUE 'VALEUR TOTALE PRECEDENTE : '.
+           05  WS-LVAL-ANT-ED        PIC ZZZZZZZ9,99.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'ECART % : '.
+           05  WS-LVAL-ECART-PCT-ED  PIC -ZZ9,99.
+           05  FILLER                PIC X(10) VALUE SPACES.
+       01  WS-LVAL-ALERTE            PIC X(80) VALUE
+               '*** ECART DE VALORISATION HORS TOLERANCE ***'.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO971 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZZZZ9,99.
+           05  FILLER                PIC X(5)  VALUE SPACES.
