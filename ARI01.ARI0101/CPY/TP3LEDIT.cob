@@ -0,0 +1,230 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP3LEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT CLIENT (F-ETAT-CLI-S), DE L ETAT    *
+      *DES ANOMALIES (F-ETAT-ANO-S) ET DU COMPTE RENDU D EXECUTION    *
+      *DU TP3 (ARIO311).                                              *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   PAGE DE GARDE ETAT CLIENT / ETAT ANOMALIE                   *
+      *---------------------------------------------------------------*
+       01  WS-ENTETE-L1              PIC X(80) VALUE ALL '*'.
+       01  WS-ENTETE-L2              PIC X(80) VALUE SPACES.
+       01  WS-ENTETE-L3.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'ESTIAC - GESTION DES COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-ENTETE-L4.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'EDITION DES OPERATIONS BANCAIRES'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-ENTETE-L5.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'PROGRAMME : ARIO311'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-ENTETE-L6.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'MISE A JOUR DES COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-ENTETE-L7.
+           05  FILLER                PIC X(10) VALUE 'EDITE LE :'.
+           05  WS-L7-JJ-ED           PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-L7-MM-ED           PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-L7-SS-ED           PIC 99.
+           05  WS-L7-AA-ED           PIC 99.
+           05  FILLER                PIC X(59) VALUE SPACES.
+       01  WS-ENTETE-L8.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'A CONSERVER - DOCUMENT INTERNE'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   ETAT CLIENT                                                 *
+      *---------------------------------------------------------------*
+       01  WS-LETAT-DATE-PAGE.
+           05  FILLER                PIC X(10) VALUE 'RELEVE DU '.
+           05  WS-LETAT-JJ-ED        PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-MM-ED        PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-SS-ED        PIC 99.
+           05  WS-LETAT-AA-ED        PIC 99.
+           05  FILLER                PIC X(6) VALUE SPACES.
+           05  FILLER                PIC X(6) VALUE 'PAGE :'.
+           05  WS-LETAT-PAGE-ED      PIC ZZ9.
+           05  FILLER                PIC X(45) VALUE SPACES.
+       01  WS-LETAT-NUMCPT.
+           05  FILLER                PIC X(13) VALUE 'N0 COMPTE  : '.
+           05  WS-LETAT-NUMCPT-ED    PIC X(10).
+           05  FILLER                PIC X(57) VALUE SPACES.
+       01  WS-LETAT-TIRETS           PIC X(80) VALUE ALL '-'.
+       01  WS-LETAT-SOLD-OP.
+           05  WS-LETAT-OPEN-ED      PIC X(18).
+           05  WS-LETAT-CLOSE-ED     PIC X(18) VALUE SPACES.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  WS-LETAT-LIB-ED       PIC X(20).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-LETAT-SOLD-ED      PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+       01  WS-LETAT-TITRES.
+           05  FILLER                PIC X(10) VALUE '   DATE   '.
+           05  FILLER                PIC X(30)
+                   VALUE 'LIBELLE OPERATION'.
+           05  FILLER                PIC X(20) VALUE '      DEBIT'.
+           05  FILLER                PIC X(20) VALUE '      CREDIT'.
+       01  WS-LETAT-DETAIL-OP.
+           05  WS-LETAT-OP-JJ-ED     PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-OP-MM-ED     PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-OP-SS-ED     PIC 99.
+           05  WS-LETAT-OP-AA-ED     PIC 99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-OP-LIB-ED    PIC X(30).
+           05  WS-LETAT-OP-DEBIT-ED  PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-OP-CREDIT-ED PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+       01  WS-LETAT-TOT-OP.
+           05  WS-LETAT-TOT-LIB-ED   PIC X(24).
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  WS-LETAT-TOTDB-ED     PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-TOTCR-ED     PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   ETAT ANOMALIE                                                *
+      *---------------------------------------------------------------*
+       01  WS-LANO-L1                PIC X(80) VALUE ALL '='.
+       01  WS-LANO-L3                PIC X(80) VALUE ALL '-'.
+       01  WS-LANO-ENTETE-L3.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'ESTIAC - GESTION DES COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-LANO-ENTETE-L4.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'EDITION DES MOUVEMENTS EN ANOMALIE'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-LANO-ENTETE-L5.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'PROGRAMME : ARIO311'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-LANO-ENTETE-L6.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'MISE A JOUR DES COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-LANO-L1-TXT            PIC X(80) VALUE SPACES.
+       01  WS-LANO-TITRES.
+           05  FILLER                PIC X(13) VALUE 'N0 COMPTE  : '.
+           05  FILLER                PIC X(10) VALUE 'CODE MVT  '.
+           05  FILLER                PIC X(20) VALUE '      MONTANT'.
+           05  FILLER                PIC X(37) VALUE SPACES.
+       01  WS-LANO-OK.
+           05  FILLER                PIC X(30)
+                   VALUE 'AUCUNE ANOMALIE DETECTEE'.
+           05  FILLER                PIC X(50) VALUE SPACES.
+       01  WS-LANO-DETAIL.
+           05  FILLER                PIC X(13) VALUE 'N0 COMPTE  : '.
+           05  WS-LANO-NUMCPT-ED     PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LANO-CODEMVT-ED    PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LANO-MONTANT-ED    PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(25) VALUE SPACES.
+       01  WS-LANO-TOTAL.
+           05  FILLER                PIC X(30)
+                   VALUE 'TOTAL DES MONTANTS EN ANOMALIE'.
+           05  WS-LANO-TOTAL-ED      PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(35) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   EXTRACT STRUCTURE DES ANOMALIES (SUIVI D INCIDENTS)          *
+      *---------------------------------------------------------------*
+       01  WS-ANOEXT-DETAIL.
+           05  WS-ANOEXT-NUMCPT       PIC X(10).
+           05  WS-ANOEXT-CODEMVT      PIC X(10).
+           05  WS-ANOEXT-MONTANT      PIC S9(11)V99 SIGN LEADING
+                                                      SEPARATE.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO311 *'.
+       01  WS-LCRE-CLIENT-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE TOTAL DE COMPTES TRAITES    : '.
+           05  WS-LCRE-CLI-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(15) VALUE SPACES.
+       01  WS-LCRE-CLINEW-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE NOUVEAUX COMPTES CREES    : '.
+           05  WS-LCRE-CLINEW-TOT-ED PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-CLISOP-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE COMPTES SANS MOUVEMENT    : '.
+           05  WS-LCRE-CLISOP-TOT-ED PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-CLISTD-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE COMPTES AVEC MOUVEMENT    : '.
+           05  WS-LCRE-CLISTD-TOT-ED PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-CLOSE-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE COMPTES CLOTURES          : '.
+           05  WS-LCRE-CLOSE-TOT-ED  PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-MVTS-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE TOTAL DE MOUVEMENTS TRAITES  : '.
+           05  WS-LCRE-MVTS-TOT-ED   PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-ANOM-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE MOUVEMENTS EN ANOMALIE    : '.
+           05  WS-LCRE-ANOM-TOT-ED   PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-RET-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE RETRAITS                  : '.
+           05  WS-LCRE-RET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-CBS-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE PAIEMENTS CARTE BLEUE     : '.
+           05  WS-LCRE-CBS-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(13) VALUE SPACES.
+       01  WS-LCRE-DEP-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE DEPOTS                    : '.
+           05  WS-LCRE-DEP-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+       01  WS-LCRE-INTERET-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE D INTERETS/AGIOS PASSES      : '.
+           05  WS-LCRE-INTERET-TOT-ED PIC ZZZZ9.
+           05  FILLER                PIC X(13) VALUE SPACES.
+       01  WS-LCRE-CTLCPT-ED.
+           05  FILLER                PIC X(40)
+                   VALUE '* NOMBRE DE COMPTES LUS SUR F-CPTE-E  : '.
+           05  WS-LCRE-CTLCPT-TOT-ED PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
