@@ -0,0 +1,31 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP5CPTE                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS *
+      *EN ENTREE (F-CPTE-E) UTILISE PAR LE TP5 (ARIO511). LE CHAMP    *
+      *WS-CPTE-CPTE CORRESPOND A FS-KEY-CPTE ET WS-CPTE-NOM A         *
+      *FS-KEY-CLI (CLE ALTERNATIVE).                                  *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTE.
+           05  WS-CPTE-CPTE          PIC X(10).
+           05  WS-CPTE-NOM           PIC X(20).
+           05  WS-CPTE-DCREA.
+               10  WS-CPTE-DCREA-JJ  PIC 9(02).
+               10  WS-CPTE-DCREA-MM  PIC 9(02).
+               10  WS-CPTE-DCREA-SS  PIC 9(02).
+               10  WS-CPTE-DCREA-AA  PIC 9(02).
+           05  WS-CPTE-DMAJ.
+               10  WS-CPTE-DMAJ-JJ   PIC 9(02).
+               10  WS-CPTE-DMAJ-MM   PIC 9(02).
+               10  WS-CPTE-DMAJ-SS   PIC 9(02).
+               10  WS-CPTE-DMAJ-AA   PIC 9(02).
+           05  WS-CPTE-SOLDE         PIC S9(9)V99 COMP-3.
+           05  WS-CPTE-DEVISE        PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(02).
