@@ -0,0 +1,111 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP5LEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT CLIENT (F-ETAT-CLI-S), DE L ETAT    *
+      *DES ANOMALIES (F-ETAT-ANO-S) ET DU COMPTE RENDU D EXECUTION    *
+      *DU TP5 (ARIO511).                                              *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT CLIENT                                                 *
+      *---------------------------------------------------------------*
+       01  WS-LETAT-TIRET            PIC X(80) VALUE ALL '-'.
+       01  WS-LETAT-BLANC            PIC X(80) VALUE SPACES.
+       01  WS-LETAT-ENTETE.
+           05  FILLER                PIC X(11) VALUE 'DEMANDE N0:'.
+           05  WS-LETAT-NUM-ED       PIC ZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'DEMANDEUR :'.
+           05  WS-LETAT-NOMD-ED      PIC X(20).
+           05  FILLER                PIC X(6)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'PAGE :'.
+           05  WS-LETAT-PAGE-ED      PIC ZZ9.
+           05  FILLER                PIC X(9)  VALUE SPACES.
+       01  WS-LETAT-TITRE.
+           05  FILLER                PIC X(13) VALUE 'TYPE PLAGE : '.
+           05  WS-LETAT-TYPE-ED      PIC X(20).
+           05  FILLER                PIC X(47) VALUE SPACES.
+       01  WS-LETAT-REFDEB.
+           05  FILLER                PIC X(16) VALUE 'BORNE DEBUT    :'.
+           05  WS-LETAT-REFDEB-ED    PIC X(20).
+           05  FILLER                PIC X(44) VALUE SPACES.
+       01  WS-LETAT-REFFIN.
+           05  FILLER                PIC X(16) VALUE 'BORNE FIN      :'.
+           05  WS-LETAT-REFFIN-ED    PIC X(20).
+           05  FILLER                PIC X(44) VALUE SPACES.
+       01  WS-LETAT-INTITULE.
+           05  FILLER                PIC X(12) VALUE 'N0 COMPTE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'NOM CLIENT            '.
+           05  FILLER                PIC X(12) VALUE 'DATE CREA   '.
+           05  FILLER                PIC X(12) VALUE 'DATE MAJ    '.
+           05  FILLER                PIC X(22)
+                   VALUE '               SOLDE  '.
+       01  WS-LETAT-DETAIL.
+           05  WS-LETAT-NUMCPT-ED    PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-NOMC-ED      PIC X(20).
+           05  WS-LETAT-DCREA-JJ-ED  PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-DCREA-MM-ED  PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-DCREA-SS-ED  PIC 99.
+           05  WS-LETAT-DCREA-AA-ED  PIC 99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-DMAJ-JJ-ED   PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-DMAJ-MM-ED   PIC 99.
+           05  FILLER                PIC X VALUE '/'.
+           05  WS-LETAT-DMAJ-SS-ED   PIC 99.
+           05  WS-LETAT-DMAJ-AA-ED   PIC 99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LETAT-SOLDE-ED     PIC ZZZ.ZZZ.ZZ9,99-.
+      *---------------------------------------------------------------*
+      *   EXTRACT STRUCTURE DE L ETAT CLIENT (DEMANDE EXTRACT 'E')     *
+      *---------------------------------------------------------------*
+       01  WS-CLIEXT-DETAIL.
+           05  WS-CLIEXT-NUMCPT       PIC X(10).
+           05  WS-CLIEXT-NOMC         PIC X(20).
+           05  WS-CLIEXT-DCREA        PIC 9(08).
+           05  WS-CLIEXT-DMAJ         PIC 9(08).
+           05  WS-CLIEXT-SOLDE        PIC S9(9)V99 SIGN LEADING
+                                                     SEPARATE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   ETAT ANOMALIE                                                *
+      *---------------------------------------------------------------*
+       01  WS-LANO-ASTER             PIC X(80) VALUE ALL '*'.
+       01  WS-LANO-TITRE.
+           05  FILLER                PIC X(30)
+                   VALUE 'ANOMALIES SUR DEMANDES SYSIN'.
+           05  FILLER                PIC X(50) VALUE SPACES.
+       01  WS-LANO-ERREUR.
+           05  FILLER                PIC X(13) VALUE 'CODE ERREUR: '.
+           05  WS-LANO-NUM-ED        PIC 9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-LANO-TYP-ED        PIC X(30).
+           05  FILLER                PIC X(33) VALUE SPACES.
+       01  WS-LANO-ENR1.
+           05  FILLER                PIC X(13) VALUE 'DEMANDE    : '.
+           05  WS-LANO-ENR-ED        PIC X(41).
+           05  FILLER                PIC X(26) VALUE SPACES.
+       01  WS-LANO-ENR2              PIC X(80) VALUE ALL '-'.
+       01  WS-LANO-INTERL            PIC X(80) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO511 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
