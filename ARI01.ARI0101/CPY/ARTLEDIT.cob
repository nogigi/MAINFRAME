@@ -0,0 +1,64 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARTLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DES ARTICLES EN ALERTE DE           *
+      *REAPPROVISIONNEMENT (F-ETAT-ALE-S) ET DU COMPTE RENDU          *
+      *D EXECUTION DU PROGRAMME ARIO911.                              *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DES ARTICLES EN ALERTE                                 *
+      *---------------------------------------------------------------*
+       01  WS-LART-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LART-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LART-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'ETAT DES ARTICLES EN ALERTE DE'.
+           05  FILLER                PIC X(20)
+                   VALUE 'REAPPROVISIONNEMENT'.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LART-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LART-INTITULE.
+           05  FILLER                PIC X(7)  VALUE 'CODE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'LIBELLE               '.
+           05  FILLER                PIC X(7)  VALUE 'CATEG  '.
+           05  FILLER                PIC X(22)
+                   VALUE 'FOURNISSEUR           '.
+           05  FILLER                PIC X(7)  VALUE 'QTE STK'.
+           05  FILLER                PIC X(8)  VALUE 'SEUIL AL'.
+           05  FILLER                PIC X(7)  VALUE 'QTE CDE'.
+       01  WS-LART-DETAIL.
+           05  WS-LART-CODE-ED       PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LART-LIBEL-ED      PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LART-CATEG-ED      PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LART-FOUR-ED       PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LART-QTE-ED        PIC ZZZZZ9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LART-ALERT-ED      PIC ZZZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-LART-QCDE-ED       PIC ZZZZZ9.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO911 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
