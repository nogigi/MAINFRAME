@@ -0,0 +1,19 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : CATSYSIN                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * COMMANDE SYSIN DU PROGRAMME ARIO961 :                         *
+      * [CODE CATEGORIE][NOUVEAU SEUIL DE REAPPRO]                    *
+      * LA FIN DES DEMANDES EST SIGNALEE PAR UNE CATEGORIE A '/'.     *
+      *===============================================================*
+      *
+       01  WS-CATSYSIN.
+           05  WS-CATSYSIN-CATEG         PIC X(05).
+               88  FIN-CATSYSIN                  VALUE '/'.
+           05  WS-CATSYSIN-SEUIL         PIC 9(05).
+           05  FILLER                    PIC X(10).
