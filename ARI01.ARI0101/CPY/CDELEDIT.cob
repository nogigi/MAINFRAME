@@ -0,0 +1,65 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : CDELEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DES COMMANDES DE REAPPROVISIONNEMENT*
+      *(F-ETAT-CDE-S) ET DU COMPTE RENDU D EXECUTION DU PROGRAMME     *
+      *ARIO921.                                                       *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DES COMMANDES DE REAPPROVISIONNEMENT                   *
+      *---------------------------------------------------------------*
+       01  WS-LCDE-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LCDE-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LCDE-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'ETAT DES COMMANDES DE REAPPROVI-'.
+           05  FILLER                PIC X(20)
+                   VALUE 'SIONNEMENT          '.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LCDE-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LCDE-INTITULE.
+           05  FILLER                PIC X(14) VALUE 'N0 COMMANDE   '.
+           05  FILLER                PIC X(7)  VALUE 'ARTICLE'.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'FOURNISSEUR'.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(7)  VALUE 'QTE CDE'.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'DATE CDE  '.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  FILLER                PIC X(8)  VALUE 'ETAT'.
+       01  WS-LCDE-DETAIL.
+           05  WS-LCDE-NUM-DATE-ED   PIC 9(8).
+           05  FILLER                PIC X(1)  VALUE '/'.
+           05  WS-LCDE-NUM-SEQ-ED    PIC 9(3).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LCDE-ART-ED        PIC X(5).
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  WS-LCDE-FOU-ED        PIC ZZZZ9.
+           05  FILLER                PIC X(6)  VALUE SPACES.
+           05  WS-LCDE-QTE-ED        PIC ZZZZZ9.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  WS-LCDE-DATECDE-ED    PIC 99/99/9999.
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-LCDE-ETAT-ED       PIC X(8).
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO921 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
