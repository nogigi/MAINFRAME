@@ -0,0 +1,21 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP3CPTS                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS *
+      *EN SORTIE (F-CPTE-S) UTILISE PAR LE TP3 (ARIO311), MIS A JOUR  *
+      *A PARTIR DE L ENREGISTREMENT D ENTREE TP3CPTE.                 *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTS.
+           05  WS-CPTS-CPTE          PIC X(10).
+           05  WS-CPTS-SOLDE         PIC S9(9)V99 COMP-3.
+           05  WS-CPTS-DCREA         PIC X(8).
+           05  WS-CPTS-DMAJ          PIC X(8).
+           05  WS-CPTS-DEVISE        PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(15).
