@@ -0,0 +1,19 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : ARCSYSIN                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      * COMMANDE SYSIN DU PROGRAMME ARIO061 :                         *
+      * [DATE DU RUN AAAAMMJJ][TYPE D ETAT A/C OU BLANC POUR LES DEUX]*
+      * LA FIN DES DEMANDES EST SIGNALEE PAR UNE DATE A '/'.          *
+      *===============================================================*
+      *
+       01  WS-ARCSYSIN.
+           05  WS-ARCSYSIN-DATE          PIC X(08).
+               88  FIN-ARCSYSIN                  VALUE '/'.
+           05  WS-ARCSYSIN-TYPE          PIC X(01).
+           05  FILLER                    PIC X(11).
