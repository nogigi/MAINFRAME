@@ -0,0 +1,26 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP0PART                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE LA COMMANDE SYSIN DE PARTITIONNEMENT PAR PLAGE  *
+      *DE NUMERO DE COMPTE, COMMUNE AUX PROGRAMMES DE LA CHAINE DE    *
+      *NUIT (ARIO211,ARIO311) QUAND PLUSIEURS PARTITIONS DU MEME RUN  *
+      *SONT LANCEES EN PARALLELE, CHACUNE SUR SA PROPRE TRANCHE DE    *
+      *F-CPTE ET F-MVTS (DECOUPAGE EFFECTUE EN AMONT PAR LE JCL).     *
+      *SI LA CARTE EST ABSENTE OU BLANCHE, LA PLAGE COUVRE TOUT LE    *
+      *FICHIER (COMPORTEMENT IDENTIQUE A UN RUN NON PARTITIONNE).     *
+      *===============================================================*
+      *
+       01  WS-SYSIN-PART.
+           05  WS-PART-CPT-DEB       PIC X(10).
+           05  WS-PART-CPT-FIN       PIC X(10).
+      *VUE NUMERIQUE DE LA MEME CARTE POUR LES PROGRAMMES DONT LE
+      *NUMERO DE COMPTE EST DEFINI EN PIC 9 PLUTOT QU'EN PIC X (ARIO211)
+       01  WS-SYSIN-PART-N REDEFINES WS-SYSIN-PART.
+           05  WS-PART-CPT-DEB-N     PIC 9(10).
+           05  WS-PART-CPT-FIN-N     PIC 9(10).
