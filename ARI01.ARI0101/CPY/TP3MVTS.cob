@@ -0,0 +1,30 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP3MVTS                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER DES MOUVEMENTS      *
+      *BANCAIRES (F-MVTS-E) UTILISE PAR LE TP3 (ARIO311).             *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-MVTS.
+           05  WS-MVTS-CPTE          PIC X(10).
+               88  MVTS-CPTE-MAX             VALUE HIGH-VALUES.
+           05  WS-MVTS-DATE.
+               10  WS-MVTS-JJ        PIC 9(2).
+               10  WS-MVTS-MM        PIC 9(2).
+               10  WS-MVTS-SS        PIC 9(2).
+               10  WS-MVTS-AA        PIC 9(2).
+           05  WS-MVTS-CODE          PIC X(7).
+               88  RETRAIT                     VALUE 'RETRAIT'.
+               88  CB                          VALUE 'CB     '.
+               88  DEPOT                       VALUE 'DEPOT  '.
+               88  CLOTURE                     VALUE 'CLOTURE'.
+               88  INTERET                     VALUE 'INTERET'.
+           05  WS-MVTS-MT            PIC S9(9)V99 COMP-3.
+           05  WS-MVTS-DEVISE        PIC X(3) VALUE 'EUR'.
+           05  FILLER                PIC X(16).
