@@ -0,0 +1,26 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : TP0CRE                                    *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *DESCRIPTION DE L ENREGISTREMENT DU FICHIER D'ECHANGE DES        *
+      *COMPTES RENDUS (F-CRE-EXT) - CHAQUE PROGRAMME DE LA CHAINE DE   *
+      *TRAITEMENT DE NUIT (ARIO211,ARIO311,ARIO411,ARIO511) Y ECRIT UN *
+      *ENREGISTREMENT RECAPITULATIF EN FIN DE TRAITEMENT, REPRIS PAR   *
+      *LE BILAN CONSOLIDE (ARIO011).                                  *
+      *===============================================================*
+      *
+       01  WS-CRE-EXT-ENRG.
+           05  WS-CRE-PROGID         PIC X(07).
+           05  WS-CRE-NB-CLI         PIC 9(07).
+           05  WS-CRE-NB-MVT         PIC 9(07).
+           05  WS-CRE-NB-ANO         PIC 9(07).
+      *    PLAGE DE COMPTES TRAITEE PAR CETTE INSTANCE QUAND LE RUN
+      *    EST PARTITIONNE (CF TP0PART) - SPACES SI NON PARTITIONNE
+           05  WS-CRE-CPT-DEB        PIC X(10).
+           05  WS-CRE-CPT-FIN        PIC X(10).
+           05  FILLER                PIC X(02).
