@@ -0,0 +1,61 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MEMBRE    : CATLEDIT                                  *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU MEMBRE                --*
+      *---------------------------------------------------------------*
+      *LIGNES D EDITION DE L ETAT DE REPERCUSSION DU SEUIL DE         *
+      *REAPPRO DE CATEGORIE (F-ETAT-CAT-S) ET DU COMPTE RENDU         *
+      *D EXECUTION DU PROGRAMME ARIO961.                              *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   ETAT DE REPERCUSSION DU SEUIL DE CATEGORIE                  *
+      *---------------------------------------------------------------*
+       01  WS-LCAT-TIRET             PIC X(80) VALUE ALL '-'.
+       01  WS-LCAT-BLANC             PIC X(80) VALUE SPACES.
+       01  WS-LCAT-ENTETE.
+           05  FILLER                PIC X(34)
+                   VALUE 'REPERCUSSION DU SEUIL DE CATEGORIE'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(8)  VALUE SPACES.
+           05  FILLER                PIC X(6)  VALUE 'DATE :'.
+           05  WS-LCAT-DATE-ED       PIC 99/99/9999.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+       01  WS-LCAT-CRITERE.
+           05  FILLER                PIC X(18)
+                   VALUE 'CATEGORIE TRAITEE:'.
+           05  WS-LCAT-CRIT-CATEG-ED PIC X(5).
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'NOUVEAU SEUIL :'.
+           05  WS-LCAT-CRIT-SEUIL-ED PIC ZZZZ9.
+           05  FILLER                PIC X(27) VALUE SPACES.
+       01  WS-LCAT-INTITULE.
+           05  FILLER                PIC X(7)  VALUE 'CODE   '.
+           05  FILLER                PIC X(22)
+                   VALUE 'LIBELLE               '.
+           05  FILLER                PIC X(12) VALUE 'ANC. SEUIL  '.
+           05  FILLER                PIC X(12) VALUE 'NOUV. SEUIL '.
+       01  WS-LCAT-DETAIL.
+           05  WS-LCAT-CODE-ED       PIC X(5).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LCAT-LIBEL-ED      PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-LCAT-ANC-SEUIL-ED  PIC ZZZZ9.
+           05  FILLER                PIC X(7)  VALUE SPACES.
+           05  WS-LCAT-NOUV-SEUIL-ED PIC ZZZZ9.
+      *---------------------------------------------------------------*
+      *   COMPTE RENDU D EXECUTION                                    *
+      *---------------------------------------------------------------*
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE             PIC X(60)
+               VALUE '* COMPTE RENDU D EXECUTION ARIO961 *'.
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(2)  VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(38).
+           05  FILLER                PIC X(3)  VALUE ' : '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE SPACES.
