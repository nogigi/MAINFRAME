@@ -0,0 +1,465 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO951                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 21/10/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *RECONSTRUCTION COMPLETE DES FICHIERS CROISES ARTXCAT ET ARTXFOU*
+      *A PARTIR DU FICHIER ARTICLE (ART0101, F-ART-E), POUR PERMETTRE *
+      *LE DEFILEMENT DES ARTICLES PAR CATEGORIE OU PAR FOURNISSEUR    *
+      *DEPUIS LES TRANSACTIONS CICS (VOIR ARIC113). LES DEUX FICHIERS *
+      *SONT ENTIEREMENT VIDES PUIS REALIMENTES A CHAQUE EXECUTION :   *
+      *LEUR CONTENU EST DONC UNE PHOTO DE L'ARTICLE AU MOMENT DE LA   *
+      *DERNIERE RECONSTRUCTION (A RELANCER APRES TOUTE MISE A JOUR    *
+      *SIGNIFICATIVE DU FICHIER ARTICLE).                             *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 21/10/2025    ! CREATION DU PROGRAMME                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO951.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-XCAT-S : FICHIER CROISE PAR CATEGORIE
+      *                      -------------------------------------------
+           SELECT  F-XCAT-S            ASSIGN TO IO002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-KEY-XCAT
+                   FILE STATUS         IS WS-FS-XCAT-S.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-XFOU-S : FICHIER CROISE PAR FOURNISSEUR
+      *                      -------------------------------------------
+           SELECT  F-XFOU-S            ASSIGN TO IO003
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-KEY-XFOU
+                   FILE STATUS         IS WS-FS-XFOU-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER CROISE PAR CATEGORIE EN SORTIE
+       FD  F-XCAT-S
+           RECORD CONTAINS 46 CHARACTERS.
+       01  FS-BUFF-F-XCAT-S.
+           05  FS-KEY-XCAT       PIC X(10).
+           05  FILLER            PIC X(36).
+      *FICHIER CROISE PAR FOURNISSEUR EN SORTIE
+       FD  F-XFOU-S
+           RECORD CONTAINS 46 CHARACTERS.
+       01  FS-BUFF-F-XFOU-S.
+           05  FS-KEY-XFOU       PIC X(10).
+           05  FILLER            PIC X(36).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY ARTICLE.
+       COPY ARTXCAT.
+       COPY ARTXFOU.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-XCAT-S      PIC X(2).
+           88 XCAT-OK                             VALUE '00'.
+       01  WS-FS-XFOU-S      PIC X(2).
+           88 XFOU-OK                             VALUE '00'.
+      *COMPTEUR RENDU EXEC
+       01  WS-NB-ART-LUS     PIC S9(6) COMP VALUE ZERO.
+       01  WS-NB-XCAT-ECR    PIC S9(6) COMP VALUE ZERO.
+       01  WS-NB-XFOU-ECR    PIC S9(6) COMP VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, RECONSTRUIT LES DEUX FICHIERS CROISES A   *
+      * PARTIR DE F-ART-E, FERME LES FICHIERS ET AFFICHE LE CR        *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6040-OPEN-F-XCAT-S-DEB
+              THRU  6040-OPEN-F-XCAT-S-FIN.
+      *
+           PERFORM  6070-OPEN-F-XFOU-S-DEB
+              THRU  6070-OPEN-F-XFOU-S-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLE-DEB
+              THRU  1000-TRT-ARTICLE-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  6020-CLOSE-F-ART-E-DEB
+              THRU  6020-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6050-CLOSE-F-XCAT-S-DEB
+              THRU  6050-CLOSE-F-XCAT-S-FIN.
+      *
+           PERFORM  6080-CLOSE-F-XFOU-S-DEB
+              THRU  6080-CLOSE-F-XFOU-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 CONSTRUIT LES DEUX ENREGISTREMENTS CROISES DE
+      * L ARTICLE COURANT PUIS LIT L ARTICLE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLE-DEB.
+      *
+           ADD  1                       TO WS-NB-ART-LUS.
+      *
+           PERFORM  7010-ALIM-XCAT-DEB
+              THRU  7010-ALIM-XCAT-FIN.
+      *
+           PERFORM  7020-ALIM-XFOU-DEB
+              THRU  7020-ALIM-XFOU-FIN.
+      *
+           PERFORM  6030-WRITE-F-XCAT-S-DEB
+              THRU  6030-WRITE-F-XCAT-S-FIN.
+      *
+           PERFORM  6060-WRITE-F-XFOU-S-DEB
+              THRU  6060-WRITE-F-XFOU-S-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6020-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE L ECRITURE SUR F-XCAT-S
+      *------------------------------------
+       6030-WRITE-F-XCAT-S-DEB.
+      *
+           WRITE FS-BUFF-F-XCAT-S FROM WS-XCAT-ENR.
+           IF WS-FS-XCAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-XCAT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XCAT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           ELSE
+              ADD  1                    TO WS-NB-XCAT-ECR
+           END-IF.
+      *
+       6030-WRITE-F-XCAT-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE L OPEN DU FICHIER F-XCAT-S
+      *------------------------------------
+       6040-OPEN-F-XCAT-S-DEB.
+      *
+           OPEN OUTPUT F-XCAT-S.
+           IF WS-FS-XCAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-XCAT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XCAT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-OPEN-F-XCAT-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE LA FERMETURE SUR F-XCAT-S
+      *------------------------------------
+       6050-CLOSE-F-XCAT-S-DEB.
+      *
+           CLOSE F-XCAT-S.
+           IF WS-FS-XCAT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-XCAT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XCAT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-CLOSE-F-XCAT-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 EXECUTE L ECRITURE SUR F-XFOU-S
+      *------------------------------------
+       6060-WRITE-F-XFOU-S-DEB.
+      *
+           WRITE FS-BUFF-F-XFOU-S FROM WS-XFOU-ENR.
+           IF WS-FS-XFOU-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-XFOU-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XFOU-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           ELSE
+              ADD  1                    TO WS-NB-XFOU-ECR
+           END-IF.
+      *
+       6060-WRITE-F-XFOU-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 EXECUTE L OPEN DU FICHIER F-XFOU-S
+      *------------------------------------
+       6070-OPEN-F-XFOU-S-DEB.
+      *
+           OPEN OUTPUT F-XFOU-S.
+           IF WS-FS-XFOU-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-XFOU-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XFOU-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-OPEN-F-XFOU-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6080 EXECUTE LA FERMETURE SUR F-XFOU-S
+      *------------------------------------
+       6080-CLOSE-F-XFOU-S-DEB.
+      *
+           CLOSE F-XFOU-S.
+           IF WS-FS-XFOU-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-XFOU-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-XFOU-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6080-CLOSE-F-XFOU-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7010 CONSTRUIT L ENREGISTREMENT CROISE PAR CATEGORIE DE
+      *     L ARTICLE COURANT
+      *------------------------------------
+       7010-ALIM-XCAT-DEB.
+      *
+           MOVE WS-ART-CATEG             TO WS-XCAT-CATEG.
+           MOVE WS-ART-CODE              TO WS-XCAT-CODE.
+           MOVE WS-ART-LIBEL             TO WS-XCAT-LIBEL.
+           MOVE WS-ART-FOU               TO WS-XCAT-FOU.
+           MOVE WS-ART-QTE               TO WS-XCAT-QTE.
+      *
+       7010-ALIM-XCAT-FIN.
+           EXIT.
+      *-------------------------------------
+      *7020 CONSTRUIT L ENREGISTREMENT CROISE PAR FOURNISSEUR DE
+      *     L ARTICLE COURANT
+      *------------------------------------
+       7020-ALIM-XFOU-DEB.
+      *
+           MOVE WS-ART-FOU                TO WS-XFOU-FOU.
+           MOVE WS-ART-CODE               TO WS-XFOU-CODE.
+           MOVE WS-ART-LIBEL              TO WS-XFOU-LIBEL.
+           MOVE WS-ART-CATEG              TO WS-XFOU-CATEG.
+           MOVE WS-ART-QTE                TO WS-XFOU-QTE.
+      *
+       7020-ALIM-XFOU-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '* COMPTE RENDU D EXECUTION ARIO951              *'.
+           DISPLAY '*==============================================*'.
+           DISPLAY '* ARTICLES LUS              : ' WS-NB-ART-LUS.
+           DISPLAY '* LIGNES ECRITES SUR ARTXCAT: ' WS-NB-XCAT-ECR.
+           DISPLAY '* LIGNES ECRITES SUR ARTXFOU: ' WS-NB-XFOU-ECR.
+           DISPLAY '*==============================================*'.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO951         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO951        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
