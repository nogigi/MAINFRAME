@@ -0,0 +1,691 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC113                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 05/08/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 2                                *
+      * DEFILEMENT (BROWSE) DU FICHIER ART0101 A PARTIR DU CODE, DE   *
+      * LA CATEGORIE (MCATEG, VIA ARTXCAT) OU DU FOURNISSEUR (MFOUR,  *
+      * VIA ARTXFOU) SAISI A L'ECRAN. PF8 AVANCE D'UNE PAGE DE 5      *
+      * ARTICLES, PF7 REVIENT AU DEBUT DU DEFILEMENT EN COURS         *
+      * (POSITIONNEMENT ET CRITERE DE RECHERCHE MEMORISES EN          *
+      * COMMAREA VIA WS-MCDE).                                        *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 05/08/2024    § CREATION DU PROGRAMME - DEFILEMENT ARTICLES   *
+      * 21/10/2025    § AJOUT DU DEFILEMENT PAR CATEGORIE ET PAR      *
+      *               § FOURNISSEUR (FICHIERS CROISES ARTXCAT/ARTXFOU)*
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC113.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP (REUTILISATION DE LA MAP ARIN112)
+           COPY ARIN112.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT ARTICLE
+           COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT CROISE PAR CATEGORIE
+           COPY ARTXCAT.
+      * DESCRIPTION ENREGISTREMENT CROISE PAR FOURNISSEUR
+           COPY ARTXFOU.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *LIGNE DE DEFILEMENT (REUTILISE MLOT - 79 CARACTERES)
+       01  WS-LIGNE-ART.
+           05  WS-LIGNE-CODE           PIC X(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-LIGNE-LIBEL          PIC X(20).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-LIGNE-CATEG          PIC X(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-LIGNE-QTE-ED         PIC ZZZZZ9.
+           05  FILLER                  PIC X(36)      VALUE SPACES.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM112'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN112'.
+       01 WS-MSG-ERR                   PIC X(80).
+       01 WS-NB-LUS                    PIC S9(4)      COMP VALUE ZERO.
+       01 WS-FS-ARTICLE                PIC X.
+          88 ARTICLE-OK                        VALUE '0'.
+          88 ARTICLE-NOTFND                    VALUE '1'.
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE ET LA PAGE DE DEFILEMENT          *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE LOW-VALUE                        TO WS-PF7.
+           MOVE LOW-VALUE                        TO WS-PF8.
+           MOVE SPACE                            TO WS-POSITION-CLE.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 PF7 PF8 ENTER CLEAR AUTRE   *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHPF7
+               PERFORM 2050-PF7-DEB
+                  THRU 2050-PF7-FIN
+               WHEN DFHPF8
+               PERFORM 2060-PF8-DEB
+                  THRU 2060-PF8-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER (DEFILEMENT A PARTIR DU CODE SAISI)    *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           EVALUATE TRUE
+               WHEN MCATEGO NOT = SPACES
+                  SET RECH-CATEG                 TO TRUE
+                  MOVE MCATEGO                   TO WS-XCAT-CATEG
+                  MOVE LOW-VALUE                 TO WS-XCAT-CODE
+               WHEN MFOURO NOT = SPACES
+                  SET RECH-FOU                    TO TRUE
+                  MOVE MFOURO                     TO WS-XFOU-FOU
+                  MOVE LOW-VALUE                  TO WS-XFOU-CODE
+               WHEN OTHER
+                  SET RECH-CODE                   TO TRUE
+                  MOVE MCODEO                     TO WS-ART-CODE
+           END-EVALUATE.
+           SET DEBUT                             TO TRUE.
+           PERFORM 3000-DEFILE-DEB
+              THRU 3000-DEFILE-FIN.
+           IF WS-NB-LUS > 0
+              SET PF8-ACTIVE                     TO TRUE
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) RETURN AU MENU                         *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2050       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF7 (PAGE PRECEDENTE)                           *
+      *---------------------------------------------------------------*
+       2050-PF7-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF7-ACTIVE
+              SET DEBUT                          TO TRUE
+              EVALUATE TRUE
+                  WHEN RECH-CATEG
+                     MOVE SPACE                  TO WS-XCAT-CLE
+                  WHEN RECH-FOU
+                     MOVE ZERO                   TO WS-XFOU-FOU
+                     MOVE SPACE                  TO WS-XFOU-CODE
+                  WHEN OTHER
+                     MOVE SPACE                  TO WS-ART-CODE
+              END-EVALUATE
+              PERFORM 3000-DEFILE-DEB
+                 THRU 3000-DEFILE-FIN
+           ELSE
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2050-PF7-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2060       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF8 (PAGE SUIVANTE)                             *
+      *---------------------------------------------------------------*
+       2060-PF8-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF8-ACTIVE
+              SET MILIEU                         TO TRUE
+              EVALUATE TRUE
+                  WHEN RECH-CATEG
+                     MOVE WS-XCAT-CLE-DER        TO WS-XCAT-CLE
+                  WHEN RECH-FOU
+                     MOVE WS-XFOU-CLE-DER        TO WS-XFOU-CLE
+                  WHEN OTHER
+                     MOVE WS-CODE                TO WS-ART-CODE
+              END-EVALUATE
+              PERFORM 3010-DEFILE-SUITE-DEB
+                 THRU 3010-DEFILE-SUITE-FIN
+              SET PF7-ACTIVE                     TO TRUE
+              IF WS-NB-LUS = 0
+                 SET PF8-INACTIVE                TO TRUE
+              END-IF
+           ELSE
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2060-PF8-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * LANCE LE DEFILEMENT SUR 5 ARTICLES A PARTIR DE WS-ART-CODE    *
+      *---------------------------------------------------------------*
+       3000-DEFILE-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE ZERO                             TO WS-NB-LUS.
+           PERFORM 6050-STARTBR-DEB
+              THRU 6050-STARTBR-FIN.
+           IF NOT ARTICLE-NOTFND
+              PERFORM 8030-TAB-DEFILE-DEB
+                 THRU 8030-TAB-DEFILE-FIN
+                VARYING WS-IND FROM 1 BY 1
+                  UNTIL WS-IND > 5 OR ARTICLE-NOTFND
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(3)                     TO MMSGO
+              IF WS-NB-LUS = 0
+                 MOVE WS-MSG(6)                  TO MMSGO
+              END-IF
+           ELSE
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+       3000-DEFILE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * POURSUIT LE DEFILEMENT A LA PAGE SUIVANTE (SAUTE LE DERNIER   *
+      * ARTICLE DEJA AFFICHE SUR LA PAGE PRECEDENTE)                  *
+      *---------------------------------------------------------------*
+       3010-DEFILE-SUITE-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE ZERO                             TO WS-NB-LUS.
+           PERFORM 6050-STARTBR-DEB
+              THRU 6050-STARTBR-FIN.
+           IF NOT ARTICLE-NOTFND
+              PERFORM 6060-READNEXT-DEB
+                 THRU 6060-READNEXT-FIN
+              MOVE ZERO                          TO WS-NB-LUS
+              IF NOT ARTICLE-NOTFND
+                 PERFORM 8030-TAB-DEFILE-DEB
+                    THRU 8030-TAB-DEFILE-FIN
+                   VARYING WS-IND FROM 1 BY 1
+                     UNTIL WS-IND > 5 OR ARTICLE-NOTFND
+              END-IF
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(3)                     TO MMSGO
+              IF WS-NB-LUS = 0
+                 MOVE WS-MSG(6)                  TO MMSGO
+              END-IF
+           ELSE
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+       3010-DEFILE-SUITE-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM112I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6050-STARTBR-DEB.
+           EVALUATE TRUE
+               WHEN RECH-CATEG
+                  EXEC CICS
+                      STARTBR FILE('ARTXCAT')
+                              RIDFLD(WS-XCAT-CLE)
+                              GTEQ
+                              RESP(WS-RESP)
+                  END-EXEC
+               WHEN RECH-FOU
+                  EXEC CICS
+                      STARTBR FILE('ARTXFOU')
+                              RIDFLD(WS-XFOU-CLE)
+                              GTEQ
+                              RESP(WS-RESP)
+                  END-EXEC
+               WHEN OTHER
+                  EXEC CICS
+                      STARTBR FILE('ART0101')
+                              RIDFLD(WS-ART-CODE)
+                              GTEQ
+                              RESP(WS-RESP)
+                  END-EXEC
+           END-EVALUATE.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET ARTICLE-OK                     TO TRUE
+           ELSE
+              SET ARTICLE-NOTFND                 TO TRUE
+           END-IF.
+       6050-STARTBR-FIN.
+           EXIT.
+       6060-READNEXT-DEB.
+           EVALUATE TRUE
+               WHEN RECH-CATEG
+                  EXEC CICS
+                      READNEXT FILE('ARTXCAT')
+                               RIDFLD(WS-XCAT-CLE)
+                               INTO(WS-XCAT-ENR)
+                               RESP(WS-RESP)
+                  END-EXEC
+               WHEN RECH-FOU
+                  EXEC CICS
+                      READNEXT FILE('ARTXFOU')
+                               RIDFLD(WS-XFOU-CLE)
+                               INTO(WS-XFOU-ENR)
+                               RESP(WS-RESP)
+                  END-EXEC
+               WHEN OTHER
+                  EXEC CICS
+                      READNEXT FILE('ART0101')
+                               RIDFLD(WS-ART-CODE)
+                               INTO(WS-ART-ENR)
+                               RESP(WS-RESP)
+                  END-EXEC
+           END-EVALUATE.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET ARTICLE-OK                     TO TRUE
+              ADD 1                              TO WS-NB-LUS
+           ELSE
+              SET ARTICLE-NOTFND                 TO TRUE
+           END-IF.
+       6060-READNEXT-FIN.
+           EXIT.
+       6070-ENDBR-DEB.
+           EVALUATE TRUE
+               WHEN RECH-CATEG
+                  EXEC CICS
+                      ENDBR FILE('ARTXCAT')
+                  END-EXEC
+               WHEN RECH-FOU
+                  EXEC CICS
+                      ENDBR FILE('ARTXFOU')
+                  END-EXEC
+               WHEN OTHER
+                  EXEC CICS
+                      ENDBR FILE('ART0101')
+                  END-EXEC
+           END-EVALUATE.
+       6070-ENDBR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                     TO WS-COMMAREA.
+            MOVE LOW-VALUE                       TO ARIM112O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE SPACE                            TO MCODEO
+                                                    MLIBELO
+                                                    MCATEGO
+                                                    MFOURO.
+           MOVE ZERO                             TO MAPPROO
+                                                    MNLOTO
+                                                    MQTSTKO
+                                                    MQTALEO.
+           PERFORM 8020-TAB-RESET-ARTICLE-DEB
+              THRU 8020-TAB-RESET-ARTICLE-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > 5.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+       8020-TAB-RESET-ARTICLE-DEB.
+           MOVE SPACE                            TO MLOTO(WS-IND).
+       8020-TAB-RESET-ARTICLE-FIN.
+           EXIT.
+       8030-TAB-DEFILE-DEB.
+           PERFORM 6060-READNEXT-DEB
+              THRU 6060-READNEXT-FIN.
+           IF NOT ARTICLE-NOTFND
+              EVALUATE TRUE
+                  WHEN RECH-CATEG
+                     MOVE WS-XCAT-CODE            TO WS-LIGNE-CODE
+                     MOVE WS-XCAT-LIBEL           TO WS-LIGNE-LIBEL
+                     MOVE WS-XCAT-CATEG           TO WS-LIGNE-CATEG
+                     MOVE WS-XCAT-QTE             TO WS-LIGNE-QTE-ED
+                     MOVE WS-XCAT-CLE             TO WS-XCAT-CLE-DER
+                  WHEN RECH-FOU
+                     MOVE WS-XFOU-CODE            TO WS-LIGNE-CODE
+                     MOVE WS-XFOU-LIBEL           TO WS-LIGNE-LIBEL
+                     MOVE WS-XFOU-CATEG           TO WS-LIGNE-CATEG
+                     MOVE WS-XFOU-QTE             TO WS-LIGNE-QTE-ED
+                     MOVE WS-XFOU-CLE             TO WS-XFOU-CLE-DER
+                  WHEN OTHER
+                     MOVE WS-ART-CODE             TO WS-LIGNE-CODE
+                     MOVE WS-ART-LIBEL            TO WS-LIGNE-LIBEL
+                     MOVE WS-ART-CATEG            TO WS-LIGNE-CATEG
+                     MOVE WS-ART-QTE              TO WS-LIGNE-QTE-ED
+                     MOVE WS-ART-CODE             TO WS-CODE
+              END-EVALUATE
+              MOVE WS-LIGNE-ART                  TO MLOTO(WS-IND)
+              IF WS-IND = 1
+                 MOVE WS-LIGNE-CODE               TO MCODEO
+              END-IF
+           END-IF.
+       8030-TAB-DEFILE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
