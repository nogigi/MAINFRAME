@@ -0,0 +1,420 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO941                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 08/10/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *CONTROLE DE COHERENCE ENTRE WS-ART-NB-LOT ET LE NOMBRE REEL DE *
+      *LOTS RENSEIGNES DANS LA TABLE WS-ART-TLOT DU FICHIER ARTICLE   *
+      *(ART0101, F-ART-E). EDITE UNE LIGNE SUR L ETAT DES ANOMALIES   *
+      *(F-ETAT-LOT-S) POUR CHAQUE ARTICLE OU LE NOMBRE DE LOTS        *
+      *DECLARE NE CORRESPOND PAS AU NOMBRE DE LOTS REELLEMENT         *
+      *RENSEIGNES (WS-ART-LOT-NUM NON A BLANC).                       *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 08/10/2025    ! CREATION DU PROGRAMME                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO941.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-LOT-S : SYSOUT ANOMALIES DE LOTS
+      *                      -------------------------------------------
+           SELECT  F-ETAT-LOT-S        ASSIGN TO ETATLOT
+                   FILE STATUS         IS WS-FS-ETAT-LOT-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER ETAT DES ANOMALIES DE LOTS EN SORTIE
+       FD  F-ETAT-LOT-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-LOT-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY LOTLEDIT.
+       COPY ARTICLE.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-ETAT-LOT-S  PIC X(2).
+           88 LOT-OK                              VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *COMPTEUR RENDU EXEC
+       01  WS-NB-ART-LUS     PIC S9(6) COMP VALUE ZERO.
+       01  WS-NB-ART-ANOMAL  PIC S9(6) COMP VALUE ZERO.
+      *INDICE DE PARCOURS DE LA TABLE DES LOTS
+       01  WS-IND-LOT        PIC S9(4) COMP VALUE ZERO.
+      *NOMBRE REEL DE LOTS RENSEIGNES POUR L ARTICLE COURANT
+       01  WS-NB-LOT-REEL    PIC S9(4) COMP VALUE ZERO.
+      *ECART ENTRE LE NOMBRE DECLARE ET LE NOMBRE REEL
+       01  WS-ECART-LOT      PIC S9(4) COMP VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, EDITE L ENTETE, PARCOURT F-ART-E EN       *
+      * SEQUENTIEL, CONTROLE CHAQUE ARTICLE, FERME LES FICHIERS ET    *
+      * AFFICHE LE CR D EXECUTION                                     *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6040-OPEN-F-ETAT-LOT-S-DEB
+              THRU  6040-OPEN-F-ETAT-LOT-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLE-DEB
+              THRU  1000-TRT-ARTICLE-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  6020-CLOSE-F-ART-E-DEB
+              THRU  6020-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6050-CLOSE-F-ETAT-LOT-S-DEB
+              THRU  6050-CLOSE-F-ETAT-LOT-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 CONTROLE LE NOMBRE DE LOTS D UN ARTICLE PUIS LIT LE
+      * SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLE-DEB.
+      *
+           ADD  1                       TO WS-NB-ART-LUS.
+      *
+           PERFORM  7010-CPTE-LOT-REEL-DEB
+              THRU  7010-CPTE-LOT-REEL-FIN.
+      *
+           IF WS-NB-LOT-REEL NOT = WS-ART-NB-LOT
+              COMPUTE WS-ECART-LOT = WS-NB-LOT-REEL - WS-ART-NB-LOT
+              ADD  1                    TO WS-NB-ART-ANOMAL
+              PERFORM  8010-EDITION-DETAIL-ANO-DEB
+                 THRU  8010-EDITION-DETAIL-ANO-FIN
+           END-IF.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6020-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE L OPEN DU FICHIER F-ETAT-LOT-S
+      *------------------------------------
+       6040-OPEN-F-ETAT-LOT-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-LOT-S.
+           IF WS-FS-ETAT-LOT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-LOT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-LOT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-OPEN-F-ETAT-LOT-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE LA FERMETURE SUR F-ETAT-LOT-S
+      *------------------------------------
+       6050-CLOSE-F-ETAT-LOT-S-DEB.
+      *
+           CLOSE F-ETAT-LOT-S.
+           IF WS-FS-ETAT-LOT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-LOT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-LOT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-CLOSE-F-ETAT-LOT-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LLOT-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LLOT-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LLOT-DATE-ED (7:4).
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7010 COMPTE LE NOMBRE DE LOTS REELLEMENT RENSEIGNES DANS
+      *     WS-ART-TLOT POUR L ARTICLE COURANT
+      *------------------------------------
+       7010-CPTE-LOT-REEL-DEB.
+      *
+           MOVE ZERO                    TO WS-NB-LOT-REEL.
+           PERFORM  7015-TESTE-UN-LOT-DEB
+              THRU  7015-TESTE-UN-LOT-FIN
+             VARYING WS-IND-LOT FROM 1 BY 1
+             UNTIL  WS-IND-LOT > 9.
+      *
+       7010-CPTE-LOT-REEL-FIN.
+           EXIT.
+      *-------------------------------------
+      *7015 TESTE UNE ENTREE DE LA TABLE DES LOTS
+      *------------------------------------
+       7015-TESTE-UN-LOT-DEB.
+      *
+           IF WS-ART-LOT-NUM(WS-IND-LOT) NOT = SPACES
+              ADD  1                    TO WS-NB-LOT-REEL
+           END-IF.
+      *
+       7015-TESTE-UN-LOT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-LOT-S FROM WS-LLOT-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-LOT-S FROM WS-LLOT-BLANC.
+           WRITE FS-BUFF-F-ETAT-LOT-S FROM WS-LLOT-INTITULE.
+           WRITE FS-BUFF-F-ETAT-LOT-S FROM WS-LLOT-TIRET.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8010 EDITE LA LIGNE DE DETAIL D UNE ANOMALIE
+      *------------------------------------
+       8010-EDITION-DETAIL-ANO-DEB.
+      *
+           MOVE WS-ART-CODE                 TO WS-LLOT-CODE-ED.
+           MOVE WS-ART-LIBEL                TO WS-LLOT-LIBEL-ED.
+           MOVE WS-ART-NB-LOT                TO WS-LLOT-DECLARE-ED.
+           MOVE WS-NB-LOT-REEL                TO WS-LLOT-REEL-ED.
+           MOVE WS-ECART-LOT                  TO WS-LLOT-ECART-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-LOT-S FROM WS-LLOT-DETAIL.
+      *
+       8010-EDITION-DETAIL-ANO-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE D''ARTICLES CONTROLES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-ART-LUS                  TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE D''ANOMALIES DETECTEES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-ART-ANOMAL                TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO941         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO941        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
