@@ -0,0 +1,455 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO031                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 31/05/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *ARCHIVAGE ET PURGE DE FIN D'ANNEE DU FICHIER DES MOUVEMENTS    *
+      *BANCAIRES (F-MVTS-E, COPY TP3MVTS). LE PROGRAMME RELIT LE      *
+      *FICHIER DE MOUVEMENTS EN SEQUENTIEL ET AIGUILLE CHAQUE         *
+      *ENREGISTREMENT SELON SON ANNEE (WS-MVTS-SS/WS-MVTS-AA) :       *
+      *LES MOUVEMENTS ANTERIEURS A LA PERIODE DE CONSERVATION         *
+      *(WS-RETENTION-ANNEES) SONT ECRITS DANS LE FICHIER HISTORIQUE   *
+      *F-MVTS-HIST-S, LES AUTRES SONT RECOPIES TELS QUELS DANS        *
+      *F-MVTS-PURGE-S, QUI DEVIENT LE NOUVEAU FICHIER ACTIF EN ENTREE *
+      *DE LA PROCHAINE CHAINE DE NUIT (BASCULE OPERATOIRE HORS DU     *
+      *PERIMETRE DE CE REPERTOIRE, AU MEME TITRE QUE LE RUN PARALLELE *
+      *SUPPOSE PAR ARIO021).                                          *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 31/05/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO031.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-MVTS-E : FICHIER DES MOUVEMENTS EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-MVTS-E            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-MVTS-E.
+      *                      -------------------------------------------
+      *                      F-MVTS-HIST-S : MOUVEMENTS ARCHIVES
+      *                      -------------------------------------------
+           SELECT  F-MVTS-HIST-S       ASSIGN TO MVTHIST
+                   FILE STATUS         IS WS-FS-MVTS-HIST-S.
+      *                      -------------------------------------------
+      *                      F-MVTS-PURGE-S : MOUVEMENTS CONSERVES
+      *                      -------------------------------------------
+           SELECT  F-MVTS-PURGE-S      ASSIGN TO MVTPURG
+                   FILE STATUS         IS WS-FS-MVTS-PURGE-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER MOUVEMENTS EN ENTREE
+       FD  F-MVTS-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-E      PIC X(50).
+      *FICHIER MOUVEMENTS ARCHIVES EN SORTIE
+       FD  F-MVTS-HIST-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-HIST-S PIC X(50).
+      *FICHIER MOUVEMENTS CONSERVES EN SORTIE
+       FD  F-MVTS-PURGE-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-PURGE-S PIC X(50).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+           COPY TP3MVTS.
+      *FILE STATUS
+       01  WS-FS-MVTS-E         PIC X(2).
+           88 MVTS-OK                            VALUE '00'.
+           88 MVTS-FIN                           VALUE '10'.
+       01  WS-FS-MVTS-HIST-S    PIC X(2).
+           88 HIST-OK                            VALUE '00'.
+       01  WS-FS-MVTS-PURGE-S   PIC X(2).
+           88 PURGE-OK                           VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *PERIODE DE CONSERVATION DES MOUVEMENTS (EN ANNEES)
+       01  WS-RETENTION-ANNEES  PIC 9(2)      VALUE 2.
+       01  WS-CUTOFF-ANNEE      PIC 9(4)      VALUE ZERO.
+       01  WS-MVTS-ANNEE-NUM    PIC 9(4)      VALUE ZERO.
+      *COMPTEURS COMPTE RENDU EXEC
+       01  WS-NB-LUS            PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ARCHIVES       PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CONSERVES      PIC 9(7)      VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, CALCULE L ANNEE DE COUPURE, BOUCLE SUR    *
+      * LES MOUVEMENTS PUIS FERME LES FICHIERS ET AFFICHE LE CR       *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  7010-CALC-CUTOFF-DEB
+              THRU  7010-CALC-CUTOFF-FIN.
+      *
+           PERFORM  6000-OPEN-F-MVTS-E-DEB
+              THRU  6000-OPEN-F-MVTS-E-FIN.
+      *
+           PERFORM  6020-OPEN-F-MVTS-HIST-S-DEB
+              THRU  6020-OPEN-F-MVTS-HIST-S-FIN.
+      *
+           PERFORM  6030-OPEN-F-MVTS-PURGE-S-DEB
+              THRU  6030-OPEN-F-MVTS-PURGE-S-FIN.
+      *
+           PERFORM  6010-READ-F-MVTS-E-DEB
+              THRU  6010-READ-F-MVTS-E-FIN.
+      *
+           PERFORM  1000-TRT-MOUVEMENTS-DEB
+              THRU  1000-TRT-MOUVEMENTS-FIN
+             UNTIL  MVTS-FIN.
+      *
+           PERFORM  6040-CLOSE-F-MVTS-E-DEB
+              THRU  6040-CLOSE-F-MVTS-E-FIN.
+      *
+           PERFORM  6050-CLOSE-F-MVTS-HIST-S-DEB
+              THRU  6050-CLOSE-F-MVTS-HIST-S-FIN.
+      *
+           PERFORM  6060-CLOSE-F-MVTS-PURGE-S-DEB
+              THRU  6060-CLOSE-F-MVTS-PURGE-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 AIGUILLE UN MOUVEMENT ET LIT LE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-MOUVEMENTS-DEB.
+      *
+           ADD  1  TO  WS-NB-LUS.
+      *
+           COMPUTE WS-MVTS-ANNEE-NUM = WS-MVTS-SS * 100 + WS-MVTS-AA.
+      *
+           IF  WS-MVTS-ANNEE-NUM < WS-CUTOFF-ANNEE
+               PERFORM  6070-WRITE-F-MVTS-HIST-S-DEB
+                  THRU  6070-WRITE-F-MVTS-HIST-S-FIN
+               ADD  1  TO  WS-NB-ARCHIVES
+           ELSE
+               PERFORM  6080-WRITE-F-MVTS-PURGE-S-DEB
+                  THRU  6080-WRITE-F-MVTS-PURGE-S-FIN
+               ADD  1  TO  WS-NB-CONSERVES
+           END-IF.
+      *
+           PERFORM  6010-READ-F-MVTS-E-DEB
+              THRU  6010-READ-F-MVTS-E-FIN.
+      *
+       1000-TRT-MOUVEMENTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6000 EXECUTE L OPEN DU FICHIER F-MVTS-E
+      *----------------------------------------
+       6000-OPEN-F-MVTS-E-DEB.
+      *
+           OPEN INPUT F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-MVTS-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-MVTS-E
+      *------------------------------------
+       6010-READ-F-MVTS-E-DEB.
+      *
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTS-OK OR MVTS-FIN)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-MVTS-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE L OPEN DU FICHIER F-MVTS-HIST-S
+      *------------------------------------
+       6020-OPEN-F-MVTS-HIST-S-DEB.
+      *
+           OPEN OUTPUT F-MVTS-HIST-S.
+           IF NOT HIST-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-HIST-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-HIST-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-OPEN-F-MVTS-HIST-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE L OPEN DU FICHIER F-MVTS-PURGE-S
+      *------------------------------------
+       6030-OPEN-F-MVTS-PURGE-S-DEB.
+      *
+           OPEN OUTPUT F-MVTS-PURGE-S.
+           IF NOT PURGE-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-PURGE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-PURGE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-OPEN-F-MVTS-PURGE-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE LA FERMETURE SUR F-MVTS-E
+      *------------------------------------
+       6040-CLOSE-F-MVTS-E-DEB.
+      *
+           CLOSE F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-CLOSE-F-MVTS-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE LA FERMETURE SUR F-MVTS-HIST-S
+      *------------------------------------
+       6050-CLOSE-F-MVTS-HIST-S-DEB.
+      *
+           CLOSE F-MVTS-HIST-S.
+           IF NOT HIST-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-HIST-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-HIST-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-CLOSE-F-MVTS-HIST-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 EXECUTE LA FERMETURE SUR F-MVTS-PURGE-S
+      *------------------------------------
+       6060-CLOSE-F-MVTS-PURGE-S-DEB.
+      *
+           CLOSE F-MVTS-PURGE-S.
+           IF NOT PURGE-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-PURGE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-PURGE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-CLOSE-F-MVTS-PURGE-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 ECRIT LE MOUVEMENT DANS LE FICHIER HISTORIQUE
+      *------------------------------------
+       6070-WRITE-F-MVTS-HIST-S-DEB.
+      *
+           WRITE FS-ENRG-F-MVTS-HIST-S FROM WS-ENRG-F-MVTS.
+           IF NOT HIST-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-MVTS-HIST-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-HIST-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-WRITE-F-MVTS-HIST-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6080 ECRIT LE MOUVEMENT DANS LE FICHIER DES CONSERVES
+      *------------------------------------
+       6080-WRITE-F-MVTS-PURGE-S-DEB.
+      *
+           WRITE FS-ENRG-F-MVTS-PURGE-S FROM WS-ENRG-F-MVTS.
+           IF NOT PURGE-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-MVTS-PURGE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-PURGE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6080-WRITE-F-MVTS-PURGE-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7010 CALCULE L ANNEE DE COUPURE (ANNEE DU JOUR - PERIODE
+      *     DE CONSERVATION)
+      *------------------------------------
+       7010-CALC-CUTOFF-DEB.
+      *
+           COMPUTE WS-CUTOFF-ANNEE = WS-DATEJ-AAAA
+                                   - WS-RETENTION-ANNEES.
+      *
+       7010-CALC-CUTOFF-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY '************************************************'.
+           DISPLAY '*   STATISTIQUES DU PROGRAMME ARIO031          *'.
+           DISPLAY '*   ==================================         *'.
+           DISPLAY '************************************************'.
+           DISPLAY 'ANNEE DE COUPURE (EXCLUE)         = '
+                   WS-CUTOFF-ANNEE.
+           DISPLAY 'NOMBRE DE MOUVEMENTS LUS          = '
+                   WS-NB-LUS.
+           DISPLAY 'NOMBRE DE MOUVEMENTS ARCHIVES     = '
+                   WS-NB-ARCHIVES.
+           DISPLAY 'NOMBRE DE MOUVEMENTS CONSERVES    = '
+                   WS-NB-CONSERVES.
+           DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO031         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO031        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
