@@ -0,0 +1,744 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC211                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 02/02/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE CONSULTATION DES COMPTES (CPTE0101)              *
+      * RECHERCHE D'UN COMPTE PAR SON NUMERO (ENTER), PUIS DEFILEMENT *
+      * AU COMPTE PRECEDENT (PF7) OU SUIVANT (PF8) DANS L'ORDRE DE LA *
+      * CLE, UN COMPTE A LA FOIS (WS-PF7/WS-PF8/WS-POSITION-CLE DE LA *
+      * COMMAREA, RESERVES POUR CET USAGE)                            *
+      * GESTION DES COMPORTEMENTS PF3,CLEAR-SCREEN,CHAMP NON RENSEIGNE*
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * JJ/MM/SSAA    §                                               *
+      *               §                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC211.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP
+           COPY ARIN211.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT COMPTE
+           COPY COMPTE.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM211'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN211'.
+       01 WS-MSG-ERR                   PIC X(80).
+       01 WS-FS-CPTE                   PIC X.
+          88 CPTE-OK                          VALUE '0'.
+          88 CPTE-NOTFND                      VALUE '1'.
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXYY-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANT-FIN                   *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+      * GAUCHE
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+      * AS 1000/1010 | SI PREMIERE EXEC -> INIT
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+      * DROITE
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE A LEUR VALEUR                     *
+      * SEND LA MAP POUR LA 1ER FOIS                                  *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+      *INIT LE TEXTE
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * AUCUN COMPTE AFFICHE - DEFILEMENT INACTIF
+           MOVE LOW-VALUE                        TO WS-PF7
+                                                     WS-PF8.
+           MOVE SPACE                            TO WS-CPTE-CLE-DER.
+      *SEND LA MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 ENTER CLEAR PF7 PF8 ET AUTRE*
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHPF7
+               PERFORM 2050-PF7-DEB
+                  THRU 2050-PF7-FIN
+               WHEN DFHPF8
+               PERFORM 2060-PF8-DEB
+                  THRU 2060-PF8-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER (RECHERCHE D'UN COMPTE PAR SON NUMERO) *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * AS MAPFAIL
+           IF WS-RESP = DFHRESP(MAPFAIL)
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+      * INIT LA DATE & MAP
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE LOW-VALUE                        TO WS-PF7
+                                                     WS-PF8.
+           MOVE SPACE                            TO WS-CPTE-CLE-DER.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+      * SEND MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) FIN DE TRANSACTION                     *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2050       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF7 - COMPTE PRECEDENT DANS L'ORDRE DE LA CLE   *
+      *---------------------------------------------------------------*
+       2050-PF7-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF7-ACTIVE
+              SET DEBUT                          TO TRUE
+              PERFORM 6050-STARTBR-DEB
+                 THRU 6050-STARTBR-FIN
+              PERFORM 6065-READPREV-DEB
+                 THRU 6065-READPREV-FIN
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              IF CPTE-NOTFND
+                 SET PF7-INACTIVE                TO TRUE
+                 MOVE WS-MSG(21)                 TO MMSGO
+              ELSE
+                 PERFORM 8000-DISP-ENG-CPTE-DEB
+                    THRU 8000-DISP-ENG-CPTE-FIN
+                 SET PF8-ACTIVE                   TO TRUE
+                 MOVE SPACE                       TO MMSGO
+              END-IF
+           ELSE
+              MOVE WS-MSG(21)                    TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2050-PF7-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2060       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF8 - COMPTE SUIVANT DANS L'ORDRE DE LA CLE     *
+      *---------------------------------------------------------------*
+       2060-PF8-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF8-ACTIVE
+              SET DEBUT                          TO TRUE
+              PERFORM 6050-STARTBR-DEB
+                 THRU 6050-STARTBR-FIN
+      *       LE 1ER READNEXT APRES UN STARTBR EQUAL REDONNE LE COMPTE
+      *       POSITIONNE PAR LE STARTBR - IL FAUT UN 2EME READNEXT
+      *       POUR OBTENIR REELLEMENT LE COMPTE SUIVANT
+              PERFORM 6060-READNEXT-DEB
+                 THRU 6060-READNEXT-FIN
+              IF CPTE-OK
+                 PERFORM 6060-READNEXT-DEB
+                    THRU 6060-READNEXT-FIN
+              END-IF
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              IF CPTE-NOTFND
+                 SET PF8-INACTIVE                 TO TRUE
+                 MOVE WS-MSG(22)                  TO MMSGO
+              ELSE
+                 PERFORM 8000-DISP-ENG-CPTE-DEB
+                    THRU 8000-DISP-ENG-CPTE-FIN
+                 SET PF7-ACTIVE                    TO TRUE
+                 MOVE SPACE                        TO MMSGO
+              END-IF
+           ELSE
+              MOVE WS-MSG(22)                    TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2060-PF8-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * GESTION EN CAS DE MAPFAIL                                     *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT VALIDE (ENTER) - LECTURE DU COMPTE SAISI        *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           IF MCPTEO = SPACE
+              PERFORM 7160-CLEAR-CHAMP-DEB
+                 THRU 7160-CLEAR-CHAMP-FIN
+              PERFORM 7050-MSG-CHAMP-VIDE-DEB
+                 THRU 7050-MSG-CHAMP-VIDE-FIN
+           ELSE
+              PERFORM 6030-READ-DEB
+                 THRU 6030-READ-FIN
+              EVALUATE TRUE
+                  WHEN CPTE-OK
+                     PERFORM 4000-FOUND-DEB
+                        THRU 4000-FOUND-FIN
+                  WHEN OTHER
+                     PERFORM 4010-NOT-FOUND-DEB
+                        THRU 4010-NOT-FOUND-FIN
+              END-EVALUATE
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
+      *---------------------------------------------------------------*
+      * COMPTE TROUVE - AFFICHAGE ET ACTIVATION DU DEFILEMENT PF7/PF8 *
+      *---------------------------------------------------------------*
+       4000-FOUND-DEB.
+           PERFORM 8000-DISP-ENG-CPTE-DEB
+              THRU 8000-DISP-ENG-CPTE-FIN.
+           SET PF7-ACTIVE                        TO TRUE.
+           SET PF8-ACTIVE                        TO TRUE.
+           MOVE SPACE                            TO MMSGO.
+       4000-FOUND-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4010       *
+      *---------------------------------------------------------------*
+      * COMPTE NON TROUVE - DEFILEMENT PF7/PF8 DESACTIVE              *
+      *---------------------------------------------------------------*
+       4010-NOT-FOUND-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE LOW-VALUE                        TO WS-PF7
+                                                     WS-PF8.
+           MOVE SPACE                            TO WS-CPTE-CLE-DER.
+           MOVE WS-MSG(20)                       TO MMSGO.
+       4010-NOT-FOUND-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6000       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE TOUT (ERASE)                             *
+      *---------------------------------------------------------------*
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM211O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6000 ERREUR SEND MAP'      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6010       *
+      *---------------------------------------------------------------*
+      * RECEIVE LA MAP UTILISATEUR  ARIM211I (INPUT)                  *
+      *---------------------------------------------------------------*
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM211I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6020       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE SEULEMENT LES ELEMENTS UNPROTECTED       *
+      *  (ERASEAUP)                                                   *
+      *---------------------------------------------------------------*
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM211O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6030       *
+      *---------------------------------------------------------------*
+      * LECTURE DIRECTE DU COMPTE SAISI PAR SON NUMERO (CLE EXACTE)   *
+      *---------------------------------------------------------------*
+       6030-READ-DEB.
+           EXEC CICS
+               READ FILE('CPTE0101')
+                    RIDFLD(MCPTEO)
+                    INTO(WS-CPTE-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CPTE-OK                        TO TRUE
+              MOVE WS-CPTE-CPTE                  TO WS-CPTE-CLE-DER
+           ELSE
+              IF WS-RESP = DFHRESP(NOTFND)
+                 SET CPTE-NOTFND                  TO TRUE
+              ELSE
+                 MOVE '6030 - ERREUR CICS READ CPTE0101'
+                                                 TO WS-MSG-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6030-READ-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6050       *
+      *---------------------------------------------------------------*
+      * POSITIONNE LE PARCOURS DU FICHIER COMPTE SUR LA CLE DU DERNIER*
+      * COMPTE AFFICHE (PREPARATION DU DEFILEMENT PF7/PF8)            *
+      *---------------------------------------------------------------*
+       6050-STARTBR-DEB.
+           EXEC CICS
+               STARTBR FILE('CPTE0101')
+                       RIDFLD(WS-CPTE-CLE-DER)
+                       EQUAL
+                       RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CPTE-OK                        TO TRUE
+           ELSE
+              IF WS-RESP = DFHRESP(NOTFND)
+                 SET CPTE-NOTFND                  TO TRUE
+              ELSE
+                 MOVE '6050 - ERREUR CICS STARTBR CPTE0101'
+                                                 TO WS-MSG-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6050-STARTBR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6060       *
+      *---------------------------------------------------------------*
+      * LIT LE COMPTE SUIVANT LE DERNIER COMPTE AFFICHE (PF8)         *
+      *---------------------------------------------------------------*
+       6060-READNEXT-DEB.
+           EXEC CICS
+               READNEXT FILE('CPTE0101')
+                        RIDFLD(WS-CPTE-CLE-DER)
+                        INTO(WS-CPTE-ENR)
+                        RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CPTE-OK                        TO TRUE
+              MOVE WS-CPTE-CPTE                  TO WS-CPTE-CLE-DER
+           ELSE
+              IF WS-RESP = DFHRESP(ENDFILE) OR WS-RESP = DFHRESP(NOTFND)
+                 SET CPTE-NOTFND                  TO TRUE
+              ELSE
+                 MOVE '6060 - ERREUR CICS READNEXT CPTE0101'
+                                                 TO WS-MSG-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6060-READNEXT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6065       *
+      *---------------------------------------------------------------*
+      * LIT LE COMPTE PRECEDENT LE DERNIER COMPTE AFFICHE (PF7)       *
+      *---------------------------------------------------------------*
+       6065-READPREV-DEB.
+           EXEC CICS
+               READPREV FILE('CPTE0101')
+                        RIDFLD(WS-CPTE-CLE-DER)
+                        INTO(WS-CPTE-ENR)
+                        RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CPTE-OK                        TO TRUE
+              MOVE WS-CPTE-CPTE                  TO WS-CPTE-CLE-DER
+           ELSE
+              IF WS-RESP = DFHRESP(ENDFILE) OR WS-RESP = DFHRESP(NOTFND)
+                 SET CPTE-NOTFND                  TO TRUE
+              ELSE
+                 MOVE '6065 - ERREUR CICS READPREV CPTE0101'
+                                                 TO WS-MSG-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6065-READPREV-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6070       *
+      *---------------------------------------------------------------*
+      * FERME LE PARCOURS DU FICHIER COMPTE (FIN DE BROWSE)           *
+      *---------------------------------------------------------------*
+       6070-ENDBR-DEB.
+           EXEC CICS
+               ENDBR FILE('CPTE0101')
+           END-EXEC.
+       6070-ENDBR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+           MOVE LOW-VALUE                        TO ARIM211O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(19)                       TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE SPACE                            TO MCPTEO
+                                                     MDCREAO
+                                                     MDMAJO
+                                                     MDEVISEO.
+           MOVE ZERO                             TO MSOLDEO.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+      *DEBUT 8000
+       8000-DISP-ENG-CPTE-DEB.
+           MOVE WS-CPTE-CPTE                     TO MCPTEO.
+           MOVE WS-CPTE-SOLDE                    TO MSOLDEO.
+           MOVE WS-CPTE-DCREA                    TO MDCREAO.
+           MOVE WS-CPTE-DMAJ                     TO MDMAJO.
+           MOVE WS-CPTE-DEVISE                   TO MDEVISEO.
+       8000-DISP-ENG-CPTE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT FIN-RTRANSID           *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE AFFICHAGE POUR TERMINER LA     *
+      * TRANSACTION DE FACON TEMPORAIRE.                              *
+      * L'OPTION TRANSID INDIQUE LE CODE TRANSACTION QUI SERA UTILISE *
+      * PAR CICS POUR REINITIALISER LA TRANSACTION (EIBTRNID CONTIENT *
+      * LE DERNIER CODE UTILISE).                                     *
+      * L'OPTION COMMAREA PERMET DE TRANSMETTRE UNE ZONE QUI PERMET   *
+      * SAUVEGARDER DES DONNEES QUI SERONT RECUPEREES PAR LE PROGRAMME*
+      * POUR LE COMPTE DE LA TRANSACTION QUI SERA REACTIVEE.          *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND-PRG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE QUAND UNE ERREUR EST DETECTEE LORS DU       *
+      * TEST SUR LE CONTEXTE D'EXECUTION (CODE DIFFERENT D'UNE BOUCLE *
+      * SUR LA GESTION DU MENU OU SUR UN DES TRAITEMENTS DEPENDANTS). *
+      *                                                               *
+      *                           ATTENTION !                         *
+      * AUCUN CODE (ABCODE) N'EST UTILISE POUR IDENTIFIE L'ABEND      *
+      * (UNE SEULE CONDITION D'ABEND) ET L'OPTION NODUMP PERMET DE    *
+      * SUPPRIMER L'IMPRESSION PAR DEFAUT D'UN DUMP.                  *
+      *---------------------------------------------------------------*
+      *
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
