@@ -0,0 +1,399 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO981                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 29/11/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *LIT LE FICHIER ARTICLE (ART0101) EN SEQUENTIEL ET CALCULE POUR *
+      *CHAQUE ARTICLE SA VALEUR EN STOCK (WS-ART-QTE VALORISEE AU     *
+      *COUT MOYEN UNITAIRE DEDUIT DES LOTS WS-ART-LOT-QTE/PXU),       *
+      *ECRIT UN ENREGISTREMENT PAR ARTICLE SUR L EXTRAIT DE           *
+      *VALORISATION DE STOCK (F-VAL-EXT) DESTINE A LA COMPTABILITE    *
+      *GENERALE.                                                      *
+      *SYSOUT -> COMPTE RENDU D EXECUTION UNIQUEMENT (PAS D ETAT      *
+      *          IMPRIME, SEUL L EXTRAIT EST PRODUIT)                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 29/11/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO981.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-VAL-EXT : EXTRAIT DE VALORISATION DE
+      *                      STOCK POUR LA COMPTABILITE GENERALE
+      *                      -------------------------------------------
+           SELECT  F-VAL-EXT           ASSIGN TO VALEXT
+                   FILE STATUS         IS WS-FS-VAL-EXT.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *EXTRAIT DE VALORISATION DE STOCK EN SORTIE
+       FD  F-VAL-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-VAL-EXT     PIC X(50).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY ARTICLE.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-VAL-EXT     PIC X(2).
+           88 VAL-EXT-OK                          VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ          PIC 9(8).
+      *COMPTE DU GRAND LIVRE RECEVANT LA VALORISATION DE STOCK
+       01  WS-GL-CPTE-STOCK  PIC X(10) VALUE '3100000001'.
+      *ENREGISTREMENT DE L EXTRAIT DE VALORISATION
+       01  WS-VALEXT-DETAIL.
+           05  WS-VALEXT-CPTE        PIC X(10).
+           05  WS-VALEXT-CODE-ART    PIC X(5).
+           05  WS-VALEXT-DATE        PIC 9(8).
+           05  WS-VALEXT-QTE         PIC 9(6).
+           05  WS-VALEXT-MONTANT     PIC S9(9)V99 SIGN LEADING.
+           05  FILLER                PIC X(6).
+      *ZONES DE CALCUL DE LA VALEUR D UN ARTICLE
+       01  WS-IND-LOT        PIC 9    VALUE ZERO.
+       01  WS-CUM-QTE-LOT    PIC 9(7) VALUE ZERO.
+       01  WS-CUM-VAL-LOT    PIC 9(9)V99 VALUE ZERO.
+       01  WS-COUT-MOYEN     PIC 9(5)V9999 VALUE ZERO.
+       01  WS-VAL-ARTICLE    PIC 9(9)V99 VALUE ZERO.
+      *COMPTEURS RENDU EXEC
+       01  WS-NB-ART-LUS     PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-ART-EXTR    PIC 9(5) COMP VALUE ZERO.
+       01  WS-VAL-TOTALE     PIC 9(9)V99 VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, BOUCLE SUR LES ARTICLES, PUIS EDITE LE    *
+      * COMPTE RENDU D EXECUTION                                      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6020-OPEN-F-VAL-EXT-DEB
+              THRU  6020-OPEN-F-VAL-EXT-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLES-DEB
+              THRU  1000-TRT-ARTICLES-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  6030-CLOSE-F-ART-E-DEB
+              THRU  6030-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6040-CLOSE-F-VAL-EXT-DEB
+              THRU  6040-CLOSE-F-VAL-EXT-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 VALORISE UN ARTICLE ET ECRIT SON EXTRAIT
+      *----------------------------------------------------
+       1000-TRT-ARTICLES-DEB.
+      *
+           ADD  1  TO  WS-NB-ART-LUS.
+      *
+           PERFORM  7010-COUT-MOYEN-LOT-DEB
+              THRU  7010-COUT-MOYEN-LOT-FIN.
+      *
+           PERFORM  7020-VALEUR-ARTICLE-DEB
+              THRU  7020-VALEUR-ARTICLE-FIN.
+      *
+           PERFORM  8010-ECRITURE-EXTRAIT-DEB
+              THRU  8010-ECRITURE-EXTRAIT-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *----------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE L OPEN DU FICHIER F-VAL-EXT
+      *------------------------------------
+       6020-OPEN-F-VAL-EXT-DEB.
+      *
+           OPEN OUTPUT F-VAL-EXT.
+           IF WS-FS-VAL-EXT NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-VAL-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-VAL-EXT
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-OPEN-F-VAL-EXT-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6030-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE LA FERMETURE SUR F-VAL-EXT
+      *------------------------------------
+       6040-CLOSE-F-VAL-EXT-DEB.
+      *
+           CLOSE F-VAL-EXT.
+           IF WS-FS-VAL-EXT NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-VAL-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-VAL-EXT
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-CLOSE-F-VAL-EXT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7010 CALCULE LE COUT MOYEN UNITAIRE DE L ARTICLE A PARTIR DE
+      *     SES LOTS (CUMUL QTE*PXU / CUMUL QTE)
+      *------------------------------------
+       7010-COUT-MOYEN-LOT-DEB.
+      *
+           MOVE ZERO                    TO WS-CUM-QTE-LOT
+                                            WS-CUM-VAL-LOT
+                                            WS-COUT-MOYEN.
+      *
+           PERFORM  7015-CUMUL-UN-LOT-DEB
+              THRU  7015-CUMUL-UN-LOT-FIN
+             VARYING WS-IND-LOT FROM 1 BY 1
+             UNTIL  WS-IND-LOT > 9.
+      *
+           IF  WS-CUM-QTE-LOT NOT = ZERO
+               COMPUTE WS-COUT-MOYEN ROUNDED =
+                       WS-CUM-VAL-LOT / WS-CUM-QTE-LOT
+           END-IF.
+      *
+       7010-COUT-MOYEN-LOT-FIN.
+           EXIT.
+      *-------------------------------------
+      *7015 CUMULE LA QUANTITE ET LA VALEUR D UN LOT DE L ARTICLE
+      *------------------------------------
+       7015-CUMUL-UN-LOT-DEB.
+      *
+           IF  WS-ART-LOT-NUM(WS-IND-LOT) NOT = SPACES
+               ADD  WS-ART-LOT-QTE(WS-IND-LOT)     TO WS-CUM-QTE-LOT
+               COMPUTE WS-CUM-VAL-LOT =  WS-CUM-VAL-LOT
+                     + (WS-ART-LOT-QTE(WS-IND-LOT)
+                      * WS-ART-LOT-PXU(WS-IND-LOT))
+           END-IF.
+      *
+       7015-CUMUL-UN-LOT-FIN.
+           EXIT.
+      *-------------------------------------
+      *7020 VALORISE LA QUANTITE EN STOCK DE L ARTICLE (WS-ART-QTE)
+      *     AU COUT MOYEN UNITAIRE ISSU DES LOTS
+      *------------------------------------
+       7020-VALEUR-ARTICLE-DEB.
+      *
+           COMPUTE WS-VAL-ARTICLE ROUNDED =
+                   WS-ART-QTE * WS-COUT-MOYEN.
+      *
+           ADD  WS-VAL-ARTICLE           TO WS-VAL-TOTALE.
+      *
+       7020-VALEUR-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8010 ECRIT L ENREGISTREMENT DE L EXTRAIT DE VALORISATION
+      *------------------------------------
+       8010-ECRITURE-EXTRAIT-DEB.
+      *
+           MOVE WS-GL-CPTE-STOCK          TO WS-VALEXT-CPTE.
+           MOVE WS-ART-CODE                TO WS-VALEXT-CODE-ART.
+           MOVE WS-DATEJ                   TO WS-VALEXT-DATE.
+           MOVE WS-ART-QTE                 TO WS-VALEXT-QTE.
+           MOVE WS-VAL-ARTICLE             TO WS-VALEXT-MONTANT.
+           MOVE WS-VALEXT-DETAIL           TO FS-BUFF-F-VAL-EXT.
+           WRITE FS-BUFF-F-VAL-EXT.
+           IF WS-FS-VAL-EXT NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-VAL-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-VAL-EXT
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+           ADD  1  TO  WS-NB-ART-EXTR.
+      *
+       8010-ECRITURE-EXTRAIT-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY '************************************************'.
+           DISPLAY '* COMPTE RENDU D EXECUTION ARIO981             *'.
+           DISPLAY '************************************************'.
+           DISPLAY '* ARTICLES LUS             : ' WS-NB-ART-LUS.
+           DISPLAY '* ARTICLES EXTRAITS        : ' WS-NB-ART-EXTR.
+           DISPLAY '* VALEUR TOTALE EXTRAITE   : ' WS-VAL-TOTALE.
+           DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO981         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO981        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
