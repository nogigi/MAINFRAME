@@ -0,0 +1,600 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC118                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/10/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 7                                *
+      * SORTIE DE STOCK SUR UN ARTICLE (ART0101) A PARTIR DU CODE     *
+      * SAISI EN MCODE ET DE LA QUANTITE SAISIE EN MQTSOR. LA         *
+      * QUANTITE EST PRELEVEE LOT PAR LOT EN COMMENCANT PAR LE LOT    *
+      * DONT LA DATE DE PEREMPTION (WS-ART-LOT-DATEXP) EST LA PLUS    *
+      * ANCIENNE (METHODE FIFO), JUSQU'A EPUISEMENT DE LA QUANTITE    *
+      * DEMANDEE. LA QUANTITE DEMANDEE NE PEUT PAS DEPASSER LE STOCK  *
+      * DISPONIBLE (WS-ART-QTE).                                      *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/10/2024    § CREATION DU PROGRAMME - SORTIE DE STOCK FIFO  *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC118.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP
+           COPY ARIN118.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT ARTICLE
+           COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT JOURNAL DES MOUVEMENTS ARTICLE
+           COPY ARTJRNL.
+      * DESCRIPTION ENREGISTREMENT HISTORIQUE MVT QUANTITE ARTICLE
+           COPY ARTMVTS.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM118'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN118'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *SWITCH EXISTENCE ARTICLE
+       01 WS-FS-ARTICLE                PIC X.
+          88 ARTICLE-EXISTE                    VALUE '0'.
+          88 ARTICLE-N-EXISTE-PAS              VALUE '1'.
+      *ZONE DE TRAVAIL SORTIE DE STOCK FIFO
+       01 WS-QTE-A-SORTIR-ED           PIC 9(5).
+       01 WS-QTE-A-SORTIR              PIC 9(6).
+       01 WS-QTE-RESTANTE              PIC 9(6).
+       01 WS-FIFO-MIN-DATE             PIC 9(8).
+       01 WS-FIFO-IND-MIN              PIC S9(4)      COMP.
+       01 WS-FIFO-QTE-PRISE            PIC 9(6).
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER                                        *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF WS-RESP = DFHRESP(MAPFAIL) OR MCODEO = SPACE
+                                         OR MQTSORO = SPACE
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * LECTURE DE L'ARTICLE PUIS CONTROLE QUANTITE AVANT SORTIE      *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           MOVE MCODEO                            TO WS-ART-CODE.
+           PERFORM 6030-READ-ART-DEB
+              THRU 6030-READ-ART-FIN.
+           IF ARTICLE-N-EXISTE-PAS
+              MOVE WS-MSG(9)                       TO MMSGO
+           ELSE
+              MOVE MQTSORO                         TO WS-QTE-A-SORTIR-ED
+              MOVE WS-QTE-A-SORTIR-ED              TO WS-QTE-A-SORTIR
+              IF WS-QTE-A-SORTIR > WS-ART-QTE
+                 MOVE WS-MSG(10)                    TO MMSGO
+              ELSE
+                 MOVE WS-ART-ENR                     TO WS-JRN-AVANT
+                 PERFORM 7200-FIFO-ISSUE-DEB
+                    THRU 7200-FIFO-ISSUE-FIN
+                 PERFORM 6070-REWRITE-ART-DEB
+                    THRU 6070-REWRITE-ART-FIN
+                 MOVE WS-ART-ENR                     TO WS-JRN-APRES
+                 SET JRN-SORTIE-STOCK                TO TRUE
+                 PERFORM 6080-WRITE-JRNL-ART-DEB
+                    THRU 6080-WRITE-JRNL-ART-FIN
+                 SET AMVT-SORTIE                     TO TRUE
+                 PERFORM 6090-WRITE-AMVT-ART-DEB
+                    THRU 6090-WRITE-AMVT-ART-FIN
+                 MOVE WS-MSG(11)                    TO MMSGO
+              END-IF
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM118O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM118I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM118O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6030-READ-ART-DEB.
+           EXEC CICS
+               READ FILE('ART0101')
+                    RIDFLD(WS-ART-CODE)
+                    INTO(WS-ART-ENR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET ARTICLE-EXISTE                  TO TRUE
+           ELSE
+              SET ARTICLE-N-EXISTE-PAS            TO TRUE
+           END-IF.
+       6030-READ-ART-FIN.
+           EXIT.
+       6070-REWRITE-ART-DEB.
+           EXEC CICS
+               REWRITE FILE('ART0101')
+                       FROM(WS-ART-ENR)
+                       RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6070 - ERREUR CICS REWRITE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-REWRITE-ART-FIN.
+           EXIT.
+       6080-WRITE-JRNL-ART-DEB.
+           PERFORM 7080-INIT-JRNL-DEB
+              THRU 7080-INIT-JRNL-FIN.
+           EXEC CICS
+               WRITE FILE('ARTJRNL')
+                     FROM(WS-JRN-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6080 - ERREUR CICS WRITE ARTJRNL'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-WRITE-JRNL-ART-FIN.
+           EXIT.
+       6090-WRITE-AMVT-ART-DEB.
+           PERFORM 7090-INIT-AMVT-DEB
+              THRU 7090-INIT-AMVT-FIN.
+           EXEC CICS
+               WRITE FILE('ARTMVTS')
+                     FROM(WS-AMVT-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6090 - ERREUR CICS WRITE ARTMVTS'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-AMVT-ART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                     TO WS-COMMAREA.
+            MOVE LOW-VALUE                       TO ARIM118O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+       7080-INIT-JRNL-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-JRN-DATE)
+                          TIME     (WS-JRN-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-JRN-TERM.
+           MOVE EIBTASKN                          TO WS-JRN-TASK.
+           MOVE 'ARIC118'                         TO WS-JRN-PROG.
+           MOVE WS-ART-CODE                       TO WS-JRN-CODE.
+       7080-INIT-JRNL-FIN.
+           EXIT.
+       7090-INIT-AMVT-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-AMVT-DATE)
+                          TIME     (WS-AMVT-HEURE)
+           END-EXEC.
+           MOVE WS-ART-CODE                       TO WS-AMVT-ART-CODE.
+           MOVE WS-QTE-A-SORTIR                   TO WS-AMVT-QTE.
+           MOVE WS-ART-QTE                        TO WS-AMVT-SOLDE.
+           MOVE EIBTRMID                          TO WS-AMVT-TERM.
+           MOVE EIBTASKN                          TO WS-AMVT-TASK.
+       7090-INIT-AMVT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               COMPOSANT SORTIE DE STOCK FIFO (7200)           *
+      *---------------------------------------------------------------*
+      * PRELEVE WS-QTE-A-SORTIR SUR LA TABLE DES LOTS EN COMMENCANT   *
+      * PAR LE LOT DE DATE DE PEREMPTION LA PLUS ANCIENNE, JUSQU'A    *
+      * EPUISEMENT DE LA QUANTITE DEMANDEE.                           *
+      *---------------------------------------------------------------*
+       7200-FIFO-ISSUE-DEB.
+           MOVE WS-QTE-A-SORTIR                  TO WS-QTE-RESTANTE.
+           PERFORM 7210-TRT-UNE-SORTIE-DEB
+              THRU 7210-TRT-UNE-SORTIE-FIN
+                 UNTIL WS-QTE-RESTANTE = ZERO.
+           SUBTRACT WS-QTE-A-SORTIR FROM WS-ART-QTE.
+       7200-FIFO-ISSUE-FIN.
+           EXIT.
+       7210-TRT-UNE-SORTIE-DEB.
+           PERFORM 7220-FIND-OLDEST-LOT-DEB
+              THRU 7220-FIND-OLDEST-LOT-FIN.
+           PERFORM 7230-ISSUE-FROM-LOT-DEB
+              THRU 7230-ISSUE-FROM-LOT-FIN.
+       7210-TRT-UNE-SORTIE-FIN.
+           EXIT.
+       7220-FIND-OLDEST-LOT-DEB.
+           MOVE 99999999                         TO WS-FIFO-MIN-DATE.
+           MOVE ZERO                             TO WS-FIFO-IND-MIN.
+           MOVE ZERO                             TO WS-IND.
+           PERFORM 7225-CHECK-LOT-DEB
+              THRU 7225-CHECK-LOT-FIN
+                 VARYING WS-IND FROM 1 BY 1
+                    UNTIL WS-IND > 9.
+       7220-FIND-OLDEST-LOT-FIN.
+           EXIT.
+       7225-CHECK-LOT-DEB.
+           IF WS-ART-LOT-QTE(WS-IND) > ZERO
+              AND WS-ART-LOT-DATEXP(WS-IND) < WS-FIFO-MIN-DATE
+              MOVE WS-ART-LOT-DATEXP(WS-IND)      TO WS-FIFO-MIN-DATE
+              MOVE WS-IND                         TO WS-FIFO-IND-MIN
+           END-IF.
+       7225-CHECK-LOT-FIN.
+           EXIT.
+       7230-ISSUE-FROM-LOT-DEB.
+           IF WS-ART-LOT-QTE(WS-FIFO-IND-MIN) > WS-QTE-RESTANTE
+              MOVE WS-QTE-RESTANTE                TO WS-FIFO-QTE-PRISE
+           ELSE
+              MOVE WS-ART-LOT-QTE(WS-FIFO-IND-MIN)
+                                                   TO WS-FIFO-QTE-PRISE
+           END-IF.
+           SUBTRACT WS-FIFO-QTE-PRISE
+              FROM WS-ART-LOT-QTE(WS-FIFO-IND-MIN).
+           SUBTRACT WS-FIFO-QTE-PRISE FROM WS-QTE-RESTANTE.
+       7230-ISSUE-FROM-LOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT APPEL-SPG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE LORS DE CHAQUE APPEL D'UN SOUS PROGRAMME    *
+      * (APRES SAISIE D'UN CHOIX OU A CHAQUE BOUCLE SUR UN DES        *
+      * TRAITEMENTS DEPENDANTS)                                       *
+      * IL PERMET :                                                   *
+      * ==> D'INITIALISER LE NOM DU SOUS PROGRAMME A APPELER          *
+      * ==> DE DONNER DYNAMIQUEMENT LE CONTROLE PROGRAMME             *
+      *     CORRESPONDANT EN LUI TRANSMETTANT UNE COMMAREA QUI PERMET *
+      *     DE SAUVEGARDER LES DONNEES NECCESSAIRES A LA POURSUITE    *
+      *     DU TRAITEMENT (PROGRAMMATION PSEUDO CONVERSATIONNELLE)    *
+      *---------------------------------------------------------------*
+      *
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
