@@ -91,6 +91,8 @@
            COPY COMMAREA.
       * DESCRIPTION ENREGISTREMENT ARTICLE
            COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT JOURNAL OPERATEUR
+           COPY ARTOPLOG.
       *GESTION DATE
        01 WS-DATEJ                     PIC X(10).
       *
@@ -117,9 +119,14 @@
       *VARIABLE GESTION CICS
        01 WS-RESP                      PIC S9(4)      COMP.
        01 WS-RESP2                     PIC S9(4)      COMP.
+      *GESTION DE LA PAGINATION DES LOTS (PF7/PF8)
+       01 WS-LOT-DEB                   PIC S9(4)      COMP.
+       01 WS-LOT-ACT                   PIC S9(4)      COMP.
        01 WS-MAP                       PIC X(7)       VALUE 'ARIM112'.
        01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN112'.
        01 WS-MSG-ERR                   PIC X(80).
+      *CODE SAISI, SAUVEGARDE AVANT EFFACEMENT DU CHAMP SUR NOT FOUND
+       01 WS-CODE-OFFRE                PIC X(5).
       *================
        LINKAGE SECTION.
       *================
@@ -188,6 +195,9 @@
       *INIT LE TEXTE
            PERFORM 7020-INIT-TEXT-DEB
               THRU 7020-INIT-TEXT-FIN.
+      * PAS DE LOT AFFICHE - PAGINATION INACTIVE
+           MOVE LOW-VALUE                        TO WS-PF7
+                                                    WS-PF8.
       *SEND LA MAP
            PERFORM 6000-SEND-MAP-DEB
               THRU 6000-SEND-MAP-FIN.
@@ -210,6 +220,15 @@
                WHEN DFHPF1
                PERFORM 2040-PF1-DEB
                   THRU 2040-PF1-FIN
+               WHEN DFHPF7
+               PERFORM 2050-PF7-DEB
+                  THRU 2050-PF7-FIN
+               WHEN DFHPF8
+               PERFORM 2060-PF8-DEB
+                  THRU 2060-PF8-FIN
+               WHEN DFHPF2
+               PERFORM 2070-PF2-CREATE-DEB
+                  THRU 2070-PF2-CREATE-FIN
                WHEN DFHCLEAR
                PERFORM 2010-CLEAR-DEB
                   THRU 2010-CLEAR-FIN
@@ -326,6 +345,78 @@
        2040-PF1-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2050       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF7 - PAGE PRECEDENTE DE LOTS (LOTS 1 A 5)      *
+      *---------------------------------------------------------------*
+       2050-PF7-DEB.
+           PERFORM 7210-LOAD-ENG-DEB
+              THRU 7210-LOAD-ENG-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF7-ACTIVE
+              MOVE ZERO                          TO WS-LOT-DEB
+              MOVE LOW-VALUE                      TO WS-PF7
+              SET PF8-ACTIVE                      TO TRUE
+              PERFORM 8000-DISP-ENG-ART-DEB
+                 THRU 8000-DISP-ENG-ART-FIN
+              MOVE SPACE                          TO MMSGO
+           ELSE
+              MOVE WS-MSG(13)                     TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2050-PF7-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2060       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF8 - PAGE SUIVANTE DE LOTS (LOTS 6 A 9)        *
+      *---------------------------------------------------------------*
+       2060-PF8-DEB.
+           PERFORM 7210-LOAD-ENG-DEB
+              THRU 7210-LOAD-ENG-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF8-ACTIVE
+              MOVE 5                              TO WS-LOT-DEB
+              SET PF7-ACTIVE                       TO TRUE
+              MOVE LOW-VALUE                       TO WS-PF8
+              PERFORM 8000-DISP-ENG-ART-DEB
+                 THRU 8000-DISP-ENG-ART-FIN
+              MOVE SPACE                           TO MMSGO
+           ELSE
+              MOVE WS-MSG(12)                      TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2060-PF8-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2070       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF2 - CREATION DE L'ARTICLE OFFERTE APRES UN    *
+      * CODE NON TROUVE (SAISIE DU CODE TRANSMISE A ARIC116)          *
+      *---------------------------------------------------------------*
+       2070-PF2-CREATE-DEB.
+           IF CREA-ART-DEMANDE
+              MOVE LOW-VALUE                      TO WS-TAFF
+              EXEC CICS XCTL PROGRAM('ARIC116')
+                        COMMAREA(WS-COMMAREA)
+              END-EXEC
+           ELSE
+              PERFORM 7030-MSG-OTHER-2000-DEB
+                 THRU 7030-MSG-OTHER-2000-FIN
+              PERFORM 6020-SEND-MAP-DATAONLY-DEB
+                 THRU 6020-SEND-MAP-DATAONLY-FIN
+           END-IF.
+       2070-PF2-CREATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
       *---------------------------------------------------------------*
       * GESTION EN CAS DE MAPFAIL                                     *
@@ -349,6 +440,8 @@
        3010-CHOIX-OK-DEB.
            PERFORM 6030-READ-DEB
               THRU 6030-READ-FIN.
+           PERFORM 6035-WRITE-OPLOG-ART-DEB
+              THRU 6035-WRITE-OPLOG-ART-FIN.
            PERFORM 7200-SAVE-ENG-DEB
               THRU 7200-SAVE-ENG-FIN.
            EVALUATE WS-RESP
@@ -367,8 +460,18 @@
       * GESTION CHAMP MCHOIX (VALEUR VALIDE ENTRE 1 ET 6)             *
       *---------------------------------------------------------------*
        4000-FOUND-DEB.
+      * ARTICLE TROUVE - PAS DE PROPOSITION DE CREATION EN ATTENTE
+           SET CREA-ART-NEANT                    TO TRUE.
+      * NOUVELLE RECHERCHE - ON REPART SUR LA 1ERE PAGE DE LOTS
+           MOVE LOW-VALUE                        TO WS-PF7.
+           MOVE ZERO                             TO WS-LOT-DEB.
            PERFORM 8000-DISP-ENG-ART-DEB
               THRU 8000-DISP-ENG-ART-FIN.
+           IF WS-ART-NB-LOT > 5
+              SET PF8-ACTIVE                     TO TRUE
+           ELSE
+              MOVE LOW-VALUE                     TO WS-PF8
+           END-IF.
            PERFORM 7180-MSG-FOUND-DEB
               THRU 7180-MSG-FOUND-FIN.
            PERFORM 6020-SEND-MAP-DATAONLY-DEB
@@ -381,10 +484,16 @@
       * VALEUR MCHOIX NON COMPRIS ENTRE 1 ET 6                        *
       *---------------------------------------------------------------*
        4010-NOT-FOUND-DEB.
+      * SAUVE LE CODE SAISI AVANT EFFACEMENT DE MCODEO CI-DESSOUS
+           MOVE MCODEO                           TO WS-CODE-OFFRE.
            PERFORM 7160-CLEAR-CHAMP-DEB
               THRU 7160-CLEAR-CHAMP-FIN.
            PERFORM 7100-RESET-SAVE-DEB
               THRU 7100-RESET-SAVE-FIN.
+      * PROPOSE LA CREATION DE L'ARTICLE AVEC CE CODE (PF2)
+           MOVE WS-CODE-OFFRE                    TO WS-CODE.
+           SET CREA-ART-DEMANDE                  TO TRUE.
+           MOVE WS-MSG(23)                       TO MMSGO.
            PERFORM 6020-SEND-MAP-DATAONLY-DEB
               THRU 6020-SEND-MAP-DATAONLY-FIN.
        4010-NOT-FOUND-FIN.
@@ -480,6 +589,28 @@
            END-IF.
        6030-READ-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      * TRACE L'INTERROGATION DU CODE ARTICLE PAR L'OPERATEUR DANS LE *
+      * JOURNAL DES OPERATEURS (ARTOPLOG), QUE L'ARTICLE SOIT TROUVE  *
+      * OU NON                                                         *
+      *---------------------------------------------------------------*
+       6035-WRITE-OPLOG-ART-DEB.
+           PERFORM 7220-INIT-OPLOG-DEB
+              THRU 7220-INIT-OPLOG-FIN.
+           SET OPLOG-INTERROGATION                TO TRUE.
+           EXEC CICS
+               WRITE FILE('ARTOPLOG')
+                     FROM(WS-OPLOG-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6035 - ERREUR CICS WRITE ARTOPLOG'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6035-WRITE-OPLOG-ART-FIN.
+           EXIT.
        6040-SEND-HELP-DEB.
            EXEC CICS SEND MAP    ('ARIMHP2')
                           MAPSET ('ARIN112')
@@ -513,10 +644,29 @@
            MOVE LOW-VALUE                        TO WS-ENR-SAV.
            MOVE space                            TO WS-CATEG.
            MOVE ZERO                             TO WS-FOUR.
+           MOVE LOW-VALUE                        TO WS-PF7
+                                                    WS-PF8.
+           SET CREA-ART-NEANT                    TO TRUE.
            PERFORM 7160-CLEAR-CHAMP-DEB
               THRU 7160-CLEAR-CHAMP-FIN.
        7100-RESET-SAVE-FIN.
            EXIT.
+       7220-INIT-OPLOG-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-OPLOG-DATE)
+                          TIME     (WS-OPLOG-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-OPLOG-TERM.
+           MOVE EIBTASKN                          TO WS-OPLOG-TASK.
+           MOVE 'ARIC112'                         TO WS-OPLOG-PROG.
+           MOVE WS-OPID                           TO WS-OPLOG-OPID.
+           MOVE MCODEO                            TO WS-OPLOG-CODE.
+       7220-INIT-OPLOG-FIN.
+           EXIT.
        7000-INIT-MAP-DEB.
            MOVE LOW-VALUE                        TO ARIM112O.
        7000-INIT-MAP-FIN.
@@ -639,10 +789,16 @@
        8000-DISP-ENG-ART-FIN.
            EXIT.
        8010-TAB-ARTICLE-DEB.
-           MOVE WS-ART-LOT-QTE(WS-IND)           TO WS-QTELOT.
-           MOVE WS-ART-LOT-PXU(WS-IND)           TO WS-PRILOT.
-           MOVE WS-ART-LOT-NUM(WS-IND)           TO WS-LIBELOT.
-           MOVE WS-ENR-ED                        TO MLOTO(WS-IND).
+           COMPUTE WS-LOT-ACT = WS-LOT-DEB + WS-IND.
+           IF WS-LOT-ACT <= WS-ART-NB-LOT
+              MOVE WS-ART-LOT-QTE(WS-LOT-ACT)     TO WS-QTELOT
+              MOVE WS-ART-LOT-PXU(WS-LOT-ACT)     TO WS-PRILOT
+              MOVE WS-ART-LOT-NUM(WS-LOT-ACT)     TO WS-LIBELOT
+              MOVE WS-ENR-ED                      TO MLOTO(WS-IND)
+           ELSE
+              PERFORM 8020-TAB-RESET-ARTICLE-DEB
+                 THRU 8020-TAB-RESET-ARTICLE-FIN
+           END-IF.
        8010-TAB-ARTICLE-FIN.
            EXIT.
        8020-TAB-RESET-ARTICLE-DEB.
