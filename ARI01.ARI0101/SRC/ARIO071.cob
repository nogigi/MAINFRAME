@@ -0,0 +1,636 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO071                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 04/05/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *CONTROLE DE COHERENCE D'ENVIRONNEMENT A EXECUTER EN PREALABLE   *
+      *AU LANCEMENT DE LA CHAINE DE NUIT, ENTRE LE FICHIER ARTICLE     *
+      *(ART0101, GERE PAR LES TRANSACTIONS CICS) ET LES FICHIERS DE LA *
+      *CHAINE BATCH DE GESTION DES COMPTES CLIENTS (TP3/ARIO311).      *
+      *VERIFIE : LA PRESENCE ET L'OUVERTURE CORRECTE DE CHACUN DES     *
+      *TROIS FICHIERS ; LA COHERENCE STRUCTURELLE DES ENREGISTREMENTS  *
+      *DU FICHIER ARTICLE (CODE ARTICLE RENSEIGNE, LONGUEUR DE L'ENRE- *
+      *GISTREMENT TOUJOURS CONFORME AU COPY ARTICLE EN VIGUEUR) ; LA   *
+      *PRESENCE ET LA COHERENCE DE LA DATE DE DERNIERE MISE A JOUR     *
+      *(WS-CPTS-DMAJ) DU FICHIER DES COMPTES CLIENTS - MEME VALEUR SUR *
+      *TOUS LES ENREGISTREMENTS, NON POSTERIEURE A LA DATE DU JOUR -   *
+      *ET LA PRESENCE D'AU MOINS UN MOUVEMENT DANS LE FICHIER DES      *
+      *MOUVEMENTS DU JOUR. UN VERDICT OK/ANOMALIE EST EDITE.           *
+      *SYSOUT -> ETAT DE CONTROLE D'ENVIRONNEMENT                      *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 04/05/2026    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO071.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES (ART0101)
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-CPTE-S : FICHIER DES COMPTES CLIENTS MIS
+      *                                 A JOUR (SORTIE DU TP3/ARIO311)
+      *                      -------------------------------------------
+           SELECT  F-CPTE-S            ASSIGN TO INP002
+                   FILE STATUS         IS WS-FS-CPTE-S.
+      *                      -------------------------------------------
+      *                      F-MVTS-E : FICHIER DES MOUVEMENTS DU JOUR
+      *                                 (ENTREE DU TP3/ARIO311)
+      *                      -------------------------------------------
+           SELECT  F-MVTS-E            ASSIGN TO INP003
+                   FILE STATUS         IS WS-FS-MVTS-E.
+      *                      -------------------------------------------
+      *                      F-ETAT-CTRL-S : ETAT DE CONTROLE
+      *                      -------------------------------------------
+           SELECT  F-ETAT-CTRL-S       ASSIGN TO ETATCTL
+                   FILE STATUS         IS WS-FS-ETAT-CTRL-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER DES COMPTES CLIENTS MIS A JOUR
+       FD  F-CPTE-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CPTE-S      PIC X(50).
+      *FICHIER DES MOUVEMENTS DU JOUR
+       FD  F-MVTS-E
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-MVTS-E      PIC X(50).
+      *SYSOUT ETAT DE CONTROLE
+       FD  F-ETAT-CTRL-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-CTRL-S PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY ARTICLE.
+       COPY TP3CPTS.
+       COPY TP3MVTS.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                            VALUE '10'.
+       01  WS-FS-CPTE-S      PIC X(2).
+           88 CPTE-OK                            VALUE '00'.
+           88 CPTE-FIN                           VALUE '10'.
+       01  WS-FS-MVTS-E      PIC X(2).
+           88 MVTS-OK                            VALUE '00'.
+           88 MVTS-FIN                           VALUE '10'.
+       01  WS-FS-ETAT-CTRL-S PIC X(2).
+           88 CTRL-OK                            VALUE '00'.
+      *
+      *---------------------------------------------------------------*
+      *   GESTION DATE DU JOUR DE TRAITEMENT                          *
+      *---------------------------------------------------------------*
+       01  WS-DATE-US.
+           05  WS-YYYY      PIC 9(4).
+           05  WS-MM        PIC 9(2).
+           05  WS-DD        PIC 9(2).
+       01  WS-DATE-FR.
+           05  WS-YYYY.
+               10 WS-SS     PIC 9(2).
+               10 WS-AA     PIC 9(2).
+           05  WS-MM        PIC 9(2).
+           05  WS-DD        PIC 9(2).
+      *
+      *---------------------------------------------------------------*
+      *   ZONE DE TRAVAIL                                              *
+      *---------------------------------------------------------------*
+       01  WS-LONG-ART-ATTENDUE      PIC 9(5)      VALUE 284.
+       01  WS-LONG-ART-COPY          PIC 9(5)      VALUE ZERO.
+       01  WS-DMAJ-REF               PIC X(8)      VALUE SPACES.
+       01  WS-PREMIER-CPTE           PIC X(01)     VALUE 'N'.
+           88 PREMIER-CPTE-LU                      VALUE 'O'.
+       01  WS-NB-ART-LUS             PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ART-ANO             PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-LUS            PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-DMAJ-ECART     PIC 9(7)      VALUE ZERO.
+       01  WS-NB-MVTS-LUS            PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ANOMALIES           PIC 9(7)      VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE IMPRESSION                                             *
+      *---------------------------------------------------------------*
+       01  WS-ENTETE-L1              PIC X(80) VALUE ALL '*'.
+       01  WS-ENTETE-L2              PIC X(80) VALUE SPACES.
+       01  WS-RAP-ENTETE-L3.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'ESTIAC - CONTROLE D''ENVIRONNEMENT'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-ENTETE-L4.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'AVANT LANCEMENT DE LA CHAINE DE NUIT'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-SECTION-ART.
+           05  FILLER                PIC X(80)
+                   VALUE '--- FICHIER ARTICLES (ART0101) ---'.
+       01  WS-RAP-SECTION-CPTE.
+           05  FILLER                PIC X(80)
+                   VALUE '--- FICHIER DES COMPTES CLIENTS (TP3) ---'.
+       01  WS-RAP-SECTION-MVTS.
+           05  FILLER                PIC X(80)
+                   VALUE '--- FICHIER DES MOUVEMENTS DU JOUR (TP3) ---'.
+       01  WS-RAP-DETAIL-ART.
+           05  FILLER                PIC X(13) VALUE 'CODE ARTICLE:'.
+           05  WS-RAP-CODEA-ED       PIC X(5).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-RAP-LIBA-ED        PIC X(50).
+           05  FILLER                PIC X(9)  VALUE SPACES.
+       01  WS-RAP-DETAIL-CPTE.
+           05  FILLER                PIC X(12) VALUE 'NO COMPTE : '.
+           05  WS-RAP-CODEC-ED       PIC X(10).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-RAP-LIBC-ED        PIC X(50).
+           05  FILLER                PIC X(5)  VALUE SPACES.
+       01  WS-RAP-LONG-ART.
+           05  FILLER                PIC X(29)
+                   VALUE 'LONGUEUR ENREGISTREMENT FD : '.
+           05  WS-RAP-LONGFD-ED      PIC ZZZZ9.
+           05  FILLER                PIC X(19)
+                   VALUE ' - COPY ARTICLE : '.
+           05  WS-RAP-LONGCPY-ED     PIC ZZZZ9.
+           05  FILLER                PIC X(22) VALUE SPACES.
+       01  WS-RAP-DMAJ-CPTE.
+           05  FILLER                PIC X(30)
+                   VALUE 'DERNIERE MISE A JOUR COMPTES: '.
+           05  WS-RAP-DMAJ-ED        PIC X(8).
+           05  FILLER                PIC X(14)
+                   VALUE ' - JOUR TRT : '.
+           05  WS-RAP-JOUR-ED        PIC X(8).
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-NB-MVTS.
+           05  FILLER                PIC X(30)
+                   VALUE 'NOMBRE DE MOUVEMENTS LUS    : '.
+           05  WS-RAP-NBMVT-ED       PIC ZZZZZZ9.
+           05  FILLER                PIC X(42) VALUE SPACES.
+       01  WS-RAP-VERDICT.
+           05  FILLER                PIC X(36)
+                   VALUE 'VERDICT GLOBAL DE L''ENVIRONNEMENT : '.
+           05  WS-RAP-VERD-ED        PIC X(9).
+           05  FILLER                PIC X(35) VALUE SPACES.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+           PERFORM 6010-OPEN-FICHIERS-DEB
+              THRU 6010-OPEN-FICHIERS-FIN.
+           PERFORM 7000-INIT-DATE-DEB
+              THRU 7000-INIT-DATE-FIN.
+           PERFORM 8140-FRONT-RAP-DEB
+              THRU 8140-FRONT-RAP-FIN.
+           PERFORM 1000-VERIF-ART-DEB
+              THRU 1000-VERIF-ART-FIN.
+           PERFORM 2000-VERIF-CPTE-DEB
+              THRU 2000-VERIF-CPTE-FIN.
+           PERFORM 3000-VERIF-MVTS-DEB
+              THRU 3000-VERIF-MVTS-FIN.
+           PERFORM 8150-VERDICT-GLOBAL-DEB
+              THRU 8150-VERDICT-GLOBAL-FIN.
+           PERFORM 6080-CLOSE-FICHIERS-DEB
+              THRU 6080-CLOSE-FICHIERS-FIN.
+           PERFORM 8999-STATISTIQUES-DEB
+              THRU 8999-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   1XXX-  : CONTROLE DU FICHIER ARTICLE                        *
+      *---------------------------------------------------------------*
+      *
+       1000-VERIF-ART-DEB.
+           MOVE WS-RAP-SECTION-ART        TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           MOVE LENGTH OF WS-ART-ENR      TO WS-LONG-ART-COPY.
+           MOVE WS-LONG-ART-COPY          TO WS-RAP-LONGCPY-ED.
+           MOVE WS-LONG-ART-ATTENDUE      TO WS-RAP-LONGFD-ED.
+           MOVE WS-RAP-LONG-ART           TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           IF WS-LONG-ART-COPY NOT = WS-LONG-ART-ATTENDUE
+              ADD 1                       TO WS-NB-ANOMALIES
+              MOVE SPACES                 TO WS-RAP-CODEA-ED
+              MOVE 'COPY ARTICLE INCOHERENT AVEC LA FD (RELIER)'
+                                          TO WS-RAP-LIBA-ED
+              PERFORM 8130-LIGNE-RAP-ART-DEB
+                 THRU 8130-LIGNE-RAP-ART-FIN
+           END-IF.
+           PERFORM 6040-READ-F-ART-E-DEB
+              THRU 6040-READ-F-ART-E-FIN.
+           PERFORM 1010-CTRL-ART-DEB
+              THRU 1010-CTRL-ART-FIN
+              UNTIL ART-FIN.
+       1000-VERIF-ART-FIN.
+           EXIT.
+      *    CONTROLE DE COHERENCE D'UN ENREGISTREMENT ARTICLE
+       1010-CTRL-ART-DEB.
+           ADD 1                          TO WS-NB-ART-LUS.
+           IF WS-ART-CODE = SPACES
+              ADD 1                       TO WS-NB-ART-ANO
+              MOVE WS-ART-CODE            TO WS-RAP-CODEA-ED
+              MOVE 'CODE ARTICLE NON RENSEIGNE'
+                                          TO WS-RAP-LIBA-ED
+              PERFORM 8130-LIGNE-RAP-ART-DEB
+                 THRU 8130-LIGNE-RAP-ART-FIN
+           END-IF.
+           PERFORM 6040-READ-F-ART-E-DEB
+              THRU 6040-READ-F-ART-E-FIN.
+       1010-CTRL-ART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   2XXX-  : CONTROLE DU FICHIER DES COMPTES CLIENTS             *
+      *---------------------------------------------------------------*
+      *
+       2000-VERIF-CPTE-DEB.
+           MOVE WS-RAP-SECTION-CPTE       TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           PERFORM 6060-READ-F-CPTE-S-DEB
+              THRU 6060-READ-F-CPTE-S-FIN.
+           PERFORM 2010-CTRL-CPTE-DEB
+              THRU 2010-CTRL-CPTE-FIN
+              UNTIL CPTE-FIN.
+           PERFORM 2020-VERIF-DMAJ-JOUR-DEB
+              THRU 2020-VERIF-DMAJ-JOUR-FIN.
+       2000-VERIF-CPTE-FIN.
+           EXIT.
+      *    CONTROLE DE COHERENCE D'UN ENREGISTREMENT COMPTE
+       2010-CTRL-CPTE-DEB.
+           ADD 1                          TO WS-NB-CPTE-LUS.
+           IF NOT PREMIER-CPTE-LU
+              MOVE WS-CPTS-DMAJ           TO WS-DMAJ-REF
+              SET PREMIER-CPTE-LU         TO TRUE
+           ELSE
+              IF WS-CPTS-DMAJ NOT = WS-DMAJ-REF
+                 ADD 1                    TO WS-NB-CPTE-DMAJ-ECART
+                 MOVE WS-CPTS-CPTE        TO WS-RAP-CODEC-ED
+                 MOVE 'DATE DE MISE A JOUR DIFFERENTE DU RESTE'
+                                          TO WS-RAP-LIBC-ED
+                 PERFORM 8130-LIGNE-RAP-CPTE-DEB
+                    THRU 8130-LIGNE-RAP-CPTE-FIN
+              END-IF
+           END-IF.
+           PERFORM 6060-READ-F-CPTE-S-DEB
+              THRU 6060-READ-F-CPTE-S-FIN.
+       2010-CTRL-CPTE-FIN.
+           EXIT.
+      *    COMPARE LA DATE DE MISE A JOUR DE REFERENCE A LA DATE DU
+      *    JOUR DE TRAITEMENT - UNE DMAJ POSTERIEURE AU JOUR COURANT
+      *    EST UNE ANOMALIE (HORLOGE OU FICHIER CORROMPU)
+       2020-VERIF-DMAJ-JOUR-DEB.
+           MOVE WS-DMAJ-REF                TO WS-RAP-DMAJ-ED.
+           MOVE WS-DATE-FR                  TO WS-RAP-JOUR-ED.
+           MOVE WS-RAP-DMAJ-CPTE            TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           IF WS-NB-CPTE-LUS = ZERO OR WS-DMAJ-REF = SPACES
+                                      OR WS-DMAJ-REF = ZERO
+              ADD 1                        TO WS-NB-ANOMALIES
+              MOVE SPACES                  TO WS-RAP-CODEC-ED
+              MOVE 'DATE DE MISE A JOUR DES COMPTES ABSENTE'
+                                           TO WS-RAP-LIBC-ED
+              PERFORM 8130-LIGNE-RAP-CPTE-DEB
+                 THRU 8130-LIGNE-RAP-CPTE-FIN
+           ELSE
+              IF WS-DMAJ-REF > WS-DATE-FR
+                 ADD 1                     TO WS-NB-ANOMALIES
+                 MOVE SPACES               TO WS-RAP-CODEC-ED
+                 MOVE 'DATE MAJ COMPTES POSTERIEURE AU JOUR DE TRT'
+                                           TO WS-RAP-LIBC-ED
+                 PERFORM 8130-LIGNE-RAP-CPTE-DEB
+                    THRU 8130-LIGNE-RAP-CPTE-FIN
+              END-IF
+           END-IF.
+       2020-VERIF-DMAJ-JOUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   3XXX-  : CONTROLE DU FICHIER DES MOUVEMENTS DU JOUR          *
+      *---------------------------------------------------------------*
+      *
+       3000-VERIF-MVTS-DEB.
+           MOVE WS-RAP-SECTION-MVTS       TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           PERFORM 6070-READ-F-MVTS-E-DEB
+              THRU 6070-READ-F-MVTS-E-FIN.
+           PERFORM 3010-CPT-MVTS-DEB
+              THRU 3010-CPT-MVTS-FIN
+              UNTIL MVTS-FIN.
+           MOVE WS-NB-MVTS-LUS             TO WS-RAP-NBMVT-ED.
+           MOVE WS-RAP-NB-MVTS             TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           IF WS-NB-MVTS-LUS = ZERO
+              ADD 1                        TO WS-NB-ANOMALIES
+              MOVE 'ANOMALIE - FICHIER DES MOUVEMENTS DU JOUR VIDE'
+                 TO FS-BUFF-F-ETAT-CTRL-S
+              PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+                 THRU 6090-WRITE-F-ETAT-CTRL-S-FIN
+           END-IF.
+       3000-VERIF-MVTS-FIN.
+           EXIT.
+      *    COMPTE LES MOUVEMENTS DU JOUR
+       3010-CPT-MVTS-DEB.
+           ADD 1                          TO WS-NB-MVTS-LUS.
+           PERFORM 6070-READ-F-MVTS-E-DEB
+              THRU 6070-READ-F-MVTS-E-FIN.
+       3010-CPT-MVTS-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FICHIERS-DEB.
+           OPEN INPUT F-ART-E.
+           IF NOT ART-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN INPUT F-CPTE-S.
+           IF NOT CPTE-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN INPUT F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN OUTPUT F-ETAT-CTRL-S.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CTRL-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CTRL-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FICHIERS-FIN.
+           EXIT.
+       6040-READ-F-ART-E-DEB.
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (ART-OK OR ART-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-F-ART-E-FIN.
+           EXIT.
+       6060-READ-F-CPTE-S-DEB.
+           READ F-CPTE-S INTO WS-ENRG-F-CPTS.
+           IF NOT (CPTE-OK OR CPTE-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-READ-F-CPTE-S-FIN.
+           EXIT.
+       6070-READ-F-MVTS-E-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTS-OK OR MVTS-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-READ-F-MVTS-E-FIN.
+           EXIT.
+       6080-CLOSE-FICHIERS-DEB.
+           CLOSE F-ART-E.
+           IF NOT ART-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-CPTE-S.
+           IF NOT CPTE-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-ETAT-CTRL-S.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-CTRL-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CTRL-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-CLOSE-FICHIERS-FIN.
+           EXIT.
+       6090-WRITE-F-ETAT-CTRL-S-DEB.
+           WRITE FS-BUFF-F-ETAT-CTRL-S.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ETAT-CTRL-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CTRL-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-F-ETAT-CTRL-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : INITIALISATIONS                                    *
+      *---------------------------------------------------------------*
+      *
+       7000-INIT-DATE-DEB.
+           ACCEPT WS-DATE-US FROM DATE YYYYMMDD.
+           MOVE CORR WS-DATE-US         TO WS-DATE-FR.
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *    IMPRIME L'EN-TETE DE L'ETAT DE CONTROLE
+       8140-FRONT-RAP-DEB.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           MOVE WS-ENTETE-L2              TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           MOVE WS-RAP-ENTETE-L3          TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           MOVE WS-RAP-ENTETE-L4          TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+       8140-FRONT-RAP-FIN.
+           EXIT.
+      *    IMPRIME UNE LIGNE DE CONTROLE - FICHIER ARTICLE
+       8130-LIGNE-RAP-ART-DEB.
+           MOVE WS-RAP-DETAIL-ART          TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+       8130-LIGNE-RAP-ART-FIN.
+           EXIT.
+      *    IMPRIME UNE LIGNE DE CONTROLE - FICHIER DES COMPTES
+       8130-LIGNE-RAP-CPTE-DEB.
+           MOVE WS-RAP-DETAIL-CPTE         TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+       8130-LIGNE-RAP-CPTE-FIN.
+           EXIT.
+      *    IMPRIME LE VERDICT GLOBAL DE L'ENVIRONNEMENT
+       8150-VERDICT-GLOBAL-DEB.
+           MOVE WS-ENTETE-L1               TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+           IF WS-NB-ANOMALIES = ZERO
+              MOVE 'OK'                    TO WS-RAP-VERD-ED
+           ELSE
+              MOVE 'ANOMALIE'              TO WS-RAP-VERD-ED
+           END-IF.
+           MOVE WS-RAP-VERDICT             TO FS-BUFF-F-ETAT-CTRL-S.
+           PERFORM 6090-WRITE-F-ETAT-CTRL-S-DEB
+              THRU 6090-WRITE-F-ETAT-CTRL-S-FIN.
+       8150-VERDICT-GLOBAL-FIN.
+           EXIT.
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            DISPLAY '************************************************'.
+            DISPLAY '*   STATISTIQUES DU PROGRAMME ARIO071          *'.
+            DISPLAY '*   ==================================         *'.
+            DISPLAY '************************************************'.
+            DISPLAY 'ARTICLES LUS                      = '
+                    WS-NB-ART-LUS.
+            DISPLAY 'ARTICLES EN ANOMALIE               = '
+                    WS-NB-ART-ANO.
+            DISPLAY 'COMPTES CLIENTS LUS               = '
+                    WS-NB-CPTE-LUS.
+            DISPLAY 'COMPTES EN ECART DE DATE DE MAJ    = '
+                    WS-NB-CPTE-DMAJ-ECART.
+            DISPLAY 'MOUVEMENTS DU JOUR LUS             = '
+                    WS-NB-MVTS-LUS.
+            DISPLAY 'TOTAL ANOMALIES DETECTEES          = '
+                    WS-NB-ANOMALIES.
+            DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO071         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO071        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
