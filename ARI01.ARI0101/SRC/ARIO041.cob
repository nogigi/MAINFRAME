@@ -0,0 +1,357 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO041                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 13/06/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *REFOND DES MOUVEMENTS CORRIGES PAR L'EXPLOITATION DANS LE      *
+      *FICHIER DES MOUVEMENTS DU JOUR, EN AMONT DE LA CHAINE DE MISE  *
+      *A JOUR (ARIO211/ARIO311). UN MOUVEMENT REJETE EN ANOMALIE      *
+      *(CODE MVT INVALIDE - VOIR F-ANO-EXT, REQUETE 018) EST RESAISI  *
+      *PAR L'EXPLOITATION DANS LE FICHIER DE CORRECTION F-CORR-E,     *
+      *AU MEME FORMAT QUE LE FICHIER DES MOUVEMENTS (COPY TP3MVTS),   *
+      *ET TRIE PAR NO DE COMPTE COMME LUI. LE PROGRAMME FUSIONNE CE   *
+      *FICHIER DE CORRECTION AVEC LE FICHIER DES MOUVEMENTS DU JOUR   *
+      *F-MVTS-E EN UN SEUL FICHIER F-MVTS-CORR-S, TOUJOURS ORDONNE    *
+      *PAR NO DE COMPTE, QUI DEVIENT LE FICHIER D'ENTREE DE LA CHAINE *
+      *DE MISE A JOUR DU JOUR (BASCULE OPERATOIRE HORS DU PERIMETRE   *
+      *DE CE REPERTOIRE, AU MEME TITRE QUE LA BASCULE DEJA DOCUMENTEE *
+      *POUR ARIO021/ARIO031).                                         *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 13/06/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO041.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-MVTS-E : MOUVEMENTS DU JOUR EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-MVTS-E            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-MVTS-E.
+      *                      -------------------------------------------
+      *                      F-CORR-E : MOUVEMENTS CORRIGES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-CORR-E            ASSIGN TO INP002
+                   FILE STATUS         IS WS-FS-CORR-E.
+      *                      -------------------------------------------
+      *                      F-MVTS-CORR-S : MOUVEMENTS REFONDUS
+      *                      -------------------------------------------
+           SELECT  F-MVTS-CORR-S       ASSIGN TO MVTCORR
+                   FILE STATUS         IS WS-FS-MVTS-CORR-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER MOUVEMENTS DU JOUR EN ENTREE
+       FD  F-MVTS-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-E      PIC X(50).
+      *FICHIER MOUVEMENTS CORRIGES EN ENTREE
+       FD  F-CORR-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CORR-E      PIC X(50).
+      *FICHIER MOUVEMENTS REFONDUS EN SORTIE
+       FD  F-MVTS-CORR-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-CORR-S PIC X(50).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+           COPY TP3MVTS.
+      *ZONE DE TRAVAIL POUR LE MOUVEMENT CORRIGE COURANT
+       01  WS-ENRG-F-CORR        PIC X(50).
+       01  WS-CORR-CPTE REDEFINES WS-ENRG-F-CORR PIC X(10).
+      *FILE STATUS
+       01  WS-FS-MVTS-E         PIC X(2).
+           88 MVTS-OK                            VALUE '00'.
+           88 MVTS-FIN                           VALUE '10'.
+       01  WS-FS-CORR-E         PIC X(2).
+           88 CORR-OK                            VALUE '00'.
+           88 CORR-FIN                           VALUE '10'.
+       01  WS-FS-MVTS-CORR-S    PIC X(2).
+           88 MVTSCORR-OK                        VALUE '00'.
+      *COMPTEURS COMPTE RENDU EXEC
+       01  WS-NB-MVTS           PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CORR           PIC 9(7)      VALUE ZERO.
+       01  WS-NB-TOTAL          PIC 9(7)      VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+           PERFORM 6000-OPEN-F-MVTS-E-DEB
+              THRU 6000-OPEN-F-MVTS-E-FIN.
+           PERFORM 6010-OPEN-F-CORR-E-DEB
+              THRU 6010-OPEN-F-CORR-E-FIN.
+           PERFORM 6020-OPEN-F-MVTS-CORR-S-DEB
+              THRU 6020-OPEN-F-MVTS-CORR-S-FIN.
+           PERFORM 6030-READ-F-MVTS-E-DEB
+              THRU 6030-READ-F-MVTS-E-FIN.
+           PERFORM 6040-READ-F-CORR-E-DEB
+              THRU 6040-READ-F-CORR-E-FIN.
+           PERFORM 1000-FUSION-DEB
+              THRU 1000-FUSION-FIN
+              UNTIL MVTS-FIN AND CORR-FIN.
+           PERFORM 6050-CLOSE-F-MVTS-E-DEB
+              THRU 6050-CLOSE-F-MVTS-E-FIN.
+           PERFORM 6060-CLOSE-F-CORR-E-DEB
+              THRU 6060-CLOSE-F-CORR-E-FIN.
+           PERFORM 6070-CLOSE-F-MVTS-CORR-S-DEB
+              THRU 6070-CLOSE-F-MVTS-CORR-S-FIN.
+           PERFORM 8999-STATISTIQUES-DEB
+              THRU 8999-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+           STOP RUN.
+      *
+      *    FUSIONNE LES MOUVEMENTS DU JOUR ET LES MOUVEMENTS CORRIGES
+      *    EN RESTANT ORDONNE PAR NO DE COMPTE - A CLE EGALE, LA
+      *    CORRECTION DE L'EXPLOITATION PREND LA PRIORITE D'ECRITURE
+       1000-FUSION-DEB.
+           EVALUATE TRUE
+               WHEN CORR-FIN
+                    PERFORM 2000-ECRIT-MVTS-DEB
+                       THRU 2000-ECRIT-MVTS-FIN
+               WHEN MVTS-FIN
+                    PERFORM 2010-ECRIT-CORR-DEB
+                       THRU 2010-ECRIT-CORR-FIN
+               WHEN WS-CORR-CPTE NOT > WS-MVTS-CPTE
+                    PERFORM 2010-ECRIT-CORR-DEB
+                       THRU 2010-ECRIT-CORR-FIN
+               WHEN OTHER
+                    PERFORM 2000-ECRIT-MVTS-DEB
+                       THRU 2000-ECRIT-MVTS-FIN
+           END-EVALUATE.
+       1000-FUSION-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   2XXX-  : ECRITURE D'UN MOUVEMENT DANS LE FICHIER REFONDU    *
+      *---------------------------------------------------------------*
+      *
+      *    RECOPIE UN MOUVEMENT DU JOUR NON CORRIGE
+       2000-ECRIT-MVTS-DEB.
+           MOVE WS-ENRG-F-MVTS            TO FS-ENRG-F-MVTS-CORR-S.
+           PERFORM 6080-WRITE-F-MVTS-CORR-S-DEB
+              THRU 6080-WRITE-F-MVTS-CORR-S-FIN.
+           ADD 1                          TO WS-NB-MVTS.
+           PERFORM 6030-READ-F-MVTS-E-DEB
+              THRU 6030-READ-F-MVTS-E-FIN.
+       2000-ECRIT-MVTS-FIN.
+           EXIT.
+      *    RECOPIE UN MOUVEMENT CORRIGE PAR L'EXPLOITATION
+       2010-ECRIT-CORR-DEB.
+           MOVE WS-ENRG-F-CORR            TO FS-ENRG-F-MVTS-CORR-S.
+           PERFORM 6080-WRITE-F-MVTS-CORR-S-DEB
+              THRU 6080-WRITE-F-MVTS-CORR-S-FIN.
+           ADD 1                          TO WS-NB-CORR.
+           PERFORM 6040-READ-F-CORR-E-DEB
+              THRU 6040-READ-F-CORR-E-FIN.
+       2010-ECRIT-CORR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-F-MVTS-E-DEB.
+           OPEN INPUT F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-OPEN-F-MVTS-E-FIN.
+           EXIT.
+       6010-OPEN-F-CORR-E-DEB.
+           OPEN INPUT F-CORR-E.
+           IF NOT CORR-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CORR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CORR-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-F-CORR-E-FIN.
+           EXIT.
+       6020-OPEN-F-MVTS-CORR-S-DEB.
+           OPEN OUTPUT F-MVTS-CORR-S.
+           IF NOT MVTSCORR-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-CORR-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-CORR-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-F-MVTS-CORR-S-FIN.
+           EXIT.
+       6030-READ-F-MVTS-E-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTS-OK OR MVTS-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-F-MVTS-E-FIN.
+           EXIT.
+       6040-READ-F-CORR-E-DEB.
+           READ F-CORR-E INTO WS-ENRG-F-CORR.
+           IF NOT (CORR-OK OR CORR-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CORR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CORR-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-F-CORR-E-FIN.
+           EXIT.
+       6050-CLOSE-F-MVTS-E-DEB.
+           CLOSE F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-F-MVTS-E-FIN.
+           EXIT.
+       6060-CLOSE-F-CORR-E-DEB.
+           CLOSE F-CORR-E.
+           IF NOT CORR-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CORR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CORR-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-F-CORR-E-FIN.
+           EXIT.
+       6070-CLOSE-F-MVTS-CORR-S-DEB.
+           CLOSE F-MVTS-CORR-S.
+           IF NOT MVTSCORR-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-CORR-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-CORR-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-CLOSE-F-MVTS-CORR-S-FIN.
+           EXIT.
+       6080-WRITE-F-MVTS-CORR-S-DEB.
+           WRITE FS-ENRG-F-MVTS-CORR-S.
+           IF NOT MVTSCORR-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-MVTS-CORR-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-CORR-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-WRITE-F-MVTS-CORR-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            COMPUTE WS-NB-TOTAL = WS-NB-MVTS + WS-NB-CORR.
+            DISPLAY '************************************************'.
+            DISPLAY '*   STATISTIQUES DU PROGRAMME ARIO041          *'.
+            DISPLAY '*   ==================================         *'.
+            DISPLAY '************************************************'.
+            DISPLAY 'MOUVEMENTS DU JOUR RECOPIES       = '
+                    WS-NB-MVTS.
+            DISPLAY 'MOUVEMENTS CORRIGES REINJECTES    = '
+                    WS-NB-CORR.
+            DISPLAY 'TOTAL MOUVEMENTS DANS LE REFONDU  = '
+                    WS-NB-TOTAL.
+            DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO041         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO041        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
