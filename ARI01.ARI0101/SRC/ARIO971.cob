@@ -0,0 +1,549 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO971                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 16/11/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *LIT LE FICHIER ARTICLE (ART0101) EN SEQUENTIEL, CALCULE POUR   *
+      *CHAQUE LOT DE CHAQUE ARTICLE LA VALEUR WS-ART-LOT-QTE *        *
+      *WS-ART-LOT-PXU, CUMULE CETTE VALEUR PAR ARTICLE PUIS SUR       *
+      *L ENSEMBLE DU STOCK, EDITE LE DETAIL DANS F-ETAT-VAL-S ET      *
+      *COMPARE LA VALEUR TOTALE OBTENUE A CELLE DU RUN PRECEDENT      *
+      *(CONSERVEE DANS LE FICHIER DE CONTROLE F-CTRL-VAL) POUR        *
+      *SIGNALER UN ECART ANORMAL (AU-DELA DE WS-VAL-TOLERANCE %).     *
+      *SYSOUT -> ETAT DE VALORISATION DU STOCK ET COMPTE RENDU        *
+      *          D EXECUTION                                         *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 16/11/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO971.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CTRL-VAL : FICHIER DE CONTROLE DE LA
+      *                                   VALORISATION DU RUN PRECEDENT
+      *                      -------------------------------------------
+           SELECT  F-CTRL-VAL          ASSIGN TO CTRLVAL
+                   FILE STATUS         IS WS-FS-CTRL-VAL.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-VAL-S : SYSOUT ETAT DE VALORISATION
+      *                      -------------------------------------------
+           SELECT  F-ETAT-VAL-S        ASSIGN TO ETATVAL
+                   FILE STATUS         IS WS-FS-ETAT-VAL-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER DE CONTROLE DE LA VALORISATION PRECEDENTE
+       FD  F-CTRL-VAL
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CTRL-VAL    PIC X(20).
+      *FICHIER ETAT DE VALORISATION EN SORTIE
+       FD  F-ETAT-VAL-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-VAL-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY VALLEDIT.
+       COPY ARTICLE.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-CTRL-VAL    PIC X(2).
+           88 CTRL-VAL-OK                         VALUE '00'.
+           88 CTRL-VAL-INEXISTANT                 VALUE '35'.
+       01  WS-FS-ETAT-VAL-S  PIC X(2).
+           88 VAL-OK                             VALUE '00'.
+      *CONTENU DU FICHIER DE CONTROLE (TOTAL DU RUN PRECEDENT)
+       01  WS-ENRG-F-CTRL-VAL.
+           05  WS-CTRL-VAL-TOTAL PIC 9(9)V99.
+           05  FILLER            PIC X(9).
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *COMPTEURS RENDU EXEC
+       01  WS-NB-ART-LUS     PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-LOT-LUS     PIC 9(5) COMP VALUE ZERO.
+      *INDICE DE PARCOURS DE LA TABLE DES LOTS
+       01  WS-IND-LOT        PIC 9    VALUE ZERO.
+      *VALEUR CUMULEE D UN ARTICLE ET DU STOCK ENTIER
+       01  WS-VAL-ARTICLE    PIC 9(9)V99 VALUE ZERO.
+       01  WS-VAL-TOTAL      PIC 9(9)V99 VALUE ZERO.
+      *TOLERANCE D ECART AUTORISEE SUR LA VALORISATION GLOBALE (%)
+       01  WS-VAL-TOLERANCE  PIC 9(3)V99 VALUE 20,00.
+       01  WS-VAL-ECART-PCT  PIC S9(3)V99 VALUE ZERO.
+       01  WS-FLAG-ANOMALIE  PIC X(01)    VALUE 'N'.
+           88 ANOMALIE-VAL                       VALUE 'O'.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, EDITE L ENTETE, BOUCLE SUR LES ARTICLES   *
+      * PUIS EDITE LE FOOTER, LE CONTROLE D ECART ET LE CR D EXEC     *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6020-OPEN-F-ETAT-VAL-S-DEB
+              THRU  6020-OPEN-F-ETAT-VAL-S-FIN.
+      *
+           PERFORM  6050-LIRE-F-CTRL-VAL-DEB
+              THRU  6050-LIRE-F-CTRL-VAL-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLES-DEB
+              THRU  1000-TRT-ARTICLES-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  8020-EDITION-FOOTER-DEB
+              THRU  8020-EDITION-FOOTER-FIN.
+      *
+           PERFORM  7030-CONTROLE-ECART-DEB
+              THRU  7030-CONTROLE-ECART-FIN.
+      *
+           PERFORM  6030-CLOSE-F-ART-E-DEB
+              THRU  6030-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6040-CLOSE-F-ETAT-VAL-S-DEB
+              THRU  6040-CLOSE-F-ETAT-VAL-S-FIN.
+      *
+           PERFORM  6060-ECRIRE-F-CTRL-VAL-DEB
+              THRU  6060-ECRIRE-F-CTRL-VAL-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 VALORISE UN ARTICLE ET LIT LE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLES-DEB.
+      *
+           ADD  1  TO  WS-NB-ART-LUS.
+      *
+           MOVE ZERO                    TO WS-VAL-ARTICLE.
+      *
+           PERFORM  2000-CUMUL-LOT-DEB
+              THRU  2000-CUMUL-LOT-FIN
+             VARYING WS-IND-LOT FROM 1 BY 1
+             UNTIL  WS-IND-LOT > 9.
+      *
+           ADD  WS-VAL-ARTICLE           TO WS-VAL-TOTAL.
+      *
+           PERFORM  8010-EDITION-DETAIL-DEB
+              THRU  8010-EDITION-DETAIL-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLES-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 CUMULE LA VALEUR D UN LOT DE L ARTICLE COURANT
+      *----------------------------------------------------
+       2000-CUMUL-LOT-DEB.
+      *
+           IF  WS-ART-LOT-NUM(WS-IND-LOT) NOT = SPACES
+               ADD  1  TO  WS-NB-LOT-LUS
+               COMPUTE WS-VAL-ARTICLE =  WS-VAL-ARTICLE
+                     + (WS-ART-LOT-QTE(WS-IND-LOT)
+                      * WS-ART-LOT-PXU(WS-IND-LOT))
+           END-IF.
+      *
+       2000-CUMUL-LOT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *----------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE L OPEN DU FICHIER F-ETAT-VAL-S
+      *------------------------------------
+       6020-OPEN-F-ETAT-VAL-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-VAL-S.
+           IF WS-FS-ETAT-VAL-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-VAL-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-VAL-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-OPEN-F-ETAT-VAL-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6030-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE LA FERMETURE SUR F-ETAT-VAL-S
+      *------------------------------------
+       6040-CLOSE-F-ETAT-VAL-S-DEB.
+      *
+           CLOSE F-ETAT-VAL-S.
+           IF WS-FS-ETAT-VAL-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETAT-VAL-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-VAL-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-CLOSE-F-ETAT-VAL-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 LIT LE FICHIER DE CONTROLE DE LA VALORISATION PRECEDENTE
+      *     (UN FICHIER ABSENT, FS 35, EST UN PREMIER RUN NORMAL)
+      *------------------------------------
+       6050-LIRE-F-CTRL-VAL-DEB.
+      *
+           MOVE ZERO                    TO WS-CTRL-VAL-TOTAL.
+      *
+           OPEN INPUT F-CTRL-VAL.
+           IF  CTRL-VAL-INEXISTANT
+               CONTINUE
+           ELSE
+               IF  WS-FS-CTRL-VAL NOT = '00'
+                   DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-VAL'
+                   DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-VAL
+      *
+                   PERFORM 9999-ERREUR-PROGRAMME-DEB
+                      THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+               ELSE
+                   READ F-CTRL-VAL INTO WS-ENRG-F-CTRL-VAL
+                   IF NOT (CTRL-VAL-OK OR WS-FS-CTRL-VAL = '10')
+                      DISPLAY 'PROBLEME DE LECTURE FICHIER F-CTRL-VAL'
+                      DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-VAL
+      *
+                      PERFORM 9999-ERREUR-PROGRAMME-DEB
+                         THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+                   END-IF
+                   CLOSE F-CTRL-VAL
+               END-IF
+           END-IF.
+      *
+       6050-LIRE-F-CTRL-VAL-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 ECRIT LE FICHIER DE CONTROLE DE LA VALORISATION DE CE RUN
+      *------------------------------------
+       6060-ECRIRE-F-CTRL-VAL-DEB.
+      *
+           OPEN OUTPUT F-CTRL-VAL.
+           IF WS-FS-CTRL-VAL NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-VAL'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-VAL
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+           MOVE WS-VAL-TOTAL             TO WS-CTRL-VAL-TOTAL.
+           MOVE WS-ENRG-F-CTRL-VAL       TO FS-ENRG-F-CTRL-VAL.
+           WRITE FS-ENRG-F-CTRL-VAL.
+           IF WS-FS-CTRL-VAL NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-CTRL-VAL'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-VAL
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+           CLOSE F-CTRL-VAL.
+           IF WS-FS-CTRL-VAL NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CTRL-VAL'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-VAL
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-ECRIRE-F-CTRL-VAL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LVAL-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LVAL-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LVAL-DATE-ED (7:4).
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7030 COMPARE LA VALORISATION DE CE RUN A CELLE DU RUN PRECEDENT
+      *------------------------------------
+       7030-CONTROLE-ECART-DEB.
+      *
+           MOVE WS-CTRL-VAL-TOTAL        TO WS-LVAL-ANT-ED.
+      *
+           IF  WS-CTRL-VAL-TOTAL = ZERO
+               MOVE ZERO                 TO WS-VAL-ECART-PCT
+           ELSE
+               COMPUTE WS-VAL-ECART-PCT ROUNDED =
+                       ((WS-VAL-TOTAL - WS-CTRL-VAL-TOTAL) * 100)
+                     /  WS-CTRL-VAL-TOTAL
+           END-IF.
+      *
+           MOVE WS-VAL-ECART-PCT         TO WS-LVAL-ECART-PCT-ED.
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-ECART.
+      *
+           IF  WS-CTRL-VAL-TOTAL NOT = ZERO
+               AND (WS-VAL-ECART-PCT > WS-VAL-TOLERANCE
+                    OR WS-VAL-ECART-PCT < (0 - WS-VAL-TOLERANCE))
+               SET ANOMALIE-VAL          TO TRUE
+               WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-ALERTE
+           END-IF.
+      *
+       7030-CONTROLE-ECART-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-BLANC.
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-INTITULE.
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-TIRET.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8010 EDITE LA LIGNE DE DETAIL D UN ARTICLE
+      *------------------------------------
+       8010-EDITION-DETAIL-DEB.
+      *
+           MOVE WS-ART-CODE              TO WS-LVAL-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LVAL-LIBEL-ED.
+           MOVE WS-ART-NB-LOT            TO WS-LVAL-NBLOT-ED.
+           MOVE WS-VAL-ARTICLE           TO WS-LVAL-VALEUR-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-DETAIL.
+      *
+       8010-EDITION-DETAIL-FIN.
+           EXIT.
+      *-------------------------------------
+      *8020 EDITE LE FOOTER DE L ETAT (VALEUR TOTALE DU STOCK)
+      *------------------------------------
+       8020-EDITION-FOOTER-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-TIRET.
+           MOVE WS-VAL-TOTAL             TO WS-LVAL-TOT-ED.
+           WRITE FS-BUFF-F-ETAT-VAL-S FROM WS-LVAL-FOOTER.
+      *
+       8020-EDITION-FOOTER-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE D''ARTICLES VALORISES'  TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-ART-LUS                   TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE LOTS VALORISES'      TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-LOT-LUS                   TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'VALEUR TOTALE DU STOCK'        TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-VAL-TOTAL                    TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           IF  ANOMALIE-VAL
+               DISPLAY '*** ECART DE VALORISATION HORS TOLERANCE ***'
+           ELSE
+               DISPLAY '* ECART DE VALORISATION DANS LA TOLERANCE  *'
+           END-IF.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO971         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO971        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
