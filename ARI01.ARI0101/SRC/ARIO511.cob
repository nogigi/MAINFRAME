@@ -68,6 +68,14 @@
                   FILE STATUS          IS WS-FS-CPTE-E.
       *                      -------------------------------------------
       *                      -------------------------------------------
+      *                      F-MVTS-E: FICHIER DES MVT EN ENTRER
+      *                      UTILISE UNIQUEMENT PAR LA RECHERCHE PAR
+      *                      CODE DE MOUVEMENT (CODE D)
+      *                      -------------------------------------------
+           SELECT  F-MVTS-E            ASSIGN TO INP002
+                   FILE STATUS         IS WS-FS-MVTS-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
       *                      F-ETAT-CLI-S: SYSOUT DES ETAT CLIENT EN S
       *                      -------------------------------------------
            SELECT  F-ETAT-CLI-S        ASSIGN TO ETATCLI
@@ -79,6 +87,21 @@
            SELECT  F-ETAT-ANO-S        ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETAT-ANO-S.
       *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-CLI-EXT : EXTRACT A PLAT DES
+      *                      ENREGISTREMENTS SELECTIONNES, EN PLUS DE
+      *                      L'ETAT IMPRIME, SI DEMANDE EXTRACT 'E'
+      *                      -------------------------------------------
+           SELECT  F-ETAT-CLI-EXT      ASSIGN TO CLIEXT
+                   FILE STATUS         IS WS-FS-CLI-EXT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CRE-EXT : COMPTE RENDU POUR LE BILAN
+      *                      CONSOLIDE DE LA CHAINE DE TRAITEMENT
+      *                      -------------------------------------------
+           SELECT  F-CRE-EXT           ASSIGN TO CREEXT
+                   FILE STATUS         IS WS-FS-CRE-EXT.
+      *                      -------------------------------------------
       *
       *
       *                  ==============================               *
@@ -101,6 +124,10 @@
            05  FS-KEY-CPTE       PIC X(10).
            05  FS-KEY-CLI        PIC X(20).
            05  FILLER            PIC X(20).
+      *FICHIER MVTS E
+       FD  F-MVTS-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-E      PIC X(50).
       *FICHIER  ETAT CLI SORTIE
        FD  F-ETAT-CLI-S
            RECORDING MODE IS F.
@@ -109,6 +136,14 @@
        FD  F-ETAT-ANO-S
            RECORDING MODE IS F.
        01  FS-BUFF-F-ETAT-ANO-S  PIC X(80).
+      *FICHIER EXTRACT ETAT CLI SORTIE
+       FD  F-ETAT-CLI-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-CLI-EXT PIC X(60).
+      *FICHIER CRE-EXT
+       FD  F-CRE-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-EXT     PIC X(50).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -117,6 +152,8 @@
        COPY TP5LEDIT.
        COPY TP5CPTE.
        COPY TP5SYSIN.
+       COPY TP5MVTS.
+       COPY TP0CRE.
       *MY WS SECTION
        01  WS-LETAT-EMPTY.
            05 FILLER        PIC X                VALUE  '|'.
@@ -133,6 +170,13 @@
            88 CLI-OK                             VALUE '00'.
        01  WS-FS-ETAT-ANO-S PIC X(2).
            88 ANO-OK                             VALUE '00'.
+       01  WS-FS-CLI-EXT    PIC X(2).
+           88 CLIEXT-OK                          VALUE '00'.
+       01  WS-FS-CRE-EXT    PIC X(2).
+           88 CREEXT-OK                          VALUE '00'.
+       01  WS-FS-MVTS-E     PIC X(2).
+           88 MVTS-OK                            VALUE '00'.
+           88 MVTS-FIN                           VALUE '10'.
       *COMPTEUR RENDU EXEC
        01  WS-NB-DEM        PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-DEM-ERR    PIC S9(4)     COMP   VALUE ZERO.
@@ -142,6 +186,17 @@
        01  WS-MIN-ALPHA     PIC X(20).
        01  WS-ERR-CODE      PIC 9(2).
            88 NO-ERREUR-CODE                     VALUE 0.
+      *EDITION DES BORNES DE SOLDE (CODE C)
+       01  WS-DEM-SOLDE-DEB-ED  PIC -(7)9,99.
+       01  WS-DEM-SOLDE-FIN-ED  PIC -(7)9,99.
+      *RECHERCHE PAR CODE DE MOUVEMENT (CODE D)
+       01  WS-TAB-CPTE-MVT.
+           05  WS-TAB-CPTE-MVT-ENTRY OCCURS 200 TIMES
+                                     PIC X(10) VALUE SPACES.
+       77  WS-NB-CPTE-MVT      PIC 9(3)   VALUE ZERO.
+       77  WS-CPTE-MVT-I       PIC 9(3)   VALUE ZERO.
+       77  WS-CPTE-MVT-IDX     PIC 9(3)   VALUE ZERO.
+       77  WS-CPTE-MVT-CHERCHE PIC X(10)  VALUE SPACES.
       *
       *
       *                  ==============================               *
@@ -183,6 +238,10 @@
               THRU 6030-OPEN-F-ETAT-CLI-S-FIN.
            PERFORM 6040-OPEN-F-ETAT-ANO-S-DEB
               THRU 6040-OPEN-F-ETAT-ANO-S-FIN.
+           PERFORM 6260-OPEN-F-ETAT-CLI-EXT-DEB
+              THRU 6260-OPEN-F-ETAT-CLI-EXT-FIN.
+           PERFORM 6230-OPEN-F-CRE-EXT-DEB
+              THRU 6230-OPEN-F-CRE-EXT-FIN.
            PERFORM 6010-OPEN-F-CPTE-E-DEB
               THRU 6010-OPEN-F-CPTE-E-FIN.
            ACCEPT WS-SYSIN FROM SYSIN.
@@ -225,6 +284,13 @@
               THRU 6100-CLOSE-F-ETAT-CLI-S-FIN.
            PERFORM 6110-CLOSE-F-ETAT-ANO-S-DEB
               THRU 6110-CLOSE-F-ETAT-ANO-S-FIN.
+           PERFORM 6280-CLOSE-F-ETAT-CLI-EXT-DEB
+              THRU 6280-CLOSE-F-ETAT-CLI-EXT-FIN.
+      *    COMPTE RENDU POUR LE BILAN CONSOLIDE DE LA CHAINE
+           PERFORM 6240-WRITE-F-CRE-EXT-DEB
+              THRU 6240-WRITE-F-CRE-EXT-FIN.
+           PERFORM 6250-CLOSE-F-CRE-EXT-DEB
+              THRU 6250-CLOSE-F-CRE-EXT-FIN.
       *    FIN PROGRAME
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -243,6 +309,12 @@
                WHEN B
                     PERFORM 2010-CODE-B-DEB
                        THRU 2010-CODE-B-FIN
+               WHEN C
+                    PERFORM 2030-CODE-C-DEB
+                       THRU 2030-CODE-C-FIN
+               WHEN D
+                    PERFORM 2040-CODE-D-DEB
+                       THRU 2040-CODE-D-FIN
                WHEN OTHER
                     PERFORM 2020-INVALIDE-CODE-DEB
                        THRU 2020-INVALIDE-CODE-FIN
@@ -350,6 +422,82 @@
               THRU 8040-MAIN-ETAT-ANO-FIN.
        2020-INVALIDE-CODE-FIN.
            EXIT.
+      *TRT DU CODE C POUR CMD PAR PLAGE DE SOLDE
+       2030-CODE-C-DEB.
+      *GAUCHE
+      *  INIT VAR TO 0
+           PERFORM 7070-INIT-LOGIC-DEB
+              THRU 7070-INIT-LOGIC-FIN.
+      *POSITIONNE EN DEBUT DE FICHIER (TOUT LE FICHIER EST PARCOURU)
+           PERFORM 7000-LV-TO-NUMKEY-DEB
+              THRU 7000-LV-TO-NUMKEY-FIN.
+           PERFORM 6170-POINTER-FCPTE-NUM-DEB
+              THRU 6170-POINTER-FCPTE-NUM-FIN.
+      *TEST LA VALIDITER DE LA COMMANDE EN SYSIN
+           EVALUATE TRUE
+               WHEN WS-DEM-NOM = SPACES OR WS-DEM-CPT-DEB = SPACES
+                    OR WS-DEM-CPT-FIN = SPACES
+                    PERFORM 7040-ERR-VIDE-DEB
+                       THRU 7040-ERR-VIDE-FIN
+               WHEN WS-DEM-NOM IS NOT ALPHABETIC
+                    PERFORM 7050-ERR-ALPHA-DEB
+                       THRU 7050-ERR-ALPHA-FIN
+               WHEN (WS-DEM-SOLDE-DEB IS NOT NUMERIC)
+                                   OR (WS-DEM-SOLDE-FIN IS NOT NUMERIC)
+                    PERFORM 7150-ERR-NUM-DEB
+                       THRU 7150-ERR-NUM-FIN
+               WHEN WS-DEM-SOLDE-DEB > WS-DEM-SOLDE-FIN
+                    PERFORM 7060-ERR-INTERVAL-DEB
+                       THRU 7060-ERR-INTERVAL-FIN
+           END-EVALUATE.
+      *AS
+      *    SI IL Y AS UNE ERREUR
+           IF NOT NO-ERREUR-CODE
+              PERFORM 3020-TRT-INVALIDE-DEB
+                 THRU 3020-TRT-INVALIDE-FIN
+           ELSE
+              PERFORM 3030-TRT-VALIDE-C-DEB
+                 THRU 3030-TRT-VALIDE-C-FIN
+           END-IF.
+      *DROITE
+       2030-CODE-C-FIN.
+           EXIT.
+      *TRT DU CODE D POUR CMD PAR CODE DE MOUVEMENT
+       2040-CODE-D-DEB.
+      *GAUCHE
+      *  INIT VAR TO 0
+           PERFORM 7070-INIT-LOGIC-DEB
+              THRU 7070-INIT-LOGIC-FIN.
+      *TEST LA VALIDITER DE LA COMMANDE EN SYSIN
+           EVALUATE TRUE
+               WHEN WS-DEM-NOM = SPACES OR WS-DEM-CPT-DEB = SPACES
+                    PERFORM 7040-ERR-VIDE-DEB
+                       THRU 7040-ERR-VIDE-FIN
+               WHEN WS-DEM-NOM IS NOT ALPHABETIC
+                    PERFORM 7050-ERR-ALPHA-DEB
+                       THRU 7050-ERR-ALPHA-FIN
+               WHEN NOT (DEM-RETRAIT OR DEM-CB OR DEM-DEPOT
+                                   OR DEM-CLOTURE)
+                    PERFORM 7160-ERR-MVT-CODE-DEB
+                       THRU 7160-ERR-MVT-CODE-FIN
+           END-EVALUATE.
+      *AS
+      *    SI IL Y AS UNE ERREUR
+           IF NOT NO-ERREUR-CODE
+              PERFORM 3020-TRT-INVALIDE-DEB
+                 THRU 3020-TRT-INVALIDE-FIN
+           ELSE
+      *POSITIONNE EN DEBUT DE FICHIER (TOUT LE FICHIER EST PARCOURU)
+              PERFORM 7000-LV-TO-NUMKEY-DEB
+                 THRU 7000-LV-TO-NUMKEY-FIN
+              PERFORM 6170-POINTER-FCPTE-NUM-DEB
+                 THRU 6170-POINTER-FCPTE-NUM-FIN
+              PERFORM 3040-TRT-VALIDE-D-DEB
+                 THRU 3040-TRT-VALIDE-D-FIN
+           END-IF.
+      *DROITE
+       2040-CODE-D-FIN.
+           EXIT.
        3000-TRT-VALIDE-A-DEB.
       *GAUCHE
            PERFORM 7150-INIT-COUNT-LINE-DEB
@@ -400,6 +548,60 @@
               THRU 8020-FOOTER-ETAT-CLI-FIN.
        3010-TRT-VALIDE-B-FIN.
            EXIT.
+       3030-TRT-VALIDE-C-DEB.
+      *GAUCHE
+           PERFORM 7150-INIT-COUNT-LINE-DEB
+              THRU 7150-INIT-COUNT-LINE-FIN.
+      * HEADER ETATCLI
+           PERFORM 6190-READ-F-CPTE-E-DEB
+              THRU 6190-READ-F-CPTE-E-FIN.
+           PERFORM 7095-PREP-HEADER-ETATCLI-C-DEB
+              THRU 7095-PREP-HEADER-ETATCLI-C-FIN.
+           PERFORM 8000-HEADER-ETAT-CLI-DEB
+              THRU 8000-HEADER-ETAT-CLI-FIN.
+      *IERATIVE : TOUT LE FICHIER EST PARCOURU, LE SOLDE N'EST PAS UNE
+      *CLEF DE TRI DU FICHIER
+           PERFORM 4010-TRT-DETAIL-C-DEB
+              THRU 4010-TRT-DETAIL-C-FIN
+             UNTIL CPTE-FIN.
+      *DROITE
+      *FOOTER ETATCLI
+           IF WS-COUNT-LINE = 0
+              PERFORM 8060-EMPTY-ETAT-CLI-DEB
+                 THRU 8060-EMPTY-ETAT-CLI-FIN
+           END-IF.
+           PERFORM 8020-FOOTER-ETAT-CLI-DEB
+              THRU 8020-FOOTER-ETAT-CLI-FIN.
+       3030-TRT-VALIDE-C-FIN.
+           EXIT.
+       3040-TRT-VALIDE-D-DEB.
+      *GAUCHE
+           PERFORM 7150-INIT-COUNT-LINE-DEB
+              THRU 7150-INIT-COUNT-LINE-FIN.
+      * CONSTITUE LA LISTE DES COMPTES AYANT LE MOUVEMENT RECHERCHE
+           PERFORM 7170-BUILD-TAB-CPTE-MVT-DEB
+              THRU 7170-BUILD-TAB-CPTE-MVT-FIN.
+      * HEADER ETATCLI
+           PERFORM 6190-READ-F-CPTE-E-DEB
+              THRU 6190-READ-F-CPTE-E-FIN.
+           PERFORM 7096-PREP-HEADER-ETATCLI-D-DEB
+              THRU 7096-PREP-HEADER-ETATCLI-D-FIN.
+           PERFORM 8000-HEADER-ETAT-CLI-DEB
+              THRU 8000-HEADER-ETAT-CLI-FIN.
+      *IERATIVE : TOUT LE FICHIER EST PARCOURU
+           PERFORM 4020-TRT-DETAIL-D-DEB
+              THRU 4020-TRT-DETAIL-D-FIN
+             UNTIL CPTE-FIN.
+      *DROITE
+      *FOOTER ETATCLI
+           IF WS-COUNT-LINE = 0
+              PERFORM 8060-EMPTY-ETAT-CLI-DEB
+                 THRU 8060-EMPTY-ETAT-CLI-FIN
+           END-IF.
+           PERFORM 8020-FOOTER-ETAT-CLI-DEB
+              THRU 8020-FOOTER-ETAT-CLI-FIN.
+       3040-TRT-VALIDE-D-FIN.
+           EXIT.
        3020-TRT-INVALIDE-DEB.
            PERFORM 7120-COUNT-ERR-DEB
               THRU 7120-COUNT-ERR-FIN.
@@ -425,6 +627,38 @@
       *PRINT LA LIGNE DANS ETATCLI
        4000-TRT-DETAIL-FIN.
            EXIT.
+      *NE PRINT LA LIGNE QUE SI LE SOLDE EST DANS LA PLAGE DEMANDEE
+       4010-TRT-DETAIL-C-DEB.
+           IF WS-CPTE-SOLDE >= WS-DEM-SOLDE-DEB
+              AND WS-CPTE-SOLDE <= WS-DEM-SOLDE-FIN
+              PERFORM 7100-PREP-MAIN-ETATCLI-DEB
+                 THRU 7100-PREP-MAIN-ETATCLI-FIN
+              PERFORM 8010-MAIN-ETAT-CLI-DEB
+                 THRU 8010-MAIN-ETAT-CLI-FIN
+              PERFORM 7160-COUNT-LINE-DEB
+                 THRU 7160-COUNT-LINE-FIN
+           END-IF.
+           PERFORM 6190-READ-F-CPTE-E-DEB
+              THRU 6190-READ-F-CPTE-E-FIN.
+       4010-TRT-DETAIL-C-FIN.
+           EXIT.
+      *NE PRINT LA LIGNE QUE SI LE COMPTE A LE MOUVEMENT RECHERCHE
+       4020-TRT-DETAIL-D-DEB.
+           MOVE WS-CPTE-CPTE             TO WS-CPTE-MVT-CHERCHE.
+           PERFORM 7180-SEARCH-TAB-CPTE-MVT-DEB
+              THRU 7180-SEARCH-TAB-CPTE-MVT-FIN.
+           IF WS-CPTE-MVT-IDX NOT = ZERO
+              PERFORM 7100-PREP-MAIN-ETATCLI-DEB
+                 THRU 7100-PREP-MAIN-ETATCLI-FIN
+              PERFORM 8010-MAIN-ETAT-CLI-DEB
+                 THRU 8010-MAIN-ETAT-CLI-FIN
+              PERFORM 7160-COUNT-LINE-DEB
+                 THRU 7160-COUNT-LINE-FIN
+           END-IF.
+           PERFORM 6190-READ-F-CPTE-E-DEB
+              THRU 6190-READ-F-CPTE-E-FIN.
+       4020-TRT-DETAIL-D-FIN.
+           EXIT.
       *===============================================================*
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -595,6 +829,109 @@
            END-IF.
        6180-POINTER-FCPTE-ALPHA-FIN.
            EXIT.
+      *DEBUT GESTION FICHIER F-MVTS-E (RECHERCHE CODE D)
+       6200-OPEN-F-MVTS-E-DEB.
+           OPEN INPUT F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-OPEN-F-MVTS-E-FIN.
+           EXIT.
+       6210-READ-F-MVTS-E-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTS-OK OR MVTS-FIN)
+              DISPLAY 'PROBLEMME LECTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6210-READ-F-MVTS-E-FIN.
+           EXIT.
+       6220-CLOSE-F-MVTS-E-DEB.
+           CLOSE F-MVTS-E.
+           IF NOT MVTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6220-CLOSE-F-MVTS-E-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER EXTRACT DE L'ETAT CLIENT
+       6260-OPEN-F-ETAT-CLI-EXT-DEB.
+           OPEN OUTPUT F-ETAT-CLI-EXT.
+           IF NOT CLIEXT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CLI-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CLI-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6260-OPEN-F-ETAT-CLI-EXT-FIN.
+           EXIT.
+      *    ECRIT UN ENREGISTREMENT DANS LE FICHIER EXTRACT DE L'ETAT
+      *    CLIENT (DEMANDE EXTRACT 'E' UNIQUEMENT - CF 8010)
+       6270-WRITE-F-ETAT-CLI-EXT-DEB.
+           WRITE FS-BUFF-F-ETAT-CLI-EXT.
+           IF NOT CLIEXT-OK
+              DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-CLI-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CLI-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6270-WRITE-F-ETAT-CLI-EXT-FIN.
+           EXIT.
+      *    FERME LE FICHIER EXTRACT DE L'ETAT CLIENT
+       6280-CLOSE-F-ETAT-CLI-EXT-DEB.
+           CLOSE F-ETAT-CLI-EXT.
+           IF NOT CLIEXT-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-CLI-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CLI-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6280-CLOSE-F-ETAT-CLI-EXT-FIN.
+           EXIT.
+      *    OUVRE LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6230-OPEN-F-CRE-EXT-DEB.
+           OPEN OUTPUT F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6230-OPEN-F-CRE-EXT-FIN.
+           EXIT.
+      *    ECRIT LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6240-WRITE-F-CRE-EXT-DEB.
+           MOVE 'ARIO511'               TO WS-CRE-PROGID.
+           MOVE ZERO                    TO WS-CRE-NB-CLI.
+           MOVE WS-NB-DEM               TO WS-CRE-NB-MVT.
+           MOVE WS-NB-DEM-ERR           TO WS-CRE-NB-ANO.
+           MOVE WS-CRE-EXT-ENRG         TO FS-BUFF-F-CRE-EXT.
+           WRITE FS-BUFF-F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6240-WRITE-F-CRE-EXT-FIN.
+           EXIT.
+      *    FERME LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6250-CLOSE-F-CRE-EXT-DEB.
+           CLOSE F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6250-CLOSE-F-CRE-EXT-FIN.
+           EXIT.
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
       *---------------------------------------------------------------*
@@ -663,6 +1000,14 @@
            MOVE WS-SYSIN                TO WS-LANO-ENR-ED.
        7150-ERR-NUM-FIN.
            EXIT.
+       7160-ERR-MVT-CODE-DEB.
+           MOVE 7                       TO WS-ERR-CODE.
+           MOVE WS-ERR-CODE             TO WS-LANO-NUM-ED.
+           MOVE 'CODE MOUVEMENT INVALIDE'
+                                        TO WS-LANO-TYP-ED.
+           MOVE WS-SYSIN                TO WS-LANO-ENR-ED.
+       7160-ERR-MVT-CODE-FIN.
+           EXIT.
        7070-INIT-LOGIC-DEB.
       * RESET LES VARIABLE DE LOGIC À 0
            MOVE 0                       TO WS-ERR-CODE.
@@ -688,6 +1033,28 @@
            MOVE WS-DEM-CLI-FIN          TO WS-LETAT-REFFIN-ED.
        7090-PREP-HEADER-ETATCLI-B-FIN.
            EXIT.
+       7095-PREP-HEADER-ETATCLI-C-DEB.
+      * PREP HEADER
+           MOVE WS-DEM-NOM              TO WS-LETAT-NOMD-ED.
+           MOVE WS-NB-DEM               TO WS-LETAT-NUM-ED.
+           MOVE 1                       TO WS-LETAT-PAGE-ED.
+           MOVE 'PLAGE DE SOLDE'        TO WS-LETAT-TYPE-ED.
+           MOVE WS-DEM-SOLDE-DEB        TO WS-DEM-SOLDE-DEB-ED.
+           MOVE WS-DEM-SOLDE-FIN        TO WS-DEM-SOLDE-FIN-ED.
+           MOVE WS-DEM-SOLDE-DEB-ED     TO WS-LETAT-REFDEB-ED.
+           MOVE WS-DEM-SOLDE-FIN-ED     TO WS-LETAT-REFFIN-ED.
+       7095-PREP-HEADER-ETATCLI-C-FIN.
+           EXIT.
+       7096-PREP-HEADER-ETATCLI-D-DEB.
+      * PREP HEADER
+           MOVE WS-DEM-NOM              TO WS-LETAT-NOMD-ED.
+           MOVE WS-NB-DEM               TO WS-LETAT-NUM-ED.
+           MOVE 1                       TO WS-LETAT-PAGE-ED.
+           MOVE 'CODE DE MOUVEMENT'     TO WS-LETAT-TYPE-ED.
+           MOVE WS-DEM-MVT-CODE         TO WS-LETAT-REFDEB-ED.
+           MOVE SPACES                  TO WS-LETAT-REFFIN-ED.
+       7096-PREP-HEADER-ETATCLI-D-FIN.
+           EXIT.
        7100-PREP-MAIN-ETATCLI-DEB.
       * PREP HEADER
            MOVE WS-CPTE-CPTE            TO WS-LETAT-NUMCPT-ED.
@@ -703,6 +1070,15 @@
            MOVE WS-CPTE-NOM             TO WS-LETAT-NOMC-ED.
        7100-PREP-MAIN-ETATCLI-FIN.
            EXIT.
+      *    PREP DE L'ENREGISTREMENT EXTRACT (DEMANDE EXTRACT 'E')
+       7105-PREP-MAIN-CLIEXT-DEB.
+           MOVE WS-CPTE-CPTE            TO WS-CLIEXT-NUMCPT.
+           MOVE WS-CPTE-NOM             TO WS-CLIEXT-NOMC.
+           MOVE WS-CPTE-DCREA           TO WS-CLIEXT-DCREA.
+           MOVE WS-CPTE-DMAJ            TO WS-CLIEXT-DMAJ.
+           MOVE WS-CPTE-SOLDE           TO WS-CLIEXT-SOLDE.
+       7105-PREP-MAIN-CLIEXT-FIN.
+           EXIT.
        7110-COUNT-DEM-DEB.
            ADD 1                        TO WS-NB-DEM.
        7110-COUNT-DEM-FIN.
@@ -727,6 +1103,55 @@
            ADD 1                        TO WS-COUNT-LINE.
        7160-COUNT-LINE-FIN.
            EXIT.
+      *CONSTITUE LA TABLE DES NUMEROS DE COMPTE AYANT AU MOINS UN
+      *MOUVEMENT DU CODE RECHERCHE (CODE D)
+       7170-BUILD-TAB-CPTE-MVT-DEB.
+           MOVE ZERO                    TO WS-NB-CPTE-MVT.
+           MOVE SPACES                  TO WS-TAB-CPTE-MVT.
+           PERFORM 6200-OPEN-F-MVTS-E-DEB
+              THRU 6200-OPEN-F-MVTS-E-FIN.
+           PERFORM 6210-READ-F-MVTS-E-DEB
+              THRU 6210-READ-F-MVTS-E-FIN.
+           PERFORM 7175-CUMUL-TAB-CPTE-MVT-DEB
+              THRU 7175-CUMUL-TAB-CPTE-MVT-FIN
+             UNTIL MVTS-FIN.
+           PERFORM 6220-CLOSE-F-MVTS-E-DEB
+              THRU 6220-CLOSE-F-MVTS-E-FIN.
+       7170-BUILD-TAB-CPTE-MVT-FIN.
+           EXIT.
+       7175-CUMUL-TAB-CPTE-MVT-DEB.
+           IF WS-MVTS-CODE = WS-DEM-MVT-CODE
+              MOVE WS-MVTS-CPTE            TO WS-CPTE-MVT-CHERCHE
+              PERFORM 7180-SEARCH-TAB-CPTE-MVT-DEB
+                 THRU 7180-SEARCH-TAB-CPTE-MVT-FIN
+              IF WS-CPTE-MVT-IDX = ZERO
+                 AND WS-NB-CPTE-MVT < 200
+                 ADD 1                      TO WS-NB-CPTE-MVT
+                 MOVE WS-MVTS-CPTE
+                          TO WS-TAB-CPTE-MVT-ENTRY(WS-NB-CPTE-MVT)
+              END-IF
+           END-IF.
+           PERFORM 6210-READ-F-MVTS-E-DEB
+              THRU 6210-READ-F-MVTS-E-FIN.
+       7175-CUMUL-TAB-CPTE-MVT-FIN.
+           EXIT.
+      *RECHERCHE DU NUMERO DE COMPTE COURANT DANS LA TABLE
+      *WS-CPTE-MVT-IDX = ZERO SI LE COMPTE N'EST PAS TROUVE
+       7180-SEARCH-TAB-CPTE-MVT-DEB.
+           MOVE ZERO                    TO WS-CPTE-MVT-IDX.
+           PERFORM 7185-CHERCHE-CPTE-MVT-DEB
+              THRU 7185-CHERCHE-CPTE-MVT-FIN
+              VARYING WS-CPTE-MVT-I FROM 1 BY 1
+                UNTIL WS-CPTE-MVT-I > WS-NB-CPTE-MVT
+                   OR WS-CPTE-MVT-IDX NOT = ZERO.
+       7180-SEARCH-TAB-CPTE-MVT-FIN.
+           EXIT.
+       7185-CHERCHE-CPTE-MVT-DEB.
+           IF WS-TAB-CPTE-MVT-ENTRY(WS-CPTE-MVT-I) = WS-CPTE-MVT-CHERCHE
+              MOVE WS-CPTE-MVT-I           TO WS-CPTE-MVT-IDX
+           END-IF.
+       7185-CHERCHE-CPTE-MVT-FIN.
+           EXIT.
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
       *---------------------------------------------------------------*
@@ -769,6 +1194,15 @@
            MOVE WS-LETAT-DETAIL         TO FS-BUFF-F-ETAT-CLI-S.
            PERFORM 6140-WRITE-F-ETAT-CLI-S-DEB
               THRU 6140-WRITE-F-ETAT-CLI-S-FIN.
+      *    EN PLUS DE L'ETAT IMPRIME, ECRIT L'EXTRACT SI LA DEMANDE
+      *    SYSIN LE PRECISE (CF TP5SYSIN)
+           IF DEM-EXTRACT-ON
+              PERFORM 7105-PREP-MAIN-CLIEXT-DEB
+                 THRU 7105-PREP-MAIN-CLIEXT-FIN
+              MOVE WS-CLIEXT-DETAIL      TO FS-BUFF-F-ETAT-CLI-EXT
+              PERFORM 6270-WRITE-F-ETAT-CLI-EXT-DEB
+                 THRU 6270-WRITE-F-ETAT-CLI-EXT-FIN
+           END-IF.
        8010-MAIN-ETAT-CLI-FIN.
            EXIT.
        8020-FOOTER-ETAT-CLI-DEB.
