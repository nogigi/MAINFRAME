@@ -0,0 +1,424 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO931                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 25/09/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *EDITE L ETAT DU STOCK (F-ETAT-STK-S) A PARTIR DU FICHIER       *
+      *ARTICLE (ART0101, F-ART-E) : UNE LIGNE PAR ARTICLE AVEC SON    *
+      *CODE, SON LIBELLE, SA CATEGORIE ET SA QUANTITE EN STOCK, SUIVIE*
+      *D UNE LIGNE PAR LOT ENCORE REFERENCE SUR L ARTICLE (NUMERO DE  *
+      *LOT, QUANTITE, PRIX UNITAIRE, DATE DE PEREMPTION).             *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 25/09/2025    ! CREATION DU PROGRAMME                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO931.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-STK-S : SYSOUT ETAT DU STOCK
+      *                      -------------------------------------------
+           SELECT  F-ETAT-STK-S        ASSIGN TO ETATSTK
+                   FILE STATUS         IS WS-FS-ETAT-STK-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER ETAT DU STOCK EN SORTIE
+       FD  F-ETAT-STK-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-STK-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY STKLEDIT.
+       COPY ARTICLE.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-ETAT-STK-S  PIC X(2).
+           88 STK-OK                              VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *COMPTEUR RENDU EXEC
+       01  WS-NB-ART-EDITE   PIC S9(6) COMP VALUE ZERO.
+       01  WS-NB-LOT-EDITE   PIC S9(6) COMP VALUE ZERO.
+       01  WS-CUM-QTE        PIC S9(9) COMP VALUE ZERO.
+      *INDICE DE PARCOURS DE LA TABLE DES LOTS
+       01  WS-IND-LOT        PIC S9(4) COMP VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, EDITE L ENTETE, PARCOURT F-ART-E EN       *
+      * SEQUENTIEL ET EDITE UNE LIGNE PAR ARTICLE PUIS UNE LIGNE PAR  *
+      * LOT, FERME LES FICHIERS ET AFFICHE LE CR D EXECUTION          *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6040-OPEN-F-ETAT-STK-S-DEB
+              THRU  6040-OPEN-F-ETAT-STK-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLE-DEB
+              THRU  1000-TRT-ARTICLE-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  6020-CLOSE-F-ART-E-DEB
+              THRU  6020-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6050-CLOSE-F-ETAT-STK-S-DEB
+              THRU  6050-CLOSE-F-ETAT-STK-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 EDITE UN ARTICLE ET SES LOTS PUIS LIT LE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLE-DEB.
+      *
+           PERFORM  8010-EDITION-DETAIL-ART-DEB
+              THRU  8010-EDITION-DETAIL-ART-FIN.
+      *
+           MOVE ZERO                    TO WS-IND-LOT.
+           PERFORM  2000-EDITE-UN-LOT-DEB
+              THRU  2000-EDITE-UN-LOT-FIN
+             VARYING WS-IND-LOT FROM 1 BY 1
+             UNTIL  WS-IND-LOT > WS-ART-NB-LOT.
+      *
+           ADD  1                       TO WS-NB-ART-EDITE.
+           ADD  WS-ART-QTE              TO WS-CUM-QTE.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 EDITE UNE LIGNE DE DETAIL POUR UN LOT
+      *----------------------------------------------------
+       2000-EDITE-UN-LOT-DEB.
+      *
+           PERFORM  8020-EDITION-DETAIL-LOT-DEB
+              THRU  8020-EDITION-DETAIL-LOT-FIN.
+           ADD  1                       TO WS-NB-LOT-EDITE.
+      *
+       2000-EDITE-UN-LOT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6020-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE L OPEN DU FICHIER F-ETAT-STK-S
+      *------------------------------------
+       6040-OPEN-F-ETAT-STK-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-STK-S.
+           IF WS-FS-ETAT-STK-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-STK-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-STK-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-OPEN-F-ETAT-STK-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE LA FERMETURE SUR F-ETAT-STK-S
+      *------------------------------------
+       6050-CLOSE-F-ETAT-STK-S-DEB.
+      *
+           CLOSE F-ETAT-STK-S.
+           IF WS-FS-ETAT-STK-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-STK-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-STK-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-CLOSE-F-ETAT-STK-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LSTK-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LSTK-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LSTK-DATE-ED (7:4).
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-BLANC.
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-INTITULE.
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-TIRET.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8010 EDITE LA LIGNE DE DETAIL D UN ARTICLE
+      *------------------------------------
+       8010-EDITION-DETAIL-ART-DEB.
+      *
+           MOVE WS-ART-CODE                TO WS-LSTK-CODE-ED.
+           MOVE WS-ART-LIBEL                TO WS-LSTK-LIBEL-ED.
+           MOVE WS-ART-CATEG                TO WS-LSTK-CATEG-ED.
+           MOVE WS-ART-QTE                  TO WS-LSTK-QTE-ED.
+           MOVE WS-ART-NB-LOT                TO WS-LSTK-NBLOT-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-DETAIL.
+      *
+       8010-EDITION-DETAIL-ART-FIN.
+           EXIT.
+      *-------------------------------------
+      *8020 EDITE LA LIGNE DE DETAIL D UN LOT
+      *------------------------------------
+       8020-EDITION-DETAIL-LOT-DEB.
+      *
+           MOVE WS-ART-LOT-NUM(WS-IND-LOT)   TO WS-LSTK-LOT-NUM-ED.
+           MOVE WS-ART-LOT-QTE(WS-IND-LOT)   TO WS-LSTK-LOT-QTE-ED.
+           MOVE WS-ART-LOT-PXU(WS-IND-LOT)   TO WS-LSTK-LOT-PXU-ED.
+           MOVE WS-ART-LOT-DATEXP(WS-IND-LOT) (7:2)
+                                     TO WS-LSTK-LOT-DATEXP-ED (1:2).
+           MOVE WS-ART-LOT-DATEXP(WS-IND-LOT) (5:2)
+                                     TO WS-LSTK-LOT-DATEXP-ED (4:2).
+           MOVE WS-ART-LOT-DATEXP(WS-IND-LOT) (1:4)
+                                     TO WS-LSTK-LOT-DATEXP-ED (7:4).
+      *
+           WRITE FS-BUFF-F-ETAT-STK-S FROM WS-LSTK-LOT.
+      *
+       8020-EDITION-DETAIL-LOT-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE D''ARTICLES EDITES'   TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-ART-EDITE                TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE LOTS EDITES'       TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-LOT-EDITE                TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'QUANTITE TOTALE EN STOCK'    TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-CUM-QTE                     TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO931         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO931        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
