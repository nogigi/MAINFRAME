@@ -0,0 +1,566 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO961                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 03/11/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *LIT EN SYSIN UNE SUITE DE DEMANDES [CODE CATEGORIE][NOUVEAU    *
+      *SEUIL], MET A JOUR LE SEUIL DE REAPPRO DE LA CATEGORIE DANS LE *
+      *FICHIER MAITRE DES CATEGORIES (CATG0101) PUIS REPERCUTE CE     *
+      *NOUVEAU SEUIL SUR WS-ART-ALERT DE CHAQUE ARTICLE DU FICHIER    *
+      *ARTICLE (ART0101) RATTACHE A CETTE CATEGORIE, EVITANT DE       *
+      *DEVOIR CORRIGER CHAQUE ARTICLE UN PAR UN.                      *
+      *SYSIN  -> DEMANDES DE REAJUSTEMENT DE SEUIL PAR CATEGORIE      *
+      *SYSOUT -> ETAT DE REPERCUSSION DU SEUIL DE CATEGORIE ET        *
+      *          COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 03/11/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO961.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CATG-ES : FICHIER MAITRE DES CATEGORIES
+      *                                  (ACCES DIRECT PAR CODE)
+      *                      -------------------------------------------
+           SELECT  F-CATG-ES           ASSIGN TO IO001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-KEY-CATG
+                   FILE STATUS         IS WS-FS-CATG-ES.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ART-ES : FICHIER DES ARTICLES (MAJ DU
+      *                                 SEUIL D ALERTE EN SEQUENTIEL)
+      *                      -------------------------------------------
+           SELECT  F-ART-ES            ASSIGN TO IO002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-ES.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-CAT-S : SYSOUT ETAT DE REPERCUSSION
+      *                      -------------------------------------------
+           SELECT  F-ETAT-CAT-S        ASSIGN TO ETATCAT
+                   FILE STATUS         IS WS-FS-ETAT-CAT-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER MAITRE DES CATEGORIES
+       FD  F-CATG-ES
+           RECORD CONTAINS 40 CHARACTERS.
+       01  FS-BUFF-F-CATG-ES.
+           05  FS-KEY-CATG       PIC X(5).
+           05  FILLER            PIC X(35).
+      *FICHIER ARTICLE
+       FD  F-ART-ES
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-ES.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER ETAT DE REPERCUSSION EN SORTIE
+       FD  F-ETAT-CAT-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-CAT-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY CATLEDIT.
+       COPY CATSYSIN.
+       COPY CATEGORIE.
+       COPY ARTICLE.
+      *FILE STATUS
+       01  WS-FS-CATG-ES     PIC X(2).
+           88 CATG-OK                             VALUE '00'.
+           88 CATG-INTROUVABLE                     VALUE '23'.
+       01  WS-FS-ART-ES      PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-ETAT-CAT-S  PIC X(2).
+           88 CAT-OK                             VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *COMPTEURS RENDU EXEC
+       01  WS-NB-DEM         PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-DEM-ERR     PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-ART-MAJ     PIC 9(5) COMP VALUE ZERO.
+      *ANCIEN SEUIL DE LA CATEGORIE EN COURS DE TRAITEMENT
+       01  WS-ANC-SEUIL      PIC 9(5) VALUE ZERO.
+      *CATEGORIE EN COURS DE TRAITEMENT (POUR COMPARAISON A CHAQUE
+      *ARTICLE LU SUR F-ART-ES)
+       01  WS-CATEG-TRAITEE  PIC X(5).
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, EDITE L ENTETE, BOUCLE SUR LES DEMANDES   *
+      * DE LA SYSIN PUIS FERME LES FICHIERS ET AFFICHE LE CR D EXEC   *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6010-OPEN-F-CATG-ES-DEB
+              THRU  6010-OPEN-F-CATG-ES-FIN.
+      *
+           PERFORM  6020-OPEN-F-ETAT-CAT-S-DEB
+              THRU  6020-OPEN-F-ETAT-CAT-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           ACCEPT WS-CATSYSIN FROM SYSIN.
+      *
+           PERFORM  1000-TRT-SYSIN-DEB
+              THRU  1000-TRT-SYSIN-FIN
+             UNTIL  FIN-CATSYSIN.
+      *
+           PERFORM  6040-CLOSE-F-CATG-ES-DEB
+              THRU  6040-CLOSE-F-CATG-ES-FIN.
+      *
+           PERFORM  6080-CLOSE-F-ETAT-CAT-S-DEB
+              THRU  6080-CLOSE-F-ETAT-CAT-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 TRAITE UNE DEMANDE DE LA SYSIN
+      *----------------------------------------------------
+       1000-TRT-SYSIN-DEB.
+      *
+           ADD  1  TO  WS-NB-DEM.
+      *
+           MOVE WS-CATSYSIN-CATEG    TO FS-KEY-CATG.
+      *
+           PERFORM  6030-READ-F-CATG-ES-DEB
+              THRU  6030-READ-F-CATG-ES-FIN.
+      *
+           IF  CATG-OK
+               PERFORM  2000-MAJ-CATEGORIE-DEB
+                  THRU  2000-MAJ-CATEGORIE-FIN
+           ELSE
+               PERFORM  2010-CATEGORIE-INCONNUE-DEB
+                  THRU  2010-CATEGORIE-INCONNUE-FIN
+           END-IF.
+      *
+           ACCEPT WS-CATSYSIN FROM SYSIN.
+      *
+       1000-TRT-SYSIN-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 MAJ LE SEUIL DE LA CATEGORIE PUIS DE CHAQUE
+      *          ARTICLE QUI EN DEPEND
+      *----------------------------------------------------
+       2000-MAJ-CATEGORIE-DEB.
+      *
+           MOVE WS-CATEG-SEUIL       TO WS-ANC-SEUIL.
+           MOVE WS-CATSYSIN-CATEG    TO WS-CATEG-TRAITEE.
+           MOVE WS-CATSYSIN-SEUIL    TO WS-CATEG-SEUIL.
+      *
+           PERFORM  6035-REWRITE-F-CATG-ES-DEB
+              THRU  6035-REWRITE-F-CATG-ES-FIN.
+      *
+           PERFORM  8001-EDITION-CRITERE-DEB
+              THRU  8001-EDITION-CRITERE-FIN.
+      *
+           PERFORM  6050-OPEN-F-ART-ES-DEB
+              THRU  6050-OPEN-F-ART-ES-FIN.
+      *
+           PERFORM  6060-READ-F-ART-ES-DEB
+              THRU  6060-READ-F-ART-ES-FIN.
+      *
+           PERFORM  3000-TRT-ARTICLES-DEB
+              THRU  3000-TRT-ARTICLES-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  6070-CLOSE-F-ART-ES-DEB
+              THRU  6070-CLOSE-F-ART-ES-FIN.
+      *
+       2000-MAJ-CATEGORIE-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2010 SIGNALE UNE CATEGORIE INCONNUE DANS LA SYSIN
+      *----------------------------------------------------
+       2010-CATEGORIE-INCONNUE-DEB.
+      *
+           ADD  1  TO  WS-NB-DEM-ERR.
+      *
+           MOVE WS-CATSYSIN-CATEG    TO WS-LCAT-CRIT-CATEG-ED.
+           MOVE ZERO                TO WS-LCAT-CRIT-SEUIL-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-CRITERE.
+           MOVE 'CATEGORIE INCONNUE - DEMANDE IGNOREE' TO
+                WS-LCAT-BLANC (1:37).
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-BLANC.
+           MOVE SPACES               TO WS-LCAT-BLANC.
+      *
+       2010-CATEGORIE-INCONNUE-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 3000 TESTE UN ARTICLE ET LIT LE SUIVANT
+      *----------------------------------------------------
+       3000-TRT-ARTICLES-DEB.
+      *
+           IF  WS-ART-CATEG = WS-CATEG-TRAITEE
+               PERFORM  4000-MAJ-ARTICLE-DEB
+                  THRU  4000-MAJ-ARTICLE-FIN
+           END-IF.
+      *
+           PERFORM  6060-READ-F-ART-ES-DEB
+              THRU  6060-READ-F-ART-ES-FIN.
+      *
+       3000-TRT-ARTICLES-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 4000 REPERCUTE LE NOUVEAU SEUIL SUR UN ARTICLE
+      *----------------------------------------------------
+       4000-MAJ-ARTICLE-DEB.
+      *
+           MOVE WS-ART-CODE          TO WS-LCAT-CODE-ED.
+           MOVE WS-ART-LIBEL         TO WS-LCAT-LIBEL-ED.
+           MOVE WS-ART-ALERT         TO WS-LCAT-ANC-SEUIL-ED.
+           MOVE WS-CATEG-SEUIL       TO WS-ART-ALERT.
+           MOVE WS-ART-ALERT         TO WS-LCAT-NOUV-SEUIL-ED.
+      *
+           PERFORM  6065-REWRITE-F-ART-ES-DEB
+              THRU  6065-REWRITE-F-ART-ES-FIN.
+      *
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-DETAIL.
+      *
+           ADD  1  TO  WS-NB-ART-MAJ.
+      *
+       4000-MAJ-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6010 EXECUTE L OPEN DU FICHIER F-CATG-ES
+      *----------------------------------------
+       6010-OPEN-F-CATG-ES-DEB.
+      *
+           OPEN I-O F-CATG-ES.
+           IF WS-FS-CATG-ES NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CATG-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CATG-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-OPEN-F-CATG-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE L OPEN DU FICHIER F-ETAT-CAT-S
+      *------------------------------------
+       6020-OPEN-F-ETAT-CAT-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-CAT-S.
+           IF WS-FS-ETAT-CAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CAT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CAT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-OPEN-F-ETAT-CAT-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE LA LECTURE DIRECTE SUR F-CATG-ES
+      *------------------------------------
+       6030-READ-F-CATG-ES-DEB.
+      *
+           READ F-CATG-ES INTO WS-CATEG-ENR.
+           IF NOT (CATG-OK OR CATG-INTROUVABLE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CATG-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CATG-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-READ-F-CATG-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6035 EXECUTE LA REECRITURE SUR F-CATG-ES
+      *------------------------------------
+       6035-REWRITE-F-CATG-ES-DEB.
+      *
+           REWRITE FS-BUFF-F-CATG-ES FROM WS-CATEG-ENR.
+           IF WS-FS-CATG-ES NOT = '00'
+              DISPLAY 'PROBLEME DE REECRITURE DU FICHIER F-CATG-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CATG-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6035-REWRITE-F-CATG-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE LA FERMETURE SUR F-CATG-ES
+      *------------------------------------
+       6040-CLOSE-F-CATG-ES-DEB.
+      *
+           CLOSE F-CATG-ES.
+           IF WS-FS-CATG-ES NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CATG-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CATG-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-CLOSE-F-CATG-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE L OPEN DU FICHIER F-ART-ES
+      *------------------------------------
+       6050-OPEN-F-ART-ES-DEB.
+      *
+           OPEN I-O F-ART-ES.
+           IF WS-FS-ART-ES NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-OPEN-F-ART-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 EXECUTE LA LECTURE SEQUENTIELLE SUR F-ART-ES
+      *------------------------------------
+       6060-READ-F-ART-ES-DEB.
+      *
+           READ F-ART-ES INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-ES = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-READ-F-ART-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6065 EXECUTE LA REECRITURE SUR F-ART-ES
+      *------------------------------------
+       6065-REWRITE-F-ART-ES-DEB.
+      *
+           REWRITE FS-BUFF-F-ART-ES FROM WS-ART-ENR.
+           IF WS-FS-ART-ES NOT = '00'
+              DISPLAY 'PROBLEME DE REECRITURE DU FICHIER F-ART-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6065-REWRITE-F-ART-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 EXECUTE LA FERMETURE SUR F-ART-ES
+      *------------------------------------
+       6070-CLOSE-F-ART-ES-DEB.
+      *
+           CLOSE F-ART-ES.
+           IF WS-FS-ART-ES NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-CLOSE-F-ART-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6080 EXECUTE LA FERMETURE SUR F-ETAT-CAT-S
+      *------------------------------------
+       6080-CLOSE-F-ETAT-CAT-S-DEB.
+      *
+           CLOSE F-ETAT-CAT-S.
+           IF WS-FS-ETAT-CAT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETAT-CAT-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CAT-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6080-CLOSE-F-ETAT-CAT-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LCAT-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LCAT-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LCAT-DATE-ED (7:4).
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-BLANC.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8001 EDITE LA LIGNE CRITERE PUIS L INTITULE DES COLONNES
+      *     POUR LA CATEGORIE EN COURS DE TRAITEMENT
+      *------------------------------------
+       8001-EDITION-CRITERE-DEB.
+      *
+           MOVE WS-CATEG-TRAITEE      TO WS-LCAT-CRIT-CATEG-ED.
+           MOVE WS-CATEG-SEUIL        TO WS-LCAT-CRIT-SEUIL-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-CRITERE.
+           WRITE FS-BUFF-F-ETAT-CAT-S FROM WS-LCAT-INTITULE.
+      *
+       8001-EDITION-CRITERE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE DE DEMANDES TRAITEES'   TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-DEM                       TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE DEMANDES EN ERREUR'  TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-DEM-ERR                   TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE D''ARTICLES REAJUSTES'  TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-ART-MAJ                   TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO961         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO961        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
