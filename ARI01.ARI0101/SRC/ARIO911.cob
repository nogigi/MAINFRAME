@@ -0,0 +1,572 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO911                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 26/09/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *LIT LE FICHIER ARTICLE (ART0101) EN SEQUENTIEL, CHARGE LES     *
+      *ARTICLES EN TABLE PUIS APPELLE LE SOUS PROGRAMME ARIO821 QUI   *
+      *DETECTE LES POSITIONS DONT LE STOCK (WS-ART-QTE) EST DESCENDU  *
+      *AU NIVEAU OU EN DESSOUS DE SON SEUIL D ALERTE (WS-ART-ALERT),  *
+      *PUIS EDITE DANS F-ETAT-ALE-S LA LISTE DE CES ARTICLES AVEC UNE *
+      *PROPOSITION DE QUANTITE A COMMANDER. LA RAISON SOCIALE DU      *
+      *FOURNISSEUR EST RECHERCHEE EN DIRECT DANS LE FICHIER MAITRE    *
+      *FOUR0101 (F-FOUR-E) POUR CHAQUE ARTICLE EDITE.                 *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 26/09/2024    ! CREATION DU PROGRAMME                         *
+      * 22/07/2025    ! DETECTION DES ALERTES DELEGUEE AU SOUS        *
+      *               ! PROGRAMME GENERIQUE ARIO821 (CHARGEMENT EN    *
+      *               ! TABLE PUIS APPEL, AU LIEU DU TEST EN LIGNE)   *
+      * 17/08/2025    ! LA COLONNE FOURNISSEUR DE L ETAT AFFICHE LA   *
+      *               ! RAISON SOCIALE LUE DANS FOUR0101 (ACCES       *
+      *               ! DIRECT PAR CODE) AU LIEU DU CODE NUMERIQUE    *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO911.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-FOUR-E : FICHIER MAITRE DES FOURNISSEURS
+      *                                 (ACCES DIRECT PAR CODE)
+      *                      -------------------------------------------
+           SELECT  F-FOUR-E            ASSIGN TO INP002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-KEY-FOUR
+                   FILE STATUS         IS WS-FS-FOUR-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-ALE-S : SYSOUT ETAT DES ALERTES
+      *                      -------------------------------------------
+           SELECT  F-ETAT-ALE-S        ASSIGN TO ETATALE
+                   FILE STATUS         IS WS-FS-ETAT-ALE-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER MAITRE DES FOURNISSEURS
+       FD  F-FOUR-E
+           RECORD CONTAINS 79 CHARACTERS.
+       01  FS-BUFF-F-FOUR-E.
+           05  FS-KEY-FOUR       PIC X(5).
+           05  FILLER            PIC X(74).
+      *FICHIER ETAT DES ALERTES EN SORTIE
+       FD  F-ETAT-ALE-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-ALE-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY ARTLEDIT.
+       COPY ARTICLE.
+      *DESCRIPTION ENREGISTREMENT FOURNISSEUR
+       COPY FOURNISS.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-FOUR-E      PIC X(2).
+           88 FOUR-OK                             VALUE '00'.
+           88 FOUR-INTROUVABLE                    VALUE '23'.
+       01  WS-FS-ETAT-ALE-S  PIC X(2).
+           88 ALE-OK                              VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *COMPTEUR RENDU EXEC
+       01  WS-CLUS           PIC S9(4) COMP VALUE ZERO.
+       01  WS-CALE           PIC S9(4) COMP VALUE ZERO.
+      *TAILLE MAXI DU TABLEAU EN MEMOIRE DES ARTICLES (CF ARIO821)
+       01  WS-TAB-MAX        PIC S9(4) COMP VALUE 9999.
+       01  WS-IND-ART        PIC S9(4) COMP VALUE ZERO.
+       01  WS-IND-POS        PIC S9(4) COMP VALUE ZERO.
+      *TABLEAU EN MEMOIRE DES ARTICLES LUS (DETAIL POUR EDITION)
+       01  WS-TAB-ART.
+           05  WS-TART-ENTREE        OCCURS 9999.
+               10  WS-TART-CODE      PIC X(5).
+               10  WS-TART-LIBEL     PIC X(20).
+               10  WS-TART-CATEG     PIC X(5).
+               10  WS-TART-FOU       PIC 9(5).
+               10  WS-TART-QTE       PIC 9(6).
+               10  WS-TART-ALERT     PIC 9(5).
+      *TABLEAU DES COUPLES QTE / ALERTE PASSE A ARIO821 (MEME
+      *STRUCTURE QUE LS-TAB-SEUIL DANS ARIO821)
+       01  WS-TAB-ART-SEUIL.
+           05  WS-TSEUIL-ENTREE      OCCURS 9999.
+               10  WS-TSEUIL-QTE     PIC 9(6).
+               10  WS-TSEUIL-ALERT   PIC 9(5).
+      *TABLEAU DES POSITIONS EN ALERTE RETOURNE PAR ARIO821
+       01  WS-TAB-ART-POS.
+           05  WS-TPOS               PIC 9(4)  OCCURS 9999.
+      *NOMBRE D ARTICLES CHARGES EN TABLE / NOMBRE D ALERTES TROUVEES
+       01  WS-NB-ART         PIC 9(4) COMP VALUE ZERO.
+       01  WS-NB-ALERTE      PIC 9(4) COMP VALUE ZERO.
+      *RAISON SOCIALE DU FOURNISSEUR DE L ARTICLE EN COURS D EDITION
+       01  WS-LIB-FOUR       PIC X(20).
+      *
+      *
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, EDITE LES ENTETES, BOUCLE SUR LES         *
+      * ARTICLES PUIS FERME LES FICHIERS ET AFFICHE LE CR D EXEC      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6050-OPEN-F-FOUR-E-DEB
+              THRU  6050-OPEN-F-FOUR-E-FIN.
+      *
+           PERFORM  6020-OPEN-F-ETAT-ALE-S-DEB
+              THRU  6020-OPEN-F-ETAT-ALE-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLES-DEB
+              THRU  1000-TRT-ARTICLES-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  7020-APPEL-ARIO821-DEB
+              THRU  7020-APPEL-ARIO821-FIN.
+      *
+           PERFORM  2000-EDITE-ALERTES-DEB
+              THRU  2000-EDITE-ALERTES-FIN
+             VARYING WS-IND-POS FROM 1 BY 1
+             UNTIL  WS-IND-POS > WS-NB-ALERTE.
+      *
+           PERFORM  6030-CLOSE-F-ART-E-DEB
+              THRU  6030-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6070-CLOSE-F-FOUR-E-DEB
+              THRU  6070-CLOSE-F-FOUR-E-FIN.
+      *
+           PERFORM  6040-CLOSE-F-ETAT-ALE-S-DEB
+              THRU  6040-CLOSE-F-ETAT-ALE-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 CHARGE UN ARTICLE EN TABLE ET LIT LE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLES-DEB.
+      *
+           ADD  1  TO  WS-CLUS.
+      *
+           IF  WS-CLUS NOT > WS-TAB-MAX
+               ADD  1                         TO WS-NB-ART
+               MOVE WS-ART-CODE      TO WS-TART-CODE(WS-NB-ART)
+               MOVE WS-ART-LIBEL     TO WS-TART-LIBEL(WS-NB-ART)
+               MOVE WS-ART-CATEG     TO WS-TART-CATEG(WS-NB-ART)
+               MOVE WS-ART-FOU       TO WS-TART-FOU(WS-NB-ART)
+               MOVE WS-ART-QTE       TO WS-TART-QTE(WS-NB-ART)
+               MOVE WS-ART-ALERT     TO WS-TART-ALERT(WS-NB-ART)
+               MOVE WS-ART-QTE       TO WS-TSEUIL-QTE(WS-NB-ART)
+               MOVE WS-ART-ALERT     TO WS-TSEUIL-ALERT(WS-NB-ART)
+           END-IF.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLES-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 EDITE UNE LIGNE DE DETAIL POUR UNE ALERTE
+      *----------------------------------------------------
+       2000-EDITE-ALERTES-DEB.
+      *
+           MOVE WS-TPOS(WS-IND-POS)      TO WS-IND-ART.
+      *
+           PERFORM  7010-CALC-QTE-CDE-DEB
+              THRU  7010-CALC-QTE-CDE-FIN.
+      *
+           PERFORM  7030-LOOKUP-FOUR-DEB
+              THRU  7030-LOOKUP-FOUR-FIN.
+      *
+           PERFORM  8010-EDITION-DETAIL-DEB
+              THRU  8010-EDITION-DETAIL-FIN.
+      *
+           ADD  1  TO  WS-CALE.
+      *
+       2000-EDITE-ALERTES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *----------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE L OPEN DU FICHIER F-ETAT-ALE-S
+      *------------------------------------
+       6020-OPEN-F-ETAT-ALE-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-ALE-S.
+           IF WS-FS-ETAT-ALE-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ALE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ALE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-OPEN-F-ETAT-ALE-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6030-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 EXECUTE LA FERMETURE SUR F-ETAT-ALE-S
+      *------------------------------------
+       6040-CLOSE-F-ETAT-ALE-S-DEB.
+      *
+           CLOSE F-ETAT-ALE-S.
+           IF WS-FS-ETAT-ALE-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETAT-ALE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ALE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-CLOSE-F-ETAT-ALE-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE L OPEN DU FICHIER F-FOUR-E
+      *------------------------------------
+       6050-OPEN-F-FOUR-E-DEB.
+      *
+           OPEN INPUT F-FOUR-E.
+           IF WS-FS-FOUR-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-FOUR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-FOUR-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-OPEN-F-FOUR-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 EXECUTE LA LECTURE DIRECTE SUR F-FOUR-E
+      *------------------------------------
+       6060-READ-F-FOUR-E-DEB.
+      *
+           READ F-FOUR-E INTO WS-FOUR-ENR.
+           IF NOT (FOUR-OK OR FOUR-INTROUVABLE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-FOUR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-FOUR-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-READ-F-FOUR-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 EXECUTE LA FERMETURE SUR F-FOUR-E
+      *------------------------------------
+       6070-CLOSE-F-FOUR-E-DEB.
+      *
+           CLOSE F-FOUR-E.
+           IF WS-FS-FOUR-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-FOUR-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-FOUR-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-CLOSE-F-FOUR-E-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LART-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LART-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LART-DATE-ED (7:4).
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7010 CALCULE LA QUANTITE A COMMANDER
+      *------------------------------------
+       7010-CALC-QTE-CDE-DEB.
+      *
+           COMPUTE WS-LART-QCDE-ED =
+                   (WS-TART-ALERT(WS-IND-ART) * 2)
+                 -  WS-TART-QTE(WS-IND-ART).
+      *
+       7010-CALC-QTE-CDE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7020 APPELLE LE SOUS PROGRAMME DE DETECTION DES ALERTES
+      *------------------------------------
+       7020-APPEL-ARIO821-DEB.
+      *
+           CALL 'ARIO821'          USING WS-NB-ART
+                                          WS-TAB-ART-SEUIL
+                                          WS-TAB-ART-POS
+                                          WS-NB-ALERTE.
+      *
+       7020-APPEL-ARIO821-FIN.
+           EXIT.
+      *-------------------------------------
+      *7030 RECHERCHE LA RAISON SOCIALE DU FOURNISSEUR DE L ARTICLE
+      *------------------------------------
+       7030-LOOKUP-FOUR-DEB.
+      *
+           MOVE WS-TART-FOU(WS-IND-ART)   TO FS-KEY-FOUR.
+      *
+           PERFORM 6060-READ-F-FOUR-E-DEB
+              THRU 6060-READ-F-FOUR-E-FIN.
+      *
+           IF FOUR-OK
+              MOVE WS-FOUR-RAISON         TO WS-LIB-FOUR
+           ELSE
+              MOVE 'FOURNISSEUR INCONNU'  TO WS-LIB-FOUR
+           END-IF.
+      *
+       7030-LOOKUP-FOUR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-ALE-S FROM WS-LART-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-ALE-S FROM WS-LART-BLANC.
+           WRITE FS-BUFF-F-ETAT-ALE-S FROM WS-LART-INTITULE.
+           WRITE FS-BUFF-F-ETAT-ALE-S FROM WS-LART-TIRET.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8010 EDITE UNE LIGNE DE DETAIL D ALERTE
+      *------------------------------------
+       8010-EDITION-DETAIL-DEB.
+      *
+           MOVE WS-TART-CODE(WS-IND-ART)   TO WS-LART-CODE-ED.
+           MOVE WS-TART-LIBEL(WS-IND-ART)  TO WS-LART-LIBEL-ED.
+           MOVE WS-TART-CATEG(WS-IND-ART)  TO WS-LART-CATEG-ED.
+           MOVE WS-LIB-FOUR                TO WS-LART-FOUR-ED.
+           MOVE WS-TART-QTE(WS-IND-ART)    TO WS-LART-QTE-ED.
+           MOVE WS-TART-ALERT(WS-IND-ART)  TO WS-LART-ALERT-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-ALE-S FROM WS-LART-DETAIL.
+      *
+       8010-EDITION-DETAIL-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE D''ARTICLES LUS'     TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-CLUS                      TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE D''ARTICLES EN ALERTE' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-CALE                      TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO911         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO911        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
