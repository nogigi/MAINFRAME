@@ -0,0 +1,701 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC119                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 15/07/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 8                                *
+      * AFFICHAGE ET LECTURE DES MAPS                                 *
+      * GESTION DES COMPORTEMENTS PF3,CLEAR-SCREEN,CHAMP NON RENSEIGNE*
+      * GESTION DU CHAMP MCODE POUR reinstaurer UN enregistrement     *
+      * precedemment supprime DU fichier ARTICLE A PARTIR DE SA       *
+      * SAUVEGARDE DANS LE FICHIER DE RETENTION ARTDELR               *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   :          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * JJ/MM/SSAA    :                                               *
+      *               :                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC119.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP
+           COPY ARIN119.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT ARTICLE
+           COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT JOURNAL DES MOUVEMENTS ARTICLE
+           COPY ARTJRNL.
+      * DESCRIPTION ENREGISTREMENT FICHIER DE RETENTION DES ARTICLES
+           COPY ARTDELR.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM119'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN119'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXYY-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANT-FIN                   *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+      * GAUCHE
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+      * AS 1000/1010 | SI PREMIERE EXEC -> INIT
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+               WHEN CONFIRMATION
+                  PERFORM 1030-CONFIRMATION-DEB
+                     THRU 1030-CONFIRMATION-FIN
+           END-EVALUATE.
+      * DROITE
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE A LEUR VALEUR                     *
+      * SEND LA MAP POUR LA 1ER FOIS                                  *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+      *INIT LE TEXTE
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      *SEND LA MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 ENTER CLEAR ET AUTRE        *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+       1030-CONFIRMATION-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2040-PF3-CANCEL-DEB
+                  THRU 2040-PF3-CANCEL-FIN
+               WHEN DFHENTER
+               PERFORM 2050-CONFIRM-REINST-DEB
+                  THRU 2050-CONFIRM-REINST-FIN
+               WHEN OTHER
+               PERFORM 2060-CONFIRM-OTHER-DEB
+                  THRU 2060-CONFIRM-OTHER-FIN
+           END-EVALUATE.
+       1030-CONFIRMATION-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER                                        *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * *AS MAPFAIL
+           IF WS-RESP = DFHRESP(MAPFAIL)
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+      * INIT LA DATE & MAP
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * ADD MSG "NE PAS CLEAR"
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+      * SEND MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) RETURN                                 *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+       2040-PF3-CANCEL-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7200-TRT-PF3-C-DEB
+              THRU 7200-TRT-PF3-C-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2040-PF3-CANCEL-FIN.
+           EXIT.
+       2050-CONFIRM-REINST-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE WS-CODE                           TO WS-DEL-CODE.
+           PERFORM 6035-READ-DELR-DEB
+              THRU 6035-READ-DELR-FIN.
+           IF WS-RESP = DFHRESP(NOTFND)
+              PERFORM 7160-CLEAR-CHAMP-DEB
+                 THRU 7160-CLEAR-CHAMP-FIN
+           ELSE
+              MOVE WS-DEL-ART-ENR                 TO WS-ART-ENR
+              PERFORM 6050-WRITE-ART-DEB
+                 THRU 6050-WRITE-ART-FIN
+              PERFORM 6070-DELET-DELR-DEB
+                 THRU 6070-DELET-DELR-FIN
+              PERFORM 6080-WRITE-JRNL-ART-DEB
+                 THRU 6080-WRITE-JRNL-ART-FIN
+              MOVE SPACE                          TO MCODEO
+              MOVE SPACE                          TO WS-CODE
+              MOVE WS-MSG(15)                     TO MMSGO
+           END-IF.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2050-CONFIRM-REINST-FIN.
+           EXIT.
+       2060-CONFIRM-OTHER-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE DFHBMPRO                          TO MCODEA.
+           MOVE 'C'                               TO WS-TAFF.
+           MOVE WS-MSG(17)                        TO MMSGO.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2060-CONFIRM-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * GESTION EN CAS DE MAPFAIL                                     *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT VALIDE  (ENTER)                                 *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           MOVE MCODEO                            TO WS-DEL-CODE.
+           PERFORM 6035-READ-DELR-DEB
+              THRU 6035-READ-DELR-FIN.
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                PERFORM 4000-FOUND-DEB
+                   THRU 4000-FOUND-FIN
+               WHEN DFHRESP(NOTFND)
+                PERFORM 4010-NOT-FOUND-DEB
+                   THRU 4010-NOT-FOUND-FIN
+           END-EVALUATE.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
+      *---------------------------------------------------------------*
+      * UNE VERSION SUPPRIMEE A ETE RETROUVEE POUR LE CODE SAISI      *
+      *---------------------------------------------------------------*
+       4000-FOUND-DEB.
+           MOVE WS-DEL-CODE                       TO WS-CODE.
+           MOVE 'C'                               TO WS-TAFF.
+           MOVE DFHBMPRO                          TO MCODEA.
+           MOVE WS-MSG(17)                        TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4000-FOUND-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4010       *
+      *---------------------------------------------------------------*
+      * AUCUNE VERSION SUPPRIMEE RETROUVEE POUR LE CODE SAISI         *
+      *---------------------------------------------------------------*
+       4010-NOT-FOUND-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4010-NOT-FOUND-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6000       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE TOUT (ERASE)                             *
+      *---------------------------------------------------------------*
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM119O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6010       *
+      *---------------------------------------------------------------*
+      * RECEIVE LA MAP UTILISATEUR  ARIM119I (INPUT)                  *
+      *---------------------------------------------------------------*
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM119I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6020       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE SEULEMENT LES ELEMENTS UNPROTECTED       *
+      *  (ERASEAUP)                                                   *
+      *---------------------------------------------------------------*
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM119O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6035-READ-DELR-DEB.
+           EXEC CICS
+               READ FILE('ARTDELR')
+                    RIDFLD(WS-DEL-CODE)
+                    INTO(WS-DEL-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6035 - ERREUR CICS READ ARTDELR'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6035-READ-DELR-FIN.
+           EXIT.
+       6050-WRITE-ART-DEB.
+           EXEC CICS
+               WRITE FILE('ART0101')
+                     RIDFLD(WS-ART-CODE)
+                     FROM(WS-ART-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(DUPREC)
+                EXEC CICS
+                    READ FILE('ART0101')
+                         RIDFLD(WS-ART-CODE)
+                         INTO(WS-ART-ENR)
+                         UPDATE
+                         RESP(WS-RESP)
+                END-EXEC
+                MOVE WS-DEL-ART-ENR                TO WS-ART-ENR
+                EXEC CICS
+                    REWRITE FILE('ART0101')
+                            FROM(WS-ART-ENR)
+                            RESP(WS-RESP)
+                END-EXEC
+           END-IF.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6050 - ERREUR CICS WRITE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-WRITE-ART-FIN.
+           EXIT.
+       6070-DELET-DELR-DEB.
+           EXEC CICS
+               DELETE FILE('ARTDELR')
+                      RIDFLD(WS-DEL-CODE)
+                      RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6070 - ERREUR CICS DELETE ARTDELR'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-DELET-DELR-FIN.
+           EXIT.
+       6080-WRITE-JRNL-ART-DEB.
+           PERFORM 7080-INIT-JRNL-DEB
+              THRU 7080-INIT-JRNL-FIN.
+           MOVE LOW-VALUE                          TO WS-JRN-AVANT.
+           MOVE WS-ART-ENR                         TO WS-JRN-APRES.
+           SET JRN-REINSTAURATION                  TO TRUE.
+           EXEC CICS
+               WRITE FILE('ARTJRNL')
+                     FROM(WS-JRN-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6080 - ERREUR CICS WRITE ARTJRNL'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-WRITE-JRNL-ART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+           MOVE LOW-VALUE                        TO ARIM119O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7080-INIT-JRNL-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-JRN-DATE)
+                          TIME     (WS-JRN-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-JRN-TERM.
+           MOVE EIBTASKN                          TO WS-JRN-TASK.
+           MOVE 'ARIC119'                         TO WS-JRN-PROG.
+           MOVE WS-ART-CODE                       TO WS-JRN-CODE.
+       7080-INIT-JRNL-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE SPACE                            TO MCODEO.
+           MOVE WS-MSG(14)                       TO MMSGO.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7200-TRT-PF3-C-DEB.
+           MOVE WS-MSG(18)                       TO MMSGO.
+           MOVE SPACE                            TO WS-CODE.
+       7200-TRT-PF3-C-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT APPEL-SPG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE LORS DE CHAQUE APPEL D'UN SOUS PROGRAMME    *
+      * (APRES SAISIE D'UN CHOIX OU A CHAQUE BOUCLE SUR UN DES        *
+      * TRAITEMENTS DEPENDANTS)                                       *
+      * IL PERMET :                                                   *
+      * ==> D'INITIALISER LE NOM DU SOUS PROGRAMME A APPELER          *
+      * ==> DE DONNER DYNAMIQUEMENT LE CONTROLE PROGRAMME             *
+      *     CORRESPONDANT EN LUI TRANSMETTANT UNE COMMAREA QUI PERMET *
+      *     DE SAUVEGARDER LES DONNEES NECCESSAIRES A LA POURSUITE    *
+      *     DU TRAITEMENT (PROGRAMMATION PSEUDO CONVERSATIONNELLE)    *
+      *---------------------------------------------------------------*
+      *
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT FIN-RTRANSID           *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE AFFICHAGE POUR TERMINER LA     *
+      * TRANSACTION DE FACON TEMPORAIRE.                              *
+      * L'OPTION TRANSID INDIQUE LE CODE TRANSACTION QUI SERA UTILISE *
+      * PAR CICS POUR REINITIALISER LA TRANSACTION (EIBTRNID CONTIENT *
+      * LE DERNIER CODE UTILISE).                                     *
+      * L'OPTION COMMAREA PERMET DE TRANSMETTRE UNE ZONE QUI PERMET   *
+      * SAUVEGARDER DES DONNEES QUI SERONT RECUPEREES PAR LE PROGRAMME*
+      * POUR LE COMPTE DE LA TRANSACTION QUI SERA REACTIVEE.          *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND-PRG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE QUAND UNE ERREUR EST DETECTEE LORS DU       *
+      * TEST SUR LE CONTEXTE D'EXECUTION (CODE DIFFERENT D'UNE BOUCLE *
+      * SUR LA GESTION DU MENU OU SUR UN DES TRAITEMENTS DEPENDANTS). *
+      *                                                               *
+      *                           ATTENTION !                         *
+      * AUCUN CODE (ABCODE) N'EST UTILISE POUR IDENTIFIE L'ABEND      *
+      * (UNE SEULE CONDITION D'ABEND) ET L'OPTION NODUMP PERMET DE    *
+      * SUPPRIMER L'IMPRESSION PAR DEFAUT D'UN DUMP.                  *
+      *---------------------------------------------------------------*
+      *
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
