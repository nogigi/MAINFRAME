@@ -160,6 +160,9 @@
        1000-INIT-SCREEN-DEB.
       * INIT LA DATE
            MOVE LOW-VALUE                        TO WS-COMMAREA.
+      * CAPTURE L'IDENTIFIANT DE L'OPERATEUR CONNECTE AU TERMINAL
+      * POUR LE TRACER DANS LES JOURNAUX D'INTERROGATION/SUPPRESSION
+           MOVE EIBOPID                          TO WS-OPID.
            PERFORM 7010-INIT-DATE-DEB
               THRU 7010-INIT-DATE-FIN.
       *INIT LE TEXTE
@@ -177,7 +180,7 @@
       *---------------------------------------------------------------*
        1010-N-FOIS-DEB.
       * AM 2000
-           IF WS-AIG >= 2 AND WS-AIG <= 7
+           IF WS-AIG >= 2 AND WS-AIG <= 9
       * CALL LE WS-SS-PRG(WS-AIG)
               PERFORM 7140-AIG-DEB
                  THRU 7140-AIG-DEB
@@ -289,8 +292,8 @@
       * GESTION INPUT VALIDE  (ENTER)                                 *
       *---------------------------------------------------------------*
        4010-CHOIX-OK-DEB.
-      *SI MCHOIXI EST ENTRE 1 ET 6
-           IF  MCHOIXI >= '1' AND MCHOIXI <= '6'
+      *SI MCHOIXI EST ENTRE 1 ET 7
+           IF  MCHOIXI >= '1' AND MCHOIXI <= '8'
                PERFORM 5000-CHOIX-VALIDE-DEB
                   THRU 5000-CHOIX-VALIDE-FIN
            ELSE
@@ -298,7 +301,7 @@
                PERFORM 5010-OTHER-DEB
                   THRU 5010-OTHER-FIN
            END-IF.
-           IF ws-AIG >= 2 AND ws-AIG <= 7
+           IF ws-AIG >= 2 AND ws-AIG <= 9
               PERFORM 9000-APPEL-SPG-DEB
                  THRU 9000-APPEL-SPG-FIN
            end-if.
@@ -309,7 +312,7 @@
       *---------------------------------------------------------------*
       *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
       *---------------------------------------------------------------*
-      * GESTION CHAMP MCHOIX (valeur valide entre 1 et 6)             *
+      * GESTION CHAMP MCHOIX (valeur valide entre 1 et 7)             *
       *---------------------------------------------------------------*
        5000-CHOIX-VALIDE-DEB.
            EVALUATE MCHOIXI
@@ -331,6 +334,12 @@
               WHEN  '6'
               PERFORM 7130-CODE-6-DEB
                  THRU 7130-CODE-6-DEB
+              WHEN  '7'
+              PERFORM 7135-CODE-7-DEB
+                 THRU 7135-CODE-7-FIN
+              WHEN  '8'
+              PERFORM 7137-CODE-8-DEB
+                 THRU 7137-CODE-8-FIN
            END-EVALUATE.
            EXIT.
        5000-CHOIX-VALIDE-FIN.
@@ -514,6 +523,20 @@
            MOVE 'MCHOIX : 6'                     TO MMSGO.
        7130-CODE-6-FIN.
            EXIT.
+       7135-CODE-7-DEB.
+           MOVE 8                                TO WS-AIG.
+           MOVE WS-AIG                           TO WS-NUMBER.
+           MOVE LOW-VALUE                        TO MCHOIXO.
+           MOVE 'MCHOIX : 7'                     TO MMSGO.
+       7135-CODE-7-FIN.
+           EXIT.
+       7137-CODE-8-DEB.
+           MOVE 9                                TO WS-AIG.
+           MOVE WS-AIG                           TO WS-NUMBER.
+           MOVE LOW-VALUE                        TO MCHOIXO.
+           MOVE 'MCHOIX : 8'                     TO MMSGO.
+       7137-CODE-8-FIN.
+           EXIT.
        7140-AIG-DEB.
            MOVE WS-AIG                           TO WS-NUMBER.
        7140-AIG-FIN.
