@@ -0,0 +1,808 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC121                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 25/12/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE CORRECTION DIRECTE DE LA QUANTITE EN STOCK D'UN  *
+      * ARTICLE SUITE A UN INVENTAIRE PHYSIQUE                        *
+      * GESTION DES COMPORTEMENTS PF3,CLEAR-SCREEN,CHAMP NON RENSEIGNE*
+      * LA CORRECTION EXIGE UN CODE SUPERVISEUR VALIDE (SUPE0101) ET  *
+      * UNE RAISON OBLIGATOIRE, ET N'EST APPLIQUEE QU'APRES           *
+      * CONFIRMATION DE L'UTILISATEUR (WS-COMM-MSG / WS-CA-LAST-CMD   *
+      * DE LA COMMAREA)                                                *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   �          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * JJ/MM/SSAA    �                                               *
+      *               �                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC121.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP
+           COPY ARIN121.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT ARTICLE
+           COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT JOURNAL DES MOUVEMENTS ARTICLE
+           COPY ARTJRNL.
+      * DESCRIPTION ENREGISTREMENT FICHIER MAITRE DES SUPERVISEURS
+           COPY SUPERVISR.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM121'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN121'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXYY-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANT-FIN                   *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+      * GAUCHE
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+      * AS 1000/1010/1030 | SI PREMIERE EXEC -> INIT
+      * SI UNE CORRECTION EST EN ATTENTE DE CONFIRMATION (WS-CA-LAST-CMD)
+      * -> DISPATCH VERS LE TRAITEMENT DE CONFIRMATION
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP AND CMD-VALID
+                  PERFORM 1030-CONFIRMATION-DEB
+                     THRU 1030-CONFIRMATION-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+      * DROITE
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE A LEUR VALEUR                     *
+      * SEND LA MAP POUR LA 1ER FOIS                                  *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+      *INIT LE TEXTE
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * AUCUNE CORRECTION EN ATTENTE AU DEMARRAGE DE LA TRANSACTION
+           SET CMD-INVALID                       TO TRUE.
+           MOVE SPACE                            TO WS-COMM-MSG.
+      *SEND LA MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 ENTER CLEAR ET AUTRE        *
+      * (AUCUNE CORRECTION EN ATTENTE DE CONFIRMATION)                *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1030       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR LORSQU'UNE CORRECTION EST EN    *
+      * ATTENTE DE CONFIRMATION (WS-CA-LAST-CMD = CMD-VALID)          *
+      *---------------------------------------------------------------*
+       1030-CONFIRMATION-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2070-CANCEL-CONFIRM-DEB
+                  THRU 2070-CANCEL-CONFIRM-FIN
+               WHEN DFHENTER
+               PERFORM 2050-APPLY-CORRECTION-DEB
+                  THRU 2050-APPLY-CORRECTION-FIN
+               WHEN OTHER
+               PERFORM 2060-CONFIRM-OTHER-DEB
+                  THRU 2060-CONFIRM-OTHER-FIN
+           END-EVALUATE.
+       1030-CONFIRMATION-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER (SAISIE DE LA CORRECTION A VALIDER)    *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+      * INIT LA DATE
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * AS MAPFAIL
+           IF WS-RESP = DFHRESP(MAPFAIL)
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+      * INIT LA DATE & MAP
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           SET CMD-INVALID                       TO TRUE.
+           MOVE SPACE                            TO WS-COMM-MSG.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+      * SEND MAP
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) RETURN AU MENU                         *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2050       *
+      *---------------------------------------------------------------*
+      * CONFIRMATION REÇUE (ENTER) : RELECTURE DE L'ARTICLE EN UPDATE *
+      * ET APPLICATION DE LA QUANTITE CORRIGEE                        *
+      *---------------------------------------------------------------*
+       2050-APPLY-CORRECTION-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 6035-READ-ART-UPDATE-DEB
+              THRU 6035-READ-ART-UPDATE-FIN.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              SET CMD-INVALID                    TO TRUE
+              MOVE SPACE                         TO WS-COMM-MSG
+              PERFORM 7100-RESET-ENTRY-DEB
+                 THRU 7100-RESET-ENTRY-FIN
+              MOVE WS-MSG(9)                     TO MMSGO
+           ELSE
+              PERFORM 3020-APPLY-DEB
+                 THRU 3020-APPLY-FIN
+           END-IF.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2050-APPLY-CORRECTION-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2060       *
+      *---------------------------------------------------------------*
+      * TOUCHE INVALIDE ALORS QU'UNE CONFIRMATION EST EN ATTENTE :    *
+      * ON RE-AFFICHE LE MESSAGE DE CONFIRMATION SAUVEGARDE EN        *
+      * COMMAREA (WS-COMM-MSG)                                        *
+      *---------------------------------------------------------------*
+       2060-CONFIRM-OTHER-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE WS-COMM-MSG                      TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2060-CONFIRM-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2070       *
+      *---------------------------------------------------------------*
+      * PF3 ALORS QU'UNE CONFIRMATION EST EN ATTENTE : LA CORRECTION  *
+      * EST ANNULEE, LA SAISIE EST REMISE A BLANC (ON RESTE DANS LA   *
+      * TRANSACTION POUR UNE NOUVELLE CORRECTION EVENTUELLE)          *
+      *---------------------------------------------------------------*
+       2070-CANCEL-CONFIRM-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           SET CMD-INVALID                       TO TRUE.
+           MOVE SPACE                            TO WS-COMM-MSG.
+           PERFORM 7100-RESET-ENTRY-DEB
+              THRU 7100-RESET-ENTRY-FIN.
+           MOVE WS-MSG(34)                       TO MMSGO.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2070-CANCEL-CONFIRM-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * GESTION EN CAS DE MAPFAIL                                     *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * CONTROLE DES CHAMPS SAISIS : ARTICLE, SUPERVISEUR, RAISON ET  *
+      * QUANTITE. SI TOUT EST VALIDE, PREPARE LE MESSAGE DE           *
+      * CONFIRMATION (WS-COMM-MSG / WS-CA-LAST-CMD)                   *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           IF MCODEO = SPACE
+              PERFORM 7160-CLEAR-CHAMP-DEB
+                 THRU 7160-CLEAR-CHAMP-FIN
+              PERFORM 7050-MSG-CHAMP-VIDE-DEB
+                 THRU 7050-MSG-CHAMP-VIDE-FIN
+           ELSE
+              MOVE MCODEO                        TO WS-ART-CODE
+              PERFORM 6030-READ-ART-DEB
+                 THRU 6030-READ-ART-FIN
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE WS-MSG(9)                  TO MMSGO
+              ELSE
+                 PERFORM 4000-CTRL-SUP-RAISON-DEB
+                    THRU 4000-CTRL-SUP-RAISON-FIN
+              END-IF
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3020       *
+      *---------------------------------------------------------------*
+      * APPLIQUE LA QUANTITE CORRIGEE A L'ARTICLE LU EN UPDATE,       *
+      * JOURNALISE L'AVANT/APRES IMAGE AVEC LA RAISON SAISIE           *
+      *---------------------------------------------------------------*
+       3020-APPLY-DEB.
+           MOVE WS-ART-ENR                       TO WS-JRN-AVANT.
+           MOVE WS-QTE                           TO WS-ART-QTE.
+           PERFORM 6040-REWRITE-ART-DEB
+              THRU 6040-REWRITE-ART-FIN.
+           MOVE WS-ART-ENR                       TO WS-JRN-APRES.
+           PERFORM 6050-WRITE-JRNL-ART-DEB
+              THRU 6050-WRITE-JRNL-ART-FIN.
+           SET CMD-INVALID                       TO TRUE.
+           MOVE SPACE                            TO WS-COMM-MSG.
+           PERFORM 7100-RESET-ENTRY-DEB
+              THRU 7100-RESET-ENTRY-FIN.
+           MOVE WS-MSG(33)                       TO MMSGO.
+       3020-APPLY-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
+      *---------------------------------------------------------------*
+      * CONTROLE DU CODE SUPERVISEUR, DE LA RAISON OBLIGATOIRE ET DE  *
+      * LA NOUVELLE QUANTITE SAISIE                                    *
+      *---------------------------------------------------------------*
+       4000-CTRL-SUP-RAISON-DEB.
+           IF MSUPO = SPACE OR MRAISONO = SPACE
+              MOVE WS-MSG(6)                     TO MMSGO
+           ELSE
+              MOVE MSUPO                         TO WS-SUP-CODE
+              PERFORM 6060-READ-SUP-DEB
+                 THRU 6060-READ-SUP-FIN
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE WS-MSG(32)                 TO MMSGO
+              ELSE
+                 IF MQTEO NOT NUMERIC
+                    MOVE WS-MSG(6)               TO MMSGO
+                 ELSE
+                    PERFORM 7250-PREP-CONFIRM-DEB
+                       THRU 7250-PREP-CONFIRM-FIN
+                 END-IF
+              END-IF
+           END-IF.
+       4000-CTRL-SUP-RAISON-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6000       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE TOUT (ERASE)                             *
+      *---------------------------------------------------------------*
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM121O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6000 ERREUR SEND MAP'      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6010       *
+      *---------------------------------------------------------------*
+      * RECEIVE LA MAP UTILISATEUR  ARIM121I (INPUT)                  *
+      *---------------------------------------------------------------*
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM121I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6020       *
+      *---------------------------------------------------------------*
+      * SEND LA MAP ET ERASE SEULEMENT LES ELEMENTS UNPROTECTED       *
+      *  (ERASEAUP)                                                   *
+      *---------------------------------------------------------------*
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM121O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6030       *
+      *---------------------------------------------------------------*
+      * LECTURE SIMPLE DE L'ARTICLE (CONTROLE D'EXISTENCE)            *
+      *---------------------------------------------------------------*
+       6030-READ-ART-DEB.
+           EXEC CICS
+               READ FILE('ART0101')
+                    RIDFLD(WS-ART-CODE)
+                    INTO(WS-ART-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6030 - ERREUR CICS READ ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-ART-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6035       *
+      *---------------------------------------------------------------*
+      * RELECTURE DE L'ARTICLE EN UPDATE AVANT APPLICATION DE LA      *
+      * CORRECTION                                                    *
+      *---------------------------------------------------------------*
+       6035-READ-ART-UPDATE-DEB.
+           EXEC CICS
+               READ FILE('ART0101')
+                    RIDFLD(WS-CODE)
+                    INTO(WS-ART-ENR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6035 - ERREUR CICS READ UPDATE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6035-READ-ART-UPDATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6040       *
+      *---------------------------------------------------------------*
+      * REECRITURE DE L'ARTICLE AVEC LA QUANTITE CORRIGEE             *
+      *---------------------------------------------------------------*
+       6040-REWRITE-ART-DEB.
+           EXEC CICS
+               REWRITE FILE('ART0101')
+                       FROM(WS-ART-ENR)
+                       RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6040 - ERREUR CICS REWRITE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-REWRITE-ART-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6050       *
+      *---------------------------------------------------------------*
+      * JOURNALISATION DE LA CORRECTION (AVANT/APRES IMAGE + RAISON)  *
+      *---------------------------------------------------------------*
+       6050-WRITE-JRNL-ART-DEB.
+           PERFORM 7080-INIT-JRNL-DEB
+              THRU 7080-INIT-JRNL-FIN.
+           SET JRN-CORRECTION-INV                TO TRUE.
+           MOVE WS-CA-RAISON                     TO WS-JRN-RAISON.
+           EXEC CICS
+               WRITE FILE('ARTJRNL')
+                     FROM(WS-JRN-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6050 - ERREUR CICS WRITE ARTJRNL'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-WRITE-JRNL-ART-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   6060       *
+      *---------------------------------------------------------------*
+      * LECTURE DU CODE SUPERVISEUR (CONTROLE D'HABILITATION)         *
+      *---------------------------------------------------------------*
+       6060-READ-SUP-DEB.
+           EXEC CICS
+               READ FILE('SUPE0101')
+                    RIDFLD(WS-SUP-CODE)
+                    INTO(WS-SUP-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6060 - ERREUR CICS READ SUPE0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-READ-SUP-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+           MOVE LOW-VALUE                        TO ARIM121O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7080-INIT-JRNL-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-JRN-DATE)
+                          TIME     (WS-JRN-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-JRN-TERM.
+           MOVE EIBTASKN                          TO WS-JRN-TASK.
+           MOVE 'ARIC121'                         TO WS-JRN-PROG.
+           MOVE WS-CODE                           TO WS-JRN-CODE.
+       7080-INIT-JRNL-FIN.
+           EXIT.
+       7100-RESET-ENTRY-DEB.
+           MOVE SPACE                            TO MCODEO.
+           MOVE SPACE                            TO MSUPO.
+           MOVE SPACE                            TO MRAISONO.
+           MOVE SPACE                            TO MQTEO.
+           MOVE ZERO                             TO MQTEACO.
+       7100-RESET-ENTRY-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE ZERO                             TO MQTEACO.
+           MOVE SPACE                            TO MQTEO.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      * CONSTITUE LE MESSAGE DE CONFIRMATION (ANCIENNE ET NOUVELLE    *
+      * QUANTITE), LE SAUVEGARDE EN COMMAREA (WS-COMM-MSG) POUR       *
+      * SURVIVRE AU PROCHAIN ECHANGE PSEUDO-CONVERSATIONNEL, ET       *
+      * ACTIVE L'ATTENTE DE CONFIRMATION (WS-CA-LAST-CMD)             *
+      *---------------------------------------------------------------*
+       7250-PREP-CONFIRM-DEB.
+           MOVE WS-ART-CODE                      TO WS-CODE.
+           MOVE MQTEO                            TO WS-QTE.
+           MOVE MRAISONO                         TO WS-CA-RAISON.
+           MOVE WS-ART-QTE                       TO MQTEACO.
+           STRING 'ARTICLE ' WS-ART-CODE ' : QTE ' WS-ART-QTE
+                  ' VERS ' WS-QTE
+                  ' - CONFIRMER (ENTER) OU ANNULER (PF3)'
+                  DELIMITED BY SIZE INTO WS-COMM-MSG.
+           MOVE WS-COMM-MSG                      TO MMSGO.
+           SET CMD-VALID                         TO TRUE.
+       7250-PREP-CONFIRM-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT APPEL-SPG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE LORS DE CHAQUE APPEL D'UN SOUS PROGRAMME    *
+      * (APRES SAISIE D'UN CHOIX OU A CHAQUE BOUCLE SUR UN DES        *
+      * TRAITEMENTS DEPENDANTS)                                       *
+      * IL PERMET :                                                   *
+      * ==> D'INITIALISER LE NOM DU SOUS PROGRAMME A APPELER          *
+      * ==> DE DONNER DYNAMIQUEMENT LE CONTROLE PROGRAMME             *
+      *     CORRESPONDANT EN LUI TRANSMETTANT UNE COMMAREA QUI PERMET *
+      *     DE SAUVEGARDER LES DONNEES NECCESSAIRES A LA POURSUITE    *
+      *     DU TRAITEMENT (PROGRAMMATION PSEUDO CONVERSATIONNELLE)    *
+      *---------------------------------------------------------------*
+      *
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT FIN-RTRANSID           *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE AFFICHAGE POUR TERMINER LA     *
+      * TRANSACTION DE FACON TEMPORAIRE.                              *
+      * L'OPTION TRANSID INDIQUE LE CODE TRANSACTION QUI SERA UTILISE *
+      * PAR CICS POUR REINITIALISER LA TRANSACTION (EIBTRNID CONTIENT *
+      * LE DERNIER CODE UTILISE).                                     *
+      * L'OPTION COMMAREA PERMET DE TRANSMETTRE UNE ZONE QUI PERMET   *
+      * SAUVEGARDER DES DONNEES QUI SERONT RECUPEREES PAR LE PROGRAMME*
+      * POUR LE COMPTE DE LA TRANSACTION QUI SERA REACTIVEE.          *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND-PRG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE QUAND UNE ERREUR EST DETECTEE LORS DU       *
+      * TEST SUR LE CONTEXTE D'EXECUTION (CODE DIFFERENT D'UNE BOUCLE *
+      * SUR LA GESTION DU MENU OU SUR UN DES TRAITEMENTS DEPENDANTS). *
+      *                                                               *
+      *                           ATTENTION !                         *
+      * AUCUN CODE (ABCODE) N'EST UTILISE POUR IDENTIFIE L'ABEND      *
+      * (UNE SEULE CONDITION D'ABEND) ET L'OPTION NODUMP PERMET DE    *
+      * SUPPRIMER L'IMPRESSION PAR DEFAUT D'UN DUMP.                  *
+      *---------------------------------------------------------------*
+      *
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
