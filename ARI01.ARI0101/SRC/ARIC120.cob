@@ -0,0 +1,526 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC120                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 18/05/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE CONSULTATION DU SOLDE D'UN COMPTE EN LIGNE       *
+      * AFFICHAGE ET LECTURE DE LA MAP                                *
+      * GESTION DES COMPORTEMENTS PF3,CLEAR-SCREEN,CHAMP NON RENSEIGNE*
+      * GESTION DU CHAMP MCODE POUR UNE LECTURE SQL DE LA TABLE TCPTES*
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 18/05/2025    § CREATION DU PROGRAMME - CONSULTATION DIRECTE  *
+      *               § DU SOLDE D'UN COMPTE (TABLE DB2 TCPTES)       *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC120.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP
+           COPY ARIN120.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      *SQL INCLUDE - HOST VARIABLES DE LA TABLE TCPTES
+           EXEC SQL
+               INCLUDE FCPTES
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *SQL VARIABLE
+       01 WS-DB2-ERR-CPTES.
+          02 WS-CPTES-SQLCODE
+                            PIC S9(9) COMP          VALUE ZERO.
+             88 CPTES-OK                            VALUE 0.
+             88 CPTES-NOTFND                        VALUE 100.
+          02 WS-CPTES-ERR   PIC X(70)               VALUE SPACE.
+       01 WS-CLE-CPTE       PIC X(10)                VALUE SPACE.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM120'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN120'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+      * GAUCHE
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+      * AS 1000/1010 | SI PREMIERE EXEC -> INIT
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+      * DROITE
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE A LEUR VALEUR                     *
+      * SEND LA MAP POUR LA 1ER FOIS                                  *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 ENTER CLEAR ET AUTRE        *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER                                        *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF WS-RESP = DFHRESP(MAPFAIL) OR MCODEO = SPACE
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) RETOUR AU MENU                         *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * GESTION EN CAS DE MAPFAIL                                     *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT VALIDE  (ENTER) - LECTURE SQL DE TCPTES         *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           PERFORM 6030-READ-TCPTES-DEB
+              THRU 6030-READ-TCPTES-FIN.
+           EVALUATE TRUE
+               WHEN CPTES-OK
+                PERFORM 4000-FOUND-DEB
+                   THRU 4000-FOUND-FIN
+               WHEN OTHER
+                PERFORM 4010-NOT-FOUND-DEB
+                   THRU 4010-NOT-FOUND-FIN
+           END-EVALUATE.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
+      *---------------------------------------------------------------*
+      * COMPTE TROUVE - AFFICHAGE DU SOLDE ET DES DATES               *
+      *---------------------------------------------------------------*
+       4000-FOUND-DEB.
+           PERFORM 8000-DISP-CPTE-DEB
+              THRU 8000-DISP-CPTE-FIN.
+           MOVE SPACE                             TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4000-FOUND-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4010       *
+      *---------------------------------------------------------------*
+      * COMPTE INCONNU - VERIFIER LE NUMERO SAISI                     *
+      *---------------------------------------------------------------*
+       4010-NOT-FOUND-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE WS-MSG(20)                        TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4010-NOT-FOUND-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM120O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"       TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM120I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'   TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM120O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6030-READ-TCPTES-DEB.
+           MOVE MCODEO                            TO WS-CLE-CPTE.
+           EXEC SQL SELECT NUMCPTES, DCRCPTES, SLDCPTES, DMJCPTES
+                      INTO :NUMCPTES, :DCRCPTES, :SLDCPTES, :DMJCPTES
+                    FROM TCPTES
+                    WHERE NUMCPTES = :WS-CLE-CPTE
+           END-EXEC.
+           MOVE SQLCODE                           TO WS-CPTES-SQLCODE.
+           IF NOT CPTES-OK AND NOT CPTES-NOTFND
+                MOVE '6030 - ERREUR CICS SQL SELECT TCPTES'
+                                                  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-TCPTES-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+            MOVE LOW-VALUE                        TO ARIM120O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                          TO MTASKO.
+           MOVE EIBTRNID                          TO MTRANO.
+           MOVE EIBTRMID                          TO MTERMO.
+           MOVE WS-MSG(19)                        TO MMSGO.
+           MOVE 'M'                               TO WS-TAFF.
+           MOVE WS-DATEJ                          TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                          TO MTASKO.
+           MOVE WS-MSG(1)                         TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                         TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                          TO MTASKO.
+           MOVE WS-MSG(6)                         TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE ZERO                              TO MSOLDEO.
+           MOVE SPACE                             TO MDCREAO
+                                                      MDMAJO.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                               TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                       TO WS-COMMAREA.
+           MOVE SPACE                             TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+       8000-DISP-CPTE-DEB.
+           MOVE NUMCPTES                          TO MCODEO.
+           MOVE SLDCPTES                          TO MSOLDEO.
+           MOVE DCRCPTES                          TO MDCREAO.
+           MOVE DMJCPTES                          TO MDMAJO.
+       8000-DISP-CPTE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT APPEL-SPG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE LORS DU RETOUR AU MENU PRINCIPAL (PF3)      *
+      *---------------------------------------------------------------*
+      *
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT FIN-RTRANSID           *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE AFFICHAGE POUR TERMINER LA     *
+      * TRANSACTION DE FACON TEMPORAIRE.                              *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND-PRG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE QUAND UNE ERREUR EST DETECTEE LORS DU       *
+      * TEST SUR LE CONTEXTE D'EXECUTION.                             *
+      *                           ATTENTION !                         *
+      * AUCUN CODE (ABCODE) N'EST UTILISE POUR IDENTIFIE L'ABEND      *
+      * (UNE SEULE CONDITION D'ABEND) ET L'OPTION NODUMP PERMET DE    *
+      * SUPPRIMER L'IMPRESSION PAR DEFAUT D'UN DUMP.                  *
+      *---------------------------------------------------------------*
+      *
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
