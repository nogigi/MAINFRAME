@@ -0,0 +1,486 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARID211                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *CHARGEMENT (REJOUABLE) DES TABLES DB2 TCPTES ET TMVTS A PARTIR *
+      *DES FICHIERS DU TP4 (F-CPTE-ES ET F-MVTS-E) POUR PERMETTRE LE  *
+      *BASCULEMENT DE LA CHAINE FICHIER (ARIO311/ARIO411) VERS LA     *
+      *CHAINE DB2 (ARID111) A PARTIR DES MEMES DONNEES.               *
+      *UN COMPTE DEJA PRESENT DANS TCPTES EST REMIS A JOUR (UPDATE)   *
+      *PLUTOT QUE REINSERE, ET UN MOUVEMENT DEJA PRESENT DANS TMVTS   *
+      *N'EST PAS REDOUBLE, CE QUI REND LE CHARGEMENT REJOUABLE SANS   *
+      *RISQUE SUR UN RERUN.                                           *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARID211.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CPTE-ES: FICHIER DES COMPTES CLIENTS TP4
+      *                      -------------------------------------------
+           SELECT  F-CPTE-ES           ASSIGN TO IO001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY
+                   FILE STATUS         IS WS-FS-CPTE-ES.
+      *                      -------------------------------------------
+      *                      F-MVTS-E : FICHIER DES MOUVEMENTS TP4
+      *                      -------------------------------------------
+           SELECT  F-MVTS-E            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-MVTS-E.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :IO001                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-CPTE-ES
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-BUFF-F-CPTE-ES.
+           05  FS-KEY            PIC X(10).
+           05  FILLER            PIC X(40).
+      *
+       FD  F-MVTS-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-MVTS-E      PIC X(50).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      * COPY
+           COPY TP4CPTES.
+           COPY TP4MVTS.
+      *SQL INCLUDE
+           EXEC SQL
+               INCLUDE FCPTES
+           END-EXEC.
+           EXEC SQL
+               INCLUDE FMVTS
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *SQL VARIABLE
+       01 WS-DB2-ERR-CPTES.
+          02 WS-CPTES-SQLCODE
+                            PIC S9(9) COMP       VALUE ZERO.
+             88 CPTES-FIN                        VALUE 100.
+             88 CPTES-OK                         VALUE 0.
+          02 WS-CPTES-ERR   PIC X(70)            VALUE SPACE.
+       01 WS-DB2-ERR-MVTS.
+          02 WS-MVTS-SQLCODE
+                            PIC S9(9) COMP       VALUE ZERO.
+             88 MVTS-FIN                         VALUE 100.
+             88 MVTS-OK                          VALUE 0.
+          02 WS-MVTS-ERR    PIC X(70)            VALUE SPACE.
+      *FILE STATUS
+       01  WS-FS-CPTE-ES    PIC X(2).
+           88 CPTEES-OK                          VALUE '00'.
+           88 CPTEES-FIN                         VALUE '10'.
+       01  WS-FS-MVTS-E     PIC X(2).
+           88 MVTSE-OK                           VALUE '00'.
+           88 MVTSE-FIN                          VALUE '10'.
+      *GESTION DATE
+       01  WS-DATE-J.
+           05  WS-YYYY.
+               10 WS-SS     PIC 9(2).
+               10 WS-AA     PIC 9(2).
+           05  WS-MM        PIC 9(2).
+           05  WS-DD        PIC 9(2).
+       01 WS-DB2-DATE.
+          05 WS-DD          PIC 9(2).
+          05 FILLER         PIC X.
+          05 WS-MM          PIC 9(2).
+          05 FILLER         PIC X.
+          05 WS-YYYY.
+             10 WS-SS       PIC 9(2).
+             10 WS-AA       PIC 9(2).
+      *COMPTEUR DE CONTROLE DE DOUBLON MOUVEMENT
+       01  WS-MVT-NB-EXIST  PIC S9(9) COMP       VALUE ZERO.
+      *COMPTEURS STATISTIQUES
+       01  WS-NB-CPTE-INSERT  PIC 9(7)           VALUE ZERO.
+       01  WS-NB-CPTE-UPDATE  PIC 9(7)           VALUE ZERO.
+       01  WS-NB-MVT-INSERT   PIC 9(7)           VALUE ZERO.
+       01  WS-NB-MVT-IGNORE   PIC 9(7)           VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *    CHARGEMENT DES COMPTES
+           PERFORM 6010-OPEN-F-CPTE-ES-DEB
+              THRU 6010-OPEN-F-CPTE-ES-FIN.
+           PERFORM 6020-READ-F-CPTE-ES-DEB
+              THRU 6020-READ-F-CPTE-ES-FIN.
+           PERFORM 2000-TRT-CPTE-DEB
+              THRU 2000-TRT-CPTE-FIN
+              UNTIL CPTEES-FIN.
+           PERFORM 6030-CLOSE-F-CPTE-ES-DEB
+              THRU 6030-CLOSE-F-CPTE-ES-FIN.
+      *    CHARGEMENT DES MOUVEMENTS
+           PERFORM 6040-OPEN-F-MVTS-E-DEB
+              THRU 6040-OPEN-F-MVTS-E-FIN.
+           PERFORM 6050-READ-F-MVTS-E-DEB
+              THRU 6050-READ-F-MVTS-E-FIN.
+           PERFORM 3000-TRT-MVT-DEB
+              THRU 3000-TRT-MVT-FIN
+              UNTIL MVTSE-FIN.
+           PERFORM 6060-CLOSE-F-MVTS-E-DEB
+              THRU 6060-CLOSE-F-MVTS-E-FIN.
+      *
+           PERFORM 8999-STATISTIQUES-DEB
+              THRU 8999-STATISTIQUES-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   2XXX-  : CHARGEMENT D'UN COMPTE                             *
+      *   3XXX-  : CHARGEMENT D'UN MOUVEMENT                          *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   2XXX-  : CHARGEMENT D'UN COMPTE                             *
+      *---------------------------------------------------------------*
+      *
+      *    CHARGE UN COMPTE DE F-CPTE-ES DANS TCPTES (INSERT OU UPDATE)
+       2000-TRT-CPTE-DEB.
+           PERFORM 7010-PREP-HOST-CPTES-DEB
+              THRU 7010-PREP-HOST-CPTES-FIN.
+           PERFORM 6070-EXIST-TCPTES-DEB
+              THRU 6070-EXIST-TCPTES-FIN.
+           IF CPTES-FIN
+              PERFORM 6080-INSERT-TCPTES-DEB
+                 THRU 6080-INSERT-TCPTES-FIN
+              ADD 1                      TO WS-NB-CPTE-INSERT
+           ELSE
+              PERFORM 6090-UPDATE-TCPTES-DEB
+                 THRU 6090-UPDATE-TCPTES-FIN
+              ADD 1                      TO WS-NB-CPTE-UPDATE
+           END-IF.
+           PERFORM 6020-READ-F-CPTE-ES-DEB
+              THRU 6020-READ-F-CPTE-ES-FIN.
+       2000-TRT-CPTE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   3XXX-  : CHARGEMENT D'UN MOUVEMENT                          *
+      *---------------------------------------------------------------*
+      *
+      *    CHARGE UN MOUVEMENT DE F-MVTS-E DANS TMVTS (SI ABSENT)
+       3000-TRT-MVT-DEB.
+           PERFORM 7020-PREP-HOST-MVTS-DEB
+              THRU 7020-PREP-HOST-MVTS-FIN.
+           PERFORM 6100-EXIST-TMVTS-DEB
+              THRU 6100-EXIST-TMVTS-FIN.
+           IF WS-MVT-NB-EXIST = ZERO
+              PERFORM 6110-INSERT-TMVTS-DEB
+                 THRU 6110-INSERT-TMVTS-FIN
+              ADD 1                      TO WS-NB-MVT-INSERT
+           ELSE
+              ADD 1                      TO WS-NB-MVT-IGNORE
+           END-IF.
+           PERFORM 6050-READ-F-MVTS-E-DEB
+              THRU 6050-READ-F-MVTS-E-FIN.
+       3000-TRT-MVT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *    OUVRE LE FICHIER DES COMPTES EN ENTREE
+       6010-OPEN-F-CPTE-ES-DEB.
+           OPEN INPUT F-CPTE-ES.
+           IF NOT CPTEES-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-F-CPTE-ES-FIN.
+           EXIT.
+      *    LIT UN COMPTE DE F-CPTE-ES
+       6020-READ-F-CPTE-ES-DEB.
+           READ F-CPTE-ES INTO WS-ENRG-F-CPTES.
+           IF NOT (CPTEES-OK OR CPTEES-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-READ-F-CPTE-ES-FIN.
+           EXIT.
+      *    FERME LE FICHIER DES COMPTES
+       6030-CLOSE-F-CPTE-ES-DEB.
+           CLOSE F-CPTE-ES.
+           IF NOT CPTEES-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-CLOSE-F-CPTE-ES-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER DES MOUVEMENTS EN ENTREE
+       6040-OPEN-F-MVTS-E-DEB.
+           OPEN INPUT F-MVTS-E.
+           IF NOT MVTSE-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-F-MVTS-E-FIN.
+           EXIT.
+      *    LIT UN MOUVEMENT DE F-MVTS-E
+       6050-READ-F-MVTS-E-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTSE-OK OR MVTSE-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-READ-F-MVTS-E-FIN.
+           EXIT.
+      *    FERME LE FICHIER DES MOUVEMENTS
+       6060-CLOSE-F-MVTS-E-DEB.
+           CLOSE F-MVTS-E.
+           IF NOT MVTSE-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-F-MVTS-E-FIN.
+           EXIT.
+      *    TESTE LA PRESENCE DU COMPTE DANS TCPTES
+       6070-EXIST-TCPTES-DEB.
+           EXEC SQL SELECT NUMCPTES INTO :NUMCPTES
+                    FROM TCPTES
+                    WHERE NUMCPTES = :NUMCPTE
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-CPTES-SQLCODE.
+           IF NOT CPTES-OK AND NOT CPTES-FIN
+              DISPLAY 'ERREUR SELECT TCPTES : ' WS-CPTES-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-EXIST-TCPTES-FIN.
+           EXIT.
+      *    CHARGE UN COMPTE INEXISTANT DANS TCPTES
+       6080-INSERT-TCPTES-DEB.
+           EXEC SQL INSERT INTO TCPTES
+                    (NUMCPTES,DCRCPTES,SLDCPTES,DMJCPTES)
+           VALUES (:NUMCPTES,:DCRCPTES,:SLDCPTES,:DMJCPTES)
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-CPTES-SQLCODE.
+           IF NOT CPTES-OK
+              DISPLAY 'ERREUR INSERT TCPTES : ' WS-CPTES-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-INSERT-TCPTES-FIN.
+           EXIT.
+      *    REMET A JOUR UN COMPTE DEJA CHARGE DANS TCPTES (REJEU)
+       6090-UPDATE-TCPTES-DEB.
+           EXEC SQL UPDATE TCPTES
+                    SET SLDCPTES    = :SLDCPTES,
+                        DMJCPTES    = :DMJCPTES
+                    WHERE NUMCPTES  = :NUMCPTE
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-CPTES-SQLCODE.
+           IF NOT CPTES-OK
+              DISPLAY 'ERREUR UPDATE TCPTES : ' WS-CPTES-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-UPDATE-TCPTES-FIN.
+           EXIT.
+      *    COMPTE LES MOUVEMENTS IDENTIQUES DEJA CHARGES DANS TMVTS
+       6100-EXIST-TMVTS-DEB.
+           EXEC SQL SELECT COUNT(*) INTO :WS-MVT-NB-EXIST
+                    FROM TMVTS
+                    WHERE NUMCPTE = :NUMCPTE
+                      AND DMVTS   = :DMVTS
+                      AND CMVTS   = :CMVTS
+                      AND MTMVTS  = :MTMVTS
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-MVTS-SQLCODE.
+           IF NOT MVTS-OK
+              DISPLAY 'ERREUR SELECT TMVTS : ' WS-MVTS-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6100-EXIST-TMVTS-FIN.
+           EXIT.
+      *    CHARGE UN MOUVEMENT DANS TMVTS
+       6110-INSERT-TMVTS-DEB.
+           EXEC SQL INSERT INTO TMVTS
+                    (NUMCPTE,DMVTS,CMVTS,MTMVTS)
+           VALUES (:NUMCPTE,:DMVTS,:CMVTS,:MTMVTS)
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-MVTS-SQLCODE.
+           IF NOT MVTS-OK
+              DISPLAY 'ERREUR INSERT TMVTS : ' WS-MVTS-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6110-INSERT-TMVTS-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *    PREPARE LES VARIABLES HOTE A PARTIR DU COMPTE FICHIER
+       7010-PREP-HOST-CPTES-DEB.
+           MOVE WS-CPTES-CPTE           TO NUMCPTES.
+           MOVE WS-CPTES-CPTE           TO NUMCPTE.
+           MOVE WS-CPTES-SOLDE          TO SLDCPTES.
+           MOVE WS-CPTES-DCREA          TO WS-DATE-J.
+           MOVE CORR WS-DATE-J          TO WS-DB2-DATE.
+           MOVE WS-DB2-DATE             TO DCRCPTES.
+           MOVE WS-CPTES-DMAJ           TO WS-DATE-J.
+           MOVE CORR WS-DATE-J          TO WS-DB2-DATE.
+           MOVE WS-DB2-DATE             TO DMJCPTES.
+       7010-PREP-HOST-CPTES-FIN.
+           EXIT.
+      *    PREPARE LES VARIABLES HOTE A PARTIR DU MOUVEMENT FICHIER
+       7020-PREP-HOST-MVTS-DEB.
+           MOVE WS-MVTS-CPTE            TO NUMCPTE.
+           MOVE WS-MVTS-CODE            TO CMVTS.
+           MOVE WS-MVTS-MT              TO MTMVTS.
+           MOVE WS-MVTS-JJ              TO WS-DD OF WS-DB2-DATE.
+           MOVE WS-MVTS-MM              TO WS-MM OF WS-DB2-DATE.
+           MOVE WS-MVTS-SS              TO WS-SS OF WS-DB2-DATE.
+           MOVE WS-MVTS-AA              TO WS-AA OF WS-DB2-DATE.
+           MOVE WS-DB2-DATE             TO DMVTS.
+       7020-PREP-HOST-MVTS-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            DISPLAY '************************************************'.
+            DISPLAY '*     STATISTIQUES DU PROGRAMME ARID211        *'.
+            DISPLAY '*     ==================================       *'.
+            DISPLAY '************************************************'.
+            DISPLAY 'COMPTES  INSERES   = ' WS-NB-CPTE-INSERT.
+            DISPLAY 'COMPTES  REACTUALISES = ' WS-NB-CPTE-UPDATE.
+            DISPLAY 'MOUVEMENTS CHARGES = ' WS-NB-MVT-INSERT.
+            DISPLAY 'MOUVEMENTS IGNORES (DEJA CHARGES) = '
+                    WS-NB-MVT-IGNORE.
+            DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARID211         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARID211        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
