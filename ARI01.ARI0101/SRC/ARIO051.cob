@@ -0,0 +1,661 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO051                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 07/01/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *CONTROLE DE RESTAURABILITE DES SAUVEGARDES DES DEUX FICHIERS   *
+      *MAITRES DONT DEPEND TOUT LE RESTE DE L'APPLICATION : LE        *
+      *FICHIER DES ARTICLES (ART0101) ET LE FICHIER DES COMPTES       *
+      *CLIENTS MIS A JOUR EN PLACE (F-CPTE-ES DU TP4/ARIO411). LE     *
+      *PROGRAMME RELIT UNE COPIE DE SAUVEGARDE DE CHACUN DE CES DEUX  *
+      *FICHIERS ET LA COMPARE ENREGISTREMENT PAR ENREGISTREMENT A LA  *
+      *COPIE EN PRODUCTION : TOUT ENREGISTREMENT DIFFERENT OU ABSENT  *
+      *DE LA SAUVEGARDE EST SIGNALE, ET UN VERDICT DE RESTAURABILITE  *
+      *(OUI/NON) EST EDITE POUR CHAQUE FICHIER.                       *
+      *SYSOUT -> ETAT DE CONTROLE DES SAUVEGARDES                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 07/01/2026    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO051.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-BAK : SAUVEGARDE DU FICHIER ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ART-BAK           ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART-BAK
+                   FILE STATUS         IS WS-FS-ART-BAK.
+      *                      -------------------------------------------
+      *                      F-ART-LIV : FICHIER ARTICLE EN PRODUCTION
+      *                      -------------------------------------------
+           SELECT  F-ART-LIV           ASSIGN TO INP002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART-LIV
+                   FILE STATUS         IS WS-FS-ART-LIV.
+      *                      -------------------------------------------
+      *                      F-CPTE-BAK : SAUVEGARDE DU FICHIER DES
+      *                                   COMPTES CLIENTS (TP4)
+      *                      -------------------------------------------
+           SELECT  F-CPTE-BAK          ASSIGN TO INP003
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-CPT-BAK
+                   FILE STATUS         IS WS-FS-CPTE-BAK.
+      *                      -------------------------------------------
+      *                      F-CPTE-LIV : FICHIER DES COMPTES CLIENTS
+      *                                   EN PRODUCTION (TP4/ARIO411)
+      *                      -------------------------------------------
+           SELECT  F-CPTE-LIV          ASSIGN TO INP004
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-CPT-LIV
+                   FILE STATUS         IS WS-FS-CPTE-LIV.
+      *                      -------------------------------------------
+      *                      F-ETAT-VER-S : ETAT DE CONTROLE DES
+      *                                     SAUVEGARDES
+      *                      -------------------------------------------
+           SELECT  F-ETAT-VER-S        ASSIGN TO ETATVER
+                   FILE STATUS         IS WS-FS-ETAT-VER-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-ART-BAK
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-BAK.
+           05  FS-KEY-ART-BAK    PIC X(5).
+           05  FILLER            PIC X(279).
+      *
+       FD  F-ART-LIV
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-LIV.
+           05  FS-KEY-ART-LIV    PIC X(5).
+           05  FILLER            PIC X(279).
+      *
+       FD  F-CPTE-BAK
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-BUFF-F-CPTE-BAK.
+           05  FS-KEY-CPT-BAK    PIC X(10).
+           05  FILLER            PIC X(40).
+      *
+       FD  F-CPTE-LIV
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-BUFF-F-CPTE-LIV.
+           05  FS-KEY-CPT-LIV    PIC X(10).
+           05  FILLER            PIC X(40).
+      *
+       FD  F-ETAT-VER-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-VER-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *FILE STATUS
+       01  WS-FS-ART-BAK     PIC X(2).
+           88 ART-BAK-OK                         VALUE '00'.
+           88 ART-BAK-FIN                        VALUE '10'.
+       01  WS-FS-ART-LIV     PIC X(2).
+           88 ART-LIV-OK                         VALUE '00'.
+           88 ART-LIV-FIN                        VALUE '10'.
+       01  WS-FS-CPTE-BAK    PIC X(2).
+           88 CPTE-BAK-OK                        VALUE '00'.
+           88 CPTE-BAK-FIN                       VALUE '10'.
+       01  WS-FS-CPTE-LIV    PIC X(2).
+           88 CPTE-LIV-OK                        VALUE '00'.
+           88 CPTE-LIV-FIN                       VALUE '10'.
+       01  WS-FS-ETAT-VER-S  PIC X(2).
+           88 VER-OK                             VALUE '00'.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE IMPRESSION                                             *
+      *---------------------------------------------------------------*
+       01  WS-ENTETE-L1              PIC X(80) VALUE ALL '*'.
+       01  WS-ENTETE-L2              PIC X(80) VALUE SPACES.
+       01  WS-RAP-ENTETE-L3.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'ESTIAC - CONTROLE DES SAUVEGARDES'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-ENTETE-L4.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'FICHIERS ARTICLES ET COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-SECTION-ART.
+           05  FILLER                PIC X(80)
+                   VALUE '--- FICHIER ARTICLES (ART0101) ---'.
+       01  WS-RAP-SECTION-CPTE.
+           05  FILLER                PIC X(80)
+                   VALUE '--- FICHIER DES COMPTES CLIENTS ---'.
+       01  WS-RAP-DETAIL-ART.
+           05  FILLER                PIC X(13) VALUE 'CODE ARTICLE:'.
+           05  WS-RAP-CODEA-ED       PIC X(5).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-RAP-LIBA-ED        PIC X(50).
+           05  FILLER                PIC X(9)  VALUE SPACES.
+       01  WS-RAP-DETAIL-CPTE.
+           05  FILLER                PIC X(12) VALUE 'NO COMPTE : '.
+           05  WS-RAP-CODEC-ED       PIC X(10).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-RAP-LIBC-ED        PIC X(50).
+           05  FILLER                PIC X(5)  VALUE SPACES.
+       01  WS-RAP-VERDICT-ART.
+           05  FILLER                PIC X(35)
+                   VALUE 'SAUVEGARDE ARTICLES RESTAURABLE : '.
+           05  WS-RAP-VERD-ART-ED    PIC X(3).
+           05  FILLER                PIC X(42) VALUE SPACES.
+       01  WS-RAP-VERDICT-CPTE.
+           05  FILLER                PIC X(35)
+                   VALUE 'SAUVEGARDE COMPTES  RESTAURABLE : '.
+           05  WS-RAP-VERD-CPTE-ED   PIC X(3).
+           05  FILLER                PIC X(42) VALUE SPACES.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE DE TRAVAIL                                              *
+      *---------------------------------------------------------------*
+       01  WS-NB-ART-COMMUN          PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ART-ECART           PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ART-SEUL-BAK        PIC 9(7)      VALUE ZERO.
+       01  WS-NB-ART-SEUL-LIV        PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-COMMUN         PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-ECART          PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-SEUL-BAK       PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-SEUL-LIV       PIC 9(7)      VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+           PERFORM 6010-OPEN-FICHIERS-DEB
+              THRU 6010-OPEN-FICHIERS-FIN.
+           PERFORM 8140-FRONT-RAP-DEB
+              THRU 8140-FRONT-RAP-FIN.
+           PERFORM 1000-VERIF-ART-DEB
+              THRU 1000-VERIF-ART-FIN.
+           PERFORM 2000-VERIF-CPTE-DEB
+              THRU 2000-VERIF-CPTE-FIN.
+           PERFORM 8150-VERDICT-GLOBAL-DEB
+              THRU 8150-VERDICT-GLOBAL-FIN.
+           PERFORM 6080-CLOSE-FICHIERS-DEB
+              THRU 6080-CLOSE-FICHIERS-FIN.
+           PERFORM 8999-STATISTIQUES-DEB
+              THRU 8999-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   1XXX-  : CONTROLE DE LA SAUVEGARDE DU FICHIER ARTICLE       *
+      *---------------------------------------------------------------*
+      *
+       1000-VERIF-ART-DEB.
+           MOVE WS-RAP-SECTION-ART        TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           PERFORM 6040-READ-F-ART-BAK-DEB
+              THRU 6040-READ-F-ART-BAK-FIN.
+           PERFORM 6050-READ-F-ART-LIV-DEB
+              THRU 6050-READ-F-ART-LIV-FIN.
+           PERFORM 1010-ASSORTIMENT-ART-DEB
+              THRU 1010-ASSORTIMENT-ART-FIN
+              UNTIL ART-BAK-FIN AND ART-LIV-FIN.
+       1000-VERIF-ART-FIN.
+           EXIT.
+      *
+      *    ASSORTIMENT DES DEUX COPIES DU FICHIER ARTICLE PAR CODE
+       1010-ASSORTIMENT-ART-DEB.
+           EVALUATE TRUE
+               WHEN ART-BAK-FIN
+                    PERFORM 1030-ART-SEUL-LIV-DEB
+                       THRU 1030-ART-SEUL-LIV-FIN
+               WHEN ART-LIV-FIN
+                    PERFORM 1020-ART-SEUL-BAK-DEB
+                       THRU 1020-ART-SEUL-BAK-FIN
+               WHEN FS-KEY-ART-BAK < FS-KEY-ART-LIV
+                    PERFORM 1020-ART-SEUL-BAK-DEB
+                       THRU 1020-ART-SEUL-BAK-FIN
+               WHEN FS-KEY-ART-BAK > FS-KEY-ART-LIV
+                    PERFORM 1030-ART-SEUL-LIV-DEB
+                       THRU 1030-ART-SEUL-LIV-FIN
+               WHEN OTHER
+                    PERFORM 1040-ART-COMMUN-DEB
+                       THRU 1040-ART-COMMUN-FIN
+           END-EVALUATE.
+       1010-ASSORTIMENT-ART-FIN.
+           EXIT.
+      *    ARTICLE PRESENT DANS LES DEUX COPIES : COMPARE LE CONTENU
+       1040-ART-COMMUN-DEB.
+           ADD 1                          TO WS-NB-ART-COMMUN.
+           IF FS-BUFF-F-ART-BAK NOT = FS-BUFF-F-ART-LIV
+              ADD 1                       TO WS-NB-ART-ECART
+              MOVE FS-KEY-ART-BAK         TO WS-RAP-CODEA-ED
+              MOVE 'ENREGISTREMENT DIFFERENT DE LA SAUVEGARDE'
+                                          TO WS-RAP-LIBA-ED
+              PERFORM 8130-LIGNE-RAP-ART-DEB
+                 THRU 8130-LIGNE-RAP-ART-FIN
+           END-IF.
+           PERFORM 6040-READ-F-ART-BAK-DEB
+              THRU 6040-READ-F-ART-BAK-FIN.
+           PERFORM 6050-READ-F-ART-LIV-DEB
+              THRU 6050-READ-F-ART-LIV-FIN.
+       1040-ART-COMMUN-FIN.
+           EXIT.
+      *    ARTICLE PRESENT UNIQUEMENT DANS LA SAUVEGARDE
+       1020-ART-SEUL-BAK-DEB.
+           ADD 1                          TO WS-NB-ART-SEUL-BAK.
+           MOVE FS-KEY-ART-BAK            TO WS-RAP-CODEA-ED.
+           MOVE 'ABSENT DU FICHIER EN PRODUCTION'
+                                          TO WS-RAP-LIBA-ED.
+           PERFORM 8130-LIGNE-RAP-ART-DEB
+              THRU 8130-LIGNE-RAP-ART-FIN.
+           PERFORM 6040-READ-F-ART-BAK-DEB
+              THRU 6040-READ-F-ART-BAK-FIN.
+       1020-ART-SEUL-BAK-FIN.
+           EXIT.
+      *    ARTICLE PRESENT UNIQUEMENT EN PRODUCTION, ABSENT DE LA
+      *    SAUVEGARDE
+       1030-ART-SEUL-LIV-DEB.
+           ADD 1                          TO WS-NB-ART-SEUL-LIV.
+           MOVE FS-KEY-ART-LIV            TO WS-RAP-CODEA-ED.
+           MOVE 'ABSENT DE LA SAUVEGARDE'  TO WS-RAP-LIBA-ED.
+           PERFORM 8130-LIGNE-RAP-ART-DEB
+              THRU 8130-LIGNE-RAP-ART-FIN.
+           PERFORM 6050-READ-F-ART-LIV-DEB
+              THRU 6050-READ-F-ART-LIV-FIN.
+       1030-ART-SEUL-LIV-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   2XXX-  : CONTROLE DE LA SAUVEGARDE DU FICHIER DES COMPTES   *
+      *---------------------------------------------------------------*
+      *
+       2000-VERIF-CPTE-DEB.
+           MOVE WS-RAP-SECTION-CPTE       TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           PERFORM 6060-READ-F-CPTE-BAK-DEB
+              THRU 6060-READ-F-CPTE-BAK-FIN.
+           PERFORM 6070-READ-F-CPTE-LIV-DEB
+              THRU 6070-READ-F-CPTE-LIV-FIN.
+           PERFORM 2010-ASSORTIMENT-CPTE-DEB
+              THRU 2010-ASSORTIMENT-CPTE-FIN
+              UNTIL CPTE-BAK-FIN AND CPTE-LIV-FIN.
+       2000-VERIF-CPTE-FIN.
+           EXIT.
+      *
+      *    ASSORTIMENT DES DEUX COPIES DU FICHIER DES COMPTES PAR NO
+      *    DE COMPTE
+       2010-ASSORTIMENT-CPTE-DEB.
+           EVALUATE TRUE
+               WHEN CPTE-BAK-FIN
+                    PERFORM 2030-CPTE-SEUL-LIV-DEB
+                       THRU 2030-CPTE-SEUL-LIV-FIN
+               WHEN CPTE-LIV-FIN
+                    PERFORM 2020-CPTE-SEUL-BAK-DEB
+                       THRU 2020-CPTE-SEUL-BAK-FIN
+               WHEN FS-KEY-CPT-BAK < FS-KEY-CPT-LIV
+                    PERFORM 2020-CPTE-SEUL-BAK-DEB
+                       THRU 2020-CPTE-SEUL-BAK-FIN
+               WHEN FS-KEY-CPT-BAK > FS-KEY-CPT-LIV
+                    PERFORM 2030-CPTE-SEUL-LIV-DEB
+                       THRU 2030-CPTE-SEUL-LIV-FIN
+               WHEN OTHER
+                    PERFORM 2040-CPTE-COMMUN-DEB
+                       THRU 2040-CPTE-COMMUN-FIN
+           END-EVALUATE.
+       2010-ASSORTIMENT-CPTE-FIN.
+           EXIT.
+      *    COMPTE PRESENT DANS LES DEUX COPIES : COMPARE LE CONTENU
+       2040-CPTE-COMMUN-DEB.
+           ADD 1                          TO WS-NB-CPTE-COMMUN.
+           IF FS-BUFF-F-CPTE-BAK NOT = FS-BUFF-F-CPTE-LIV
+              ADD 1                       TO WS-NB-CPTE-ECART
+              MOVE FS-KEY-CPT-BAK         TO WS-RAP-CODEC-ED
+              MOVE 'ENREGISTREMENT DIFFERENT DE LA SAUVEGARDE'
+                                          TO WS-RAP-LIBC-ED
+              PERFORM 8130-LIGNE-RAP-CPTE-DEB
+                 THRU 8130-LIGNE-RAP-CPTE-FIN
+           END-IF.
+           PERFORM 6060-READ-F-CPTE-BAK-DEB
+              THRU 6060-READ-F-CPTE-BAK-FIN.
+           PERFORM 6070-READ-F-CPTE-LIV-DEB
+              THRU 6070-READ-F-CPTE-LIV-FIN.
+       2040-CPTE-COMMUN-FIN.
+           EXIT.
+      *    COMPTE PRESENT UNIQUEMENT DANS LA SAUVEGARDE
+       2020-CPTE-SEUL-BAK-DEB.
+           ADD 1                          TO WS-NB-CPTE-SEUL-BAK.
+           MOVE FS-KEY-CPT-BAK            TO WS-RAP-CODEC-ED.
+           MOVE 'ABSENT DU FICHIER EN PRODUCTION'
+                                          TO WS-RAP-LIBC-ED.
+           PERFORM 8130-LIGNE-RAP-CPTE-DEB
+              THRU 8130-LIGNE-RAP-CPTE-FIN.
+           PERFORM 6060-READ-F-CPTE-BAK-DEB
+              THRU 6060-READ-F-CPTE-BAK-FIN.
+       2020-CPTE-SEUL-BAK-FIN.
+           EXIT.
+      *    COMPTE PRESENT UNIQUEMENT EN PRODUCTION, ABSENT DE LA
+      *    SAUVEGARDE
+       2030-CPTE-SEUL-LIV-DEB.
+           ADD 1                          TO WS-NB-CPTE-SEUL-LIV.
+           MOVE FS-KEY-CPT-LIV            TO WS-RAP-CODEC-ED.
+           MOVE 'ABSENT DE LA SAUVEGARDE'  TO WS-RAP-LIBC-ED.
+           PERFORM 8130-LIGNE-RAP-CPTE-DEB
+              THRU 8130-LIGNE-RAP-CPTE-FIN.
+           PERFORM 6070-READ-F-CPTE-LIV-DEB
+              THRU 6070-READ-F-CPTE-LIV-FIN.
+       2030-CPTE-SEUL-LIV-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FICHIERS-DEB.
+           OPEN INPUT F-ART-BAK.
+           IF NOT ART-BAK-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN INPUT F-ART-LIV.
+           IF NOT ART-LIV-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN INPUT F-CPTE-BAK.
+           IF NOT CPTE-BAK-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN INPUT F-CPTE-LIV.
+           IF NOT CPTE-LIV-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           OPEN OUTPUT F-ETAT-VER-S.
+           IF NOT VER-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-VER-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-VER-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FICHIERS-FIN.
+           EXIT.
+       6040-READ-F-ART-BAK-DEB.
+           READ F-ART-BAK.
+           IF NOT (ART-BAK-OK OR ART-BAK-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-ART-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-F-ART-BAK-FIN.
+           EXIT.
+       6050-READ-F-ART-LIV-DEB.
+           READ F-ART-LIV.
+           IF NOT (ART-LIV-OK OR ART-LIV-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-ART-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-READ-F-ART-LIV-FIN.
+           EXIT.
+       6060-READ-F-CPTE-BAK-DEB.
+           READ F-CPTE-BAK.
+           IF NOT (CPTE-BAK-OK OR CPTE-BAK-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-READ-F-CPTE-BAK-FIN.
+           EXIT.
+       6070-READ-F-CPTE-LIV-DEB.
+           READ F-CPTE-LIV.
+           IF NOT (CPTE-LIV-OK OR CPTE-LIV-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-READ-F-CPTE-LIV-FIN.
+           EXIT.
+       6080-CLOSE-FICHIERS-DEB.
+           CLOSE F-ART-BAK.
+           IF NOT ART-BAK-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-ART-LIV.
+           IF NOT ART-LIV-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-CPTE-BAK.
+           IF NOT CPTE-BAK-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-BAK'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-BAK
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-CPTE-LIV.
+           IF NOT CPTE-LIV-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-LIV'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-LIV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-ETAT-VER-S.
+           IF NOT VER-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-VER-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-VER-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-CLOSE-FICHIERS-FIN.
+           EXIT.
+       6090-WRITE-F-ETAT-VER-S-DEB.
+           WRITE FS-BUFF-F-ETAT-VER-S.
+           IF NOT VER-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ETAT-VER-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-VER-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-F-ETAT-VER-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *    IMPRIME L'EN-TETE DE L'ETAT DE CONTROLE
+       8140-FRONT-RAP-DEB.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           MOVE WS-ENTETE-L2              TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           MOVE WS-RAP-ENTETE-L3          TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           MOVE WS-RAP-ENTETE-L4          TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+       8140-FRONT-RAP-FIN.
+           EXIT.
+      *    IMPRIME UNE LIGNE DE CONTROLE - FICHIER ARTICLE
+       8130-LIGNE-RAP-ART-DEB.
+           MOVE WS-RAP-DETAIL-ART          TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+       8130-LIGNE-RAP-ART-FIN.
+           EXIT.
+      *    IMPRIME UNE LIGNE DE CONTROLE - FICHIER DES COMPTES
+       8130-LIGNE-RAP-CPTE-DEB.
+           MOVE WS-RAP-DETAIL-CPTE         TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+       8130-LIGNE-RAP-CPTE-FIN.
+           EXIT.
+      *    IMPRIME LE VERDICT DE RESTAURABILITE DE CHAQUE FICHIER
+       8150-VERDICT-GLOBAL-DEB.
+           MOVE WS-ENTETE-L1               TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           IF WS-NB-ART-ECART = 0 AND WS-NB-ART-SEUL-BAK = 0
+                                  AND WS-NB-ART-SEUL-LIV = 0
+              MOVE 'OUI'                   TO WS-RAP-VERD-ART-ED
+           ELSE
+              MOVE 'NON'                   TO WS-RAP-VERD-ART-ED
+           END-IF.
+           MOVE WS-RAP-VERDICT-ART         TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+           IF WS-NB-CPTE-ECART = 0 AND WS-NB-CPTE-SEUL-BAK = 0
+                                   AND WS-NB-CPTE-SEUL-LIV = 0
+              MOVE 'OUI'                   TO WS-RAP-VERD-CPTE-ED
+           ELSE
+              MOVE 'NON'                   TO WS-RAP-VERD-CPTE-ED
+           END-IF.
+           MOVE WS-RAP-VERDICT-CPTE        TO FS-BUFF-F-ETAT-VER-S.
+           PERFORM 6090-WRITE-F-ETAT-VER-S-DEB
+              THRU 6090-WRITE-F-ETAT-VER-S-FIN.
+       8150-VERDICT-GLOBAL-FIN.
+           EXIT.
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            DISPLAY '************************************************'.
+            DISPLAY '*   STATISTIQUES DU PROGRAMME ARIO051          *'.
+            DISPLAY '*   ==================================         *'.
+            DISPLAY '************************************************'.
+            DISPLAY 'ARTICLES COMMUNS AUX DEUX COPIES  = '
+                    WS-NB-ART-COMMUN.
+            DISPLAY 'ARTICLES EN ECART DE CONTENU      = '
+                    WS-NB-ART-ECART.
+            DISPLAY 'ARTICLES PRESENTS SEUL EN SAUVEG. = '
+                    WS-NB-ART-SEUL-BAK.
+            DISPLAY 'ARTICLES PRESENTS SEUL EN PROD.   = '
+                    WS-NB-ART-SEUL-LIV.
+            DISPLAY 'COMPTES COMMUNS AUX DEUX COPIES   = '
+                    WS-NB-CPTE-COMMUN.
+            DISPLAY 'COMPTES EN ECART DE CONTENU       = '
+                    WS-NB-CPTE-ECART.
+            DISPLAY 'COMPTES PRESENTS SEUL EN SAUVEG.  = '
+                    WS-NB-CPTE-SEUL-BAK.
+            DISPLAY 'COMPTES PRESENTS SEUL EN PROD.    = '
+                    WS-NB-CPTE-SEUL-LIV.
+            DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO051         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO051        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
