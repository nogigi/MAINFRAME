@@ -0,0 +1,203 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO821                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 22/07/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *SOUS PROGRAMME GENERIQUE DE RECHERCHE DE SEUIL SUR UN TABLEAU  *
+      *A UNE DIMENSION (REPRISE DU PRINCIPE DE BALAYAGE / COLLECTE DE *
+      *ARIO811, ADAPTE A UN NOMBRE VARIABLE D OCCURENCES ET A UN TEST *
+      *DE SEUIL PLUTOT QU A UNE EGALITE).                             *
+      *POUR CHAQUE ENTREE DE LS-TAB-SEUIL (1 A LS-NB-ENTREE), TESTE   *
+      *SI LA VALEUR (LS-VAL) EST INFERIEURE OU EGALE AU SEUIL         *
+      *(LS-SEUIL) ET, SI OUI, EMPILE LA POSITION DANS LS-TAB-POS.     *
+      *RETOURNE DANS LS-S LE NOMBRE DE POSITIONS TROUVEES.            *
+      *UTILISABLE PAR TOUT TRAITEMENT DEVANT DETECTER UN FRANCHISSE-  *
+      *MENT DE SEUIL SUR UNE LISTE (PAR EXEMPLE LA RECHERCHE DES      *
+      *ARTICLES EN ALERTE DE STOCK).                                  *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 22/07/2025    ! CREATION DU PROGRAMME                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO821 IS INITIAL.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      * INDICE DE BALAYAGE LOCAL
+       01  WS-TAB-I             PIC S9(4)    COMP   VALUE ZERO.
+      * TAILLE MAXI DU TABLEAU (DOIT CORRESPONDRE A L OCCURS DE
+      * LS-TAB-SEUIL ET LS-TAB-POS CHEZ L APPELANT)
+       01  WS-TAB-MAX           PIC S9(4)    COMP   VALUE 9999.
+
+      *========================
+       LINKAGE SECTION.
+      *NOMBRE D ENTREES REELLEMENT UTILISEES DANS LE TABLEAU
+       01  LS-NB-ENTREE         PIC 9(4) COMP.
+      *TABLEAU DES COUPLES VALEUR / SEUIL A BALAYER
+       01  LS-TAB-SEUIL.
+         05 LS-ENTREE           OCCURS 9999.
+           10 LS-VAL            PIC 9(6).
+           10 LS-SEUIL          PIC 9(5).
+      *TABLEAU DES POSITIONS EN ALERTE A RETOURNER
+       01  LS-TAB-POS.
+         05 LS-POS              PIC 9(4)     OCCURS 9999.
+      *S TO RETURN
+       01  LS-S                 PIC 9(4) COMP.
+
+      *========================
+      *
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION USING LS-NB-ENTREE LS-TAB-SEUIL
+                                           LS-TAB-POS   LS-S.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *                                                               *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *BALAYE LE TABLEAU SUR LS-NB-ENTREE POSITIONS, EMPILE DANS
+      *LS-TAB-POS CHAQUE POSITION EN ALERTE, RETOURNE LEUR NOMBRE
+           PERFORM 7000-TAB-BUILD-DEB
+              THRU 7000-TAB-BUILD-FIN.
+      *
+       0000-PROGRAMME-FIN.
+           EXIT PROGRAM.
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *DEBUT 7000
+       7000-TAB-BUILD-DEB.
+           MOVE ZERO                   TO LS-S.
+           IF LS-NB-ENTREE NOT > WS-TAB-MAX
+              PERFORM 7010-SEARCH-TAB-DEB THRU 7010-SEARCH-TAB-FIN
+                      VARYING WS-TAB-I FROM 1 BY 1
+                      UNTIL WS-TAB-I > LS-NB-ENTREE
+           END-IF.
+       7000-TAB-BUILD-FIN.
+           EXIT.
+       7010-SEARCH-TAB-DEB.
+           IF LS-VAL(WS-TAB-I) NOT > LS-SEUIL(WS-TAB-I)
+              ADD 1                    TO LS-S
+              MOVE WS-TAB-I            TO LS-POS(LS-S)
+           END-IF.
+       7010-SEARCH-TAB-FIN.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO821         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO821        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12                     TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
