@@ -0,0 +1,741 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO921                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 30/08/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *GENERATION ET SUIVI DES COMMANDES DE REAPPROVISIONNEMENT       *
+      *(CDE0101). SOLDE D ABORD LES COMMANDES OUVERTES DONT LE DELAI  *
+      *FOURNISSEUR (WS-CDE-DELAI) EST DEPASSE, PUIS RELIT ART0101,    *
+      *DETECTE LES ARTICLES EN ALERTE (VIA LE SOUS PROGRAMME ARIO821, *
+      *COMME ARIO911) ET CREE UNE NOUVELLE COMMANDE POUR CHAQUE       *
+      *ARTICLE EN ALERTE QUI N A PAS DEJA UNE COMMANDE OUVERTE.       *
+      *EDITE DANS F-ETAT-CDE-S LA LISTE DES COMMANDES CREEES ET       *
+      *CLOTUREES DU JOUR.                                             *
+      *SYSOUT -> COMPTE RENDU D EXECUTION                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 30/08/2025    ! CREATION DU PROGRAMME                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO921.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER DES ARTICLES EN ENTREE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY-ART
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CDE-ES : FICHIER DES COMMANDES DE
+      *                                 REAPPROVISIONNEMENT (IO)
+      *                      -------------------------------------------
+           SELECT  F-CDE-ES            ASSIGN TO IO001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS DYNAMIC
+                   RECORD KEY          IS FS-KEY-CDE
+                   FILE STATUS         IS WS-FS-CDE-ES.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-CDE-S : SYSOUT ETAT DES COMMANDES
+      *                      -------------------------------------------
+           SELECT  F-ETAT-CDE-S        ASSIGN TO ETATCDE
+                   FILE STATUS         IS WS-FS-ETAT-CDE-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001 IO001                                        *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *FICHIER ARTICLE EN ENTREE
+       FD  F-ART-E
+           RECORD CONTAINS 284 CHARACTERS.
+       01  FS-BUFF-F-ART-E.
+           05  FS-KEY-ART        PIC X(5).
+           05  FILLER            PIC X(279).
+      *FICHIER DES COMMANDES DE REAPPROVISIONNEMENT
+       FD  F-CDE-ES
+           RECORD CONTAINS 48 CHARACTERS.
+       01  FS-BUFF-F-CDE-ES.
+           05  FS-KEY-CDE        PIC X(11).
+           05  FILLER            PIC X(37).
+      *FICHIER ETAT DES COMMANDES EN SORTIE
+       FD  F-ETAT-CDE-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-CDE-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY CDELEDIT.
+       COPY ARTICLE.
+       COPY COMMANDE.
+      *FILE STATUS
+       01  WS-FS-ART-E       PIC X(2).
+           88 ART-OK                             VALUE '00'.
+           88 ART-FIN                             VALUE '10'.
+       01  WS-FS-CDE-ES      PIC X(2).
+           88 CDE-OK                              VALUE '00'.
+           88 CDE-FIN                             VALUE '10'.
+           88 CDE-INEXISTANTE                     VALUE '23'.
+       01  WS-FS-ETAT-CDE-S  PIC X(2).
+           88 ETCDE-OK                            VALUE '00'.
+      *DATE DU JOUR
+       01  WS-DATEJ.
+           05  WS-DATEJ-AAAA     PIC 9(4).
+           05  WS-DATEJ-MM       PIC 99.
+           05  WS-DATEJ-JJ       PIC 99.
+      *JOUR ORDINAL (CONVENTION COMMERCIALE 360 JOURS) DU JOUR ET DE
+      *LA DATE DE COMMANDE EN COURS D EXAMEN, POUR CALCULER LE DELAI
+       01  WS-JOUR-ORD-J         PIC 9(7) COMP.
+       01  WS-JOUR-ORD-CDE       PIC 9(7) COMP.
+       01  WS-NB-JOURS-ECOULES   PIC S9(7) COMP.
+      *COMPTEUR RENDU EXEC
+       01  WS-CLUS           PIC S9(4) COMP VALUE ZERO.
+       01  WS-NB-CDE-CREE    PIC S9(4) COMP VALUE ZERO.
+       01  WS-NB-CDE-CLOSE   PIC S9(4) COMP VALUE ZERO.
+      *SEQUENCE DES COMMANDES CREEES DANS CETTE EXECUTION
+       01  WS-CDE-SEQ-JOUR       PIC 9(3) COMP VALUE ZERO.
+      *TAILLE MAXI DU TABLEAU EN MEMOIRE DES ARTICLES (CF ARIO821)
+       01  WS-TAB-MAX        PIC S9(4) COMP VALUE 9999.
+       01  WS-IND-ART        PIC S9(4) COMP VALUE ZERO.
+       01  WS-IND-POS        PIC S9(4) COMP VALUE ZERO.
+      *TABLEAU EN MEMOIRE DES ARTICLES LUS (DETAIL POUR COMMANDE)
+       01  WS-TAB-ART.
+           05  WS-TART-ENTREE        OCCURS 9999.
+               10  WS-TART-CODE      PIC X(5).
+               10  WS-TART-FOU       PIC 9(5).
+               10  WS-TART-QTE       PIC 9(6).
+               10  WS-TART-ALERT     PIC 9(5).
+               10  WS-TART-DELAI     PIC 99.
+      *TABLEAU DES COUPLES QTE / ALERTE PASSE A ARIO821 (MEME
+      *STRUCTURE QUE LS-TAB-SEUIL DANS ARIO821)
+       01  WS-TAB-ART-SEUIL.
+           05  WS-TSEUIL-ENTREE      OCCURS 9999.
+               10  WS-TSEUIL-QTE     PIC 9(6).
+               10  WS-TSEUIL-ALERT   PIC 9(5).
+      *TABLEAU DES POSITIONS EN ALERTE RETOURNE PAR ARIO821
+       01  WS-TAB-ART-POS.
+           05  WS-TPOS               PIC 9(4)  OCCURS 9999.
+      *NOMBRE D ARTICLES CHARGES EN TABLE / NOMBRE D ALERTES TROUVEES
+       01  WS-NB-ART         PIC 9(4) COMP VALUE ZERO.
+       01  WS-NB-ALERTE      PIC 9(4) COMP VALUE ZERO.
+      *TABLEAU DES CODES ARTICLE AYANT DEJA UNE COMMANDE OUVERTE
+       01  WS-TAB-CDE-OUVERT.
+           05  WS-TCDE-ART-CODE      PIC X(5)  OCCURS 9999.
+       01  WS-NB-CDE-OUVERT  PIC S9(4) COMP VALUE ZERO.
+       01  WS-CDE-OUV-I      PIC S9(4) COMP VALUE ZERO.
+       01  WS-CDE-OUV-IDX    PIC S9(4) COMP VALUE ZERO.
+       01  WS-ART-CHERCHE    PIC X(5).
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LES FICHIERS, SOLDE LES COMMANDES EN RETARD, DETECTE LES*
+      * NOUVELLES ALERTES ET LES TRANSFORME EN COMMANDES, EDITE ET    *
+      * FERME LES FICHIERS PUIS AFFICHE LE CR D EXEC                  *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  7000-INIT-DATE-DEB
+              THRU  7000-INIT-DATE-FIN.
+      *
+           PERFORM  6000-OPEN-F-ART-E-DEB
+              THRU  6000-OPEN-F-ART-E-FIN.
+      *
+           PERFORM  6050-OPEN-F-CDE-ES-DEB
+              THRU  6050-OPEN-F-CDE-ES-FIN.
+      *
+           PERFORM  6080-OPEN-F-ETAT-CDE-S-DEB
+              THRU  6080-OPEN-F-ETAT-CDE-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           PERFORM  3000-TRT-CDE-OUVERTES-DEB
+              THRU  3000-TRT-CDE-OUVERTES-FIN.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+           PERFORM  1000-TRT-ARTICLES-DEB
+              THRU  1000-TRT-ARTICLES-FIN
+             UNTIL  ART-FIN.
+      *
+           PERFORM  7030-APPEL-ARIO821-DEB
+              THRU  7030-APPEL-ARIO821-FIN.
+      *
+           PERFORM  2000-TRT-ALERTES-DEB
+              THRU  2000-TRT-ALERTES-FIN
+             VARYING WS-IND-POS FROM 1 BY 1
+             UNTIL  WS-IND-POS > WS-NB-ALERTE.
+      *
+           PERFORM  6020-CLOSE-F-ART-E-DEB
+              THRU  6020-CLOSE-F-ART-E-FIN.
+      *
+           PERFORM  6070-CLOSE-F-CDE-ES-DEB
+              THRU  6070-CLOSE-F-CDE-ES-FIN.
+      *
+           PERFORM  6090-CLOSE-F-ETAT-CDE-S-DEB
+              THRU  6090-CLOSE-F-ETAT-CDE-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 CHARGE UN ARTICLE EN TABLE ET LIT LE SUIVANT
+      *----------------------------------------------------
+       1000-TRT-ARTICLES-DEB.
+      *
+           ADD  1  TO  WS-CLUS.
+      *
+           IF  WS-CLUS NOT > WS-TAB-MAX
+               ADD  1                         TO WS-NB-ART
+               MOVE WS-ART-CODE      TO WS-TART-CODE(WS-NB-ART)
+               MOVE WS-ART-FOU       TO WS-TART-FOU(WS-NB-ART)
+               MOVE WS-ART-QTE       TO WS-TART-QTE(WS-NB-ART)
+               MOVE WS-ART-ALERT     TO WS-TART-ALERT(WS-NB-ART)
+               MOVE WS-ART-DELAI     TO WS-TART-DELAI(WS-NB-ART)
+               MOVE WS-ART-QTE       TO WS-TSEUIL-QTE(WS-NB-ART)
+               MOVE WS-ART-ALERT     TO WS-TSEUIL-ALERT(WS-NB-ART)
+           END-IF.
+      *
+           PERFORM  6010-READ-F-ART-E-DEB
+              THRU  6010-READ-F-ART-E-FIN.
+      *
+       1000-TRT-ARTICLES-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 CREE UNE COMMANDE POUR UNE ALERTE NON DEJA COUVERTE
+      *----------------------------------------------------
+       2000-TRT-ALERTES-DEB.
+      *
+           MOVE WS-TPOS(WS-IND-POS)      TO WS-IND-ART.
+           MOVE WS-TART-CODE(WS-IND-ART) TO WS-ART-CHERCHE.
+      *
+           PERFORM  7040-SEARCH-CDE-OUVERT-DEB
+              THRU  7040-SEARCH-CDE-OUVERT-FIN.
+      *
+           IF  WS-CDE-OUV-IDX = ZERO
+               PERFORM  7050-CREE-CDE-DEB
+                  THRU  7050-CREE-CDE-FIN
+               PERFORM  6060-WRITE-F-CDE-ES-DEB
+                  THRU  6060-WRITE-F-CDE-ES-FIN
+               PERFORM  8020-EDITION-DETAIL-CREE-DEB
+                  THRU  8020-EDITION-DETAIL-CREE-FIN
+               ADD  1                        TO WS-NB-CDE-CREE
+           END-IF.
+      *
+       2000-TRT-ALERTES-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 3000 PARCOURT LES COMMANDES EXISTANTES, SOLDE CELLES DONT
+      * LE DELAI EST DEPASSE ET CONSTITUE LA TABLE DES CODES ARTICLE
+      * RESTANT COUVERTS PAR UNE COMMANDE TOUJOURS OUVERTE
+      *----------------------------------------------------
+       3000-TRT-CDE-OUVERTES-DEB.
+      *
+           MOVE ZERO                    TO WS-NB-CDE-OUVERT.
+      *
+           PERFORM  6030-START-F-CDE-ES-DEB
+              THRU  6030-START-F-CDE-ES-FIN.
+      *
+           IF  CDE-OK
+               PERFORM  6040-READNEXT-F-CDE-ES-DEB
+                  THRU  6040-READNEXT-F-CDE-ES-FIN
+               PERFORM  3010-TRT-UNE-CDE-DEB
+                  THRU  3010-TRT-UNE-CDE-FIN
+                 UNTIL  CDE-FIN
+           END-IF.
+      *
+       3000-TRT-CDE-OUVERTES-FIN.
+           EXIT.
+       3010-TRT-UNE-CDE-DEB.
+      *
+           IF  CDE-OUVERTE
+               PERFORM  7020-CALC-JOURS-ECOULES-DEB
+                  THRU  7020-CALC-JOURS-ECOULES-FIN
+               IF  WS-NB-JOURS-ECOULES NOT < WS-CDE-DELAI
+                   SET  CDE-CLOTUREE        TO TRUE
+                   PERFORM  6050-REWRITE-F-CDE-ES-DEB
+                      THRU  6050-REWRITE-F-CDE-ES-FIN
+                   PERFORM  8030-EDITION-DETAIL-CLOSE-DEB
+                      THRU  8030-EDITION-DETAIL-CLOSE-FIN
+                   ADD  1                    TO WS-NB-CDE-CLOSE
+               ELSE
+                   ADD  1                    TO WS-NB-CDE-OUVERT
+                   MOVE WS-CDE-ART-CODE
+                       TO WS-TCDE-ART-CODE(WS-NB-CDE-OUVERT)
+               END-IF
+           END-IF.
+      *
+           PERFORM  6040-READNEXT-F-CDE-ES-DEB
+              THRU  6040-READNEXT-F-CDE-ES-FIN.
+      *
+       3010-TRT-UNE-CDE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *6000 EXECUTE L OPEN DU FICHIER F-ART-E
+      *----------------------------------------
+       6000-OPEN-F-ART-E-DEB.
+      *
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6000-OPEN-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6010 EXECUTE LA LECTURE SUR F-ART-E
+      *------------------------------------
+       6010-READ-F-ART-E-DEB.
+      *
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-READ-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE LA FERMETURE SUR F-ART-E
+      *------------------------------------
+       6020-CLOSE-F-ART-E-DEB.
+      *
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ART-E
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-CLOSE-F-ART-E-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 POSITIONNE F-CDE-ES EN DEBUT DE FICHIER
+      *------------------------------------
+       6030-START-F-CDE-ES-DEB.
+      *
+           MOVE LOW-VALUES               TO FS-KEY-CDE.
+           START F-CDE-ES
+             KEY IS NOT LESS THAN FS-KEY-CDE
+           END-START.
+           IF NOT (CDE-OK OR CDE-INEXISTANTE)
+              DISPLAY 'PROBLEME DE POSITIONNEMENT FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-START-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6040 LIT LA COMMANDE SUIVANTE SUR F-CDE-ES
+      *------------------------------------
+       6040-READNEXT-F-CDE-ES-DEB.
+      *
+           READ F-CDE-ES NEXT RECORD INTO WS-CDE-ENR.
+           IF NOT (CDE-OK OR CDE-FIN)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6040-READNEXT-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 REECRIT LA COMMANDE COURANTE (CLOTURE) SUR F-CDE-ES
+      *------------------------------------
+       6050-REWRITE-F-CDE-ES-DEB.
+      *
+           REWRITE FS-BUFF-F-CDE-ES FROM WS-CDE-ENR.
+           IF NOT CDE-OK
+              DISPLAY 'PROBLEME DE REECRITURE FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-REWRITE-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE L OPEN DU FICHIER F-CDE-ES
+      *------------------------------------
+       6050-OPEN-F-CDE-ES-DEB.
+      *
+           OPEN I-O F-CDE-ES.
+           IF WS-FS-CDE-ES NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-OPEN-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 ECRIT UNE NOUVELLE COMMANDE SUR F-CDE-ES
+      *------------------------------------
+       6060-WRITE-F-CDE-ES-DEB.
+      *
+           WRITE FS-BUFF-F-CDE-ES FROM WS-CDE-ENR.
+           IF NOT CDE-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-WRITE-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 EXECUTE LA FERMETURE SUR F-CDE-ES
+      *------------------------------------
+       6070-CLOSE-F-CDE-ES-DEB.
+      *
+           CLOSE F-CDE-ES.
+           IF WS-FS-CDE-ES NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CDE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CDE-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-CLOSE-F-CDE-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6080 EXECUTE L OPEN DU FICHIER F-ETAT-CDE-S
+      *------------------------------------
+       6080-OPEN-F-ETAT-CDE-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-CDE-S.
+           IF WS-FS-ETAT-CDE-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CDE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CDE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6080-OPEN-F-ETAT-CDE-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6090 EXECUTE LA FERMETURE SUR F-ETAT-CDE-S
+      *------------------------------------
+       6090-CLOSE-F-ETAT-CDE-S-DEB.
+      *
+           CLOSE F-ETAT-CDE-S.
+           IF WS-FS-ETAT-CDE-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-CDE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CDE-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6090-CLOSE-F-ETAT-CDE-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *7000 INITIALISE LA DATE DU JOUR
+      *------------------------------------
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATEJ FROM DATE YYYYMMDD.
+           MOVE WS-DATEJ-JJ   TO WS-LCDE-DATE-ED (1:2)
+           MOVE WS-DATEJ-MM   TO WS-LCDE-DATE-ED (4:2)
+           MOVE WS-DATEJ-AAAA TO WS-LCDE-DATE-ED (7:4).
+           COMPUTE WS-JOUR-ORD-J = (WS-DATEJ-AAAA * 360)
+                                  + (WS-DATEJ-MM   * 30)
+                                  +  WS-DATEJ-JJ.
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *-------------------------------------
+      *7020 CALCULE LE NOMBRE DE JOURS ECOULES DEPUIS LA COMMANDE
+      *     COURANTE (CONVENTION COMMERCIALE 360 JOURS / 30 JOURS
+      *     PAR MOIS, SUFFISANTE POUR COMPARER A UN DELAI EN JOURS)
+      *------------------------------------
+       7020-CALC-JOURS-ECOULES-DEB.
+      *
+           COMPUTE WS-JOUR-ORD-CDE = (WS-CDE-DATE-AAAA * 360)
+                                    + (WS-CDE-DATE-MM   * 30)
+                                    +  WS-CDE-DATE-JJ.
+           COMPUTE WS-NB-JOURS-ECOULES = WS-JOUR-ORD-J
+                                        - WS-JOUR-ORD-CDE.
+      *
+       7020-CALC-JOURS-ECOULES-FIN.
+           EXIT.
+      *-------------------------------------
+      *7030 APPELLE LE SOUS PROGRAMME DE DETECTION DES ALERTES
+      *------------------------------------
+       7030-APPEL-ARIO821-DEB.
+      *
+           CALL 'ARIO821'          USING WS-NB-ART
+                                          WS-TAB-ART-SEUIL
+                                          WS-TAB-ART-POS
+                                          WS-NB-ALERTE.
+      *
+       7030-APPEL-ARIO821-FIN.
+           EXIT.
+      *-------------------------------------
+      *7040 RECHERCHE SI L ARTICLE COURANT A DEJA UNE COMMANDE OUVERTE
+      *     WS-CDE-OUV-IDX = ZERO SI AUCUNE COMMANDE OUVERTE TROUVEE
+      *------------------------------------
+       7040-SEARCH-CDE-OUVERT-DEB.
+      *
+           MOVE ZERO                    TO WS-CDE-OUV-IDX.
+           PERFORM 7045-CHERCHE-CDE-OUVERT-DEB
+              THRU 7045-CHERCHE-CDE-OUVERT-FIN
+              VARYING WS-CDE-OUV-I FROM 1 BY 1
+                UNTIL WS-CDE-OUV-I > WS-NB-CDE-OUVERT
+                   OR WS-CDE-OUV-IDX NOT = ZERO.
+      *
+       7040-SEARCH-CDE-OUVERT-FIN.
+           EXIT.
+       7045-CHERCHE-CDE-OUVERT-DEB.
+      *
+           IF WS-TCDE-ART-CODE(WS-CDE-OUV-I) = WS-ART-CHERCHE
+              MOVE WS-CDE-OUV-I            TO WS-CDE-OUV-IDX
+           END-IF.
+      *
+       7045-CHERCHE-CDE-OUVERT-FIN.
+           EXIT.
+      *-------------------------------------
+      *7050 CONSTITUE L ENREGISTREMENT D UNE NOUVELLE COMMANDE
+      *------------------------------------
+       7050-CREE-CDE-DEB.
+      *
+           ADD  1                        TO WS-CDE-SEQ-JOUR.
+           MOVE WS-DATEJ                 TO WS-CDE-NUM-DATE.
+           MOVE WS-CDE-SEQ-JOUR          TO WS-CDE-NUM-SEQ.
+           MOVE WS-TART-CODE(WS-IND-ART) TO WS-CDE-ART-CODE.
+           MOVE WS-TART-FOU(WS-IND-ART)  TO WS-CDE-FOU-CODE.
+           COMPUTE WS-CDE-QTE = (WS-TART-ALERT(WS-IND-ART) * 2)
+                               -  WS-TART-QTE(WS-IND-ART).
+           MOVE WS-DATEJ-AAAA            TO WS-CDE-DATE-AAAA.
+           MOVE WS-DATEJ-MM              TO WS-CDE-DATE-MM.
+           MOVE WS-DATEJ-JJ              TO WS-CDE-DATE-JJ.
+           MOVE WS-TART-DELAI(WS-IND-ART) TO WS-CDE-DELAI.
+           SET  CDE-OUVERTE              TO TRUE.
+      *
+       7050-CREE-CDE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-BLANC.
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-INTITULE.
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-TIRET.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8020 EDITE UNE LIGNE DE DETAIL POUR UNE COMMANDE CREEE
+      *------------------------------------
+       8020-EDITION-DETAIL-CREE-DEB.
+      *
+           MOVE WS-CDE-NUM-DATE           TO WS-LCDE-NUM-DATE-ED.
+           MOVE WS-CDE-NUM-SEQ            TO WS-LCDE-NUM-SEQ-ED.
+           MOVE WS-CDE-ART-CODE           TO WS-LCDE-ART-ED.
+           MOVE WS-CDE-FOU-CODE           TO WS-LCDE-FOU-ED.
+           MOVE WS-CDE-QTE                TO WS-LCDE-QTE-ED.
+           MOVE WS-CDE-DATE-JJ            TO WS-LCDE-DATECDE-ED (1:2)
+           MOVE WS-CDE-DATE-MM            TO WS-LCDE-DATECDE-ED (4:2)
+           MOVE WS-CDE-DATE-AAAA          TO WS-LCDE-DATECDE-ED (7:4)
+           MOVE 'OUVERTE '                TO WS-LCDE-ETAT-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-DETAIL.
+      *
+       8020-EDITION-DETAIL-CREE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8030 EDITE UNE LIGNE DE DETAIL POUR UNE COMMANDE CLOTUREE
+      *------------------------------------
+       8030-EDITION-DETAIL-CLOSE-DEB.
+      *
+           MOVE WS-CDE-NUM-DATE           TO WS-LCDE-NUM-DATE-ED.
+           MOVE WS-CDE-NUM-SEQ            TO WS-LCDE-NUM-SEQ-ED.
+           MOVE WS-CDE-ART-CODE           TO WS-LCDE-ART-ED.
+           MOVE WS-CDE-FOU-CODE           TO WS-LCDE-FOU-ED.
+           MOVE WS-CDE-QTE                TO WS-LCDE-QTE-ED.
+           MOVE WS-CDE-DATE-JJ            TO WS-LCDE-DATECDE-ED (1:2)
+           MOVE WS-CDE-DATE-MM            TO WS-LCDE-DATECDE-ED (4:2)
+           MOVE WS-CDE-DATE-AAAA          TO WS-LCDE-DATECDE-ED (7:4)
+           MOVE 'CLOTUREE'                TO WS-LCDE-ETAT-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-CDE-S FROM WS-LCDE-DETAIL.
+      *
+       8030-EDITION-DETAIL-CLOSE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE D''ARTICLES LUS'     TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-CLUS                      TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE COMMANDES CREEES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-CDE-CREE                TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE COMMANDES CLOTUREES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-CDE-CLOSE               TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO921         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO921        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
