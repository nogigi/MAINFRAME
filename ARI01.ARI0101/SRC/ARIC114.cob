@@ -0,0 +1,466 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC114                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 18/08/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 3                                *
+      * CONSULTATION DU FICHIER MAITRE DES FOURNISSEURS (FOUR0101)    *
+      * A PARTIR DU CODE FOURNISSEUR SAISI EN MCODE.                  *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 18/08/2024    § CREATION DU PROGRAMME - CONSULTATION FOURNISS.*
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC114.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP (REUTILISATION DE LA MAP ARIN112)
+           COPY ARIN112.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT FOURNISSEUR
+           COPY FOURNISS.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *ED
+       01 WS-FOUR-CODE-ED              PIC 9(5).
+       01 WS-FOUR-DELAI-ED             PIC Z9.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM112'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN112'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER                                        *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF WS-RESP = DFHRESP(MAPFAIL)
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           MOVE MCODEO                           TO WS-FOUR-CODE-ED.
+           MOVE WS-FOUR-CODE-ED                  TO WS-FOUR-CODE.
+           PERFORM 6030-READ-DEB
+              THRU 6030-READ-FIN.
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                PERFORM 4000-FOUND-DEB
+                   THRU 4000-FOUND-FIN
+               WHEN DFHRESP(NOTFND)
+                PERFORM 4010-NOT-FOUND-DEB
+                   THRU 4010-NOT-FOUND-FIN
+           END-EVALUATE.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4000       *
+      *---------------------------------------------------------------*
+       4000-FOUND-DEB.
+           PERFORM 8000-DISP-FOUR-DEB
+              THRU 8000-DISP-FOUR-FIN.
+           MOVE SPACE                            TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4000-FOUND-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   4010       *
+      *---------------------------------------------------------------*
+       4010-NOT-FOUND-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE WS-MSG(6)                        TO MMSGO.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       4010-NOT-FOUND-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *===============================================================*
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM112I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6030-READ-DEB.
+           EXEC CICS
+               READ FILE('FOUR0101')
+                    RIDFLD(WS-FOUR-CODE)
+                    INTO(WS-FOUR-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6030 - ERREUR CICS READ :'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                     TO WS-COMMAREA.
+            MOVE LOW-VALUE                       TO ARIM112O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE SPACE                            TO MLIBELO
+                                                    MCATEGO
+                                                    MFOURO.
+           PERFORM 8020-TAB-RESET-FOUR-DEB
+              THRU 8020-TAB-RESET-FOUR-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > 5.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+       8000-DISP-FOUR-DEB.
+           MOVE WS-FOUR-RAISON                   TO MLIBELO.
+           MOVE WS-FOUR-DELAI                    TO WS-FOUR-DELAI-ED.
+           MOVE WS-FOUR-DELAI-ED                 TO MAPPROO.
+           MOVE WS-FOUR-ADRESSE                  TO MLOTO(1).
+           MOVE WS-FOUR-TEL                      TO MLOTO(2).
+       8000-DISP-FOUR-FIN.
+           EXIT.
+       8020-TAB-RESET-FOUR-DEB.
+           MOVE SPACE                            TO MLOTO(WS-IND).
+       8020-TAB-RESET-FOUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
