@@ -83,6 +83,47 @@
            SELECT  F-ETAT-ANO-S        ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETAT-ANO-S.
       *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CKPT : FICHIER DE CHECKPOINT/RESTART
+      *                      CONTIENT UN ENREGISTREMENT PAR CHECKPOINT,
+      *                      LE DERNIER ENREGISTREMENT DONNANT LE N0 DE
+      *                      COMPTE A PARTIR DUQUEL REPRENDRE.
+      *                      -------------------------------------------
+           SELECT  F-CKPT              ASSIGN TO CKPT
+                   FILE STATUS         IS WS-FS-CKPT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CTRL-MVT : FICHIER DE CONTROLE DU RUN
+      *                      CONTIENT LA PLAGE DE CLES ET LE NOMBRE
+      *                      D'ENREGISTREMENTS DU FICHIER DE MOUVEMENTS
+      *                      DU DERNIER RUN, POUR DETECTER UN FICHIER
+      *                      DE MOUVEMENTS REJOUE PAR ERREUR.
+      *                      -------------------------------------------
+           SELECT  F-CTRL-MVT          ASSIGN TO CTRLMVT
+                   FILE STATUS         IS WS-FS-CTRL-MVT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ANO-EXT : EXTRACT STRUCTURE DES ANOMALIES
+      *                      (REPRISE PAR LA GESTION DES INCIDENTS)
+      *                      -------------------------------------------
+           SELECT  F-ANO-EXT           ASSIGN TO ANOEXT
+                   FILE STATUS         IS WS-FS-ANOEXT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CRE-EXT : COMPTE RENDU POUR LE BILAN
+      *                      CONSOLIDE DE LA CHAINE DE TRAITEMENT
+      *                      -------------------------------------------
+           SELECT  F-CRE-EXT           ASSIGN TO CREEXT
+                   FILE STATUS         IS WS-FS-CRE-EXT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-ARC-S : ARCHIVE DATEE DES ETATS
+      *                      CLIENT ET ANOMALIES DE CE RUN, POUR
+      *                      REIMPRESSION ULTERIEURE PAR ARIO061
+      *                      -------------------------------------------
+           SELECT  F-ETAT-ARC-S        ASSIGN TO ETATARC
+                   FILE STATUS         IS WS-FS-ETAT-ARC-S.
+      *                      -------------------------------------------
       *
       *
       *                  ==============================               *
@@ -118,6 +159,29 @@
        FD  F-ETAT-ANO-S
            RECORDING MODE IS F.
        01  FS-BUFF-F-ETAT-ANO-S  PIC X(80).
+      *FICHIER CKPT
+       FD  F-CKPT
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CKPT        PIC X(50).
+      *FICHIER CTRL-MVT
+       FD  F-CTRL-MVT
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CTRL-MVT    PIC X(50).
+      *FICHIER ANO-EXT
+       FD  F-ANO-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ANO-EXT     PIC X(50).
+      *FICHIER CRE-EXT
+       FD  F-CRE-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-EXT     PIC X(50).
+      *ARCHIVE DES ETATS (REIMPRESSION)
+       FD  F-ETAT-ARC-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-ARC-S.
+           05  FS-ARC-DATE       PIC X(8).
+           05  FS-ARC-TYPE       PIC X(1).
+           05  FS-ARC-LIGNE      PIC X(80).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -127,6 +191,13 @@
        COPY TP3MVTS.
        COPY TP3CPTE.
        COPY TP3CPTS.
+       COPY TP0CRE.
+      *CARTE DE PARTITIONNEMENT (TRAITEMENT PARALLELE PAR PLAGE DE
+      *NUMERO DE COMPTE - CF TP0PART)
+       COPY TP0PART.
+       01  WS-PART-HORS-PLAGE            PIC X   VALUE 'N'.
+           88 PART-HORS-PLAGE                    VALUE 'O'.
+           88 PART-DANS-PLAGE                    VALUE 'N'.
       *MY WS SECTION
       *FILE STATUS
        01  WS-FS-MVTS-E     PIC X(2).
@@ -141,6 +212,37 @@
            88 CLI-OK                             VALUE '00'.
        01  WS-FS-ETAT-ANO-S PIC X(2).
            88 ANO-OK                             VALUE '00'.
+       01  WS-FS-ETAT-ARC-S PIC X(2).
+           88 ARC-OK                             VALUE '00'.
+           88 ARC-NOT-FOUND                      VALUE '35'.
+       01  WS-ARC-FLAG-RESTART           PIC 9   VALUE ZERO.
+       01  WS-FS-CKPT       PIC X(2).
+           88 CKPT-OK                            VALUE '00'.
+           88 CKPT-FIN                           VALUE '10'.
+           88 CKPT-NOT-FOUND                     VALUE '35'.
+      *ENREGISTREMENT DE CHECKPOINT
+       01  WS-ENRG-F-CKPT.
+           05  WS-CKPT-CPTE     PIC X(10).
+           05  FILLER           PIC X(40).
+       01  WS-FS-CTRL-MVT   PIC X(2).
+           88 CTRL-OK                            VALUE '00'.
+           88 CTRL-FIN                           VALUE '10'.
+           88 CTRL-NOT-FOUND                     VALUE '35'.
+      *ENREGISTREMENT DE CONTROLE DU FICHIER DE MOUVEMENTS
+       01  WS-ENRG-F-CTRL-MVT.
+           05  WS-CTRL-CPTE-DEB PIC X(10).
+           05  WS-CTRL-CPTE-FIN PIC X(10).
+           05  WS-CTRL-NB-ENRG  PIC 9(7).
+           05  FILLER           PIC X(23).
+      *PLAGE ET NB ENRG DU FICHIER DE MOUVEMENTS DU RUN EN COURS
+       01  WS-CTRL-CPTE-DEB-ACT         PIC X(10) VALUE SPACES.
+       01  WS-CTRL-CPTE-FIN-ACT         PIC X(10) VALUE SPACES.
+       01  WS-CTRL-NB-ENRG-ACT          PIC 9(7)  VALUE ZERO.
+       01  WS-FLAG-CTRL-TROUVE          PIC S9(4) COMP VALUE ZERO.
+       01  WS-FS-ANOEXT     PIC X(2).
+           88 ANOEXT-OK                          VALUE '00'.
+       01  WS-FS-CRE-EXT    PIC X(2).
+           88 CREEXT-OK                          VALUE '00'.
       *VARIABLE DE CALULE CUMULE
        01  WS-CUM-CRED      PIC S9(11)V99 COMP-3 VALUE ZERO.
        01  WS-CUM-DEB       PIC S9(11)V99 COMP-3 VALUE ZERO.
@@ -154,8 +256,36 @@
        01  WS-NB-CLI-SANS   PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-CLI-STAND  PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-CB         PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-INTERET    PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-ANO        PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-SOLDE-NEG  PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-MVT        PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-CLI-CLOSE  PIC S9(4)     COMP   VALUE ZERO.
+      *COMPTEURS DU CONTROLE CROISE NB COMPTES LUS / NB COMPTES TRT
+       01  WS-NB-CPTE-LU       PIC S9(7)  COMP   VALUE ZERO.
+       01  WS-NB-CPTE-CALCULE  PIC S9(7)  COMP   VALUE ZERO.
+       01  WS-NB-CPTE-ECART    PIC S9(7)  COMP   VALUE ZERO.
+       01  WS-NB-CLOSE      PIC S9(4)     COMP   VALUE ZERO.
+      *COMPTEURS RESTREINTS A LA PLAGE DE CETTE INSTANCE (CF
+      *7340-VERIF-PLAGE-DEB) POUR LE COMPTE RENDU F-CRE-EXT, CAR
+      *WS-NB-CLI/WS-NB-MVT CI-DESSUS RESTENT VOLONTAIREMENT DES
+      *TOTAUX PLEIN-FICHIER POUR LE RAPPROCHEMENT WS-NB-CPTE-LU/
+      *WS-NB-CPTE-CALCULE ET LE COMPTE RENDU D'EXECUTION
+       01  WS-NB-CLI-PART   PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-MVT-PART   PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-ANO-PART   PIC S9(4)     COMP   VALUE ZERO.
+      *SEUIL DE VRAISEMBLANCE DU MONTANT D'UN MOUVEMENT (CONTROLE DE
+      *SAISIE - UN MONTANT NUL OU SUPERIEUR EN VALEUR ABSOLUE EST MIS
+      *EN ANOMALIE)
+       01  WS-MVTS-MT-MAXI  PIC S9(9)V99  COMP-3 VALUE 50000,00.
+      *GESTION FLAG
+       01  WS-FLAG-CLOSE    PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-FLAG-RESTART  PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-FLAG-MT-OK    PIC S9(4)     COMP   VALUE ZERO.
+      *GESTION CHECKPOINT/RESTART
+       01  WS-CKPT-INTERVAL PIC S9(4)     COMP   VALUE 50.
+       01  WS-CKPT-COUNT    PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-CKPT-LAST-CPTE             PIC X(10) VALUE SPACES.
       *GESTION DATE
        01  WS-DATE-US.
            05  WS-YYYY      PIC 9(4).
@@ -203,18 +333,36 @@
       *
        0000-PROGRAMME-DEB.
       *GAUCHE
+      *    DETECTION D'UNE REPRISE SUR CHECKPOINT
+           PERFORM 6170-OPEN-F-CKPT-I-DEB
+              THRU 6170-OPEN-F-CKPT-I-FIN.
       *    OPEN FICHIER ENTRER
            PERFORM 6000-OPEN-F-MVTS-E-DEB
               THRU 6000-OPEN-F-MVTS-E-FIN.
+      *    CONTROLE DE NON-REJEU DU FICHIER DE MOUVEMENTS
+           PERFORM 6230-OPEN-F-CTRL-I-DEB
+              THRU 6230-OPEN-F-CTRL-I-FIN.
+           PERFORM 6270-PRECTRL-F-MVTS-E-DEB
+              THRU 6270-PRECTRL-F-MVTS-E-FIN.
+           PERFORM 7320-CONTROLE-DOUBLON-DEB
+              THRU 7320-CONTROLE-DOUBLON-FIN.
            PERFORM 6010-OPEN-F-CPTE-E-DEB
               THRU 6010-OPEN-F-CPTE-E-FIN.
       *    OPEN FICHIER SORTIE
            PERFORM 6020-OPEN-F-CPTE-S-DEB
               THRU 6020-OPEN-F-CPTE-S-FIN.
+           PERFORM 6190-OPEN-F-CKPT-O-DEB
+              THRU 6190-OPEN-F-CKPT-O-FIN.
            PERFORM 6030-OPEN-F-ETAT-CLI-S-DEB
               THRU 6030-OPEN-F-ETAT-CLI-S-FIN.
            PERFORM 6040-OPEN-F-ETAT-ANO-S-DEB
               THRU 6040-OPEN-F-ETAT-ANO-S-FIN.
+           PERFORM 6350-OPEN-F-ETAT-ARC-S-DEB
+              THRU 6350-OPEN-F-ETAT-ARC-S-FIN.
+           PERFORM 6290-OPEN-F-ANO-EXT-DEB
+              THRU 6290-OPEN-F-ANO-EXT-FIN.
+           PERFORM 6320-OPEN-F-CRE-EXT-DEB
+              THRU 6320-OPEN-F-CRE-EXT-FIN.
       *    READ FILE
            PERFORM 6050-READ-F-MVTS-E-DEB
               THRU 6050-READ-F-MVTS-E-FIN.
@@ -226,9 +374,15 @@
            IF CPTE-FIN
               DISPLAY 'F-CPTE VIDE'
            END-IF.
+      *    POSITIONNEMENT SUR REPRISE
+           PERFORM 6220-SKIP-RESTART-DEB
+              THRU 6220-SKIP-RESTART-FIN.
       *    INIT DATE
            PERFORM 7000-INIT-DATE-DEB
               THRU 7000-INIT-DATE-FIN.
+      *    LIT LA CARTE DE PARTITIONNEMENT (PLAGE DE COMPTES A TRAITER)
+           PERFORM 7330-INIT-PLAGE-DEB
+              THRU 7330-INIT-PLAGE-FIN.
            PERFORM 8140-FRONT-CLI-DEB
               THRU 8140-FRONT-CLI-FIN.
            PERFORM 8150-FRONT-ANO-DEB
@@ -241,8 +395,11 @@
       *    CALC COMPTE RENDU EXECUTION NB CLIEN ET NB MVT TOT
            PERFORM 7110-CALC-RENDU-EXEC-DEB
               THRU 7110-CALC-RENDU-EXEC-FIN.
+      *    RAPPROCHE LES 3 COMPTEURS DE CLIENTS ET LE FICHIER COMPTES
+           PERFORM 7095-CALC-CONTROLE-CLI-DEB
+              THRU 7095-CALC-CONTROLE-CLI-FIN.
       *    RENDU ANO SANS ANO DETECTER
-           IF WS-RENDU-CUM-ANO = 0
+           IF WS-RENDU-CUM-ANO = 0 AND WS-NB-SOLDE-NEG = 0
               PERFORM 8100-LANO-OK-DEB
                  THRU 8100-LANO-OK-FIN
            ELSE
@@ -263,6 +420,25 @@
               THRU 6100-CLOSE-F-ETAT-CLI-S-FIN.
            PERFORM 6110-CLOSE-F-ETAT-ANO-S-DEB
               THRU 6110-CLOSE-F-ETAT-ANO-S-FIN.
+           PERFORM 6360-CLOSE-F-ETAT-ARC-S-DEB
+              THRU 6360-CLOSE-F-ETAT-ARC-S-FIN.
+           PERFORM 6300-CLOSE-F-ANO-EXT-DEB
+              THRU 6300-CLOSE-F-ANO-EXT-FIN.
+           PERFORM 6210-CLOSE-F-CKPT-DEB
+              THRU 6210-CLOSE-F-CKPT-FIN.
+      *    ENREGISTRE LA PLAGE ET LE NB ENRG DU JOUR POUR LE PROCHAIN
+      *    CONTROLE DE NON-REJEU
+           PERFORM 6240-OPEN-F-CTRL-O-DEB
+              THRU 6240-OPEN-F-CTRL-O-FIN.
+           PERFORM 6250-WRITE-F-CTRL-DEB
+              THRU 6250-WRITE-F-CTRL-FIN.
+           PERFORM 6260-CLOSE-F-CTRL-DEB
+              THRU 6260-CLOSE-F-CTRL-FIN.
+      *    COMPTE RENDU POUR LE BILAN CONSOLIDE DE LA CHAINE
+           PERFORM 6330-WRITE-F-CRE-EXT-DEB
+              THRU 6330-WRITE-F-CRE-EXT-FIN.
+           PERFORM 6340-CLOSE-F-CRE-EXT-DEB
+              THRU 6340-CLOSE-F-CRE-EXT-FIN.
            PERFORM 8999-STATISTIQUES-DEB
               THRU 8999-STATISTIQUES-FIN.
       *    FIN PROGRAME
@@ -276,15 +452,27 @@
       *AM ASSORTIMENT
            EVALUATE TRUE
                WHEN WS-MVTS-CPTE > WS-CPTE-CPTE
+                    MOVE WS-CPTE-CPTE        TO WS-CKPT-LAST-CPTE
+                    PERFORM 7340-VERIF-PLAGE-DEB
+                       THRU 7340-VERIF-PLAGE-FIN
                     PERFORM 2000-CPTE-SANS-MVTS-DEB
                        THRU 2000-CPTE-SANS-MVTS-FIN
                WHEN WS-MVTS-CPTE = WS-CPTE-CPTE
+                    MOVE WS-CPTE-CPTE        TO WS-CKPT-LAST-CPTE
+                    PERFORM 7340-VERIF-PLAGE-DEB
+                       THRU 7340-VERIF-PLAGE-FIN
                     PERFORM 2010-CPTE-AVEC-MVTS-DEB
                        THRU 2010-CPTE-AVEC-MVTS-FIN
                WHEN WS-MVTS-CPTE < WS-CPTE-CPTE
+                    MOVE WS-MVTS-CPTE        TO WS-CKPT-LAST-CPTE
+                    PERFORM 7340-VERIF-PLAGE-DEB
+                       THRU 7340-VERIF-PLAGE-FIN
                     PERFORM 2020-NEW-CPTE-DEB
                        THRU 2020-NEW-CPTE-FIN
            END-EVALUATE.
+      *    PRISE DE CHECKPOINT PERIODIQUE
+           PERFORM 7310-CALC-CKPT-DEB
+              THRU 7310-CALC-CKPT-FIN.
       *DROITE
        1000-ASSORTIMENT-FIN.
            EXIT.
@@ -310,10 +498,20 @@
       *DROITE
            PERFORM 7080-SOLD-STAND-DEB
               THRU 7080-SOLD-STAND-FIN.
-           PERFORM 6120-WRITE-F-CPTE-S-DEB
-              THRU 6120-WRITE-F-CPTE-S-FIN.
-      *    ECRIT LE FOOTER SI AU MOINS 1 MVT EST VALIDE
-           IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0
+           PERFORM 7085-CHECK-SOLDE-NEG-DEB
+              THRU 7085-CHECK-SOLDE-NEG-FIN.
+           IF WS-FLAG-CLOSE = 1
+              PERFORM 7300-COUNT-CLOSE-DEB
+                 THRU 7300-COUNT-CLOSE-FIN
+              PERFORM 7240-PREP-ETAT-CLI-CLOSE-DEB
+                 THRU 7240-PREP-ETAT-CLI-CLOSE-FIN
+           ELSE
+              PERFORM 6120-WRITE-F-CPTE-S-DEB
+                 THRU 6120-WRITE-F-CPTE-S-FIN
+           END-IF.
+      *    ECRIT LE FOOTER SI AU MOINS 1 MVT EST VALIDE, OU SI LE
+      *    COMPTE EST CLOTURE (LA CLOTURE NE CUMULE PAS WS-CUM-DEB/CRED)
+           IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0 OR WS-FLAG-CLOSE = 1
               PERFORM 7220-PREP-EDITION-8080-DEB
                  THRU 7220-PREP-EDITION-8080-FIN
               PERFORM 8080-FOOTER-ETAT-CLI-DEB
@@ -332,12 +530,23 @@
               THRU 3010-TRT-SANS-CPTE-FIN
              UNTIL WS-MVTS-CPTE NOT = WS-CPTS-CPTE.
       *DROITE
-      *       SI UN AU MOINS 1 MVTS EST VALIDE SUR LE NEW CPT
-           IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0
+      *       SI UN AU MOINS 1 MVTS EST VALIDE SUR LE NEW CPT, OU SI LE
+      *       COMPTE EST CLOTURE DES SA CREATION (CLOTURE NE CUMULE PAS
+      *       WS-CUM-DEB/CRED)
+           IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0 OR WS-FLAG-CLOSE = 1
               PERFORM 7100-SOLD-NEW-DEB
                  THRU 7100-SOLD-NEW-FIN
-              PERFORM 6120-WRITE-F-CPTE-S-DEB
-                 THRU 6120-WRITE-F-CPTE-S-FIN
+              PERFORM 7085-CHECK-SOLDE-NEG-DEB
+                 THRU 7085-CHECK-SOLDE-NEG-FIN
+              IF WS-FLAG-CLOSE = 1
+                 PERFORM 7300-COUNT-CLOSE-DEB
+                    THRU 7300-COUNT-CLOSE-FIN
+                 PERFORM 7240-PREP-ETAT-CLI-CLOSE-DEB
+                    THRU 7240-PREP-ETAT-CLI-CLOSE-FIN
+              ELSE
+                 PERFORM 6120-WRITE-F-CPTE-S-DEB
+                    THRU 6120-WRITE-F-CPTE-S-FIN
+              END-IF
               PERFORM 7220-PREP-EDITION-8080-DEB
                  THRU 7220-PREP-EDITION-8080-FIN
               PERFORM 8080-FOOTER-ETAT-CLI-DEB
@@ -348,7 +557,10 @@
       * GESTION DES MOUVEMENT SANS COMPTE
        3010-TRT-SANS-CPTE-DEB.
       *GAUCHE
-           IF (RETRAIT OR CB OR DEPOT ) AND
+           PERFORM 7045-VALIDE-MT-DEB
+              THRU 7045-VALIDE-MT-FIN.
+           IF (RETRAIT OR CB OR DEPOT OR INTERET) AND
+                       WS-FLAG-MT-OK = 1 AND
                        (WS-CUM-CRED = 0 AND WS-CUM-DEB = 0)
               PERFORM 7190-UPDATE-DATE-NEW-CPT-DEB
                  THRU 7190-UPDATE-DATE-NEW-CPT-FIN
@@ -357,15 +569,21 @@
            END-IF.
       *AM
            EVALUATE TRUE
-               WHEN RETRAIT
+               WHEN RETRAIT AND WS-FLAG-MT-OK = 1
                     PERFORM 4000-TRT-CODE-R-DEB
                        THRU 4000-TRT-CODE-R-FIN
-               WHEN CB
+               WHEN CB AND WS-FLAG-MT-OK = 1
                     PERFORM 4010-TRT-CODE-C-DEB
                        THRU 4010-TRT-CODE-C-FIN
-               WHEN DEPOT
+               WHEN DEPOT AND WS-FLAG-MT-OK = 1
                     PERFORM 4020-TRT-CODE-D-DEB
                        THRU 4020-TRT-CODE-D-FIN
+               WHEN CLOTURE
+                    PERFORM 4040-TRT-CLOSE-DEB
+                       THRU 4040-TRT-CLOSE-FIN
+               WHEN INTERET AND WS-FLAG-MT-OK = 1
+                    PERFORM 4050-TRT-CODE-I-DEB
+                       THRU 4050-TRT-CODE-I-FIN
                WHEN OTHER
                     PERFORM 4030-TRT-OTHER-DEB
                        THRU 4030-TRT-OTHER-FIN
@@ -378,7 +596,10 @@
       * GESTION DES MOUVEMENT AVEC CPT EXISTANT
        3000-TRT-AVEC-CPTE-DEB.
       *GAUCHE
-           IF (RETRAIT OR CB OR DEPOT ) AND
+           PERFORM 7045-VALIDE-MT-DEB
+              THRU 7045-VALIDE-MT-FIN.
+           IF (RETRAIT OR CB OR DEPOT OR INTERET) AND
+                       WS-FLAG-MT-OK = 1 AND
                        (WS-CUM-CRED = 0 AND WS-CUM-DEB = 0)
               PERFORM 7200-PREP-EDITION-8020-DEB
                  THRU 7200-PREP-EDITION-8020-FIN
@@ -387,15 +608,21 @@
            END-IF.
       *AM
            EVALUATE TRUE
-               WHEN RETRAIT
+               WHEN RETRAIT AND WS-FLAG-MT-OK = 1
                     PERFORM 4000-TRT-CODE-R-DEB
                        THRU 4000-TRT-CODE-R-FIN
-               WHEN CB
+               WHEN CB AND WS-FLAG-MT-OK = 1
                     PERFORM 4010-TRT-CODE-C-DEB
                        THRU 4010-TRT-CODE-C-FIN
-               WHEN DEPOT
+               WHEN DEPOT AND WS-FLAG-MT-OK = 1
                     PERFORM 4020-TRT-CODE-D-DEB
                        THRU 4020-TRT-CODE-D-FIN
+               WHEN CLOTURE
+                    PERFORM 4040-TRT-CLOSE-DEB
+                       THRU 4040-TRT-CLOSE-FIN
+               WHEN INTERET AND WS-FLAG-MT-OK = 1
+                    PERFORM 4050-TRT-CODE-I-DEB
+                       THRU 4050-TRT-CODE-I-FIN
                WHEN OTHER
                     PERFORM 4030-TRT-OTHER-DEB
                        THRU 4030-TRT-OTHER-FIN
@@ -435,7 +662,7 @@
        4020-TRT-CODE-D-FIN.
            EXIT.
        4030-TRT-OTHER-DEB.
-           IF WS-NB-ANO = 0
+           IF WS-NB-ANO = 0 AND WS-NB-SOLDE-NEG = 0
               PERFORM 8060-HEADER-ANO-DEB
                  THRU 8060-HEADER-ANO-FIN
            END-IF.
@@ -445,6 +672,20 @@
               THRU 8130-L-ETAT-ANO-S-FIN.
        4030-TRT-OTHER-FIN.
            EXIT.
+       4040-TRT-CLOSE-DEB.
+           PERFORM 7250-CALC-CLOSE-DEB
+              THRU 7250-CALC-CLOSE-FIN.
+       4040-TRT-CLOSE-FIN.
+           EXIT.
+       4050-TRT-CODE-I-DEB.
+           PERFORM 7065-CALC-I-DEB
+              THRU 7065-CALC-I-FIN.
+           PERFORM 7210-PREP-EDITION-8040-DEB
+              THRU 7210-PREP-EDITION-8040-FIN.
+           PERFORM 8040-ETAT-CLI-DEB
+              THRU 8040-ETAT-CLI-FIN.
+       4050-TRT-CODE-I-FIN.
+           EXIT.
       *===============================================================*
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -508,7 +749,11 @@
        6010-OPEN-F-CPTE-E-FIN.
            EXIT.
        6020-OPEN-F-CPTE-S-DEB.
-           OPEN OUTPUT F-CPTE-S.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-CPTE-S
+           ELSE
+              OPEN OUTPUT F-CPTE-S
+           END-IF.
            IF NOT CPTS-OK
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-S'
               DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
@@ -518,7 +763,11 @@
        6020-OPEN-F-CPTE-S-FIN.
            EXIT.
        6030-OPEN-F-ETAT-CLI-S-DEB.
-           OPEN OUTPUT F-ETAT-CLI-S.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-ETAT-CLI-S
+           ELSE
+              OPEN OUTPUT F-ETAT-CLI-S
+           END-IF.
            IF NOT CLI-OK
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CLI-S'
               DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
@@ -528,7 +777,11 @@
        6030-OPEN-F-ETAT-CLI-S-FIN.
            EXIT.
        6040-OPEN-F-ETAT-ANO-S-DEB.
-           OPEN OUTPUT F-ETAT-ANO-S.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-ETAT-ANO-S
+           ELSE
+              OPEN OUTPUT F-ETAT-ANO-S
+           END-IF.
            IF NOT ANO-OK
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ANO-S'
               DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
@@ -549,6 +802,9 @@
            IF MVTS-FIN
               SET MVTS-CPTE-MAX         TO TRUE
            END-IF.
+           IF MVTS-OK AND WS-MVTS-DEVISE = SPACES
+              MOVE 'EUR'                TO WS-MVTS-DEVISE
+           END-IF.
        6050-READ-F-MVTS-E-FIN.
            EXIT.
        6060-READ-F-CPTE-E-DEB.
@@ -562,6 +818,12 @@
            IF CPTE-FIN
               SET CPTE-CPTE-MAX         TO TRUE
            END-IF.
+           IF CPTE-OK AND WS-CPTE-DEVISE = SPACES
+              MOVE 'EUR'                TO WS-CPTE-DEVISE
+           END-IF.
+           IF CPTE-OK
+              ADD  1                    TO WS-NB-CPTE-LU
+           END-IF.
        6060-READ-F-CPTE-E-FIN.
            EXIT.
       * DEBUT DES CLOSE
@@ -616,56 +878,406 @@
        6110-CLOSE-F-ETAT-ANO-S-FIN.
            EXIT.
       *DEBUT WRITE
+      *SUR UN RUN PARTITIONNE, LE COMPTE EST POSTE PAR L'INSTANCE DONT
+      *IL RELEVE UNIQUEMENT - LES AUTRES INSTANCES SAUTENT L'ECRITURE
+      *(CF 7340-VERIF-PLAGE-DEB)
        6120-WRITE-F-CPTE-S-DEB.
-           WRITE FS-BUFF-F-CPTE-S.
-           IF NOT CPTS-OK
-              DISPLAY 'PROBLEMME ECRITURE FICHIER F-CPTE-S'
-              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF PART-DANS-PLAGE
+              WRITE FS-BUFF-F-CPTE-S
+              IF NOT CPTS-OK
+                 DISPLAY 'PROBLEMME ECRITURE FICHIER F-CPTE-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
            END-IF.
        6120-WRITE-F-CPTE-S-FIN.
            EXIT.
+      *IDEM 6120 - PAS D'EDITION POUR UN COMPTE HORS PLAGE DE CETTE
+      *INSTANCE SUR UN RUN PARTITIONNE
        6130-WRITE-F-ETAT-ANO-S-DEB.
-           WRITE FS-BUFF-F-ETAT-ANO-S.
-           IF NOT ANO-OK
-              DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-ANO-S'
-              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF PART-DANS-PLAGE
+              WRITE FS-BUFF-F-ETAT-ANO-S
+              IF NOT ANO-OK
+                 DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-ANO-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              MOVE 'A'                   TO FS-ARC-TYPE
+              MOVE FS-BUFF-F-ETAT-ANO-S  TO FS-ARC-LIGNE
+              PERFORM 6370-WRITE-F-ETAT-ARC-S-DEB
+                 THRU 6370-WRITE-F-ETAT-ARC-S-FIN
            END-IF.
        6130-WRITE-F-ETAT-ANO-S-FIN.
            EXIT.
+      *IDEM 6120 - PAS D'EDITION POUR UN COMPTE HORS PLAGE DE CETTE
+      *INSTANCE SUR UN RUN PARTITIONNE
        6140-WRITE-F-ETAT-CLI-S-DEB.
-           WRITE FS-BUFF-F-ETAT-CLI-S.
-           IF NOT CLI-OK
-              DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-CLI-S'
-              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF PART-DANS-PLAGE
+              WRITE FS-BUFF-F-ETAT-CLI-S
+              IF NOT CLI-OK
+                 DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-CLI-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              MOVE 'C'                   TO FS-ARC-TYPE
+              MOVE FS-BUFF-F-ETAT-CLI-S  TO FS-ARC-LIGNE
+              PERFORM 6370-WRITE-F-ETAT-ARC-S-DEB
+                 THRU 6370-WRITE-F-ETAT-ARC-S-FIN
            END-IF.
        6140-WRITE-F-ETAT-CLI-S-FIN.
            EXIT.
       * DEBUT WRITE AVEC SAUT DE PAGE
+      *IDEM 6120/6130
        6150-WRITE-F-ETAT-ANO-P-DEB.
-           WRITE FS-BUFF-F-ETAT-ANO-S AFTER PAGE.
-           IF NOT ANO-OK
-              DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-ANO-S'
-              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF PART-DANS-PLAGE
+              WRITE FS-BUFF-F-ETAT-ANO-S AFTER PAGE
+              IF NOT ANO-OK
+                 DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-ANO-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              MOVE 'A'                   TO FS-ARC-TYPE
+              MOVE FS-BUFF-F-ETAT-ANO-S  TO FS-ARC-LIGNE
+              PERFORM 6370-WRITE-F-ETAT-ARC-S-DEB
+                 THRU 6370-WRITE-F-ETAT-ARC-S-FIN
            END-IF.
        6150-WRITE-F-ETAT-ANO-P-FIN.
            EXIT.
+      *IDEM 6120/6140
        6160-WRITE-F-ETAT-CLI-P-DEB.
-           WRITE FS-BUFF-F-ETAT-CLI-S AFTER PAGE.
-           IF NOT CLI-OK
-              DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-CLI-S'
-              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
+           IF PART-DANS-PLAGE
+              WRITE FS-BUFF-F-ETAT-CLI-S AFTER PAGE
+              IF NOT CLI-OK
+                 DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-CLI-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              MOVE 'C'                   TO FS-ARC-TYPE
+              MOVE FS-BUFF-F-ETAT-CLI-S  TO FS-ARC-LIGNE
+              PERFORM 6370-WRITE-F-ETAT-ARC-S-DEB
+                 THRU 6370-WRITE-F-ETAT-ARC-S-FIN
+           END-IF.
+       6160-WRITE-F-ETAT-CLI-P-FIN.
+           EXIT.
+      * DEBUT GESTION CHECKPOINT/RESTART
+      *    RELIT L'HISTORIQUE DE CHECKPOINT POUR DETECTER UNE REPRISE
+       6170-OPEN-F-CKPT-I-DEB.
+           OPEN INPUT F-CKPT.
+           IF NOT CKPT-NOT-FOUND AND NOT CKPT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
-       6160-WRITE-F-ETAT-CLI-P-FIN.
+           IF CKPT-OK
+              PERFORM 6180-READ-F-CKPT-DEB
+                 THRU 6180-READ-F-CKPT-FIN
+                UNTIL CKPT-FIN
+              CLOSE F-CKPT
+           END-IF.
+           IF WS-CKPT-LAST-CPTE NOT = SPACES
+              MOVE 1                       TO WS-FLAG-RESTART
+           END-IF.
+       6170-OPEN-F-CKPT-I-FIN.
+           EXIT.
+       6180-READ-F-CKPT-DEB.
+           READ F-CKPT INTO WS-ENRG-F-CKPT.
+           IF NOT (CKPT-OK OR CKPT-FIN)
+              DISPLAY 'PROBLEMME LECTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CKPT-OK
+              MOVE WS-CKPT-CPTE            TO WS-CKPT-LAST-CPTE
+           END-IF.
+       6180-READ-F-CKPT-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER DE CHECKPOINT POUR Y TRACER LA PROGRESSION
+       6190-OPEN-F-CKPT-O-DEB.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-CKPT
+           ELSE
+              OPEN OUTPUT F-CKPT
+           END-IF.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-OPEN-F-CKPT-O-FIN.
+           EXIT.
+       6200-WRITE-F-CKPT-DEB.
+           MOVE WS-CKPT-LAST-CPTE          TO WS-CKPT-CPTE.
+           MOVE WS-ENRG-F-CKPT              TO FS-ENRG-F-CKPT.
+           WRITE FS-ENRG-F-CKPT.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEMME ECRITURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-WRITE-F-CKPT-FIN.
+           EXIT.
+       6210-CLOSE-F-CKPT-DEB.
+           CLOSE F-CKPT.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6210-CLOSE-F-CKPT-FIN.
+           EXIT.
+      *    SUR REPRISE, SAUTE LES COMPTES DEJA TRAITES AU RUN PRECEDENT
+       6220-SKIP-RESTART-DEB.
+           IF WS-FLAG-RESTART = 1
+              PERFORM 6050-READ-F-MVTS-E-DEB
+                 THRU 6050-READ-F-MVTS-E-FIN
+                UNTIL MVTS-FIN
+                   OR WS-MVTS-CPTE > WS-CKPT-LAST-CPTE
+              PERFORM 6060-READ-F-CPTE-E-DEB
+                 THRU 6060-READ-F-CPTE-E-FIN
+                UNTIL CPTE-FIN
+                   OR WS-CPTE-CPTE > WS-CKPT-LAST-CPTE
+      *       LES COMPTES SAUTES ICI ONT DEJA ETE COMPTES SANS/AVEC
+      *       MVT AU RUN PRECEDENT - LE COMPTEUR DE CONTROLE NE DOIT
+      *       PORTER QUE SUR LES COMPTES REELLEMENT TRAITES PAR CE RUN
+              MOVE ZERO                TO WS-NB-CPTE-LU
+           END-IF.
+       6220-SKIP-RESTART-FIN.
+           EXIT.
+      * DEBUT GESTION CONTROLE DE NON-REJEU DU FICHIER DE MOUVEMENTS
+      *    RELIT LE CONTROLE DU RUN PRECEDENT S'IL EXISTE
+       6230-OPEN-F-CTRL-I-DEB.
+           OPEN INPUT F-CTRL-MVT.
+           IF NOT (CTRL-OK OR CTRL-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CTRL-OK
+              READ F-CTRL-MVT INTO WS-ENRG-F-CTRL-MVT
+              IF NOT (CTRL-OK OR CTRL-FIN)
+                 DISPLAY 'PROBLEMME LECTURE FICHIER F-CTRL-MVT'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              IF CTRL-OK
+                 MOVE 1                    TO WS-FLAG-CTRL-TROUVE
+              END-IF
+              CLOSE F-CTRL-MVT
+           END-IF.
+       6230-OPEN-F-CTRL-I-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER DE CONTROLE EN ECRITURE EN FIN DE RUN
+       6240-OPEN-F-CTRL-O-DEB.
+           OPEN OUTPUT F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6240-OPEN-F-CTRL-O-FIN.
+           EXIT.
+      *    ECRIT LA PLAGE ET LE NB ENRG DU RUN COURANT
+       6250-WRITE-F-CTRL-DEB.
+           MOVE WS-CTRL-CPTE-DEB-ACT       TO WS-CTRL-CPTE-DEB.
+           MOVE WS-CTRL-CPTE-FIN-ACT       TO WS-CTRL-CPTE-FIN.
+           MOVE WS-CTRL-NB-ENRG-ACT        TO WS-CTRL-NB-ENRG.
+           MOVE WS-ENRG-F-CTRL-MVT         TO FS-ENRG-F-CTRL-MVT.
+           WRITE FS-ENRG-F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEMME ECRITURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6250-WRITE-F-CTRL-FIN.
+           EXIT.
+       6260-CLOSE-F-CTRL-DEB.
+           CLOSE F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6260-CLOSE-F-CTRL-FIN.
+           EXIT.
+      *    PARCOURT UNE 1ERE FOIS LE FICHIER DE MOUVEMENTS POUR EN
+      *    CONSTITUER LA PLAGE DE CLES ET LE NB ENRG (CF 7320), PUIS
+      *    LE REOUVRE POUR LE TRAITEMENT NORMAL A PARTIR DE 6050
+       6270-PRECTRL-F-MVTS-E-DEB.
+           MOVE SPACES                     TO WS-CTRL-CPTE-DEB-ACT.
+           MOVE SPACES                     TO WS-CTRL-CPTE-FIN-ACT.
+           MOVE ZERO                       TO WS-CTRL-NB-ENRG-ACT.
+           PERFORM 6280-PRECTRL-READ-DEB
+              THRU 6280-PRECTRL-READ-FIN
+             UNTIL MVTS-FIN.
+           CLOSE F-MVTS-E.
+           PERFORM 6000-OPEN-F-MVTS-E-DEB
+              THRU 6000-OPEN-F-MVTS-E-FIN.
+       6270-PRECTRL-F-MVTS-E-FIN.
+           EXIT.
+      *    LECTURE ELEMENTAIRE DU PRE-CONTROLE (SERT AU COMPTAGE SEUL)
+       6280-PRECTRL-READ-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTS-OK OR MVTS-FIN)
+              DISPLAY 'PROBLEMME LECTURE FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-MVTS-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF MVTS-OK
+              ADD     1                    TO WS-CTRL-NB-ENRG-ACT
+              IF WS-CTRL-NB-ENRG-ACT = 1
+                 MOVE WS-MVTS-CPTE         TO WS-CTRL-CPTE-DEB-ACT
+              END-IF
+              MOVE WS-MVTS-CPTE            TO WS-CTRL-CPTE-FIN-ACT
+           END-IF.
+       6280-PRECTRL-READ-FIN.
+           EXIT.
+      *    OUVRE L'EXTRACT STRUCTURE DES ANOMALIES
+       6290-OPEN-F-ANO-EXT-DEB.
+           OPEN OUTPUT F-ANO-EXT.
+           IF NOT ANOEXT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ANO-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6290-OPEN-F-ANO-EXT-FIN.
+           EXIT.
+      *    FERME L'EXTRACT STRUCTURE DES ANOMALIES
+       6300-CLOSE-F-ANO-EXT-DEB.
+           CLOSE F-ANO-EXT.
+           IF NOT ANOEXT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ANO-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6300-CLOSE-F-ANO-EXT-FIN.
+           EXIT.
+      *    ECRIT UN ENREGISTREMENT DE L'EXTRACT STRUCTURE DES ANOMALIES
+       6310-WRITE-F-ANO-EXT-DEB.
+           WRITE FS-BUFF-F-ANO-EXT.
+           IF NOT ANOEXT-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ANO-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6310-WRITE-F-ANO-EXT-FIN.
+           EXIT.
+      *    OUVRE LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6320-OPEN-F-CRE-EXT-DEB.
+           OPEN OUTPUT F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6320-OPEN-F-CRE-EXT-FIN.
+           EXIT.
+      *    ECRIT LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+      *    WS-NB-CLI/WS-NB-MVT SONT DES TOTAUX PLEIN-FICHIER (CF
+      *    7110-CALC-RENDU-EXEC-DEB) UTILISES PAR LE RAPPROCHEMENT
+      *    WS-NB-CPTE-LU/WS-NB-CPTE-CALCULE ET LE COMPTE RENDU
+      *    D'EXECUTION - LE COMPTE RENDU POUR LE BILAN CONSOLIDE DOIT
+      *    LUI RESTER COHERENT AVEC LA PLAGE QU'IL ANNONCE, DONC ON Y
+      *    PORTE LES COMPTEURS RESTREINTS A LA PLAGE DE CETTE INSTANCE
+       6330-WRITE-F-CRE-EXT-DEB.
+           MOVE 'ARIO311'               TO WS-CRE-PROGID.
+           MOVE WS-NB-CLI-PART          TO WS-CRE-NB-CLI.
+           MOVE WS-NB-MVT-PART          TO WS-CRE-NB-MVT.
+           MOVE WS-NB-ANO-PART          TO WS-CRE-NB-ANO.
+           MOVE WS-PART-CPT-DEB         TO WS-CRE-CPT-DEB.
+           MOVE WS-PART-CPT-FIN         TO WS-CRE-CPT-FIN.
+           MOVE WS-CRE-EXT-ENRG         TO FS-BUFF-F-CRE-EXT.
+           WRITE FS-BUFF-F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6330-WRITE-F-CRE-EXT-FIN.
+           EXIT.
+      *    FERME LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6340-CLOSE-F-CRE-EXT-DEB.
+           CLOSE F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6340-CLOSE-F-CRE-EXT-FIN.
+           EXIT.
+      *    OUVRE L'ARCHIVE DES ETATS POUR REIMPRESSION ULTERIEURE
+      *    TOLERE L'ABSENCE DU FICHIER AU 1ER LANCEMENT (FS=35)
+       6350-OPEN-F-ETAT-ARC-S-DEB.
+           OPEN INPUT F-ETAT-ARC-S.
+           IF ARC-NOT-FOUND
+              MOVE ZERO               TO WS-ARC-FLAG-RESTART
+           ELSE
+              IF NOT ARC-OK
+                 DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ARC-S'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-S
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              ELSE
+                 CLOSE F-ETAT-ARC-S
+                 MOVE 1                TO WS-ARC-FLAG-RESTART
+              END-IF
+           END-IF.
+           IF WS-ARC-FLAG-RESTART = 1
+              OPEN EXTEND F-ETAT-ARC-S
+           ELSE
+              OPEN OUTPUT F-ETAT-ARC-S
+           END-IF.
+           IF NOT ARC-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ARC-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6350-OPEN-F-ETAT-ARC-S-FIN.
+           EXIT.
+      *    FERME L'ARCHIVE DES ETATS
+       6360-CLOSE-F-ETAT-ARC-S-DEB.
+           CLOSE F-ETAT-ARC-S.
+           IF NOT ARC-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-ARC-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6360-CLOSE-F-ETAT-ARC-S-FIN.
+           EXIT.
+      *    ECRIT UNE LIGNE DANS L'ARCHIVE DES ETATS
+       6370-WRITE-F-ETAT-ARC-S-DEB.
+           MOVE WS-DATE-US               TO FS-ARC-DATE.
+           WRITE FS-BUFF-F-ETAT-ARC-S.
+           IF NOT ARC-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ETAT-ARC-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6370-WRITE-F-ETAT-ARC-S-FIN.
            EXIT.
       *DEBUT 7000
       * INITIALISE LA DATE DU JOUR EN FORMAT FR
@@ -694,18 +1306,62 @@
            MOVE WS-ENRG-F-CPTS          TO FS-BUFF-F-CPTE-S.
        7080-SOLD-STAND-FIN.
            EXIT.
+      *SIGNALE EN ANOMALIE TOUT COMPTE PASSANT A DECOUVERT
+       7085-CHECK-SOLDE-NEG-DEB.
+           IF WS-NEW-SOLD < 0
+              IF WS-NB-ANO = 0 AND WS-NB-SOLDE-NEG = 0
+                 PERFORM 8060-HEADER-ANO-DEB
+                    THRU 8060-HEADER-ANO-FIN
+              END-IF
+              ADD     1                    TO WS-NB-SOLDE-NEG
+              IF PART-DANS-PLAGE
+                 ADD 1                     TO WS-NB-ANO-PART
+              END-IF
+              MOVE WS-CPTS-CPTE            TO WS-LANO-NUMCPT-ED
+              MOVE 'SOLDE NEG'              TO WS-LANO-CODEMVT-ED
+              MOVE WS-NEW-SOLD             TO WS-LANO-MONTANT-ED
+              MOVE WS-CPTS-CPTE            TO WS-ANOEXT-NUMCPT
+              MOVE 'SOLDE NEG'              TO WS-ANOEXT-CODEMVT
+              MOVE WS-NEW-SOLD             TO WS-ANOEXT-MONTANT
+              PERFORM 8130-L-ETAT-ANO-S-DEB
+                 THRU 8130-L-ETAT-ANO-S-FIN
+           END-IF.
+       7085-CHECK-SOLDE-NEG-FIN.
+           EXIT.
       *TRAITEMENT DES VARAIBLE AVANT ÈCRITURE DANS LE FICHIER
        7130-CALC-SANS-MVTS-DEB.
            ADD 1                        TO WS-NB-CLI-SANS.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-CLI-PART
+           END-IF.
            MOVE WS-ENRG-F-CPTE          TO WS-ENRG-F-CPTS.
            MOVE WS-DATE-FR              TO WS-CPTS-DMAJ.
            MOVE WS-ENRG-F-CPTS          TO FS-BUFF-F-CPTE-S.
        7130-CALC-SANS-MVTS-FIN.
            EXIT.
+      *CONTROLE LA VRAISEMBLANCE DU MONTANT DU MOUVEMENT LU (UN
+      *MONTANT NUL OU SUPERIEUR EN VALEUR ABSOLUE A WS-MVTS-MT-MAXI
+      *EST CONSIDERE COMME UNE ANOMALIE, MEME SI LE CODE EST CONNU)
+       7045-VALIDE-MT-DEB.
+           MOVE ZERO                    TO WS-FLAG-MT-OK.
+           IF (RETRAIT OR CB OR DEPOT) AND WS-MVTS-MT > ZERO
+                    AND WS-MVTS-MT NOT > WS-MVTS-MT-MAXI
+              MOVE 1                    TO WS-FLAG-MT-OK
+           END-IF.
+           IF INTERET AND WS-MVTS-MT NOT = ZERO
+                    AND WS-MVTS-MT NOT > WS-MVTS-MT-MAXI
+                    AND WS-MVTS-MT NOT < (0 - WS-MVTS-MT-MAXI)
+              MOVE 1                    TO WS-FLAG-MT-OK
+           END-IF.
+       7045-VALIDE-MT-FIN.
+           EXIT.
       *CALCULE TRAITMENT CODE R
        7040-CALC-R-DEB.
            COMPUTE WS-CUM-DEB = WS-CUM-DEB + WS-MVTS-MT.
            ADD     1                    TO WS-NB-RETRAIT.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+           END-IF.
            MOVE 'RETRAIT DAB'           TO WS-LETAT-OP-LIB-ED.
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-DEBIT-ED.
            MOVE ZERO                    TO WS-LETAT-OP-CREDIT-ED.
@@ -715,6 +1371,9 @@
        7050-CALC-C-DEB.
            COMPUTE WS-CUM-DEB = WS-CUM-DEB + WS-MVTS-MT.
            ADD     1                    TO WS-NB-CB.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+           END-IF.
            MOVE 'CARTE BLEUE'           TO WS-LETAT-OP-LIB-ED.
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-DEBIT-ED.
            MOVE ZERO                    TO WS-LETAT-OP-CREDIT-ED.
@@ -724,34 +1383,73 @@
        7060-CALC-D-DEB.
            COMPUTE WS-CUM-CRED = WS-CUM-CRED + WS-MVTS-MT.
            ADD     1                    TO WS-NB-DEP.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+           END-IF.
            MOVE 'DEPOT GUICHET'         TO WS-LETAT-OP-LIB-ED.
            MOVE ZERO                    TO WS-LETAT-OP-DEBIT-ED.
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-CREDIT-ED.
        7060-CALC-D-FIN.
            EXIT.
+      *CALCULE TRAITMENT CODE INTERET/AGIOS (SIGNE PORTE PAR WS-MVTS-MT)
+       7065-CALC-I-DEB.
+           ADD     1                    TO WS-NB-INTERET.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+           END-IF.
+           IF WS-MVTS-MT >= 0
+              COMPUTE WS-CUM-CRED = WS-CUM-CRED + WS-MVTS-MT
+              MOVE WS-MVTS-MT           TO WS-LETAT-OP-CREDIT-ED
+              MOVE ZERO                 TO WS-LETAT-OP-DEBIT-ED
+           ELSE
+              COMPUTE WS-CUM-DEB = WS-CUM-DEB - WS-MVTS-MT
+              COMPUTE WS-LETAT-OP-DEBIT-ED = 0 - WS-MVTS-MT
+              MOVE ZERO                 TO WS-LETAT-OP-CREDIT-ED
+           END-IF.
+           MOVE 'INTERETS/AGIOS'        TO WS-LETAT-OP-LIB-ED.
+       7065-CALC-I-FIN.
+           EXIT.
       *CALCULE TRAITMENT CODE ERREUR
        7070-CALC-OTHER-DEB.
            COMPUTE WS-RENDU-CUM-ANO = WS-RENDU-CUM-ANO + WS-MVTS-MT.
            ADD     1                    TO WS-NB-ANO.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+              ADD 1                     TO WS-NB-ANO-PART
+           END-IF.
            MOVE WS-MVTS-CPTE            TO WS-LANO-NUMCPT-ED.
            MOVE WS-MVTS-CODE            TO WS-LANO-CODEMVT-ED.
            MOVE WS-MVTS-MT              TO WS-LANO-MONTANT-ED.
+           MOVE WS-MVTS-CPTE            TO WS-ANOEXT-NUMCPT.
+           MOVE WS-MVTS-CODE            TO WS-ANOEXT-CODEMVT.
+           MOVE WS-MVTS-MT              TO WS-ANOEXT-MONTANT.
        7070-CALC-OTHER-FIN.
            EXIT.
       *INITALISE LES VARAIBLE POUR LE TRT MVT AVEC CPT
        7090-INIT-CPTE-STAND-DEB.
            ADD  1                       TO WS-NB-CLI-STAND.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-CLI-PART
+           END-IF.
            MOVE ZERO                    TO WS-CUM-CRED.
            MOVE ZERO                    TO WS-CUM-DEB.
+           MOVE ZERO                    TO WS-FLAG-CLOSE.
+           MOVE ' '                     TO WS-LETAT-CLOSE-ED.
        7090-INIT-CPTE-STAND-FIN.
            EXIT.
       *INITALISE LES VARAIBLE POUR LE TRT MVT SANS CPT
        7120-INIT-CPTE-NEW-DEB.
            ADD  1                       TO WS-NB-CLI-NEW.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-CLI-PART
+           END-IF.
            MOVE ZERO                    TO WS-CUM-CRED.
            MOVE ZERO                    TO WS-CUM-DEB.
+           MOVE ZERO                    TO WS-FLAG-CLOSE.
+           MOVE ' '                     TO WS-LETAT-CLOSE-ED.
            MOVE WS-DATE-FR              TO WS-CPTS-DMAJ.
            MOVE WS-MVTS-CPTE            TO WS-CPTS-CPTE.
+           MOVE WS-MVTS-DEVISE          TO WS-CPTS-DEVISE.
        7120-INIT-CPTE-NEW-FIN.
            EXIT.
       *CALCULE LE SOLDE POUR LA CREATION D UN COMPTE
@@ -764,20 +1462,35 @@
            MOVE WS-ENRG-F-CPTS          TO FS-BUFF-F-CPTE-S.
        7100-SOLD-NEW-FIN.
            EXIT.
+      *RAPPROCHE WS-NB-CLI-SANS + WS-NB-CLI-STAND (LES COMPTES
+      *EFFECTIVEMENT RELUS SUR F-CPTE-E PENDANT CE RUN) DU NOMBRE
+      *REEL D ENREGISTREMENTS LUS SUR CE MEME FICHIER (WS-NB-CPTE-LU),
+      *POUR DETECTER UN COMPTE SAUTE SILENCIEUSEMENT PAR L ASSORTIMENT.
+      *WS-NB-CLI-NEW EST EXCLU DU RAPPROCHEMENT CAR CES COMPTES
+      *N EXISTAIENT PAS ENCORE SUR F-CPTE-E AU MOMENT DE LA LECTURE.
+       7095-CALC-CONTROLE-CLI-DEB.
+           COMPUTE WS-NB-CPTE-CALCULE = WS-NB-CLI-SANS
+                                       + WS-NB-CLI-STAND.
+           COMPUTE WS-NB-CPTE-ECART = WS-NB-CPTE-LU
+                                     - WS-NB-CPTE-CALCULE.
+       7095-CALC-CONTROLE-CLI-FIN.
+           EXIT.
       *CALCULE LES TOT POUR LE COMPTE RENDU D EXEC
       *PREPARE L ENREGITREMENT A ECRIRE
        7110-CALC-RENDU-EXEC-DEB.
            COMPUTE WS-NB-CLI = WS-NB-CLI-NEW + WS-NB-CLI-SANS
                    + WS-NB-CLI-STAND.
            COMPUTE WS-NB-MVT = WS-NB-RETRAIT + WS-NB-DEP + WS-NB-CB
-                   + WS-NB-ANO.
+                   + WS-NB-INTERET + WS-NB-ANO + WS-NB-CLOSE.
            MOVE WS-NB-RETRAIT           TO WS-LCRE-RET-TOT-ED.
            MOVE WS-NB-CLI               TO WS-LCRE-CLI-TOT-ED.
            MOVE WS-NB-DEP               TO WS-LCRE-DEP-TOT-ED.
            MOVE WS-NB-CLI-NEW           TO WS-LCRE-CLINEW-TOT-ED.
            MOVE WS-NB-CLI-SANS          TO WS-LCRE-CLISOP-TOT-ED.
            MOVE WS-NB-CLI-STAND         TO WS-LCRE-CLISTD-TOT-ED.
+           MOVE WS-NB-CLI-CLOSE         TO WS-LCRE-CLOSE-TOT-ED.
            MOVE WS-NB-CB                TO WS-LCRE-CBS-TOT-ED.
+           MOVE WS-NB-INTERET           TO WS-LCRE-INTERET-TOT-ED.
            MOVE WS-NB-ANO               TO WS-LCRE-ANOM-TOT-ED.
            MOVE WS-NB-MVT               TO WS-LCRE-MVTS-TOT-ED.
        7110-CALC-RENDU-EXEC-FIN.
@@ -821,6 +1534,73 @@
            MOVE WS-RENDU-CUM-ANO        TO WS-LANO-TOTAL-ED.
        7230-PREP-EDITION-8110-FIN.
            EXIT.
+       7240-PREP-ETAT-CLI-CLOSE-DEB.
+           MOVE 'CLOTURE DE COMPTE'     TO WS-LETAT-CLOSE-ED.
+       7240-PREP-ETAT-CLI-CLOSE-FIN.
+           EXIT.
+       7250-CALC-CLOSE-DEB.
+           MOVE 1                       TO WS-FLAG-CLOSE.
+           ADD 1                        TO WS-NB-CLOSE.
+           IF PART-DANS-PLAGE
+              ADD 1                     TO WS-NB-MVT-PART
+           END-IF.
+       7250-CALC-CLOSE-FIN.
+           EXIT.
+       7300-COUNT-CLOSE-DEB.
+           ADD     1                    TO WS-NB-CLI-CLOSE.
+       7300-COUNT-CLOSE-FIN.
+           EXIT.
+      *    DECLENCHE UN CHECKPOINT TOUS LES WS-CKPT-INTERVAL COMPTES
+       7310-CALC-CKPT-DEB.
+           ADD     1                    TO WS-CKPT-COUNT.
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+              PERFORM 6200-WRITE-F-CKPT-DEB
+                 THRU 6200-WRITE-F-CKPT-FIN
+              MOVE ZERO                 TO WS-CKPT-COUNT
+           END-IF.
+       7310-CALC-CKPT-FIN.
+           EXIT.
+      *    COMPARE LA PLAGE DE CLES ET LE NB ENRG DU FICHIER DE
+      *    MOUVEMENTS COURANT A CEUX DU RUN PRECEDENT (WS-ENRG-F-CTRL-
+      *    MVT) POUR DETECTER UN FICHIER DEJA TRAITE RESOUMIS PAR
+      *    ERREUR. SANS OBJET SUR UNE REPRISE SUR CHECKPOINT, QUI
+      *    RETRAITE LEGITIMEMENT LE MEME FICHIER.
+       7320-CONTROLE-DOUBLON-DEB.
+           IF WS-FLAG-RESTART = 0 AND WS-FLAG-CTRL-TROUVE = 1
+              IF WS-CTRL-CPTE-DEB-ACT = WS-CTRL-CPTE-DEB
+                 AND WS-CTRL-CPTE-FIN-ACT = WS-CTRL-CPTE-FIN
+                 AND WS-CTRL-NB-ENRG-ACT = WS-CTRL-NB-ENRG
+                 DISPLAY 'FICHIER F-MVTS-E IDENTIQUE AU RUN PRECEDENT'
+                 DISPLAY 'PLAGE CLE DEBUT   = ' WS-CTRL-CPTE-DEB-ACT
+                 DISPLAY 'PLAGE CLE FIN     = ' WS-CTRL-CPTE-FIN-ACT
+                 DISPLAY 'NB ENREGISTREMENTS= ' WS-CTRL-NB-ENRG-ACT
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       7320-CONTROLE-DOUBLON-FIN.
+           EXIT.
+      *    LIT LA CARTE DE PARTITIONNEMENT (CF TP0PART) - UNE CARTE
+      *    ABSENTE OU BLANCHE DONNE LA PLAGE COMPLETE, SOIT LE MEME
+      *    COMPORTEMENT QU'UN RUN NON PARTITIONNE
+       7330-INIT-PLAGE-DEB.
+           ACCEPT WS-SYSIN-PART FROM SYSIN.
+           IF WS-PART-CPT-DEB = SPACES AND WS-PART-CPT-FIN = SPACES
+              MOVE '9999999999'        TO WS-PART-CPT-FIN
+           END-IF.
+       7330-INIT-PLAGE-FIN.
+           EXIT.
+      *    VERIFIE SI LE COMPTE COURANT (WS-CKPT-LAST-CPTE) EST DANS
+      *    LA PLAGE TRAITEE PAR CETTE INSTANCE
+       7340-VERIF-PLAGE-DEB.
+           IF WS-CKPT-LAST-CPTE < WS-PART-CPT-DEB OR
+              WS-CKPT-LAST-CPTE > WS-PART-CPT-FIN
+              SET PART-HORS-PLAGE        TO TRUE
+           ELSE
+              SET PART-DANS-PLAGE        TO TRUE
+           END-IF.
+       7340-VERIF-PLAGE-FIN.
+           EXIT.
       *8000 SECTION
       *ECRIT L PAGE DE GARDE DE ETAT CLI
        8140-FRONT-CLI-DEB.
@@ -932,6 +1712,9 @@
            MOVE WS-LANO-DETAIL          TO FS-BUFF-F-ETAT-ANO-S.
            PERFORM 6130-WRITE-F-ETAT-ANO-S-DEB
               THRU 6130-WRITE-F-ETAT-ANO-S-FIN.
+           MOVE WS-ANOEXT-DETAIL        TO FS-BUFF-F-ANO-EXT.
+           PERFORM 6310-WRITE-F-ANO-EXT-DEB
+              THRU 6310-WRITE-F-ANO-EXT-FIN.
        8130-L-ETAT-ANO-S-FIN.
            EXIT.
       *ECRIT LE FOOTER DES ANO
@@ -1038,11 +1821,25 @@
            DISPLAY WS-LCRE-CLINEW-ED.
            DISPLAY WS-LCRE-CLISOP-ED.
            DISPLAY WS-LCRE-CLISTD-ED.
+           DISPLAY WS-LCRE-CLOSE-ED.
            DISPLAY WS-LCRE-MVTS-ED.
            DISPLAY WS-LCRE-ANOM-ED.
            DISPLAY WS-LCRE-RET-ED.
            DISPLAY WS-LCRE-CBS-ED.
            DISPLAY WS-LCRE-DEP-ED.
+           DISPLAY WS-LCRE-INTERET-ED.
+           DISPLAY WS-LCRE-ASTER.
+      *    RAPPROCHEMENT NB COMPTES LUS / NB COMPTES SANS+AVEC MVT
+           DISPLAY '*    CONTROLE COMPTES (RAPPROCHEMENT)          *'.
+           DISPLAY WS-LCRE-ASTER.
+           MOVE WS-NB-CPTE-LU           TO WS-LCRE-CTLCPT-TOT-ED.
+           DISPLAY WS-LCRE-CTLCPT-ED.
+           IF WS-NB-CPTE-ECART = ZERO
+              DISPLAY '* CONTROLE OK - SANS + AVEC MVT = LUS       *'
+           ELSE
+              DISPLAY '* ANOMALIE - UN COMPTE A ETE SAUTE          *'
+              DISPLAY '* ECART = ' WS-NB-CPTE-ECART
+           END-IF.
            DISPLAY WS-LCRE-ASTER.
 
        8999-STATISTIQUES-FIN.
