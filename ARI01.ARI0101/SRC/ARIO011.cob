@@ -0,0 +1,440 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO011                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 27/03/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  BILAN CONSOLIDE DE LA CHAINE DE TRAITEMENT DE NUIT DES       *
+      *  COMPTES. LE PROGRAMME RELIT LE COMPTE RENDU ELEMENTAIRE      *
+      *  ECRIT EN FIN DE RUN PAR CHACUN DES PROGRAMMES ARIO211,       *
+      *  ARIO311, ARIO411 ET ARIO511 (FICHIER F-CRE-EXT, DECRIT PAR   *
+      *  LE COPY TP0CRE), ET EDITE UN ETAT UNIQUE REGROUPANT LES      *
+      *  CHIFFRES CLES DE CHAQUE PROGRAMME AINSI QUE LES TOTAUX ET    *
+      *  L'ETAT GLOBAL (SANS OU AVEC ANOMALIES) DE LA NUIT.           *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 27/03/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO011.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CRE-211 : COMPTE RENDU ARIO211
+      *                      -------------------------------------------
+           SELECT  F-CRE-211           ASSIGN TO CRE211
+                   FILE STATUS         IS WS-FS-CRE-211.
+      *                      -------------------------------------------
+      *                      F-CRE-311 : COMPTE RENDU ARIO311
+      *                      -------------------------------------------
+           SELECT  F-CRE-311           ASSIGN TO CRE311
+                   FILE STATUS         IS WS-FS-CRE-311.
+      *                      -------------------------------------------
+      *                      F-CRE-411 : COMPTE RENDU ARIO411
+      *                      -------------------------------------------
+           SELECT  F-CRE-411           ASSIGN TO CRE411
+                   FILE STATUS         IS WS-FS-CRE-411.
+      *                      -------------------------------------------
+      *                      F-CRE-511 : COMPTE RENDU ARIO511
+      *                      -------------------------------------------
+           SELECT  F-CRE-511           ASSIGN TO CRE511
+                   FILE STATUS         IS WS-FS-CRE-511.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-CRE-211
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-211        PIC X(50).
+      *
+       FD  F-CRE-311
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-311        PIC X(50).
+      *
+       FD  F-CRE-411
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-411        PIC X(50).
+      *
+       FD  F-CRE-511
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-511        PIC X(50).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       01  WS-FS-CRE-211        PIC X(2).
+           88 CRE211-OK                         VALUE '00'.
+           88 CRE211-NOT-FOUND                  VALUE '35'.
+      *
+       01  WS-FS-CRE-311        PIC X(2).
+           88 CRE311-OK                         VALUE '00'.
+           88 CRE311-NOT-FOUND                  VALUE '35'.
+      *
+       01  WS-FS-CRE-411        PIC X(2).
+           88 CRE411-OK                         VALUE '00'.
+           88 CRE411-NOT-FOUND                  VALUE '35'.
+      *
+       01  WS-FS-CRE-511        PIC X(2).
+           88 CRE511-OK                         VALUE '00'.
+           88 CRE511-NOT-FOUND                  VALUE '35'.
+      *
+           COPY TP0CRE.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE DE TRAVAIL PAR PROGRAMME RELU (DISPONIBILITE+CHIFFRES)  *
+      *---------------------------------------------------------------*
+       01  WS-CRE-TABLE.
+           05  WS-CRE-LIGNE              OCCURS 4.
+               10  WS-CRE-LIB            PIC X(07).
+               10  WS-CRE-PRESENT        PIC 9(01).
+                   88 WS-CRE-DISPONIBLE        VALUE 1.
+               10  WS-CRE-CLI            PIC 9(07).
+               10  WS-CRE-MVT            PIC 9(07).
+               10  WS-CRE-ANO            PIC 9(07).
+       77  WS-IND-CRE                PIC 9(01) COMP.
+      *
+      *---------------------------------------------------------------*
+      *   TOTAUX CONSOLIDES DE LA NUIT                                 *
+      *---------------------------------------------------------------*
+       01  WS-TOT-CLI                PIC 9(08) COMP-3 VALUE ZERO.
+       01  WS-TOT-MVT                PIC 9(08) COMP-3 VALUE ZERO.
+       01  WS-TOT-ANO                PIC 9(08) COMP-3 VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      *   ZONES EDITEES                                                *
+      *---------------------------------------------------------------*
+       01  WS-ED-CLI                 PIC ZZZ.ZZ9.
+       01  WS-ED-MVT                 PIC ZZZ.ZZ9.
+       01  WS-ED-ANO                 PIC ZZZ.ZZ9.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+           PERFORM  1000-INITIALISATION-DEB
+              THRU  1000-INITIALISATION-FIN.
+      *
+           PERFORM  6010-LECTURE-F-CRE-211-DEB
+              THRU  6010-LECTURE-F-CRE-211-FIN.
+           PERFORM  6020-LECTURE-F-CRE-311-DEB
+              THRU  6020-LECTURE-F-CRE-311-FIN.
+           PERFORM  6030-LECTURE-F-CRE-411-DEB
+              THRU  6030-LECTURE-F-CRE-411-FIN.
+           PERFORM  6040-LECTURE-F-CRE-511-DEB
+              THRU  6040-LECTURE-F-CRE-511-FIN.
+      *
+           PERFORM  7000-CUMUL-TOTAUX-DEB
+              THRU  7000-CUMUL-TOTAUX-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   1XXX-  : INITIALISATIONS                                    *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   1XXX-  : INITIALISATIONS                                    *
+      *---------------------------------------------------------------*
+      *
+      *    INITIALISE LA TABLE DES COMPTES RENDUS ELEMENTAIRES
+       1000-INITIALISATION-DEB.
+           MOVE SPACES               TO WS-CRE-TABLE.
+           MOVE ZERO                 TO WS-CRE-PRESENT (1)
+                                        WS-CRE-PRESENT (2)
+                                        WS-CRE-PRESENT (3)
+                                        WS-CRE-PRESENT (4)
+                                        WS-CRE-CLI (1) WS-CRE-CLI (2)
+                                        WS-CRE-CLI (3) WS-CRE-CLI (4)
+                                        WS-CRE-MVT (1) WS-CRE-MVT (2)
+                                        WS-CRE-MVT (3) WS-CRE-MVT (4)
+                                        WS-CRE-ANO (1) WS-CRE-ANO (2)
+                                        WS-CRE-ANO (3) WS-CRE-ANO (4).
+           MOVE 'ARIO211'             TO WS-CRE-LIB (1).
+           MOVE 'ARIO311'             TO WS-CRE-LIB (2).
+           MOVE 'ARIO411'             TO WS-CRE-LIB (3).
+           MOVE 'ARIO511'             TO WS-CRE-LIB (4).
+       1000-INITIALISATION-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *    RELIT LE COMPTE RENDU ELEMENTAIRE DE ARIO211 S'IL EXISTE
+       6010-LECTURE-F-CRE-211-DEB.
+           OPEN INPUT F-CRE-211.
+           IF NOT (CRE211-OK OR CRE211-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-211'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-211
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CRE211-OK
+              READ F-CRE-211 INTO WS-CRE-EXT-ENRG
+              IF NOT CRE211-OK
+                 DISPLAY 'PROBLEME DE LECTURE FICHIER F-CRE-211'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-211
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              ELSE
+                 MOVE 1               TO WS-CRE-PRESENT (1)
+                 MOVE WS-CRE-NB-CLI   TO WS-CRE-CLI (1)
+                 MOVE WS-CRE-NB-MVT   TO WS-CRE-MVT (1)
+                 MOVE WS-CRE-NB-ANO   TO WS-CRE-ANO (1)
+              END-IF
+              CLOSE F-CRE-211
+           END-IF.
+       6010-LECTURE-F-CRE-211-FIN.
+           EXIT.
+      *
+      *    RELIT LE COMPTE RENDU ELEMENTAIRE DE ARIO311 S'IL EXISTE
+       6020-LECTURE-F-CRE-311-DEB.
+           OPEN INPUT F-CRE-311.
+           IF NOT (CRE311-OK OR CRE311-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-311'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-311
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CRE311-OK
+              READ F-CRE-311 INTO WS-CRE-EXT-ENRG
+              IF NOT CRE311-OK
+                 DISPLAY 'PROBLEME DE LECTURE FICHIER F-CRE-311'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-311
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              ELSE
+                 MOVE 1               TO WS-CRE-PRESENT (2)
+                 MOVE WS-CRE-NB-CLI   TO WS-CRE-CLI (2)
+                 MOVE WS-CRE-NB-MVT   TO WS-CRE-MVT (2)
+                 MOVE WS-CRE-NB-ANO   TO WS-CRE-ANO (2)
+              END-IF
+              CLOSE F-CRE-311
+           END-IF.
+       6020-LECTURE-F-CRE-311-FIN.
+           EXIT.
+      *
+      *    RELIT LE COMPTE RENDU ELEMENTAIRE DE ARIO411 S'IL EXISTE
+       6030-LECTURE-F-CRE-411-DEB.
+           OPEN INPUT F-CRE-411.
+           IF NOT (CRE411-OK OR CRE411-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-411'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-411
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CRE411-OK
+              READ F-CRE-411 INTO WS-CRE-EXT-ENRG
+              IF NOT CRE411-OK
+                 DISPLAY 'PROBLEME DE LECTURE FICHIER F-CRE-411'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-411
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              ELSE
+                 MOVE 1               TO WS-CRE-PRESENT (3)
+                 MOVE WS-CRE-NB-CLI   TO WS-CRE-CLI (3)
+                 MOVE WS-CRE-NB-MVT   TO WS-CRE-MVT (3)
+                 MOVE WS-CRE-NB-ANO   TO WS-CRE-ANO (3)
+              END-IF
+              CLOSE F-CRE-411
+           END-IF.
+       6030-LECTURE-F-CRE-411-FIN.
+           EXIT.
+      *
+      *    RELIT LE COMPTE RENDU ELEMENTAIRE DE ARIO511 S'IL EXISTE
+       6040-LECTURE-F-CRE-511-DEB.
+           OPEN INPUT F-CRE-511.
+           IF NOT (CRE511-OK OR CRE511-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-511'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-511
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CRE511-OK
+              READ F-CRE-511 INTO WS-CRE-EXT-ENRG
+              IF NOT CRE511-OK
+                 DISPLAY 'PROBLEME DE LECTURE FICHIER F-CRE-511'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-511
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              ELSE
+                 MOVE 1               TO WS-CRE-PRESENT (4)
+                 MOVE WS-CRE-NB-CLI   TO WS-CRE-CLI (4)
+                 MOVE WS-CRE-NB-MVT   TO WS-CRE-MVT (4)
+                 MOVE WS-CRE-NB-ANO   TO WS-CRE-ANO (4)
+              END-IF
+              CLOSE F-CRE-511
+           END-IF.
+       6040-LECTURE-F-CRE-511-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *    CUMULE LES CHIFFRES DE CHAQUE PROGRAMME DE LA CHAINE
+       7000-CUMUL-TOTAUX-DEB.
+           MOVE 1                     TO WS-IND-CRE.
+           PERFORM 7010-CUMUL-LIGNE-DEB
+              THRU 7010-CUMUL-LIGNE-FIN
+              4 TIMES.
+       7000-CUMUL-TOTAUX-FIN.
+           EXIT.
+      *
+       7010-CUMUL-LIGNE-DEB.
+           ADD WS-CRE-CLI (WS-IND-CRE) TO WS-TOT-CLI.
+           ADD WS-CRE-MVT (WS-IND-CRE) TO WS-TOT-MVT.
+           ADD WS-CRE-ANO (WS-IND-CRE) TO WS-TOT-ANO.
+           ADD 1                       TO WS-IND-CRE.
+       7010-CUMUL-LIGNE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8999-STATISTIQUES-DEB.
+      *
+           MOVE 1                     TO WS-IND-CRE.
+           DISPLAY '************************************************'.
+           DISPLAY '*     BILAN CONSOLIDE DE LA NUIT COMPTES       *'.
+           DISPLAY '*     ==================================       *'.
+           DISPLAY '************************************************'.
+           PERFORM 8010-LIGNE-PROGRAMME-DEB
+              THRU 8010-LIGNE-PROGRAMME-FIN
+              4 TIMES.
+           MOVE WS-TOT-CLI            TO WS-ED-CLI.
+           MOVE WS-TOT-MVT            TO WS-ED-MVT.
+           MOVE WS-TOT-ANO            TO WS-ED-ANO.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'TOTAL SUITE   CLI=' WS-ED-CLI
+                   '  MVT=' WS-ED-MVT '  ANO=' WS-ED-ANO.
+           DISPLAY '------------------------------------------------'.
+           IF WS-TOT-ANO = ZERO
+              DISPLAY '*     BATCH SUITE : AUCUNE ANOMALIE            *'
+           ELSE
+              DISPLAY '*     BATCH SUITE : ANOMALIES DETECTEES        *'
+           END-IF.
+           DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *    EDITE LA LIGNE D'UN PROGRAMME DE LA CHAINE
+       8010-LIGNE-PROGRAMME-DEB.
+           IF WS-CRE-DISPONIBLE (WS-IND-CRE)
+              MOVE WS-CRE-CLI (WS-IND-CRE)   TO WS-ED-CLI
+              MOVE WS-CRE-MVT (WS-IND-CRE)   TO WS-ED-MVT
+              MOVE WS-CRE-ANO (WS-IND-CRE)   TO WS-ED-ANO
+              DISPLAY WS-CRE-LIB (WS-IND-CRE)
+                      '  CLI=' WS-ED-CLI
+                      '  MVT=' WS-ED-MVT
+                      '  ANO=' WS-ED-ANO
+           ELSE
+              DISPLAY WS-CRE-LIB (WS-IND-CRE)
+                      '  COMPTE RENDU NON DISPONIBLE'
+           END-IF.
+           ADD 1                      TO WS-IND-CRE.
+       8010-LIGNE-PROGRAMME-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO011         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO011        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
