@@ -93,6 +93,12 @@
            COPY COMMAREA.
       * DESCRIPTION ENREGISTREMENT ARTICLE
            COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT JOURNAL DES MOUVEMENTS ARTICLE
+           COPY ARTJRNL.
+           COPY ARTDELR.
+           COPY ARTOPLOG.
+      * DESCRIPTION ENREGISTREMENT FICHIER MAITRE DES SUPERVISEURS
+           COPY SUPERVISR.
       *GESTION DATE
        01 WS-DATEJ                     PIC X(10).
       *
@@ -261,10 +267,38 @@
               THRU 7010-INIT-DATE-FIN.
            PERFORM 7020-INIT-TEXT-DEB
               THRU 7020-INIT-TEXT-FIN.
-           PERFORM 6050-DELET-DEB
-              THRU 6050-DELET-FIN.
-           PERFORM 7210-trt-confirm-del-deb
-              THRU 7210-trt-confirm-del-FIN.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+      * LA SUPPRESSION EXIGE UN CODE SUPERVISEUR VALIDE (SUPE0101)
+           IF MSUPO = SPACE
+              MOVE 'C'                             TO WS-TAFF
+              PERFORM 7230-MSG-SUP-VIDE-DEB
+                 THRU 7230-MSG-SUP-VIDE-FIN
+           ELSE
+              MOVE MSUPO                           TO WS-SUP-CODE
+              PERFORM 6060-READ-SUP-DEB
+                 THRU 6060-READ-SUP-FIN
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE 'C'                          TO WS-TAFF
+                 PERFORM 7240-MSG-SUP-INCONNU-DEB
+                    THRU 7240-MSG-SUP-INCONNU-FIN
+              ELSE
+                 PERFORM 6035-READ-AVANT-DELET-DEB
+                    THRU 6035-READ-AVANT-DELET-FIN
+                 PERFORM 6050-DELET-DEB
+                    THRU 6050-DELET-FIN
+                 IF WS-RESP = DFHRESP(NORMAL)
+                    PERFORM 6080-WRITE-JRNL-ART-DEB
+                       THRU 6080-WRITE-JRNL-ART-FIN
+                    PERFORM 6090-WRITE-RETENTION-DEB
+                       THRU 6090-WRITE-RETENTION-FIN
+                    PERFORM 6095-WRITE-OPLOG-ART-DEB
+                       THRU 6095-WRITE-OPLOG-ART-FIN
+                 END-IF
+                 PERFORM 7210-trt-confirm-del-deb
+                    THRU 7210-trt-confirm-del-FIN
+              END-IF
+           END-IF.
            PERFORM 6000-SEND-MAP-DEB
               THRU 6000-SEND-MAP-FIN.
        2050-CONFIRM-DELET-FIN.
@@ -530,6 +564,109 @@
            END-IF.
        6050-DELET-FIN.
            EXIT.
+       6035-READ-AVANT-DELET-DEB.
+           EXEC CICS
+               READ FILE('ART0101')
+                    RIDFLD(ws-code)
+                    INTO(WS-ART-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6035 - ERREUR CICS READ AVANT DELET'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6035-READ-AVANT-DELET-FIN.
+           EXIT.
+       6080-WRITE-JRNL-ART-DEB.
+           PERFORM 7080-INIT-JRNL-DEB
+              THRU 7080-INIT-JRNL-FIN.
+           MOVE WS-ART-ENR                         TO WS-JRN-AVANT.
+           MOVE LOW-VALUE                          TO WS-JRN-APRES.
+           SET JRN-SUPPRESSION                     TO TRUE.
+           EXEC CICS
+               WRITE FILE('ARTJRNL')
+                     FROM(WS-JRN-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6080 - ERREUR CICS WRITE ARTJRNL'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-WRITE-JRNL-ART-FIN.
+           EXIT.
+       6060-READ-SUP-DEB.
+           EXEC CICS
+               READ FILE('SUPE0101')
+                    RIDFLD(WS-SUP-CODE)
+                    INTO(WS-SUP-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6060 - ERREUR CICS READ SUPE0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-READ-SUP-FIN.
+           EXIT.
+       6090-WRITE-RETENTION-DEB.
+           PERFORM 7090-INIT-RETENTION-DEB
+              THRU 7090-INIT-RETENTION-FIN.
+           EXEC CICS
+               WRITE FILE('ARTDELR')
+                     RIDFLD(WS-DEL-CODE)
+                     FROM(WS-DEL-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(DUPREC)
+                EXEC CICS
+                    READ FILE('ARTDELR')
+                         RIDFLD(WS-DEL-CODE)
+                         INTO(WS-DEL-ENR)
+                         UPDATE
+                         RESP(WS-RESP)
+                END-EXEC.
+                PERFORM 7090-INIT-RETENTION-DEB
+                   THRU 7090-INIT-RETENTION-FIN
+                EXEC CICS
+                    REWRITE FILE('ARTDELR')
+                            FROM(WS-DEL-ENR)
+                            RESP(WS-RESP)
+                END-EXEC
+           END-IF.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6090 - ERREUR CICS WRITE ARTDELR'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-RETENTION-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      * TRACE LA SUPPRESSION DE L'ARTICLE PAR L'OPERATEUR DANS LE     *
+      * JOURNAL DES OPERATEURS (ARTOPLOG)                              *
+      *---------------------------------------------------------------*
+       6095-WRITE-OPLOG-ART-DEB.
+           PERFORM 7220-INIT-OPLOG-DEB
+              THRU 7220-INIT-OPLOG-FIN.
+           SET OPLOG-SUPPRESSION                  TO TRUE.
+           EXEC CICS
+               WRITE FILE('ARTOPLOG')
+                     FROM(WS-OPLOG-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6095 - ERREUR CICS WRITE ARTOPLOG'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6095-WRITE-OPLOG-ART-FIN.
+           EXIT.
        6040-SEND-HELP-DEB.
            EXEC CICS SEND MAP    ('ARIMHP2')
                           MAPSET ('ARIN112')
@@ -628,7 +765,6 @@
        7180-MSG-FOUND-DEB.
            MOVE  'C'                             TO WS-TAFF.
            MOVE DFHBMPRO                         TO MCODEA.
-           MOVE DFHBLUE                          TO MCODEA.
            MOVE WS-MSG(29)                       TO MMSGO.
        7180-MSG-FOUND-FIN.
            EXIT.
@@ -651,12 +787,66 @@
            MOVE WS-MSG(30)                       TO MMSGO.
        7210-trt-confirm-del-fin.
            EXIT.
+       7080-INIT-JRNL-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-JRN-DATE)
+                          TIME     (WS-JRN-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-JRN-TERM.
+           MOVE EIBTASKN                          TO WS-JRN-TASK.
+           MOVE 'ARIC117'                         TO WS-JRN-PROG.
+           MOVE WS-CODE                           TO WS-JRN-CODE.
+       7080-INIT-JRNL-FIN.
+           EXIT.
+       7220-INIT-OPLOG-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-OPLOG-DATE)
+                          TIME     (WS-OPLOG-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-OPLOG-TERM.
+           MOVE EIBTASKN                          TO WS-OPLOG-TASK.
+           MOVE 'ARIC117'                         TO WS-OPLOG-PROG.
+           MOVE WS-OPID                           TO WS-OPLOG-OPID.
+           MOVE WS-CODE                           TO WS-OPLOG-CODE.
+       7220-INIT-OPLOG-FIN.
+           EXIT.
+       7090-INIT-RETENTION-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DEL-DATE)
+                          TIME     (WS-DEL-HEURE)
+           END-EXEC.
+           MOVE WS-CODE                           TO WS-DEL-CODE.
+           MOVE EIBTRMID                          TO WS-DEL-TERM.
+           MOVE WS-ART-ENR                        TO WS-DEL-ART-ENR.
+       7090-INIT-RETENTION-FIN.
+           EXIT.
        7220-trt-confirm-other-deb.
            MOVE DFHBMPRO                         TO MCODEA.
-           MOVE DFHBLUE                          TO MCODEA.
            MOVE 'C'                              TO WS-TAFF.
        7220-trt-confirm-other-fin.
            EXIT.
+       7230-MSG-SUP-VIDE-DEB.
+           MOVE SPACE                            TO MSUPO.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7230-MSG-SUP-VIDE-FIN.
+           EXIT.
+       7240-MSG-SUP-INCONNU-DEB.
+           MOVE SPACE                            TO MSUPO.
+           MOVE WS-MSG(16)                       TO MMSGO.
+       7240-MSG-SUP-INCONNU-FIN.
+           EXIT.
       *DEBUT 8000
        8000-DISP-ENG-ART-DEB.
            MOVE WS-CODE                          TO MCODEO.
