@@ -81,6 +81,13 @@
            SELECT  F-ETAT-ANO-S        ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETAT-ANO-S.
       *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CRE-EXT : COMPTE RENDU POUR LE BILAN
+      *                      CONSOLIDE DE LA CHAINE DE TRAITEMENT
+      *                      -------------------------------------------
+           SELECT  F-CRE-EXT           ASSIGN TO CREEXT
+                   FILE STATUS         IS WS-FS-CRE-EXT.
+      *                      -------------------------------------------
       *
       *
       *                  ==============================               *
@@ -114,6 +121,10 @@
        FD  F-ETAT-ANO-S
            RECORDING MODE IS F.
        01  FS-BUFF-F-ETAT-ANO-S  PIC X(80).
+      *FICHIER CRE-EXT
+       FD  F-CRE-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-EXT     PIC X(50).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -122,6 +133,7 @@
        COPY TP4LEDIT.
        COPY TP4MVTS.
        COPY TP4CPTES.
+       COPY TP0CRE.
       *MY WS SECTION
       *FILE STATUS
        01  WS-FS-MVTS-E     PIC X(2).
@@ -134,6 +146,8 @@
            88 CLI-OK                             VALUE '00'.
        01  WS-FS-ETAT-ANO-S PIC X(2).
            88 ANO-OK                             VALUE '00'.
+       01  WS-FS-CRE-EXT    PIC X(2).
+           88 CREEXT-OK                          VALUE '00'.
       *VARIABLE DE CALULE CUMULE
        01  WS-CUM-CRED      PIC S9(11)V99 COMP-3 VALUE ZERO.
        01  WS-CUM-DEB       PIC S9(11)V99 COMP-3 VALUE ZERO.
@@ -207,6 +221,8 @@
               THRU 6030-OPEN-F-ETAT-CLI-S-FIN.
            PERFORM 6040-OPEN-F-ETAT-ANO-S-DEB
               THRU 6040-OPEN-F-ETAT-ANO-S-FIN.
+           PERFORM 6180-OPEN-F-CRE-EXT-DEB
+              THRU 6180-OPEN-F-CRE-EXT-FIN.
       *    READ FILE
            PERFORM 6050-READ-F-MVTS-E-DEB
               THRU 6050-READ-F-MVTS-E-FIN.
@@ -248,6 +264,11 @@
               THRU 6100-CLOSE-F-ETAT-CLI-S-FIN.
            PERFORM 6110-CLOSE-F-ETAT-ANO-S-DEB
               THRU 6110-CLOSE-F-ETAT-ANO-S-FIN.
+      *    COMPTE RENDU POUR LE BILAN CONSOLIDE DE LA CHAINE
+           PERFORM 6190-WRITE-F-CRE-EXT-DEB
+              THRU 6190-WRITE-F-CRE-EXT-FIN.
+           PERFORM 6200-CLOSE-F-CRE-EXT-DEB
+              THRU 6200-CLOSE-F-CRE-EXT-FIN.
            PERFORM 8999-STATISTIQUES-DEB
               THRU 8999-STATISTIQUES-FIN.
       *    FIN PROGRAME
@@ -675,6 +696,44 @@
            END-IF.
        6170-DELET-F-CPTE-ES-FIN.
            EXIT.
+      *    OUVRE LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6180-OPEN-F-CRE-EXT-DEB.
+           OPEN OUTPUT F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6180-OPEN-F-CRE-EXT-FIN.
+           EXIT.
+      *    ECRIT LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6190-WRITE-F-CRE-EXT-DEB.
+           MOVE 'ARIO411'               TO WS-CRE-PROGID.
+           MOVE WS-NB-CLI               TO WS-CRE-NB-CLI.
+           MOVE WS-NB-MVT               TO WS-CRE-NB-MVT.
+           MOVE WS-NB-ANO               TO WS-CRE-NB-ANO.
+           MOVE WS-CRE-EXT-ENRG         TO FS-BUFF-F-CRE-EXT.
+           WRITE FS-BUFF-F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-WRITE-F-CRE-EXT-FIN.
+           EXIT.
+      *    FERME LE COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6200-CLOSE-F-CRE-EXT-DEB.
+           CLOSE F-CRE-EXT.
+           IF NOT CREEXT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CRE-EXT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-CLOSE-F-CRE-EXT-FIN.
+           EXIT.
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
       *---------------------------------------------------------------*
