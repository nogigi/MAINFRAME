@@ -0,0 +1,482 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO021                                   *
+      *  NOM DU REDACTEUR : BAUDELET                                  *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 22/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *RAPPROCHEMENT DES DEUX MECANIQUES DE MISE A JOUR DES COMPTES   *
+      *CLIENTS : LE FICHIER DE SORTIE DU TP3 (ARIO311), F-CPTE-S, ET  *
+      *LE FICHIER DU TP4 (ARIO411) MIS A JOUR EN PLACE, F-CPTE-ES -   *
+      *TOUS DEUX ISSUS D'UN RUN PARALLELE DES DEUX PROGRAMMES CONTRE  *
+      *LE MEME FICHIER DE MOUVEMENTS. LE PROGRAMME COMPARE LES SOLDES *
+      *FINAUX COMPTE PAR COMPTE ET SIGNALE TOUT ECART AINSI QUE TOUT  *
+      *COMPTE PRESENT D'UN COTE SEULEMENT.                            *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 22/04/2025    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO021.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CPTE-S : SORTIE DU TP3 (ARIO311)
+      *                      -------------------------------------------
+           SELECT  F-CPTE-S            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-CPTE-S.
+      *                      -------------------------------------------
+      *                      F-CPTE-ES : COMPTES MIS A JOUR DU TP4
+      *                      (ARIO411)                                 *
+      *                      -------------------------------------------
+           SELECT  F-CPTE-ES           ASSIGN TO INP002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-KEY
+                   FILE STATUS         IS WS-FS-CPTE-ES.
+      *                      -------------------------------------------
+      *                      F-ETAT-RAP-S : ETAT DE RAPPROCHEMENT
+      *                      -------------------------------------------
+           SELECT  F-ETAT-RAP-S        ASSIGN TO ETATRAP
+                   FILE STATUS         IS WS-FS-ETAT-RAP-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *   DDNAME :INP001                                              *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-CPTE-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CPTE-S      PIC X(50).
+      *
+       FD  F-CPTE-ES
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-BUFF-F-CPTE-ES.
+           05  FS-KEY            PIC X(10).
+           05  FILLER            PIC X(40).
+      *
+       FD  F-ETAT-RAP-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-RAP-S  PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      * COPY
+           COPY TP3CPTS.
+           COPY TP4CPTES.
+      *FILE STATUS
+       01  WS-FS-CPTE-S     PIC X(2).
+           88 CPTS-OK                            VALUE '00'.
+           88 CPTS-FIN                           VALUE '10'.
+       01  WS-FS-CPTE-ES    PIC X(2).
+           88 CPTES-OK                           VALUE '00'.
+           88 CPTES-FIN                          VALUE '10'.
+       01  WS-FS-ETAT-RAP-S PIC X(2).
+           88 RAP-OK                             VALUE '00'.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE IMPRESSION                                             *
+      *---------------------------------------------------------------*
+       01  WS-ENTETE-L1              PIC X(80) VALUE ALL '*'.
+       01  WS-ENTETE-L2              PIC X(80) VALUE SPACES.
+       01  WS-RAP-ENTETE-L3.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'ESTIAC - GESTION DES COMPTES CLIENTS'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-ENTETE-L4.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  FILLER                PIC X(40)
+                   VALUE 'RAPPROCHEMENT ARIO311 / ARIO411'.
+           05  FILLER                PIC X(20) VALUE SPACES.
+       01  WS-RAP-TITRES.
+           05  FILLER                PIC X(13) VALUE 'N0 COMPTE  : '.
+           05  FILLER                PIC X(16) VALUE 'SOLDE ARIO311   '.
+           05  FILLER                PIC X(16) VALUE 'SOLDE ARIO411   '.
+           05  FILLER                PIC X(35) VALUE SPACES.
+       01  WS-RAP-DETAIL.
+           05  FILLER                PIC X(13) VALUE 'N0 COMPTE  : '.
+           05  WS-RAP-NUMCPT-ED      PIC X(10).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  WS-RAP-SOLDE311-ED    PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RAP-SOLDE411-ED    PIC ZZZ.ZZZ.ZZ9,99-.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  WS-RAP-LIB-ED         PIC X(18).
+       01  WS-RAP-OK.
+           05  FILLER                PIC X(40)
+                   VALUE 'AUCUN ECART DE RAPPROCHEMENT DETECTE'.
+           05  FILLER                PIC X(40) VALUE SPACES.
+       01  WS-RAP-TOTAL.
+           05  FILLER                PIC X(30)
+                   VALUE 'NB COMPTES EN ECART          :'.
+           05  WS-RAP-TOTAL-ED       PIC ZZ.ZZ9.
+           05  FILLER                PIC X(45) VALUE SPACES.
+      *
+      *---------------------------------------------------------------*
+      *   ZONE DE TRAVAIL                                              *
+      *---------------------------------------------------------------*
+       01  WS-ECART-SOLDE            PIC S9(9)V99 COMP-3.
+       01  WS-NB-CPTE-COMMUN         PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-ECART          PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-SEUL-311       PIC 9(7)      VALUE ZERO.
+       01  WS-NB-CPTE-SEUL-411       PIC 9(7)      VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+           PERFORM 6010-OPEN-F-CPTE-S-DEB
+              THRU 6010-OPEN-F-CPTE-S-FIN.
+           PERFORM 6020-OPEN-F-CPTE-ES-DEB
+              THRU 6020-OPEN-F-CPTE-ES-FIN.
+           PERFORM 6030-OPEN-F-ETAT-RAP-S-DEB
+              THRU 6030-OPEN-F-ETAT-RAP-S-FIN.
+           PERFORM 8140-FRONT-RAP-DEB
+              THRU 8140-FRONT-RAP-FIN.
+           PERFORM 6040-READ-F-CPTE-S-DEB
+              THRU 6040-READ-F-CPTE-S-FIN.
+           PERFORM 6050-READ-F-CPTE-ES-DEB
+              THRU 6050-READ-F-CPTE-ES-FIN.
+           PERFORM 1000-ASSORTIMENT-DEB
+              THRU 1000-ASSORTIMENT-FIN
+              UNTIL CPTS-FIN AND CPTES-FIN.
+           IF WS-NB-CPTE-ECART = 0 AND WS-NB-CPTE-SEUL-311 = 0
+                                    AND WS-NB-CPTE-SEUL-411 = 0
+              PERFORM 8100-LRAP-OK-DEB
+                 THRU 8100-LRAP-OK-FIN
+           ELSE
+              PERFORM 8110-FOOTER-RAP-DEB
+                 THRU 8110-FOOTER-RAP-FIN
+           END-IF.
+           PERFORM 6060-CLOSE-F-CPTE-S-DEB
+              THRU 6060-CLOSE-F-CPTE-S-FIN.
+           PERFORM 6070-CLOSE-F-CPTE-ES-DEB
+              THRU 6070-CLOSE-F-CPTE-ES-FIN.
+           PERFORM 6080-CLOSE-F-ETAT-RAP-S-DEB
+              THRU 6080-CLOSE-F-ETAT-RAP-S-FIN.
+           PERFORM 8999-STATISTIQUES-DEB
+              THRU 8999-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+           STOP RUN.
+      *
+      *    ASSORTIMENT DES DEUX FICHIERS DE COMPTES PAR NO DE COMPTE
+       1000-ASSORTIMENT-DEB.
+           EVALUATE TRUE
+               WHEN CPTS-FIN
+                    PERFORM 2020-CPTE-SEUL-411-DEB
+                       THRU 2020-CPTE-SEUL-411-FIN
+               WHEN CPTES-FIN
+                    PERFORM 2010-CPTE-SEUL-311-DEB
+                       THRU 2010-CPTE-SEUL-311-FIN
+               WHEN WS-CPTS-CPTE < FS-KEY
+                    PERFORM 2010-CPTE-SEUL-311-DEB
+                       THRU 2010-CPTE-SEUL-311-FIN
+               WHEN WS-CPTS-CPTE > FS-KEY
+                    PERFORM 2020-CPTE-SEUL-411-DEB
+                       THRU 2020-CPTE-SEUL-411-FIN
+               WHEN OTHER
+                    PERFORM 2000-CPTE-COMMUN-DEB
+                       THRU 2000-CPTE-COMMUN-FIN
+           END-EVALUATE.
+       1000-ASSORTIMENT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   2XXX-  : TRAITEMENT D'UN COUPLE DE COMPTES                  *
+      *---------------------------------------------------------------*
+      *
+      *    COMPTE PRESENT DANS LES DEUX FICHIERS : COMPARE LES SOLDES
+       2000-CPTE-COMMUN-DEB.
+           ADD 1                          TO WS-NB-CPTE-COMMUN.
+           COMPUTE WS-ECART-SOLDE = WS-CPTS-SOLDE - WS-CPTES-SOLDE.
+           IF WS-ECART-SOLDE NOT = 0
+              ADD 1                       TO WS-NB-CPTE-ECART
+              MOVE WS-CPTS-CPTE           TO WS-RAP-NUMCPT-ED
+              MOVE WS-CPTS-SOLDE          TO WS-RAP-SOLDE311-ED
+              MOVE WS-CPTES-SOLDE         TO WS-RAP-SOLDE411-ED
+              MOVE 'ECART DE SOLDE'       TO WS-RAP-LIB-ED
+              PERFORM 8130-LIGNE-RAP-DEB
+                 THRU 8130-LIGNE-RAP-FIN
+           END-IF.
+           PERFORM 6040-READ-F-CPTE-S-DEB
+              THRU 6040-READ-F-CPTE-S-FIN.
+           PERFORM 6050-READ-F-CPTE-ES-DEB
+              THRU 6050-READ-F-CPTE-ES-FIN.
+       2000-CPTE-COMMUN-FIN.
+           EXIT.
+      *    COMPTE PRESENT UNIQUEMENT DANS LE FICHIER DU TP3 (ARIO311)
+       2010-CPTE-SEUL-311-DEB.
+           ADD 1                          TO WS-NB-CPTE-SEUL-311.
+           MOVE WS-CPTS-CPTE              TO WS-RAP-NUMCPT-ED.
+           MOVE WS-CPTS-SOLDE             TO WS-RAP-SOLDE311-ED.
+           MOVE ZERO                      TO WS-RAP-SOLDE411-ED.
+           MOVE 'ABSENT TP4'              TO WS-RAP-LIB-ED.
+           PERFORM 8130-LIGNE-RAP-DEB
+              THRU 8130-LIGNE-RAP-FIN.
+           PERFORM 6040-READ-F-CPTE-S-DEB
+              THRU 6040-READ-F-CPTE-S-FIN.
+       2010-CPTE-SEUL-311-FIN.
+           EXIT.
+      *    COMPTE PRESENT UNIQUEMENT DANS LE FICHIER DU TP4 (ARIO411)
+       2020-CPTE-SEUL-411-DEB.
+           ADD 1                          TO WS-NB-CPTE-SEUL-411.
+           MOVE WS-CPTES-CPTE             TO WS-RAP-NUMCPT-ED.
+           MOVE ZERO                      TO WS-RAP-SOLDE311-ED.
+           MOVE WS-CPTES-SOLDE            TO WS-RAP-SOLDE411-ED.
+           MOVE 'ABSENT TP3'              TO WS-RAP-LIB-ED.
+           PERFORM 8130-LIGNE-RAP-DEB
+              THRU 8130-LIGNE-RAP-FIN.
+           PERFORM 6050-READ-F-CPTE-ES-DEB
+              THRU 6050-READ-F-CPTE-ES-FIN.
+       2020-CPTE-SEUL-411-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-F-CPTE-S-DEB.
+           OPEN INPUT F-CPTE-S.
+           IF NOT CPTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-F-CPTE-S-FIN.
+           EXIT.
+       6020-OPEN-F-CPTE-ES-DEB.
+           OPEN INPUT F-CPTE-ES.
+           IF NOT CPTES-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-F-CPTE-ES-FIN.
+           EXIT.
+       6030-OPEN-F-ETAT-RAP-S-DEB.
+           OPEN OUTPUT F-ETAT-RAP-S.
+           IF NOT RAP-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-RAP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-RAP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-OPEN-F-ETAT-RAP-S-FIN.
+           EXIT.
+       6040-READ-F-CPTE-S-DEB.
+           READ F-CPTE-S INTO WS-ENRG-F-CPTS.
+           IF NOT (CPTS-OK OR CPTS-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-F-CPTE-S-FIN.
+           EXIT.
+       6050-READ-F-CPTE-ES-DEB.
+           READ F-CPTE-ES INTO WS-ENRG-F-CPTES.
+           IF NOT (CPTES-OK OR CPTES-FIN)
+              DISPLAY 'PROBLEME DE LECTURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-READ-F-CPTE-ES-FIN.
+           EXIT.
+       6060-CLOSE-F-CPTE-S-DEB.
+           CLOSE F-CPTE-S.
+           IF NOT CPTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-F-CPTE-S-FIN.
+           EXIT.
+       6070-CLOSE-F-CPTE-ES-DEB.
+           CLOSE F-CPTE-ES.
+           IF NOT CPTES-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-CLOSE-F-CPTE-ES-FIN.
+           EXIT.
+       6080-CLOSE-F-ETAT-RAP-S-DEB.
+           CLOSE F-ETAT-RAP-S.
+           IF NOT RAP-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-RAP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-RAP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-CLOSE-F-ETAT-RAP-S-FIN.
+           EXIT.
+       6090-WRITE-F-ETAT-RAP-S-DEB.
+           WRITE FS-BUFF-F-ETAT-RAP-S.
+           IF NOT RAP-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ETAT-RAP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-RAP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-F-ETAT-RAP-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *    IMPRIME L'EN-TETE DE L'ETAT DE RAPPROCHEMENT
+       8140-FRONT-RAP-DEB.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+           MOVE WS-ENTETE-L2              TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+           MOVE WS-RAP-ENTETE-L3          TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+           MOVE WS-RAP-ENTETE-L4          TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+           MOVE WS-ENTETE-L1              TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+           MOVE WS-RAP-TITRES              TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+       8140-FRONT-RAP-FIN.
+           EXIT.
+      *    IMPRIME UNE LIGNE DE RAPPROCHEMENT (ECART OU COMPTE SEUL)
+       8130-LIGNE-RAP-DEB.
+           MOVE WS-RAP-DETAIL              TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+       8130-LIGNE-RAP-FIN.
+           EXIT.
+      *    IMPRIME LE MESSAGE "AUCUN ECART"
+       8100-LRAP-OK-DEB.
+           MOVE WS-RAP-OK                  TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+       8100-LRAP-OK-FIN.
+           EXIT.
+      *    IMPRIME LE TOTAL DES COMPTES EN ECART
+       8110-FOOTER-RAP-DEB.
+           COMPUTE WS-RAP-TOTAL-ED = WS-NB-CPTE-ECART
+                                    + WS-NB-CPTE-SEUL-311
+                                    + WS-NB-CPTE-SEUL-411.
+           MOVE WS-RAP-TOTAL               TO FS-BUFF-F-ETAT-RAP-S.
+           PERFORM 6090-WRITE-F-ETAT-RAP-S-DEB
+              THRU 6090-WRITE-F-ETAT-RAP-S-FIN.
+       8110-FOOTER-RAP-FIN.
+           EXIT.
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            DISPLAY '************************************************'.
+            DISPLAY '*   STATISTIQUES DU PROGRAMME ARIO021          *'.
+            DISPLAY '*   ==================================         *'.
+            DISPLAY '************************************************'.
+            DISPLAY 'COMPTES COMMUNS AUX DEUX FICHIERS = '
+                    WS-NB-CPTE-COMMUN.
+            DISPLAY 'COMPTES EN ECART DE SOLDE         = '
+                    WS-NB-CPTE-ECART.
+            DISPLAY 'COMPTES PRESENTS SEUL DANS TP3    = '
+                    WS-NB-CPTE-SEUL-311.
+            DISPLAY 'COMPTES PRESENTS SEUL DANS TP4    = '
+                    WS-NB-CPTE-SEUL-411.
+            DISPLAY '************************************************'.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO021         *'.
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            STOP RUN.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'.
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO021        *'.
+            DISPLAY '*==============================================*'.
+            MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
