@@ -0,0 +1,419 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO061                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 20/01/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *LIT EN SYSIN UNE SUITE DE DEMANDES [DATE DE RUN][TYPE D ETAT]  *
+      *ET REIMPRIME, A PARTIR DE L ARCHIVE DATEE DES ETATS CLIENT ET  *
+      *ANOMALIES ALIMENTEE PAR ARIO211 ET ARIO311, LES LIGNES QUI     *
+      *CORRESPONDENT A LA DATE DE RUN (ET AU TYPE SI PRECISE) SANS    *
+      *DEVOIR RELANCER LE TRAITEMENT NOCTURNE. LE DDNAME DE L ARCHIVE *
+      *EN ENTREE EST GENERIQUE (ARCIN) : LA JCL LE FAIT POINTER, SELON*
+      *LE CAS, SUR L ARCHIVE PRODUITE PAR ARIO211 OU SUR CELLE         *
+      *PRODUITE PAR ARIO311.                                          *
+      *SYSIN  -> DEMANDES DE REIMPRESSION PAR DATE DE RUN             *
+      *SYSOUT -> ETAT REIMPRIME ET COMPTE RENDU D EXECUTION           *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 20/01/2026    ! CREATION DU PROGRAMME                         *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO061.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ETAT-ARC-ES : ARCHIVE DATEE DES ETATS
+      *                                      (DDNAME GENERIQUE, POINTE
+      *                                      PAR LA JCL SUR L ARCHIVE
+      *                                      ARIO211 OU ARIO311)
+      *                      -------------------------------------------
+           SELECT  F-ETAT-ARC-ES       ASSIGN TO ARCIN
+                   FILE STATUS         IS WS-FS-ETAT-ARC-ES.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-REP-S : SYSOUT ETAT REIMPRIME
+      *                      -------------------------------------------
+           SELECT  F-ETAT-REP-S        ASSIGN TO ETATREP
+                   FILE STATUS         IS WS-FS-ETAT-REP-S.
+      *                      -------------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *ARCHIVE DATEE DES ETATS EN ENTREE
+       FD  F-ETAT-ARC-ES
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-ARC-ES.
+           05  FS-ARC-DATE           PIC X(8).
+           05  FS-ARC-TYPE           PIC X(1).
+           05  FS-ARC-LIGNE          PIC X(80).
+      *ETAT REIMPRIME EN SORTIE
+       FD  F-ETAT-REP-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-REP-S      PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       COPY ARCLEDIT.
+       COPY ARCSYSIN.
+      *FILE STATUS
+       01  WS-FS-ETAT-ARC-ES PIC X(2).
+           88 ARC-OK                              VALUE '00'.
+           88 ARC-FIN                              VALUE '10'.
+       01  WS-FS-ETAT-REP-S  PIC X(2).
+           88 REP-OK                              VALUE '00'.
+      *COMPTEURS RENDU EXEC
+       01  WS-NB-DEM             PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-DEM-TROUVEE     PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-DEM-NON-TROUVEE PIC 9(5) COMP VALUE ZERO.
+       01  WS-NB-LIGNE-TOT       PIC 9(7) COMP VALUE ZERO.
+      *NB LIGNES TROUVEES POUR LA DEMANDE EN COURS
+       01  WS-NB-LIGNE-DEM       PIC 9(5) COMP VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      * 0000 TRT PRINCIPAL
+      * OUVRE LE SYSOUT, EDITE L ENTETE, BOUCLE SUR LES DEMANDES DE   *
+      * LA SYSIN PUIS FERME LE SYSOUT ET AFFICHE LE CR D EXECUTION    *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+           PERFORM  6050-OPEN-F-ETAT-REP-S-DEB
+              THRU  6050-OPEN-F-ETAT-REP-S-FIN.
+      *
+           PERFORM  8000-EDITION-ENTETE-DEB
+              THRU  8000-EDITION-ENTETE-FIN.
+      *
+           ACCEPT WS-ARCSYSIN FROM SYSIN.
+      *
+           PERFORM  1000-TRT-SYSIN-DEB
+              THRU  1000-TRT-SYSIN-FIN
+             UNTIL  FIN-ARCSYSIN.
+      *
+           PERFORM  6060-CLOSE-F-ETAT-REP-S-DEB
+              THRU  6060-CLOSE-F-ETAT-REP-S-FIN.
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *-----------------------------------------------------
+      * TRT 1000 TRAITE UNE DEMANDE DE REIMPRESSION DE LA SYSIN
+      *----------------------------------------------------
+       1000-TRT-SYSIN-DEB.
+      *
+           ADD  1  TO  WS-NB-DEM.
+           MOVE ZERO                 TO WS-NB-LIGNE-DEM.
+      *
+           PERFORM  8001-EDITION-CRITERE-DEB
+              THRU  8001-EDITION-CRITERE-FIN.
+      *
+           PERFORM  6010-OPEN-F-ETAT-ARC-ES-DEB
+              THRU  6010-OPEN-F-ETAT-ARC-ES-FIN.
+      *
+           PERFORM  6020-READ-F-ETAT-ARC-ES-DEB
+              THRU  6020-READ-F-ETAT-ARC-ES-FIN.
+      *
+           PERFORM  2000-TRT-ARCHIVE-DEB
+              THRU  2000-TRT-ARCHIVE-FIN
+             UNTIL  ARC-FIN.
+      *
+           PERFORM  6030-CLOSE-F-ETAT-ARC-ES-DEB
+              THRU  6030-CLOSE-F-ETAT-ARC-ES-FIN.
+      *
+           IF  WS-NB-LIGNE-DEM = ZERO
+               PERFORM  2010-DEMANDE-NON-TROUVEE-DEB
+                  THRU  2010-DEMANDE-NON-TROUVEE-FIN
+           ELSE
+               ADD  1  TO  WS-NB-DEM-TROUVEE
+           END-IF.
+      *
+           ACCEPT WS-ARCSYSIN FROM SYSIN.
+      *
+       1000-TRT-SYSIN-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2000 TESTE UNE LIGNE D ARCHIVE ET LIT LA SUIVANTE
+      *----------------------------------------------------
+       2000-TRT-ARCHIVE-DEB.
+      *
+           IF  FS-ARC-DATE = WS-ARCSYSIN-DATE
+               AND (WS-ARCSYSIN-TYPE = SPACE
+                    OR FS-ARC-TYPE = WS-ARCSYSIN-TYPE)
+               PERFORM  3000-EDITION-LIGNE-DEB
+                  THRU  3000-EDITION-LIGNE-FIN
+               ADD  1  TO  WS-NB-LIGNE-DEM
+               ADD  1  TO  WS-NB-LIGNE-TOT
+           END-IF.
+      *
+           PERFORM  6020-READ-F-ETAT-ARC-ES-DEB
+              THRU  6020-READ-F-ETAT-ARC-ES-FIN.
+      *
+       2000-TRT-ARCHIVE-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 2010 SIGNALE UNE DEMANDE SANS LIGNE ARCHIVEE CORRESPONDANTE
+      *----------------------------------------------------
+       2010-DEMANDE-NON-TROUVEE-DEB.
+      *
+           ADD  1  TO  WS-NB-DEM-NON-TROUVEE.
+      *
+           WRITE FS-BUFF-F-ETAT-REP-S FROM WS-LREP-NON-TROUVE.
+           WRITE FS-BUFF-F-ETAT-REP-S FROM WS-LREP-BLANC.
+      *
+       2010-DEMANDE-NON-TROUVEE-FIN.
+           EXIT.
+      *-----------------------------------------------------
+      * TRT 3000 REIMPRIME UNE LIGNE D ARCHIVE TROUVEE
+      *----------------------------------------------------
+       3000-EDITION-LIGNE-DEB.
+      *
+           MOVE FS-ARC-LIGNE         TO FS-BUFF-F-ETAT-REP-S.
+           PERFORM  6070-WRITE-F-ETAT-REP-S-DEB
+              THRU  6070-WRITE-F-ETAT-REP-S-FIN.
+      *
+       3000-EDITION-LIGNE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *6010 EXECUTE L OUVERTURE DE L ARCHIVE EN ENTREE
+      *------------------------------------
+       6010-OPEN-F-ETAT-ARC-ES-DEB.
+      *
+           OPEN INPUT F-ETAT-ARC-ES.
+           IF NOT ARC-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ARC-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6010-OPEN-F-ETAT-ARC-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6020 EXECUTE LA LECTURE SEQUENTIELLE DE L ARCHIVE
+      *------------------------------------
+       6020-READ-F-ETAT-ARC-ES-DEB.
+      *
+           READ F-ETAT-ARC-ES.
+           IF NOT (ARC-OK OR ARC-FIN)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ETAT-ARC-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6020-READ-F-ETAT-ARC-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6030 EXECUTE LA FERMETURE DE L ARCHIVE
+      *------------------------------------
+       6030-CLOSE-F-ETAT-ARC-ES-DEB.
+      *
+           CLOSE F-ETAT-ARC-ES.
+           IF NOT ARC-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-ARC-ES'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ARC-ES
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6030-CLOSE-F-ETAT-ARC-ES-FIN.
+           EXIT.
+      *-------------------------------------
+      *6050 EXECUTE L OUVERTURE DU SYSOUT REIMPRIME
+      *------------------------------------
+       6050-OPEN-F-ETAT-REP-S-DEB.
+      *
+           OPEN OUTPUT F-ETAT-REP-S.
+           IF NOT REP-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-REP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-REP-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6050-OPEN-F-ETAT-REP-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6060 EXECUTE LA FERMETURE DU SYSOUT REIMPRIME
+      *------------------------------------
+       6060-CLOSE-F-ETAT-REP-S-DEB.
+      *
+           CLOSE F-ETAT-REP-S.
+           IF NOT REP-OK
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-REP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-REP-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6060-CLOSE-F-ETAT-REP-S-FIN.
+           EXIT.
+      *-------------------------------------
+      *6070 EXECUTE L ECRITURE SUR LE SYSOUT REIMPRIME
+      *------------------------------------
+       6070-WRITE-F-ETAT-REP-S-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-REP-S.
+           IF NOT REP-OK
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER F-ETAT-REP-S'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-REP-S
+      *
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+      *
+           END-IF.
+      *
+       6070-WRITE-F-ETAT-REP-S-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *-------------------------------------
+      *8000 EDITE L ENTETE DE L ETAT
+      *------------------------------------
+       8000-EDITION-ENTETE-DEB.
+      *
+           WRITE FS-BUFF-F-ETAT-REP-S FROM WS-LREP-ENTETE
+               AFTER ADVANCING PAGE.
+           WRITE FS-BUFF-F-ETAT-REP-S FROM WS-LREP-BLANC.
+      *
+       8000-EDITION-ENTETE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8001 EDITE LA LIGNE CRITERE DE LA DEMANDE EN COURS
+      *------------------------------------
+       8001-EDITION-CRITERE-DEB.
+      *
+           MOVE WS-ARCSYSIN-DATE     TO WS-LREP-CRIT-DATE-ED.
+           MOVE WS-ARCSYSIN-TYPE     TO WS-LREP-CRIT-TYPE-ED.
+      *
+           WRITE FS-BUFF-F-ETAT-REP-S FROM WS-LREP-CRITERE.
+      *
+       8001-EDITION-CRITERE-FIN.
+           EXIT.
+      *-------------------------------------
+      *8999 AFFICHE LE COMPTE RENDU D EXECUTION
+      *------------------------------------
+       8999-STATISTIQUES-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+      *
+           MOVE 'NOMBRE DE DEMANDES TRAITEES'    TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-DEM                        TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE DEMANDES SATISFAITES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-DEM-TROUVEE                TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE DEMANDES NON TROUVEES' TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-DEM-NON-TROUVEE             TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           MOVE 'NOMBRE DE LIGNES REIMPRIMEES'   TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-NB-LIGNE-TOT                  TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
+      *
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO061         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO061        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
+      *
