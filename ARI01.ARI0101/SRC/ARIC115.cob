@@ -0,0 +1,597 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC115                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 31/08/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 4                                *
+      * DEFILEMENT (BROWSE) DU FICHIER MAITRE DES CATEGORIES          *
+      * (CATG0101) A PARTIR DU CODE SAISI EN MCODE. LE CODE SAISI EST *
+      * VALIDE CONTRE LE FICHIER MAITRE (CODE INCONNU = MESSAGE       *
+      * D'ERREUR). PF8 AVANCE D'UNE PAGE DE 5 CATEGORIES, PF7 REVIENT *
+      * A LA PAGE PRECEDENTE.                                         *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 31/08/2024    § CREATION DU PROGRAMME - LISTE CATEGORIES      *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC115.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP (REUTILISATION DE LA MAP ARIN112)
+           COPY ARIN112.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT CATEGORIE
+           COPY CATEGORIE.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *LIGNE DE DEFILEMENT (REUTILISE MLOT - 79 CARACTERES)
+       01  WS-LIGNE-CATG.
+           05  WS-LIGNE-CODE           PIC X(5).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-LIGNE-LIBEL          PIC X(20).
+           05  FILLER                  PIC X(2)       VALUE SPACES.
+           05  WS-LIGNE-SEUIL-ED       PIC ZZZZ9.
+           05  FILLER                  PIC X(45)      VALUE SPACES.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM112'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN112'.
+       01 WS-MSG-ERR                   PIC X(80).
+       01 WS-NB-LUS                    PIC S9(4)      COMP VALUE ZERO.
+       01 WS-FS-CATEG                  PIC X.
+          88 CATEG-OK                          VALUE '0'.
+          88 CATEG-NOTFND                      VALUE '1'.
+      *INDICE DE TABLE (MEME CONVENTION QUE ARTICLE.cob)
+       01 WS-IND                       PIC S9(4)      COMP.
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+      * INITIALISE LES CHAMPS TEXTE ET LA PAGE DE DEFILEMENT          *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE LOW-VALUE                        TO WS-PF7.
+           MOVE LOW-VALUE                        TO WS-PF8.
+           MOVE SPACE                            TO WS-POSITION-CLE.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+      * GESTION DES INPUT UTILISATEUR PF3 PF7 PF8 ENTER CLEAR AUTRE   *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHPF7
+               PERFORM 2050-PF7-DEB
+                  THRU 2050-PF7-FIN
+               WHEN DFHPF8
+               PERFORM 2060-PF8-DEB
+                  THRU 2060-PF8-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER (DEFILEMENT A PARTIR DU CODE SAISI)    *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           MOVE MCODEO                           TO WS-CATEG-CODE.
+           SET DEBUT                             TO TRUE.
+           PERFORM 3000-DEFILE-DEB
+              THRU 3000-DEFILE-FIN.
+           IF WS-NB-LUS > 0
+              SET PF8-ACTIVE                     TO TRUE
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT CLEAR (ALT+C)                                   *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF3 (F3) RETURN AU MENU                         *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT AUTRE                                           *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2050       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF7 (PAGE PRECEDENTE)                           *
+      *---------------------------------------------------------------*
+       2050-PF7-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF7-ACTIVE
+              SET DEBUT                          TO TRUE
+              MOVE SPACE                         TO WS-CATEG-CODE
+              PERFORM 3000-DEFILE-DEB
+                 THRU 3000-DEFILE-FIN
+           ELSE
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2050-PF7-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2060       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT PF8 (PAGE SUIVANTE)                             *
+      *---------------------------------------------------------------*
+       2060-PF8-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF PF8-ACTIVE
+              SET MILIEU                         TO TRUE
+              MOVE WS-CODE                       TO WS-CATEG-CODE
+              PERFORM 3010-DEFILE-SUITE-DEB
+                 THRU 3010-DEFILE-SUITE-FIN
+              SET PF7-ACTIVE                     TO TRUE
+              IF WS-NB-LUS = 0
+                 SET PF8-INACTIVE                TO TRUE
+              END-IF
+           ELSE
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2060-PF8-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+      * LANCE LE DEFILEMENT SUR 5 CATEGORIES A PARTIR DE WS-CATEG-CODE*
+      *---------------------------------------------------------------*
+       3000-DEFILE-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE ZERO                             TO WS-NB-LUS.
+           PERFORM 6050-STARTBR-DEB
+              THRU 6050-STARTBR-FIN.
+           IF NOT CATEG-NOTFND
+              PERFORM 8030-TAB-DEFILE-DEB
+                 THRU 8030-TAB-DEFILE-FIN
+                VARYING WS-IND FROM 1 BY 1
+                  UNTIL WS-IND > 5 OR CATEG-NOTFND
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(3)                     TO MMSGO
+              IF WS-NB-LUS = 0
+                 MOVE WS-MSG(6)                  TO MMSGO
+              END-IF
+           ELSE
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+       3000-DEFILE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * POURSUIT LE DEFILEMENT A LA PAGE SUIVANTE (SAUTE LA DERNIERE  *
+      * CATEGORIE DEJA AFFICHEE SUR LA PAGE PRECEDENTE)               *
+      *---------------------------------------------------------------*
+       3010-DEFILE-SUITE-DEB.
+           PERFORM 7160-CLEAR-CHAMP-DEB
+              THRU 7160-CLEAR-CHAMP-FIN.
+           MOVE ZERO                             TO WS-NB-LUS.
+           PERFORM 6050-STARTBR-DEB
+              THRU 6050-STARTBR-FIN.
+           IF NOT CATEG-NOTFND
+              PERFORM 6060-READNEXT-DEB
+                 THRU 6060-READNEXT-FIN
+              MOVE ZERO                          TO WS-NB-LUS
+              IF NOT CATEG-NOTFND
+                 PERFORM 8030-TAB-DEFILE-DEB
+                    THRU 8030-TAB-DEFILE-FIN
+                   VARYING WS-IND FROM 1 BY 1
+                     UNTIL WS-IND > 5 OR CATEG-NOTFND
+              END-IF
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(3)                     TO MMSGO
+              IF WS-NB-LUS = 0
+                 MOVE WS-MSG(6)                  TO MMSGO
+              END-IF
+           ELSE
+              PERFORM 6070-ENDBR-DEB
+                 THRU 6070-ENDBR-FIN
+              MOVE WS-MSG(6)                     TO MMSGO
+           END-IF.
+       3010-DEFILE-SUITE-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM112I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6050-STARTBR-DEB.
+           EXEC CICS
+               STARTBR FILE('CATG0101')
+                       RIDFLD(WS-CATEG-CODE)
+                       GTEQ
+                       RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CATEG-OK                       TO TRUE
+           ELSE
+              SET CATEG-NOTFND                   TO TRUE
+           END-IF.
+       6050-STARTBR-FIN.
+           EXIT.
+       6060-READNEXT-DEB.
+           EXEC CICS
+               READNEXT FILE('CATG0101')
+                        RIDFLD(WS-CATEG-CODE)
+                        INTO(WS-CATEG-ENR)
+                        RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET CATEG-OK                       TO TRUE
+              ADD 1                              TO WS-NB-LUS
+           ELSE
+              SET CATEG-NOTFND                   TO TRUE
+           END-IF.
+       6060-READNEXT-FIN.
+           EXIT.
+       6070-ENDBR-DEB.
+           EXEC CICS
+               ENDBR FILE('CATG0101')
+           END-EXEC.
+       6070-ENDBR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                     TO WS-COMMAREA.
+            MOVE LOW-VALUE                       TO ARIM112O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7160-CLEAR-CHAMP-DEB.
+           MOVE SPACE                            TO MCODEO
+                                                    MLIBELO
+                                                    MCATEGO
+                                                    MFOURO.
+           MOVE ZERO                             TO MAPPROO
+                                                    MNLOTO
+                                                    MQTSTKO
+                                                    MQTALEO.
+           PERFORM 8020-TAB-RESET-CATEG-DEB
+              THRU 8020-TAB-RESET-CATEG-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > 5.
+       7160-CLEAR-CHAMP-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+       8020-TAB-RESET-CATEG-DEB.
+           MOVE SPACE                            TO MLOTO(WS-IND).
+       8020-TAB-RESET-CATEG-FIN.
+           EXIT.
+       8030-TAB-DEFILE-DEB.
+           PERFORM 6060-READNEXT-DEB
+              THRU 6060-READNEXT-FIN.
+           IF NOT CATEG-NOTFND
+              MOVE WS-CATEG-CODE                 TO WS-LIGNE-CODE
+              MOVE WS-CATEG-LIBEL                TO WS-LIGNE-LIBEL
+              MOVE WS-CATEG-SEUIL                TO WS-LIGNE-SEUIL-ED
+              MOVE WS-LIGNE-CATG                 TO MLOTO(WS-IND)
+              IF WS-IND = 1
+                 MOVE WS-CATEG-CODE              TO MCODEO
+                 MOVE WS-CATEG-LIBEL             TO MLIBELO
+              END-IF
+              MOVE WS-CATEG-CODE                 TO WS-CODE
+           END-IF.
+       8030-TAB-DEFILE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
