@@ -64,6 +64,28 @@
       *
            SELECT  F-ETATANO-S    ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETATANO.
+      *
+      *                      -------------------------------------------
+      *                      F-ANO-EXT : EXTRACT STRUCTURE DES ANOMALIES
+      *                      (REPRISE PAR LA GESTION DES INCIDENTS)
+      *                      -------------------------------------------
+           SELECT  F-ANO-EXT      ASSIGN TO ANOEXT
+                   FILE STATUS         IS WS-FS-ANOEXT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CRE-EXT : COMPTE RENDU POUR LE BILAN
+      *                      CONSOLIDE DE LA CHAINE DE TRAITEMENT
+      *                      -------------------------------------------
+           SELECT  F-CRE-EXT      ASSIGN TO CREEXT
+                   FILE STATUS         IS WS-FS-CRE-EXT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-ETAT-ARC-S : ARCHIVE DATEE DES ETATS
+      *                      CLIENT ET ANOMALIES DE CE RUN, POUR
+      *                      REIMPRESSION ULTERIEURE PAR ARIO061
+      *                      -------------------------------------------
+           SELECT  F-ETAT-ARC-S    ASSIGN TO ETATARC
+                   FILE STATUS         IS WS-FS-ETATARC.
       *                      -------------------------------------------
       *
       *
@@ -92,12 +114,37 @@
        FD F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ETATANO-BUFFER     PIC X(80).
+       FD F-ANO-EXT
+           RECORDING MODE IS F.
+       01  FS-ANOEXT-BUFFER      PIC X(50).
+       FD F-CRE-EXT
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-CRE-EXT     PIC X(50).
+      *ARCHIVE DES ETATS (REIMPRESSION)
+       FD F-ETAT-ARC-S
+           RECORDING MODE IS F.
+       01  FS-BUFF-F-ETAT-ARC-S.
+           05  FS-ARC-DATE       PIC X(8).
+           05  FS-ARC-TYPE       PIC X(1).
+           05  FS-ARC-LIGNE      PIC X(80).
       *========================
        WORKING-STORAGE SECTION.
       *========================
       * DEB WS F-ETATCLI
        77  WS-FS-ETATCLI         PIC X(2).
        77  WS-FS-ETATANO         PIC X(2).
+       77  WS-FS-ANOEXT          PIC X(2).
+       77  WS-FS-CRE-EXT         PIC X(2).
+       77  WS-FS-ETATARC         PIC X(2).
+       77  WS-ARC-FLAG-RESTART   PIC 9        VALUE ZERO.
+       COPY TP0CRE.
+      * DEB WS CARTE DE PARTITIONNEMENT (TRAITEMENT PARALLELE PAR
+      * PLAGE DE NUMERO DE COMPTE - CF TP0PART)
+       COPY TP0PART.
+       77  WS-PART-HORS-PLAGE    PIC X        VALUE 'N'.
+           88  PART-HORS-PLAGE             VALUE 'O'.
+           88  PART-DANS-PLAGE             VALUE 'N'.
+      * FIN WS CARTE DE PARTITIONNEMENT
       * DEB WS F-MVTS-E
        77  WS-FS-MVTS-E          PIC X(2).
        01  WS-ENRG-F-MVTS.
@@ -110,7 +157,11 @@
               10  WS-MVTS-JJ     PIC 99.
            05  WS-MVTS-CODE      PIC X.
            05  WS-MVTS-MT        PIC 9(8)V99.
-           05  FILLER            PIC X(21).
+           05  WS-MVTS-DEVISE    PIC X(3) VALUE 'EUR'.
+           05  FILLER            PIC X(18).
+      *   SEUIL DE VRAISEMBLANCE DU MONTANT D'UN MOUVEMENT (CONTROLE
+      *   DE SAISIE - UN MONTANT NUL OU SUPERIEUR EST MIS EN ANOMALIE)
+       77  WS-MVTS-MT-MAXI       PIC 9(8)V99 VALUE 50000,00.
       * FIN DU WS F-MVTS-E
       * =======================
       * DEB WS ETAT DES OPERATIONS
@@ -177,6 +228,13 @@
       -        'IES    |      '.
            05  WS-LANO-TOT-MT-ED       PIC ZZZZZZZ9,99.
            05  FILLER         PIC X(4) VALUE '   |'.
+      * EXTRACT STRUCTURE DES ANOMALIES (REPRISE SUIVI D'INCIDENTS)
+       01  WS-ANOEXT-DETAIL.
+           05  WS-ANOEXT-NUMCPT        PIC X(10).
+           05  WS-ANOEXT-CODEMVT       PIC X(10).
+           05  WS-ANOEXT-MONTANT       PIC S9(9)V99 SIGN LEADING
+                                                      SEPARATE.
+           05  FILLER                  PIC X(18) VALUE SPACES.
       * FIN WS ETAT DES ERREURS
       * DEB WS COMPTE RENDU D'EXECUTION
        01  WS-LCRE-ASTER     PIC X(45) VALUE ALL '*'.
@@ -188,6 +246,12 @@
            05  FILLER        PIC X(6)  VALUE '  :   '.
            05 WS-LCRE-DET-TOT-ED       PIC ZZZ.
            05  FILLER        PIC X(5)  VALUE '    *'.
+       01  WS-LCRE-CTL-DETAIL.
+           05  FILLER        PIC X(3)  VALUE '*'.
+           05  WS-LCRE-CTL-LIB-ED      PIC X(28).
+           05  FILLER        PIC X(6)  VALUE '  :   '.
+           05  WS-LCRE-CTL-MT-ED       PIC ZZZZZZZZZ9,99
+               BLANK WHEN ZERO.
       * FIN WS COMPTE RENDU D'EXECUTION
       * DEB WS CALC
       *   CUM DE ETAT CLIENT
@@ -203,6 +267,36 @@
        77  WS-NB-CB          PIC 9(3)     VALUE ZERO.
        77  WS-NB-DEPOT       PIC 9(3)     VALUE ZERO.
       * FIN WS CALC
+      * DEB WS CONTROLE DE TOTAUX (RAPPROCHEMENT FICHIER / ETATS)
+      *   CUMULE DE TOUT CE QUI EST LU SUR F-MVTS-E
+       77  WS-NB-TOT-LU        PIC 9(10)V99 VALUE ZERO.
+      *   CUMULE DE TOUT CE QUI EST REELLEMENT POSTE (DEBIT+CREDIT)
+       77  WS-NB-TOT-DEBIT     PIC 9(10)V99 VALUE ZERO.
+       77  WS-NB-TOT-CREDIT    PIC 9(10)V99 VALUE ZERO.
+      *   CUMULE RECALCULE A PARTIR DES ETATS + ANOMALIES
+       77  WS-NB-TOT-CALCULE   PIC 9(10)V99 VALUE ZERO.
+      *   ECART CONSTATE ENTRE LE FICHIER ET LES ETATS
+       77  WS-NB-TOT-ECART     PIC S9(10)V99 VALUE ZERO.
+      * FIN WS CONTROLE DE TOTAUX
+      * DEB WS REPARTITION PAR AGENCE ET PAR MOIS
+      *   L'AGENCE EST LES 3 PREMIERS CHIFFRES DU NUMERO DE COMPTE
+       01  WS-TAB-AGENCE.
+           05  WS-TAB-AG-ENTRY   OCCURS 50 TIMES.
+               10  WS-AG-CODE       PIC X(3) VALUE SPACES.
+               10  WS-AG-NB-CLI     PIC 9(3) VALUE ZERO.
+               10  WS-AG-NB-MVT     PIC 9(3) VALUE ZERO.
+               10  WS-AG-NB-MVT-ERR PIC 9(3) VALUE ZERO.
+       77  WS-NB-AGENCE        PIC 9(2)   VALUE ZERO.
+       77  WS-AG-I             PIC 9(2)   VALUE ZERO.
+       77  WS-AG-IDX-COURANT   PIC 9(2)   VALUE ZERO.
+       77  WS-AG-CODE-CHERCHE  PIC X(3)   VALUE SPACES.
+       01  WS-TAB-MOIS.
+           05  WS-TAB-MOIS-ENTRY OCCURS 12 TIMES.
+               10  WS-MOIS-NB-CLI     PIC 9(3) VALUE ZERO.
+               10  WS-MOIS-NB-MVT     PIC 9(3) VALUE ZERO.
+               10  WS-MOIS-NB-MVT-ERR PIC 9(3) VALUE ZERO.
+       77  WS-MOIS-I           PIC 9(2)   VALUE ZERO.
+      * FIN WS REPARTITION
       * DEB TRANSFORMATION DATE US TO EU DATE
        01  WS-DATE-US.
            05  WS-YYYY   PIC 9(4).
@@ -267,9 +361,21 @@
       *
            PERFORM  6020-OPEN-F-ETAT-ANO-S-DEB
               THRU  6020-OPEN-F-ETAT-ANO-S-FIN.
+      *
+           PERFORM  6110-OPEN-F-ANO-EXT-DEB
+              THRU  6110-OPEN-F-ANO-EXT-FIN.
+      *
+           PERFORM  6140-OPEN-F-CRE-EXT-DEB
+              THRU  6140-OPEN-F-CRE-EXT-FIN.
+      *
+           PERFORM  6210-OPEN-F-ETAT-ARC-S-DEB
+              THRU  6210-OPEN-F-ETAT-ARC-S-FIN.
       * SET LA DATE DU JOURS
            PERFORM  7060-CALC-DATE-DEB
               THRU  7060-CALC-DATE-FIN.
+      * LIT LA CARTE DE PARTITIONNEMENT (PLAGE DE COMPTES A TRAITER)
+           PERFORM  7080-INIT-PLAGE-DEB
+              THRU  7080-INIT-PLAGE-FIN.
       *
       *
       *---------------------------------------------------------------*
@@ -287,6 +393,9 @@
       *
            PERFORM  7050-CALC-TOT-MVT-DEB
               THRU  7050-CALC-TOT-MVT-FIN.
+      * RAPPROCHEMENT DU TOTAL LU AVEC LE TOTAL POSTE SUR LES ETATS
+           PERFORM  7070-CALC-CONTROLE-DEB
+              THRU  7070-CALC-CONTROLE-FIN.
       * SI ANO > 0 WRITE FOOTER OF ANO FICHIER
            IF WS-NB-MVT-ERR > 0
               PERFORM  8010-FOOTER-ANO-DEB
@@ -301,6 +410,18 @@
       *
            PERFORM  6080-CLOSE-F-ETAT-ANO-S-DEB
               THRU  6080-CLOSE-F-ETAT-ANO-S-FIN.
+      *
+           PERFORM  6130-CLOSE-F-ANO-EXT-DEB
+              THRU  6130-CLOSE-F-ANO-EXT-FIN.
+      *
+           PERFORM  6150-WRITE-F-CRE-EXT-DEB
+              THRU  6150-WRITE-F-CRE-EXT-FIN.
+      *
+           PERFORM  6160-CLOSE-F-CRE-EXT-DEB
+              THRU  6160-CLOSE-F-CRE-EXT-FIN.
+      *
+           PERFORM  6220-CLOSE-F-ETAT-ARC-S-DEB
+              THRU  6220-CLOSE-F-ETAT-ARC-S-FIN.
       *
            PERFORM  8999-STATISTIQUES-DEB
               THRU  8999-STATISTIQUES-FIN.
@@ -347,30 +468,58 @@
       * GAUCHE
       *-------------------------
       *
-            IF (WS-MVTS-CODE = 'R' OR WS-MVTS-CODE = 'C'
-                     OR WS-MVTS-CODE = 'D') AND
-                           (WS-NB-DEBIT = 0 AND WS-NB-CREDIT = 0)
-      *EDITE L'HEADER DE ETAT CLI SI CODE MVT VALIDE
-               PERFORM 8030-HEADER-ETAT-CLI-DEB
-                  THRU 8030-HEADER-ETAT-CLI-FIN
-            END-IF.
+      * VERIFIE QUE LE COMPTE DU MOUVEMENT APPARTIENT A LA PLAGE
+      * TRAITEE PAR CETTE INSTANCE (CF 7080-INIT-PLAGE-DEB)
+            PERFORM 7090-VERIF-PLAGE-DEB
+               THRU 7090-VERIF-PLAGE-FIN.
+      *
+      * COMPTE HORS PLAGE DE CETTE INSTANCE : LE MOUVEMENT EST IGNORE
+      * ICI (IL SERA TRAITE PAR L'INSTANCE A QUI APPARTIENT CE COMPTE)
+      * ET N'EST PAS UNE ANOMALIE
+            IF PART-DANS-PLAGE
+               IF (WS-MVTS-CODE = 'R' OR WS-MVTS-CODE = 'C'
+                        OR WS-MVTS-CODE = 'D') AND
+                              (WS-MVTS-MT > ZERO AND
+                               WS-MVTS-MT NOT > WS-MVTS-MT-MAXI) AND
+                              (WS-NB-DEBIT = 0 AND WS-NB-CREDIT = 0)
+      *EDITE L'HEADER DE ETAT CLI SI CODE MVT ET MONTANT VALIDES
+                  PERFORM 8030-HEADER-ETAT-CLI-DEB
+                     THRU 8030-HEADER-ETAT-CLI-FIN
+               END-IF
       *---------------------
       * ALTERNATIVE MULTIPLE
       *--------------------------
-            EVALUATE  WS-MVTS-CODE
-                WHEN  'R'  PERFORM 3000-TRT-CODE-R-DEB
-                              THRU 3000-TRT-CODE-R-FIN
-      *
-                WHEN  'C'  PERFORM 3010-TRT-CODE-C-DEB
-                              THRU 3010-TRT-CODE-C-FIN
-      *
-                WHEN  'D'  PERFORM 3020-TRT-CODE-D-DEB
-                              THRU 3020-TRT-CODE-D-FIN
-      *
-                WHEN OTHER PERFORM 3030-TRT-CODE-OTHER-DEB
-                              THRU 3030-TRT-CODE-OTHER-FIN
-      *
-            END-EVALUATE.
+               IF (WS-MVTS-CODE = 'R' OR WS-MVTS-CODE = 'C'
+                        OR WS-MVTS-CODE = 'D') AND
+                              (WS-MVTS-MT > ZERO AND
+                               WS-MVTS-MT NOT > WS-MVTS-MT-MAXI)
+                  EVALUATE  WS-MVTS-CODE
+                      WHEN  'R'  PERFORM 3000-TRT-CODE-R-DEB
+                                    THRU 3000-TRT-CODE-R-FIN
+      *
+                      WHEN  'C'  PERFORM 3010-TRT-CODE-C-DEB
+                                    THRU 3010-TRT-CODE-C-FIN
+      *
+                      WHEN  'D'  PERFORM 3020-TRT-CODE-D-DEB
+                                    THRU 3020-TRT-CODE-D-FIN
+      *
+                  END-EVALUATE
+               ELSE
+      *MONTANT NUL, EXCESSIF OU CODE NON RECONNU => ANOMALIE
+                  PERFORM 3030-TRT-CODE-OTHER-DEB
+                     THRU 3030-TRT-CODE-OTHER-FIN
+               END-IF
+      *    CUMULE DE LA REPARTITION PAR AGENCE ET PAR MOIS
+               ADD 1 TO WS-AG-NB-MVT(WS-AG-IDX-COURANT)
+               ADD 1 TO WS-MOIS-NB-MVT(WS-MVTS-MM)
+               IF (WS-MVTS-CODE NOT = 'R' AND WS-MVTS-CODE NOT = 'C'
+                               AND WS-MVTS-CODE NOT = 'D')
+                        OR (WS-MVTS-MT = ZERO OR
+                            WS-MVTS-MT > WS-MVTS-MT-MAXI)
+                  ADD 1 TO WS-AG-NB-MVT-ERR(WS-AG-IDX-COURANT)
+                  ADD 1 TO WS-MOIS-NB-MVT-ERR(WS-MVTS-MM)
+               END-IF
+            END-IF.
       *-----------------------------------
       * DROITE
       *--------------------------------
@@ -511,6 +660,13 @@
                   THRU 9999-ERREUR-PROGRAMME-FIN
       *
             END-IF.
+      *
+            IF WS-FS-MVTS-E = '00'
+               ADD WS-MVTS-MT      TO WS-NB-TOT-LU
+               IF WS-MVTS-DEVISE = SPACES
+                  MOVE 'EUR'       TO WS-MVTS-DEVISE
+               END-IF
+            END-IF.
       *
        6030-READ-F-MVTS-E-FIN.
             EXIT.
@@ -524,6 +680,10 @@
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
             END-IF.
+            MOVE 'A'                  TO FS-ARC-TYPE.
+            MOVE FS-ETATANO-BUFFER    TO FS-ARC-LIGNE.
+            PERFORM 6230-WRITE-F-ETAT-ARC-S-DEB
+               THRU 6230-WRITE-F-ETAT-ARC-S-FIN.
        6040-WRITE-ETAT-ANO-FIN.
             EXIT.
       *ECRITURE ETAT CLI
@@ -536,6 +696,10 @@
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
             END-IF.
+            MOVE 'C'                  TO FS-ARC-TYPE.
+            MOVE FS-ETATCLI-BUFFER    TO FS-ARC-LIGNE.
+            PERFORM 6230-WRITE-F-ETAT-ARC-S-DEB
+               THRU 6230-WRITE-F-ETAT-ARC-S-FIN.
        6050-WRITE-ETAT-CLI-FIN.
             EXIT.
       *ECRITURE ETAT CLI AVEC SAUT DE PAGE
@@ -549,6 +713,10 @@
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
             END-IF.
+            MOVE 'C'                  TO FS-ARC-TYPE.
+            MOVE FS-ETATCLI-BUFFER    TO FS-ARC-LIGNE.
+            PERFORM 6230-WRITE-F-ETAT-ARC-S-DEB
+               THRU 6230-WRITE-F-ETAT-ARC-S-FIN.
        6090-WRITE-ETAT-CLI-PAGE-FIN.
             EXIT.
       *ECRITURE ETAT ANO AVEC SAUT DE PAGE
@@ -562,8 +730,64 @@
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
             END-IF.
+            MOVE 'A'                  TO FS-ARC-TYPE.
+            MOVE FS-ETATANO-BUFFER    TO FS-ARC-LIGNE.
+            PERFORM 6230-WRITE-F-ETAT-ARC-S-DEB
+               THRU 6230-WRITE-F-ETAT-ARC-S-FIN.
        6100-WRITE-ETAT-ANO-PAGE-FIN.
             EXIT.
+      *OUVRE L'ARCHIVE DES ETATS, EN EXTENSION SI ELLE EXISTE DEJA
+       6210-OPEN-F-ETAT-ARC-S-DEB.
+            OPEN INPUT F-ETAT-ARC-S.
+            IF WS-FS-ETATARC = '35'
+               MOVE ZERO              TO WS-ARC-FLAG-RESTART
+            ELSE
+               IF WS-FS-ETATARC NOT = '00'
+                  DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ARC-S'
+                  DISPLAY 'VALEUR DU FS= ' WS-FS-ETATARC
+                  PERFORM 9999-ERREUR-PROGRAMME-DEB
+                     THRU 9999-ERREUR-PROGRAMME-FIN
+               ELSE
+                  CLOSE F-ETAT-ARC-S
+                  MOVE 1               TO WS-ARC-FLAG-RESTART
+               END-IF
+            END-IF.
+            IF WS-ARC-FLAG-RESTART = 1
+               OPEN EXTEND F-ETAT-ARC-S
+            ELSE
+               OPEN OUTPUT F-ETAT-ARC-S
+            END-IF.
+            IF WS-FS-ETATARC NOT = '00'
+               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ARC-S'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ETATARC
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6210-OPEN-F-ETAT-ARC-S-FIN.
+            EXIT.
+      *FERME L'ARCHIVE DES ETATS
+       6220-CLOSE-F-ETAT-ARC-S-DEB.
+            CLOSE F-ETAT-ARC-S.
+            IF WS-FS-ETATARC NOT = '00'
+               DISPLAY 'PROBLEME DE FERMETURE FICHIER F-ETAT-ARC-S'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ETATARC
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6220-CLOSE-F-ETAT-ARC-S-FIN.
+            EXIT.
+      *ARCHIVE UNE LIGNE D'ETAT DATEE DU JOUR POUR REIMPRESSION
+       6230-WRITE-F-ETAT-ARC-S-DEB.
+            MOVE WS-DATE-US            TO FS-ARC-DATE.
+            WRITE FS-BUFF-F-ETAT-ARC-S.
+            IF WS-FS-ETATARC NOT = '00'
+               DISPLAY 'PROBLEMME ECRITURE FICHIER F-ETAT-ARC-S'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ETATARC
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6230-WRITE-F-ETAT-ARC-S-FIN.
+            EXIT.
       *-------------------------------------
       *6020 EXECUTE LA FERMTURE SUR FMVTS-E
       *------------------------------------
@@ -609,6 +833,85 @@
       *
        6080-CLOSE-F-ETAT-ANO-S-FIN.
             EXIT.
+      *OUVERTURE DE L'EXTRACT STRUCTURE DES ANOMALIES
+       6110-OPEN-F-ANO-EXT-DEB.
+            OPEN OUTPUT F-ANO-EXT
+            IF WS-FS-ANOEXT NOT = '00'
+               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ANO-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6110-OPEN-F-ANO-EXT-FIN.
+            EXIT.
+      *ECRITURE DE L'EXTRACT STRUCTURE DES ANOMALIES
+       6120-WRITE-F-ANO-EXT-DEB.
+            WRITE FS-ANOEXT-BUFFER.
+            IF WS-FS-ANOEXT NOT = '00'
+               DISPLAY 'PROBLEMME ECRITURE FICHIER F-ANO-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6120-WRITE-F-ANO-EXT-FIN.
+            EXIT.
+       6130-CLOSE-F-ANO-EXT-DEB.
+      *
+            CLOSE F-ANO-EXT.
+            IF WS-FS-ANOEXT NOT = '00'
+               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ANO-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-ANOEXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6130-CLOSE-F-ANO-EXT-FIN.
+            EXIT.
+      *OUVERTURE DU COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6140-OPEN-F-CRE-EXT-DEB.
+            OPEN OUTPUT F-CRE-EXT
+            IF WS-FS-CRE-EXT NOT = '00'
+               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CRE-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6140-OPEN-F-CRE-EXT-FIN.
+            EXIT.
+      *ECRITURE DU COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6150-WRITE-F-CRE-EXT-DEB.
+            MOVE 'ARIO211'            TO WS-CRE-PROGID.
+            MOVE WS-NB-CLIENT         TO WS-CRE-NB-CLI.
+            MOVE WS-NB-MVT            TO WS-CRE-NB-MVT.
+            MOVE WS-NB-MVT-ERR        TO WS-CRE-NB-ANO.
+            MOVE WS-PART-CPT-DEB      TO WS-CRE-CPT-DEB.
+            MOVE WS-PART-CPT-FIN      TO WS-CRE-CPT-FIN.
+            MOVE WS-CRE-EXT-ENRG      TO FS-BUFF-F-CRE-EXT.
+            WRITE FS-BUFF-F-CRE-EXT.
+            IF WS-FS-CRE-EXT NOT = '00'
+               DISPLAY 'PROBLEMME ECRITURE FICHIER F-CRE-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6150-WRITE-F-CRE-EXT-FIN.
+            EXIT.
+      *FERMETURE DU COMPTE RENDU POUR LE BILAN CONSOLIDE
+       6160-CLOSE-F-CRE-EXT-DEB.
+            CLOSE F-CRE-EXT.
+            IF WS-FS-CRE-EXT NOT = '00'
+               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CRE-EXT'
+               DISPLAY 'VALEUR DU FS= ' WS-FS-CRE-EXT
+      *
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+       6160-CLOSE-F-CRE-EXT-FIN.
+            EXIT.
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
       *---------------------------------------------------------------*
@@ -625,7 +928,19 @@
       *
             MOVE  ZERO TO WS-NB-DEBIT WS-NB-CREDIT.
             MOVE  WS-MVTS-CPTE   TO WS-LETAT-AST-CPTE-ED.
-            ADD   1              TO WS-NB-CLIENT.
+      *
+      * VERIFIE QUE LE COMPTE DE CE CLIENT APPARTIENT A LA PLAGE
+      * TRAITEE PAR CETTE INSTANCE (CF 7080-INIT-PLAGE-DEB) AVANT DE
+      * CUMULER LES COMPTEURS CLIENT - MEME GARDE QUE 2000-TRT-MVTS-DEB
+            PERFORM 7090-VERIF-PLAGE-DEB
+               THRU 7090-VERIF-PLAGE-FIN.
+            IF PART-DANS-PLAGE
+               ADD   1              TO WS-NB-CLIENT
+               PERFORM 7005-FIND-AGENCE-DEB
+                  THRU 7005-FIND-AGENCE-FIN
+               ADD   1              TO WS-AG-NB-CLI(WS-AG-IDX-COURANT)
+               ADD   1              TO WS-MOIS-NB-CLI(WS-MVTS-MM)
+            END-IF.
       *
        7000-TRT-VAR-CLIENT-FIN.
             EXIT.
@@ -635,6 +950,7 @@
        7010-CALC-R-DEB.
       *
             ADD  WS-MVTS-MT      TO WS-NB-DEBIT.
+            ADD  WS-MVTS-MT      TO WS-NB-TOT-DEBIT.
             ADD  1               TO WS-NB-RETRAIT.
             MOVE 'RETRAIT DAB'   TO WS-LETAT-DET-MVT-ED.
             MOVE WS-MVTS-MT      TO WS-LETAT-DET-MTDB-ED.
@@ -648,6 +964,7 @@
        7020-CALC-C-DEB.
       *
             ADD  WS-MVTS-MT      TO WS-NB-DEBIT.
+            ADD  WS-MVTS-MT      TO WS-NB-TOT-DEBIT.
             ADD  1               TO WS-NB-CB.
             MOVE 'CARTE BLEUE'   TO WS-LETAT-DET-MVT-ED.
             MOVE WS-MVTS-MT      TO WS-LETAT-DET-MTDB-ED.
@@ -661,6 +978,7 @@
        7030-CALC-D-DEB.
       *
             ADD  WS-MVTS-MT      TO WS-NB-CREDIT.
+            ADD  WS-MVTS-MT      TO WS-NB-TOT-CREDIT.
             ADD  1               TO WS-NB-DEPOT.
             MOVE 'DEPOT GUICHET' TO WS-LETAT-DET-MVT-ED.
             MOVE WS-MVTS-MT      TO WS-LETAT-DET-MTCR-ED.
@@ -679,6 +997,40 @@
        7040-CALC-OTHER-FIN.
             EXIT.
       *-------------------------------------
+      *7005 RETROUVE OU CREE L'ENTREE DE L'AGENCE DU COMPTE COURANT
+      *------------------------------------
+       7005-FIND-AGENCE-DEB.
+      *
+            MOVE WS-MVTS-CPTE(1:3)       TO WS-AG-CODE-CHERCHE.
+            MOVE ZERO                    TO WS-AG-IDX-COURANT.
+            PERFORM 7006-SEARCH-AGENCE-DEB
+               THRU 7006-SEARCH-AGENCE-FIN
+               VARYING WS-AG-I FROM 1 BY 1
+                 UNTIL WS-AG-I > WS-NB-AGENCE
+                    OR WS-AG-IDX-COURANT NOT = ZERO.
+            IF WS-AG-IDX-COURANT = ZERO
+               IF WS-NB-AGENCE < 50
+                  ADD 1                      TO WS-NB-AGENCE
+                  MOVE WS-NB-AGENCE          TO WS-AG-IDX-COURANT
+                  MOVE WS-AG-CODE-CHERCHE
+                                   TO WS-AG-CODE(WS-AG-IDX-COURANT)
+               ELSE
+                  MOVE 50                    TO WS-AG-IDX-COURANT
+                  MOVE 'AUT'                 TO WS-AG-CODE(50)
+               END-IF
+            END-IF.
+      *
+       7005-FIND-AGENCE-FIN.
+            EXIT.
+       7006-SEARCH-AGENCE-DEB.
+      *
+            IF WS-AG-CODE(WS-AG-I) = WS-AG-CODE-CHERCHE
+               MOVE WS-AG-I                  TO WS-AG-IDX-COURANT
+            END-IF.
+      *
+       7006-SEARCH-AGENCE-FIN.
+            EXIT.
+      *-------------------------------------
       *7050 FAIT LE TOTAL MVT
       *------------------------------------
        7050-CALC-TOT-MVT-DEB.
@@ -699,6 +1051,48 @@
               TO WS-YYYY OF WS-LETAT-AST-DATE-ED.
        7060-CALC-DATE-FIN.
             EXIT.
+      *-------------------------------------
+      *7070 RAPPROCHE LE TOTAL DU FICHIER ET LE TOTAL DES ETATS
+      *------------------------------------
+       7070-CALC-CONTROLE-DEB.
+      *
+            COMPUTE WS-NB-TOT-CALCULE = WS-NB-TOT-DEBIT
+                                       + WS-NB-TOT-CREDIT
+                                       + WS-NB-ANO.
+            COMPUTE WS-NB-TOT-ECART = WS-NB-TOT-LU
+                                     - WS-NB-TOT-CALCULE.
+      *
+       7070-CALC-CONTROLE-FIN.
+            EXIT.
+      *-------------------------------------------------------------*
+      *7080 LIT LA CARTE DE PARTITIONNEMENT (CF TP0PART) - UNE CARTE
+      *ABSENTE OU BLANCHE DONNE LA PLAGE COMPLETE, SOIT LE MEME
+      *COMPORTEMENT QU'UN RUN NON PARTITIONNE
+      *-------------------------------------------------------------*
+       7080-INIT-PLAGE-DEB.
+      *
+            ACCEPT WS-SYSIN-PART FROM SYSIN.
+            IF WS-PART-CPT-DEB-N = ZERO AND WS-PART-CPT-FIN-N = ZERO
+               MOVE 9999999999      TO WS-PART-CPT-FIN-N
+            END-IF.
+      *
+       7080-INIT-PLAGE-FIN.
+            EXIT.
+      *-------------------------------------------------------------*
+      *7090 VERIFIE SI LE COMPTE DU MOUVEMENT COURANT EST DANS LA
+      *PLAGE TRAITEE PAR CETTE INSTANCE
+      *-------------------------------------------------------------*
+       7090-VERIF-PLAGE-DEB.
+      *
+            IF WS-MVTS-CPTE < WS-PART-CPT-DEB-N OR
+               WS-MVTS-CPTE > WS-PART-CPT-FIN-N
+               SET PART-HORS-PLAGE  TO TRUE
+            ELSE
+               SET PART-DANS-PLAGE  TO TRUE
+            END-IF.
+      *
+       7090-VERIF-PLAGE-FIN.
+            EXIT.
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
       *---------------------------------------------------------------*
@@ -757,6 +1151,13 @@
             MOVE WS-LANO-DETAIL  TO FS-ETATANO-BUFFER.
             PERFORM 6040-WRITE-ETAT-ANO-DEB
                THRU 6040-WRITE-ETAT-ANO-FIN.
+      *
+            MOVE WS-MVTS-CPTE    TO WS-ANOEXT-NUMCPT.
+            MOVE WS-MVTS-CODE    TO WS-ANOEXT-CODEMVT.
+            MOVE WS-MVTS-MT      TO WS-ANOEXT-MONTANT.
+            MOVE WS-ANOEXT-DETAIL TO FS-ANOEXT-BUFFER.
+            PERFORM 6120-WRITE-F-ANO-EXT-DEB
+               THRU 6120-WRITE-F-ANO-EXT-FIN.
       *
        8020-LIGNE-ANO-FIN.
             EXIT.
@@ -808,6 +1209,58 @@
        8070-FOOTER-ETAT-CLI-FIN.
             EXIT.
       *-------------------------------------
+      *8080 AFFICHE LA REPARTITION D'UNE AGENCE
+      *------------------------------------
+       8080-DISPLAY-AGENCE-DEB.
+            IF WS-AG-NB-MVT(WS-AG-I) > 0
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'AGENCE ' WS-AG-CODE(WS-AG-I) ' - CLIENTS'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-AG-NB-CLI(WS-AG-I)   TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'AGENCE ' WS-AG-CODE(WS-AG-I) ' - MOUVEMENTS'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-AG-NB-MVT(WS-AG-I)   TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'AGENCE ' WS-AG-CODE(WS-AG-I) ' - ANOMALIES'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-AG-NB-MVT-ERR(WS-AG-I) TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+            END-IF.
+       8080-DISPLAY-AGENCE-FIN.
+            EXIT.
+      *-------------------------------------
+      *8090 AFFICHE LA REPARTITION D'UN MOIS
+      *------------------------------------
+       8090-DISPLAY-MOIS-DEB.
+            IF WS-MOIS-NB-MVT(WS-MOIS-I) > 0
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'MOIS ' WS-MOIS-I ' - CLIENTS'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-MOIS-NB-CLI(WS-MOIS-I)  TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'MOIS ' WS-MOIS-I ' - MOUVEMENTS'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-MOIS-NB-MVT(WS-MOIS-I)  TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+               MOVE SPACES                  TO WS-LCRE-DET-LIB-ED
+               STRING 'MOIS ' WS-MOIS-I ' - ANOMALIES'
+                  DELIMITED BY SIZE
+                  INTO WS-LCRE-DET-LIB-ED
+               MOVE WS-MOIS-NB-MVT-ERR(WS-MOIS-I) TO WS-LCRE-DET-TOT-ED
+               DISPLAY WS-LCRE-DETAIL
+            END-IF.
+       8090-DISPLAY-MOIS-FIN.
+            EXIT.
+      *-------------------------------------
       *8010 AFFICHE LE COMPTE RENDU D EXECUTION
       *------------------------------------
        8999-STATISTIQUES-DEB.
@@ -839,6 +1292,38 @@
             MOVE     WS-NB-DEPOT                TO WS-LCRE-DET-TOT-ED.
             DISPLAY  WS-LCRE-DETAIL.
             DISPLAY  WS-LCRE-ASTER.
+      *    CONTROLE DE TOTAUX FICHIER / ETATS
+            DISPLAY '*         CONTROLE DE TOTAUX (RAPPROCHEMENT)   *'.
+            DISPLAY  WS-LCRE-ASTER.
+            MOVE 'TOTAL LU SUR F-MVTS-E'      TO WS-LCRE-CTL-LIB-ED.
+            MOVE     WS-NB-TOT-LU             TO WS-LCRE-CTL-MT-ED.
+            DISPLAY  WS-LCRE-CTL-DETAIL.
+            MOVE 'TOTAL POSTE SUR LES ETATS'  TO WS-LCRE-CTL-LIB-ED.
+            MOVE     WS-NB-TOT-CALCULE        TO WS-LCRE-CTL-MT-ED.
+            DISPLAY  WS-LCRE-CTL-DETAIL.
+            IF WS-NB-TOT-ECART = ZERO
+               DISPLAY '* CONTROLE OK - TOTAUX IDENTIQUES           *'
+            ELSE
+               DISPLAY '* ANOMALIE - ECART ENTRE LES TOTAUX         *'
+               DISPLAY '* ECART = ' WS-NB-TOT-ECART
+            END-IF.
+            DISPLAY  WS-LCRE-ASTER.
+      *    REPARTITION PAR AGENCE
+            DISPLAY '*           REPARTITION PAR AGENCE             *'.
+            DISPLAY  WS-LCRE-ASTER.
+            PERFORM 8080-DISPLAY-AGENCE-DEB
+               THRU 8080-DISPLAY-AGENCE-FIN
+               VARYING WS-AG-I FROM 1 BY 1
+                 UNTIL WS-AG-I > 50.
+            DISPLAY  WS-LCRE-ASTER.
+      *    REPARTITION PAR MOIS
+            DISPLAY '*            REPARTITION PAR MOIS              *'.
+            DISPLAY  WS-LCRE-ASTER.
+            PERFORM 8090-DISPLAY-MOIS-DEB
+               THRU 8090-DISPLAY-MOIS-FIN
+               VARYING WS-MOIS-I FROM 1 BY 1
+                 UNTIL WS-MOIS-I > 12.
+            DISPLAY  WS-LCRE-ASTER.
        8999-STATISTIQUES-FIN.
             EXIT.
       *
