@@ -22,7 +22,11 @@
       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * JJ/MM/SSAA    !                                               *
-      *               !                                               *
+      * 04/08/2025    ! LA LIGNE DE CLOTURE MONTRE DESORMAIS LE SOLDE *
+      *               ! IMMEDIATEMENT AVANT FERMETURE (MEME SI AUCUN  *
+      *               ! MOUVEMENT N A ETE POSTE LE JOUR MEME) ET UNE  *
+      *               ! CLOTURE A SOLDE NON NUL EST SIGNALEE EN       *
+      *               ! ANOMALIE SUR F-ETAT-ANO-S                     *
       *===============================================================*
       *
       *************************
@@ -69,6 +73,25 @@
            SELECT  F-ETAT-ANO-S        ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETAT-ANO-S.
       *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CTRL-MVT : FICHIER DE CONTROLE DU RUN
+      *                      CONTIENT LA PLAGE DE CLES ET LE NOMBRE
+      *                      D'ENREGISTREMENTS DE LA TABLE TMVTS DU
+      *                      DERNIER RUN, POUR DETECTER UN EXTRACT DE
+      *                      MOUVEMENTS REJOUE PAR ERREUR.
+      *                      -------------------------------------------
+           SELECT  F-CTRL-MVT          ASSIGN TO CTRLMVT
+                   FILE STATUS         IS WS-FS-CTRL-MVT.
+      *                      -------------------------------------------
+      *                      -------------------------------------------
+      *                      F-CKPT : FICHIER DE CHECKPOINT/RESTART
+      *                      CONTIENT UN ENREGISTREMENT PAR CHECKPOINT,
+      *                      LE DERNIER LU DONNANT LE NUMCPTE A PARTIR
+      *                      DUQUEL UNE REPRISE DOIT RECOMMENCER.
+      *                      -------------------------------------------
+           SELECT  F-CKPT              ASSIGN TO CKPT
+                   FILE STATUS         IS WS-FS-CKPT.
+      *                      -------------------------------------------
       *
       *
       *                  ==============================               *
@@ -92,6 +115,14 @@
        FD  F-ETAT-ANO-S
            RECORDING MODE IS F.
        01  FS-BUFF-F-ETAT-ANO-S  PIC X(80).
+      *FICHIER CTRL-MVT
+       FD  F-CTRL-MVT
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CTRL-MVT    PIC X(50).
+      *FICHIER CKPT
+       FD  F-CKPT
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-CKPT        PIC X(50).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -137,6 +168,34 @@
            88 CLI-OK                             VALUE '00'.
        01  WS-FS-ETAT-ANO-S PIC X(2).
            88 ANO-OK                             VALUE '00'.
+       01  WS-FS-CTRL-MVT   PIC X(2).
+           88 CTRL-OK                            VALUE '00'.
+           88 CTRL-FIN                           VALUE '10'.
+           88 CTRL-NOT-FOUND                     VALUE '35'.
+       01  WS-FS-CKPT       PIC X(2).
+           88 CKPT-OK                            VALUE '00'.
+           88 CKPT-FIN                           VALUE '10'.
+           88 CKPT-NOT-FOUND                     VALUE '35'.
+      *ENREGISTREMENT DE CONTROLE DE LA TABLE TMVTS
+       01  WS-ENRG-F-CTRL-MVT.
+           05  WS-CTRL-CPTE-DEB PIC X(10).
+           05  WS-CTRL-CPTE-FIN PIC X(10).
+           05  WS-CTRL-NB-ENRG  PIC 9(7).
+           05  FILLER           PIC X(23).
+      *PLAGE ET NB ENRG DE LA TABLE TMVTS DU RUN EN COURS
+       01  WS-CTRL-CPTE-DEB-ACT         PIC X(10) VALUE SPACES.
+       01  WS-CTRL-CPTE-FIN-ACT         PIC X(10) VALUE SPACES.
+       01  WS-CTRL-NB-ENRG-ACT          PIC 9(7)  VALUE ZERO.
+       01  WS-FLAG-CTRL-TROUVE          PIC S9(4) COMP VALUE ZERO.
+      *ENREGISTREMENT DE CHECKPOINT
+       01  WS-ENRG-F-CKPT.
+           05  WS-CKPT-CPTE     PIC X(10).
+           05  FILLER           PIC X(40).
+      *GESTION CHECKPOINT/RESTART ET COMMIT PERIODIQUE
+       01  WS-FLAG-RESTART  PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-CKPT-INTERVAL PIC S9(4)     COMP   VALUE 50.
+       01  WS-CKPT-COUNT    PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-CKPT-LAST-CPTE             PIC X(10) VALUE SPACES.
       *VARIABLE DE CALULE CUMULE
        01  WS-CUM-CRED      PIC S9(11)V99 COMP-3 VALUE ZERO.
        01  WS-CUM-DEB       PIC S9(11)V99 COMP-3 VALUE ZERO.
@@ -149,10 +208,13 @@
        01  WS-NB-CLI-CLOSE  PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-MVT        PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-ANO        PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-SOLDE-NEG  PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-RETRAIT    PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-CB         PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-DEP        PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-INTERET    PIC S9(4)     COMP   VALUE ZERO.
        01  WS-NB-CLOSE      PIC S9(4)     COMP   VALUE ZERO.
+       01  WS-NB-CLOTURE-NZ PIC S9(4)     COMP   VALUE ZERO.
       *GESTION PAGE
        01  WS-FLAG-CLOSE    PIC S9(4)     COMP   VALUE ZERO.
        01  WS-LIGNE-COUNT   PIC S9(4)     COMP   VALUE ZERO.
@@ -208,20 +270,35 @@
       *
        0000-PROGRAMME-DEB.
       *GAUCHE
+      *    DETECTION D'UNE REPRISE SUR CHECKPOINT
+           PERFORM 6190-OPEN-F-CKPT-I-DEB
+              THRU 6190-OPEN-F-CKPT-I-FIN.
       *    OPEN CUR TABLES
            PERFORM 6000-OPEN-CUR-MVTS-DEB
               THRU 6000-OPEN-CUR-MVTS-FIN.
+      *    CONTROLE DE NON-REJEU DE L'EXTRACT DE MOUVEMENTS
+           PERFORM 6070-OPEN-F-CTRL-I-DEB
+              THRU 6070-OPEN-F-CTRL-I-FIN.
+           PERFORM 6170-PRECTRL-CUR-MVTS-DEB
+              THRU 6170-PRECTRL-CUR-MVTS-FIN.
+           PERFORM 7320-CONTROLE-DOUBLON-DEB
+              THRU 7320-CONTROLE-DOUBLON-FIN.
       *    OPEN FICHIER SORTIE
            PERFORM 6030-OPEN-F-ETAT-CLI-S-DEB
               THRU 6030-OPEN-F-ETAT-CLI-S-FIN.
            PERFORM 6040-OPEN-F-ETAT-ANO-S-DEB
               THRU 6040-OPEN-F-ETAT-ANO-S-FIN.
+           PERFORM 6210-OPEN-F-CKPT-O-DEB
+              THRU 6210-OPEN-F-CKPT-O-FIN.
       *    READ FILE
            PERFORM 6020-READ-CUR-MVTS-DEB
               THRU 6020-READ-CUR-MVTS-FIN.
            IF MVTS-FIN
               DISPLAY 'TABLE F-MVTS VIDE'
            END-IF.
+      *    POSITIONNEMENT SUR REPRISE
+           PERFORM 6240-SKIP-RESTART-DEB
+              THRU 6240-SKIP-RESTART-FIN.
       *    INIT DATE
            PERFORM 7000-INIT-DATE-DEB
               THRU 7000-INIT-DATE-FIN.
@@ -238,7 +315,8 @@
            PERFORM 7110-CALC-RENDU-EXEC-DEB
               THRU 7110-CALC-RENDU-EXEC-FIN.
       *    RENDU ANO SANS ANO DETECTER
-           IF WS-RENDU-CUM-ANO = 0
+           IF WS-RENDU-CUM-ANO = 0 AND WS-NB-SOLDE-NEG = 0
+                                    AND WS-NB-CLOTURE-NZ = 0
               PERFORM 8100-LANO-OK-DEB
                  THRU 8100-LANO-OK-FIN
            ELSE
@@ -255,6 +333,16 @@
               THRU 6100-CLOSE-F-ETAT-CLI-S-FIN.
            PERFORM 6110-CLOSE-F-ETAT-ANO-S-DEB
               THRU 6110-CLOSE-F-ETAT-ANO-S-FIN.
+           PERFORM 6230-CLOSE-F-CKPT-DEB
+              THRU 6230-CLOSE-F-CKPT-FIN.
+      *    ENREGISTRE LA PLAGE ET LE NB ENRG DU JOUR POUR LE PROCHAIN
+      *    CONTROLE DE NON-REJEU
+           PERFORM 6080-OPEN-F-CTRL-O-DEB
+              THRU 6080-OPEN-F-CTRL-O-FIN.
+           PERFORM 6090-WRITE-F-CTRL-DEB
+              THRU 6090-WRITE-F-CTRL-FIN.
+           PERFORM 6120-CLOSE-F-CTRL-DEB
+              THRU 6120-CLOSE-F-CTRL-FIN.
            PERFORM 8999-STATISTIQUES-DEB
               THRU 8999-STATISTIQUES-FIN.
       *    FIN PROGRAME
@@ -276,6 +364,9 @@
                  THRU 2000-TRT-CPT-EXIST-FIN
            END-IF.
       *DROITE
+      *    PRISE DE CHECKPOINT PERIODIQUE
+           PERFORM 7310-CALC-CKPT-DEB
+              THRU 7310-CALC-CKPT-FIN.
        1000-TRT-CPT-FIN.
            EXIT.
       * GESTION DES CPT EXISTANT ET MISE A JOUR DANS LA TABLE CPTES
@@ -290,6 +381,10 @@
       *DROITE
            PERFORM 7080-SOLD-STAND-DEB
               THRU 7080-SOLD-STAND-FIN.
+           PERFORM 7085-CHECK-SOLDE-NEG-DEB
+              THRU 7085-CHECK-SOLDE-NEG-FIN.
+           PERFORM 7086-CHECK-SOLDE-CLOTURE-DEB
+              THRU 7086-CHECK-SOLDE-CLOTURE-FIN.
            IF WS-FLAG-CLOSE = 1
               PERFORM 7300-COUNT-CLOSE-DEB
                  THRU 7300-COUNT-CLOSE-FIN
@@ -303,11 +398,18 @@
               PERFORM 6030-UPDATE-TCPTES-DEB
                  THRU 6030-UPDATE-TCPTES-FIN
            END-IF
-           IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0
-              PERFORM 7220-PREP-NEW-SOLD-DEB
-                 THRU 7220-PREP-NEW-SOLD-FIN
+           IF WS-FLAG-CLOSE = 1
+              PERFORM 7225-PREP-CLOSE-SOLD-DEB
+                 THRU 7225-PREP-CLOSE-SOLD-FIN
               PERFORM 8080-FOOTER-ETAT-CLI-DEB
                  THRU 8080-FOOTER-ETAT-CLI-FIN
+           ELSE
+              IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0
+                 PERFORM 7220-PREP-NEW-SOLD-DEB
+                    THRU 7220-PREP-NEW-SOLD-FIN
+                 PERFORM 8080-FOOTER-ETAT-CLI-DEB
+                    THRU 8080-FOOTER-ETAT-CLI-FIN
+              END-IF
            END-IF.
        2000-TRT-CPT-EXIST-FIN.
            EXIT.
@@ -324,6 +426,8 @@
            PERFORM 7100-SOLD-NEW-DEB
               THRU 7100-SOLD-NEW-FIN.
            IF WS-CUM-DEB > 0 OR WS-CUM-CRED > 0
+              PERFORM 7085-CHECK-SOLDE-NEG-DEB
+                 THRU 7085-CHECK-SOLDE-NEG-FIN
               IF WS-FLAG-CLOSE = 1
                  PERFORM 7240-PREP-ETAT-CLI-CLOSE-DEB
                     THRU 7240-PREP-ETAT-CLI-CLOSE-FIN
@@ -347,7 +451,7 @@
       * GESTION DES MOUVEMENT AVEC CPT EXISTANT
        3000-TRT-AVEC-CPTE-DEB.
       *GAUCHE
-           IF (RETRAIT OR CB OR DEPOT)
+           IF (RETRAIT OR CB OR DEPOT OR CLOTURE OR CMVTS = 'INTERET')
               IF WS-LIGNE-COUNT = 5
       *FOOTER INTERMEDIAIRE
                  PERFORM 7260-PREP-INTER-SOLD-DEB
@@ -381,6 +485,9 @@
                WHEN CLOTURE
                     PERFORM 4040-TRT-CLOSE-DEB
                        THRU 4040-TRT-CLOSE-FIN
+               WHEN CMVTS = 'INTERET'
+                    PERFORM 4050-TRT-CODE-I-DEB
+                       THRU 4050-TRT-CODE-I-FIN
                WHEN OTHER
                     PERFORM 4030-TRT-OTHER-DEB
                        THRU 4030-TRT-OTHER-FIN
@@ -395,7 +502,7 @@
       *GAUCHE
            PERFORM 7190-PREP-HEADER-NEW-DEB
               THRU 7190-PREP-HEADER-NEW-FIN.
-           IF (RETRAIT OR CB OR DEPOT)
+           IF (RETRAIT OR CB OR DEPOT OR CLOTURE OR CMVTS = 'INTERET')
               IF WS-LIGNE-COUNT = 5
                  PERFORM 7260-PREP-INTER-SOLD-DEB
                     THRU 7260-PREP-INTER-SOLD-FIN
@@ -434,6 +541,9 @@
                WHEN CLOTURE
                     PERFORM 4040-TRT-CLOSE-DEB
                        THRU 4040-TRT-CLOSE-FIN
+               WHEN CMVTS = 'INTERET'
+                    PERFORM 4050-TRT-CODE-I-DEB
+                       THRU 4050-TRT-CODE-I-FIN
                WHEN OTHER
                     PERFORM 4030-TRT-OTHER-DEB
                        THRU 4030-TRT-OTHER-FIN
@@ -474,7 +584,8 @@
        4020-TRT-CODE-D-FIN.
            EXIT.
        4030-TRT-OTHER-DEB.
-           IF WS-NB-ANO = 0
+           IF WS-NB-ANO = 0 AND WS-NB-SOLDE-NEG = 0
+                            AND WS-NB-CLOTURE-NZ = 0
               PERFORM 8060-HEADER-ANO-DEB
                  THRU 8060-HEADER-ANO-FIN
            END-IF.
@@ -489,6 +600,15 @@
               THRU 7250-CALC-CLOSE-FIN.
        4040-TRT-CLOSE-FIN.
            EXIT.
+       4050-TRT-CODE-I-DEB.
+           PERFORM 7065-CALC-I-DEB
+              THRU 7065-CALC-I-FIN.
+           PERFORM 7210-PREP-DATE-MVT-DEB
+              THRU 7210-PREP-DATE-MVT-FIN.
+           PERFORM 8040-ETAT-CLI-DEB
+              THRU 8040-ETAT-CLI-FIN.
+       4050-TRT-CODE-I-FIN.
+           EXIT.
       *===============================================================*
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -600,8 +720,198 @@
            END-IF.
        6060-EXIST-TCPTES-FIN.
            EXIT.
+      * DEBUT GESTION CONTROLE DE NON-REJEU DE L'EXTRACT DE MOUVEMENTS
+      *    RELIT LE CONTROLE DU RUN PRECEDENT S'IL EXISTE
+       6070-OPEN-F-CTRL-I-DEB.
+           OPEN INPUT F-CTRL-MVT.
+           IF NOT (CTRL-OK OR CTRL-NOT-FOUND)
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CTRL-OK
+              READ F-CTRL-MVT INTO WS-ENRG-F-CTRL-MVT
+              IF NOT (CTRL-OK OR CTRL-FIN)
+                 DISPLAY 'PROBLEMME LECTURE FICHIER F-CTRL-MVT'
+                 DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              IF CTRL-OK
+                 MOVE 1                    TO WS-FLAG-CTRL-TROUVE
+              END-IF
+              CLOSE F-CTRL-MVT
+           END-IF.
+       6070-OPEN-F-CTRL-I-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER DE CONTROLE EN ECRITURE EN FIN DE RUN
+       6080-OPEN-F-CTRL-O-DEB.
+           OPEN OUTPUT F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-OPEN-F-CTRL-O-FIN.
+           EXIT.
+      *    ECRIT LA PLAGE ET LE NB ENRG DU RUN COURANT
+       6090-WRITE-F-CTRL-DEB.
+           MOVE WS-CTRL-CPTE-DEB-ACT       TO WS-CTRL-CPTE-DEB.
+           MOVE WS-CTRL-CPTE-FIN-ACT       TO WS-CTRL-CPTE-FIN.
+           MOVE WS-CTRL-NB-ENRG-ACT        TO WS-CTRL-NB-ENRG.
+           MOVE WS-ENRG-F-CTRL-MVT         TO FS-ENRG-F-CTRL-MVT.
+           WRITE FS-ENRG-F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEMME ECRITURE FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-F-CTRL-FIN.
+           EXIT.
+       6120-CLOSE-F-CTRL-DEB.
+           CLOSE F-CTRL-MVT.
+           IF NOT CTRL-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CTRL-MVT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CTRL-MVT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6120-CLOSE-F-CTRL-FIN.
+           EXIT.
+      *    PARCOURT UNE 1ERE FOIS LE CURSEUR CUR-MVTS POUR EN
+      *    CONSTITUER LA PLAGE DE CLES ET LE NB ENRG (CF 7320), PUIS LE
+      *    REOUVRE POUR LE TRAITEMENT NORMAL A PARTIR DE 6020
+       6170-PRECTRL-CUR-MVTS-DEB.
+           MOVE SPACES                     TO WS-CTRL-CPTE-DEB-ACT.
+           MOVE SPACES                     TO WS-CTRL-CPTE-FIN-ACT.
+           MOVE ZERO                       TO WS-CTRL-NB-ENRG-ACT.
+           PERFORM 6180-PRECTRL-READ-DEB
+              THRU 6180-PRECTRL-READ-FIN
+             UNTIL MVTS-FIN.
+           PERFORM 6010-CLOSE-CUR-MVTS-DEB
+              THRU 6010-CLOSE-CUR-MVTS-FIN.
+           PERFORM 6000-OPEN-CUR-MVTS-DEB
+              THRU 6000-OPEN-CUR-MVTS-FIN.
+       6170-PRECTRL-CUR-MVTS-FIN.
+           EXIT.
+      *    LECTURE ELEMENTAIRE DU PRE-CONTROLE (SERT AU COMPTAGE SEUL)
+       6180-PRECTRL-READ-DEB.
+           EXEC SQL FETCH CUR-MVTS
+                    INTO :NUMCPTE,
+                         :DMVTS,
+                         :CMVTS,
+                         :MTMVTS
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-MVTS-SQLCODE.
+           IF NOT MVTS-OK AND NOT MVTS-FIN
+              DISPLAY 'ERREUR LECTURE CURSEUR MVTS : ' WS-MVTS-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF MVTS-OK
+              ADD     1                    TO WS-CTRL-NB-ENRG-ACT
+              IF WS-CTRL-NB-ENRG-ACT = 1
+                 MOVE NUMCPTE              TO WS-CTRL-CPTE-DEB-ACT
+              END-IF
+              MOVE NUMCPTE                 TO WS-CTRL-CPTE-FIN-ACT
+           END-IF.
+       6180-PRECTRL-READ-FIN.
+           EXIT.
+      * DEBUT GESTION CHECKPOINT/RESTART
+      *    RELIT L'HISTORIQUE DE CHECKPOINT POUR DETECTER UNE REPRISE
+       6190-OPEN-F-CKPT-I-DEB.
+           OPEN INPUT F-CKPT.
+           IF NOT CKPT-NOT-FOUND AND NOT CKPT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CKPT-OK
+              PERFORM 6200-READ-F-CKPT-DEB
+                 THRU 6200-READ-F-CKPT-FIN
+                UNTIL CKPT-FIN
+              CLOSE F-CKPT
+           END-IF.
+           IF WS-CKPT-LAST-CPTE NOT = SPACES
+              MOVE 1                       TO WS-FLAG-RESTART
+           END-IF.
+       6190-OPEN-F-CKPT-I-FIN.
+           EXIT.
+       6200-READ-F-CKPT-DEB.
+           READ F-CKPT INTO WS-ENRG-F-CKPT.
+           IF NOT (CKPT-OK OR CKPT-FIN)
+              DISPLAY 'PROBLEMME LECTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CKPT-OK
+              MOVE WS-CKPT-CPTE            TO WS-CKPT-LAST-CPTE
+           END-IF.
+       6200-READ-F-CKPT-FIN.
+           EXIT.
+      *    OUVRE LE FICHIER DE CHECKPOINT POUR Y TRACER LA PROGRESSION
+       6210-OPEN-F-CKPT-O-DEB.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-CKPT
+           ELSE
+              OPEN OUTPUT F-CKPT
+           END-IF.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6210-OPEN-F-CKPT-O-FIN.
+           EXIT.
+       6220-WRITE-F-CKPT-DEB.
+           MOVE WS-CKPT-LAST-CPTE          TO WS-CKPT-CPTE.
+           MOVE WS-ENRG-F-CKPT              TO FS-ENRG-F-CKPT.
+           WRITE FS-ENRG-F-CKPT.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEMME ECRITURE FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *    COMMIT DE LA TRANCHE DE MOUVEMENTS DEJA APPLIQUEE A TCPTES
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+       6220-WRITE-F-CKPT-FIN.
+           EXIT.
+       6230-CLOSE-F-CKPT-DEB.
+           CLOSE F-CKPT.
+           IF NOT CKPT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CKPT'
+              DISPLAY 'VALEUR DU FS= ' WS-FS-CKPT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6230-CLOSE-F-CKPT-FIN.
+           EXIT.
+      *    SUR REPRISE, SAUTE LES COMPTES DEJA TRAITES AU RUN PRECEDENT
+       6240-SKIP-RESTART-DEB.
+           IF WS-FLAG-RESTART = 1
+              PERFORM 6020-READ-CUR-MVTS-DEB
+                 THRU 6020-READ-CUR-MVTS-FIN
+                UNTIL MVTS-FIN
+                   OR NUMCPTE > WS-CKPT-LAST-CPTE
+           END-IF.
+       6240-SKIP-RESTART-FIN.
+           EXIT.
+      * FIN GESTION CHECKPOINT/RESTART
        6030-OPEN-F-ETAT-CLI-S-DEB.
-           OPEN OUTPUT F-ETAT-CLI-S.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-ETAT-CLI-S
+           ELSE
+              OPEN OUTPUT F-ETAT-CLI-S
+           END-IF.
            IF NOT CLI-OK
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-CLI-S'
               DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-CLI-S
@@ -611,7 +921,11 @@
        6030-OPEN-F-ETAT-CLI-S-FIN.
            EXIT.
        6040-OPEN-F-ETAT-ANO-S-DEB.
-           OPEN OUTPUT F-ETAT-ANO-S.
+           IF WS-FLAG-RESTART = 1
+              OPEN EXTEND F-ETAT-ANO-S
+           ELSE
+              OPEN OUTPUT F-ETAT-ANO-S
+           END-IF.
            IF NOT ANO-OK
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER F-ETAT-ANO-S'
               DISPLAY 'VALEUR DU FS= ' WS-FS-ETAT-ANO-S
@@ -713,6 +1027,41 @@
            MOVE WS-DB2-DATE             TO DMJCPTES.
        7080-SOLD-STAND-FIN.
            EXIT.
+      *SIGNALE EN ANOMALIE TOUT COMPTE PASSANT A DECOUVERT
+       7085-CHECK-SOLDE-NEG-DEB.
+           IF WS-NEW-SOLD < 0
+              IF WS-NB-ANO = 0 AND WS-NB-SOLDE-NEG = 0
+                               AND WS-NB-CLOTURE-NZ = 0
+                 PERFORM 8060-HEADER-ANO-DEB
+                    THRU 8060-HEADER-ANO-FIN
+              END-IF
+              ADD     1                    TO WS-NB-SOLDE-NEG
+              MOVE NUMCPTES                TO WS-LANO-NUMCPT-ED
+              MOVE 'SOLDE NEG'             TO WS-LANO-CODEMVT-ED
+              MOVE WS-NEW-SOLD             TO WS-LANO-MONTANT-ED
+              PERFORM 8130-L-ETAT-ANO-S-DEB
+                 THRU 8130-L-ETAT-ANO-S-FIN
+           END-IF.
+       7085-CHECK-SOLDE-NEG-FIN.
+           EXIT.
+      *SIGNALE EN ANOMALIE TOUTE CLOTURE DE COMPTE DONT LE SOLDE
+      *IMMEDIATEMENT AVANT FERMETURE N'EST PAS NUL
+       7086-CHECK-SOLDE-CLOTURE-DEB.
+           IF WS-FLAG-CLOSE = 1 AND WS-NEW-SOLD NOT = 0
+              IF WS-NB-ANO = 0 AND WS-NB-SOLDE-NEG = 0
+                               AND WS-NB-CLOTURE-NZ = 0
+                 PERFORM 8060-HEADER-ANO-DEB
+                    THRU 8060-HEADER-ANO-FIN
+              END-IF
+              ADD     1                    TO WS-NB-CLOTURE-NZ
+              MOVE NUMCPTES                TO WS-LANO-NUMCPT-ED
+              MOVE 'SOLDE CLOT'            TO WS-LANO-CODEMVT-ED
+              MOVE WS-NEW-SOLD             TO WS-LANO-MONTANT-ED
+              PERFORM 8130-L-ETAT-ANO-S-DEB
+                 THRU 8130-L-ETAT-ANO-S-FIN
+           END-IF.
+       7086-CHECK-SOLDE-CLOTURE-FIN.
+           EXIT.
       *CALCULE TRAITMENT CODE R
        7040-CALC-R-DEB.
            COMPUTE WS-CUM-DEB = WS-CUM-DEB + MTMVTS.
@@ -746,6 +1095,23 @@
            MOVE DMVTS                   TO WS-DB2-DATE.
        7060-CALC-D-FIN.
            EXIT.
+      *CALCULE TRAITMENT CODE INTERET/AGIOS (SIGNE PORTE PAR MTMVTS)
+       7065-CALC-I-DEB.
+           ADD     1                    TO WS-NB-INTERET.
+           ADD     1                    TO WS-LIGNE-COUNT.
+           IF MTMVTS >= 0
+              COMPUTE WS-CUM-CRED = WS-CUM-CRED + MTMVTS
+              MOVE MTMVTS               TO WS-LETAT-OP-CREDIT-ED
+              MOVE ZERO                 TO WS-LETAT-OP-DEBIT-ED
+           ELSE
+              COMPUTE WS-CUM-DEB = WS-CUM-DEB - MTMVTS
+              COMPUTE WS-LETAT-OP-DEBIT-ED = 0 - MTMVTS
+              MOVE ZERO                 TO WS-LETAT-OP-CREDIT-ED
+           END-IF.
+           MOVE 'INTERETS/AGIOS'        TO WS-LETAT-OP-LIB-ED.
+           MOVE DMVTS                   TO WS-DB2-DATE.
+       7065-CALC-I-FIN.
+           EXIT.
       *CALCULE TRAITMENT CODE ERREUR
        7070-CALC-OTHER-DEB.
            COMPUTE WS-RENDU-CUM-ANO = WS-RENDU-CUM-ANO + MTMVTS.
@@ -795,7 +1161,7 @@
       *PREPARE L ENREGITREMENT A ECRIRE
        7110-CALC-RENDU-EXEC-DEB.
            COMPUTE WS-NB-MVT = WS-NB-RETRAIT + WS-NB-DEP + WS-NB-CB
-                   + WS-NB-ANO + WS-NB-CLOSE.
+                   + WS-NB-INTERET + WS-NB-ANO + WS-NB-CLOSE.
            MOVE WS-NB-RETRAIT           TO WS-LCRE-RET-TOT-ED.
            MOVE WS-NB-CLI               TO WS-LCRE-CPT-TRT-TOT-ED.
            MOVE WS-NB-DEP               TO WS-LCRE-DEP-TOT-ED.
@@ -803,6 +1169,7 @@
            MOVE WS-NB-CLI-STAND         TO WS-LCRE-CPT-STD-TOT-ED.
            MOVE WS-NB-CLI-CLOSE         TO WS-LCRE-CPT-CLR-TOT-ED.
            MOVE WS-NB-CB                TO WS-LCRE-CBS-TOT-ED.
+           MOVE WS-NB-INTERET           TO WS-LCRE-INTERET-TOT-ED.
            MOVE WS-NB-ANO               TO WS-LCRE-ANOM-TOT-ED.
            MOVE WS-NB-MVT               TO WS-LCRE-MVTS-TOT-ED.
        7110-CALC-RENDU-EXEC-FIN.
@@ -852,6 +1219,17 @@
            MOVE WS-NEW-SOLD             TO WS-LETAT-SOLD-ED.
        7220-PREP-NEW-SOLD-FIN.
            EXIT.
+      *PREPARE LA LIGNE DE SOLDE D'UNE CLOTURE DE COMPTE - MONTRE LE
+      *SOLDE TEL QU'IL ETAIT IMMEDIATEMENT AVANT LA FERMETURE
+       7225-PREP-CLOSE-SOLD-DEB.
+           MOVE 'TOTAL DES OPERATIONS'
+                                        TO WS-LETAT-TOT-LIB-ED.
+           MOVE 'SOLDE AVANT CLOTURE'  TO WS-LETAT-LIB-ED.
+           MOVE WS-CUM-CRED             TO WS-LETAT-TOTCR-ED.
+           MOVE WS-CUM-DEB              TO WS-LETAT-TOTDB-ED.
+           MOVE WS-NEW-SOLD             TO WS-LETAT-SOLD-ED.
+       7225-PREP-CLOSE-SOLD-FIN.
+           EXIT.
        7260-PREP-INTER-SOLD-DEB.
            MOVE 'SOUS TOTAL DES OPERATIONS'
                                         TO WS-LETAT-TOT-LIB-ED.
@@ -897,6 +1275,35 @@
            ADD     1                    TO WS-NB-CLI-CLOSE.
        7300-COUNT-CLOSE-FIN.
            EXIT.
+      *    DECLENCHE UN CHECKPOINT TOUS LES WS-CKPT-INTERVAL COMPTES
+       7310-CALC-CKPT-DEB.
+           MOVE WS-NUM-KEY                 TO WS-CKPT-LAST-CPTE.
+           ADD     1                       TO WS-CKPT-COUNT.
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+              PERFORM 6220-WRITE-F-CKPT-DEB
+                 THRU 6220-WRITE-F-CKPT-FIN
+              MOVE ZERO                    TO WS-CKPT-COUNT
+           END-IF.
+       7310-CALC-CKPT-FIN.
+           EXIT.
+      *    COMPARE LA PLAGE DE CLES ET LE NB ENRG DE LA TABLE TMVTS
+      *    COURANTE A CEUX DU RUN PRECEDENT (WS-ENRG-F-CTRL-MVT) POUR
+      *    DETECTER UN EXTRACT DEJA TRAITE RESOUMIS PAR ERREUR
+       7320-CONTROLE-DOUBLON-DEB.
+           IF WS-FLAG-RESTART = 0 AND WS-FLAG-CTRL-TROUVE = 1
+              IF WS-CTRL-CPTE-DEB-ACT = WS-CTRL-CPTE-DEB
+                 AND WS-CTRL-CPTE-FIN-ACT = WS-CTRL-CPTE-FIN
+                 AND WS-CTRL-NB-ENRG-ACT = WS-CTRL-NB-ENRG
+                 DISPLAY 'TABLE TMVTS IDENTIQUE AU RUN PRECEDENT'
+                 DISPLAY 'PLAGE CLE DEBUT   = ' WS-CTRL-CPTE-DEB-ACT
+                 DISPLAY 'PLAGE CLE FIN     = ' WS-CTRL-CPTE-FIN-ACT
+                 DISPLAY 'NB ENREGISTREMENTS= ' WS-CTRL-NB-ENRG-ACT
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       7320-CONTROLE-DOUBLON-FIN.
+           EXIT.
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
       *---------------------------------------------------------------*
@@ -1122,6 +1529,7 @@
            DISPLAY WS-LCRE-RET-ED.
            DISPLAY WS-LCRE-CBS-ED.
            DISPLAY WS-LCRE-DEP-ED.
+           DISPLAY WS-LCRE-INTERET-ED.
            DISPLAY WS-LCRE-ASTER.
        8999-STATISTIQUES-FIN.
            EXIT.
