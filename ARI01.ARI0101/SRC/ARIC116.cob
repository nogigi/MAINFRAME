@@ -0,0 +1,634 @@
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC116                                   *
+      *  NOM DU REDACTEUR : BAUDELET WILLIAM                          *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 13/09/2024                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      * PROGRAMME DE GESTION DU MENU 5                                *
+      * CREATION OU MODIFICATION D'UN ARTICLE (ART0101) A PARTIR DU   *
+      * CODE SAISI EN MCODE : SI LE CODE N'EXISTE PAS, L'ARTICLE EST  *
+      * CREE (WRITE), SI LE CODE EXISTE DEJA, L'ARTICLE EST MODIFIE   *
+      * (REWRITE - LA TABLE DES LOTS EXISTANTE EST CONSERVEE, CETTE   *
+      * TRANSACTION NE GERE PAS LA SAISIE DES LOTS). LE CODE          *
+      * CATEGORIE ET LE CODE FOURNISSEUR SAISIS SONT VALIDES CONTRE   *
+      * LES FICHIERS MAITRES CATG0101 ET FOUR0101 AVANT ECRITURE.     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 13/09/2024    § CREATION DU PROGRAMME - CREATION/MODIF ARTICLE*
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC116.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * VARIABLES DE LA MAP (REUTILISATION DE LA MAP ARIN112)
+           COPY ARIN112.
+      * VARIABLE MSG
+           COPY TABMSG.
+      * VARIABLE COMMAREA
+           COPY COMMAREA.
+      * DESCRIPTION ENREGISTREMENT ARTICLE
+           COPY ARTICLE.
+      * DESCRIPTION ENREGISTREMENT CATEGORIE
+           COPY CATEGORIE.
+      * DESCRIPTION ENREGISTREMENT FOURNISSEUR
+           COPY FOURNISS.
+      * DESCRIPTION ENREGISTREMENT JOURNAL DES MOUVEMENTS ARTICLE
+           COPY ARTJRNL.
+      * DESCRIPTION ENREGISTREMENT HISTORIQUE MVT QUANTITE ARTICLE
+           COPY ARTMVTS.
+      *GESTION DATE
+       01 WS-DATEJ                     PIC X(10).
+      *
+       01 WS-DATE-CICS                 PIC S9(15)     COMP-3.
+      *VARIABLE GESTION CICS
+       01 WS-RESP                      PIC S9(4)      COMP.
+       01 WS-MAP                       PIC X(7)       VALUE 'ARIM112'.
+       01 WS-MAPSET                    PIC X(7)       VALUE 'ARIN112'.
+       01 WS-MSG-ERR                   PIC X(80).
+      *SWITCH EXISTENCE ARTICLE
+       01 WS-FS-ARTICLE                PIC X.
+          88 ARTICLE-EXISTE                    VALUE '0'.
+          88 ARTICLE-N-EXISTE-PAS              VALUE '1'.
+      *QUANTITE EN STOCK AVANT MISE A JOUR, POUR DETECTER UNE RECEPTION
+       01 WS-AMVT-QTE-AVANT            PIC 9(6).
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01 DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *---------------------------------------------------------------*
+      *   COMPOSANT PRINCIPAL    0000                                 *
+      *---------------------------------------------------------------*
+       0000-PROGRAMME-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7140-INIT-COMMAREA-DEB
+              THRU 7140-INIT-COMMAREA-FIN.
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                  PERFORM 1000-INIT-SCREEN-DEB
+                     THRU 1000-INIT-SCREEN-FIN
+               WHEN AFF-MAP
+                  PERFORM 1010-N-FOIS-DEB
+                     THRU 1010-N-FOIS-FIN
+           END-EVALUATE.
+           PERFORM 9999-FIN-RTRANSID-DEB
+              THRU 9999-FIN-RTRANSID-FIN.
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1000       *
+      *---------------------------------------------------------------*
+       1000-INIT-SCREEN-DEB.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+      * ARRIVEE SUR PROPOSITION DE CREATION (CODE INCONNU EN ARIC112)
+           IF CREA-ART-DEMANDE
+              PERFORM 7100-PREREMPLIR-CODE-DEB
+                 THRU 7100-PREREMPLIR-CODE-FIN
+           END-IF.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       1000-INIT-SCREEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   1010       *
+      *---------------------------------------------------------------*
+       1010-N-FOIS-DEB.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+               PERFORM 2020-PF3-DEB
+                  THRU 2020-PF3-FIN
+               WHEN DFHENTER
+               PERFORM 2000-ENTER-DEB
+                  THRU 2000-ENTER-FIN
+               WHEN DFHCLEAR
+               PERFORM 2010-CLEAR-DEB
+                  THRU 2010-CLEAR-FIN
+               WHEN OTHER
+               PERFORM 2030-OTHER-DEB
+                  THRU 2030-OTHER-FIN
+           END-EVALUATE.
+       1010-N-FOIS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2000       *
+      *---------------------------------------------------------------*
+      * GESTION INPUT :  ENTER                                        *
+      *---------------------------------------------------------------*
+       2000-ENTER-DEB.
+           PERFORM 6010-INPUT-START-DEB
+              THRU 6010-INPUT-START-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           IF WS-RESP = DFHRESP(MAPFAIL) OR MCODEO = SPACE
+                  PERFORM 3000-MAPFAIL-DEB
+                     THRU 3000-MAPFAIL-FIN
+           ELSE
+                  PERFORM 3010-CHOIX-OK-DEB
+                     THRU 3010-CHOIX-OK-FIN
+           END-IF.
+       2000-ENTER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2010       *
+      *---------------------------------------------------------------*
+       2010-CLEAR-DEB.
+           PERFORM 7000-INIT-MAP-DEB
+              THRU 7000-INIT-MAP-FIN.
+           PERFORM 7010-INIT-DATE-DEB
+              THRU 7010-INIT-DATE-FIN.
+           PERFORM 7020-INIT-TEXT-DEB
+              THRU 7020-INIT-TEXT-FIN.
+           PERFORM 7040-MSG-CLEAR-DEB
+              THRU 7040-MSG-CLEAR-FIN.
+           PERFORM 6000-SEND-MAP-DEB
+              THRU 6000-SEND-MAP-FIN.
+       2010-CLEAR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2020       *
+      *---------------------------------------------------------------*
+       2020-PF3-DEB.
+           PERFORM 7170-RETURN-PGM-1-DEB
+              THRU 7170-RETURN-PGM-1-FIN.
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+       2020-PF3-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   2030       *
+      *---------------------------------------------------------------*
+       2030-OTHER-DEB.
+           PERFORM 7030-MSG-OTHER-2000-DEB
+              THRU 7030-MSG-OTHER-2000-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       2030-OTHER-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3000       *
+      *---------------------------------------------------------------*
+       3000-MAPFAIL-DEB.
+           PERFORM 7050-MSG-CHAMP-VIDE-DEB
+              THRU 7050-MSG-CHAMP-VIDE-FIN.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3000-MAPFAIL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3010       *
+      *---------------------------------------------------------------*
+      * CONTROLE CATEGORIE PUIS FOURNISSEUR AVANT ECRITURE            *
+      *---------------------------------------------------------------*
+       3010-CHOIX-OK-DEB.
+           MOVE MCATEGO                           TO WS-CATEG-CODE.
+           PERFORM 6040-READ-CATEG-DEB
+              THRU 6040-READ-CATEG-FIN.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-MSG(5)                       TO MMSGO
+           ELSE
+              MOVE MFOURO                          TO WS-FOUR-CODE
+              PERFORM 6050-READ-FOUR-DEB
+                 THRU 6050-READ-FOUR-FIN
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE WS-MSG(4)                    TO MMSGO
+              ELSE
+                 PERFORM 3020-WRITE-OR-REWRITE-DEB
+                    THRU 3020-WRITE-OR-REWRITE-FIN
+              END-IF
+           END-IF.
+           PERFORM 6020-SEND-MAP-DATAONLY-DEB
+              THRU 6020-SEND-MAP-DATAONLY-FIN.
+       3010-CHOIX-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME   3020       *
+      *---------------------------------------------------------------*
+      * DETERMINE SI L'ARTICLE EXISTE DEJA PUIS CREE OU MODIFIE       *
+      *---------------------------------------------------------------*
+       3020-WRITE-OR-REWRITE-DEB.
+           MOVE MCODEO                            TO WS-ART-CODE.
+           PERFORM 6030-READ-ART-DEB
+              THRU 6030-READ-ART-FIN.
+           IF ARTICLE-N-EXISTE-PAS
+              MOVE LOW-VALUE                       TO WS-JRN-AVANT
+              PERFORM 7060-INIT-NOUVEL-ART-DEB
+                 THRU 7060-INIT-NOUVEL-ART-FIN
+              MOVE ZERO                            TO WS-AMVT-QTE-AVANT
+           ELSE
+              MOVE WS-ART-ENR                      TO WS-JRN-AVANT
+              MOVE WS-ART-QTE                      TO WS-AMVT-QTE-AVANT
+           END-IF.
+           PERFORM 7070-MAJ-ART-DEPUIS-MAP-DEB
+              THRU 7070-MAJ-ART-DEPUIS-MAP-FIN.
+           IF ARTICLE-N-EXISTE-PAS
+              PERFORM 6060-WRITE-ART-DEB
+                 THRU 6060-WRITE-ART-FIN
+              MOVE WS-MSG(7)                       TO MMSGO
+              SET JRN-CREATION                     TO TRUE
+           ELSE
+              PERFORM 6070-REWRITE-ART-DEB
+                 THRU 6070-REWRITE-ART-FIN
+              MOVE WS-MSG(8)                       TO MMSGO
+              SET JRN-MODIFICATION                 TO TRUE
+           END-IF.
+           MOVE WS-ART-ENR                         TO WS-JRN-APRES.
+           PERFORM 6080-WRITE-JRNL-ART-DEB
+              THRU 6080-WRITE-JRNL-ART-FIN.
+           IF WS-ART-QTE > WS-AMVT-QTE-AVANT
+              SET AMVT-RECEPTION                   TO TRUE
+              PERFORM 6090-WRITE-AMVT-ART-DEB
+                 THRU 6090-WRITE-AMVT-ART-FIN
+           END-IF.
+       3020-WRITE-OR-REWRITE-FIN.
+           EXIT.
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+       6000-SEND-MAP-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASE
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE "6000 ERREUR SEND MAP"      TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-SEND-MAP-FIN.
+           EXIT.
+       6010-INPUT-START-DEB.
+           EXEC CICS
+              RECEIVE MAP     (WS-MAP)
+                      MAPSET  (WS-MAPSET)
+                      INTO    (ARIM112I)
+                      RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = (DFHRESP(NORMAL) AND DFHRESP(MAPFAIL))
+                MOVE '6010 - ERREUR RECEVE MAP'  TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-INPUT-START-FIN.
+           EXIT.
+       6020-SEND-MAP-DATAONLY-DEB.
+           EXEC CICS
+                SEND MAP     (WS-MAP)
+                     MAPSET  (WS-MAPSET)
+                     FROM    (ARIM112O)
+                     ERASEAUP
+                     DATAONLY
+                     RESP    (WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6020 - ERREUR SEND MAP DATAONLY'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-SEND-MAP-DATAONLY-FIN.
+           EXIT.
+       6030-READ-ART-DEB.
+           EXEC CICS
+               READ FILE('ART0101')
+                    RIDFLD(WS-ART-CODE)
+                    INTO(WS-ART-ENR)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET ARTICLE-EXISTE                  TO TRUE
+           ELSE
+              SET ARTICLE-N-EXISTE-PAS            TO TRUE
+           END-IF.
+       6030-READ-ART-FIN.
+           EXIT.
+       6040-READ-CATEG-DEB.
+           EXEC CICS
+               READ FILE('CATG0101')
+                    RIDFLD(WS-CATEG-CODE)
+                    INTO(WS-CATEG-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6040 - ERREUR CICS READ CATG0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-CATEG-FIN.
+           EXIT.
+       6050-READ-FOUR-DEB.
+           EXEC CICS
+               READ FILE('FOUR0101')
+                    RIDFLD(WS-FOUR-CODE)
+                    INTO(WS-FOUR-ENR)
+                    RESP(WS-RESP)
+           END-EXEC.
+           IF NOT (WS-RESP = DFHRESP(NORMAL) OR DFHRESP(NOTFND))
+                MOVE '6050 - ERREUR CICS READ FOUR0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-READ-FOUR-FIN.
+           EXIT.
+       6060-WRITE-ART-DEB.
+           EXEC CICS
+               WRITE FILE('ART0101')
+                     RIDFLD(WS-ART-CODE)
+                     FROM(WS-ART-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6060 - ERREUR CICS WRITE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-WRITE-ART-FIN.
+           EXIT.
+       6070-REWRITE-ART-DEB.
+           EXEC CICS
+               REWRITE FILE('ART0101')
+                       FROM(WS-ART-ENR)
+                       RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6070 - ERREUR CICS REWRITE ART0101'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-REWRITE-ART-FIN.
+           EXIT.
+       6080-WRITE-JRNL-ART-DEB.
+           PERFORM 7080-INIT-JRNL-DEB
+              THRU 7080-INIT-JRNL-FIN.
+           EXEC CICS
+               WRITE FILE('ARTJRNL')
+                     FROM(WS-JRN-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6080 - ERREUR CICS WRITE ARTJRNL'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-WRITE-JRNL-ART-FIN.
+           EXIT.
+       6090-WRITE-AMVT-ART-DEB.
+           PERFORM 7090-INIT-AMVT-DEB
+              THRU 7090-INIT-AMVT-FIN.
+           EXEC CICS
+               WRITE FILE('ARTMVTS')
+                     FROM(WS-AMVT-ENR)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE '6090 - ERREUR CICS WRITE ARTMVTS'
+                                                 TO WS-MSG-ERR
+                PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-WRITE-AMVT-ART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+       7000-INIT-MAP-DEB.
+            MOVE DFHCOMMAREA                     TO WS-COMMAREA.
+            MOVE LOW-VALUE                       TO ARIM112O.
+       7000-INIT-MAP-FIN.
+           EXIT.
+       7010-INIT-DATE-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-DATEJ)
+                          DATESEP
+           END-EXEC.
+       7010-INIT-DATE-FIN.
+           EXIT.
+       7020-INIT-TEXT-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE EIBTRNID                         TO MTRANO.
+           MOVE EIBTRMID                         TO MTERMO.
+           MOVE WS-MSG(3)                        TO MMSGO.
+           MOVE 'M'                              TO WS-TAFF.
+           MOVE WS-DATEJ                         TO MDATEO.
+       7020-INIT-TEXT-FIN.
+           EXIT.
+       7030-MSG-OTHER-2000-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(1)                        TO MMSGO.
+       7030-MSG-OTHER-2000-FIN.
+           EXIT.
+       7040-MSG-CLEAR-DEB.
+           MOVE WS-MSG(2)                        TO MMSGO.
+       7040-MSG-CLEAR-FIN.
+           EXIT.
+       7050-MSG-CHAMP-VIDE-DEB.
+           MOVE EIBTASKN                         TO MTASKO.
+           MOVE WS-MSG(6)                        TO MMSGO.
+       7050-MSG-CHAMP-VIDE-FIN.
+           EXIT.
+       7060-INIT-NOUVEL-ART-DEB.
+           MOVE LOW-VALUE                        TO WS-ART-ENR.
+           MOVE ZERO                             TO WS-ART-NB-LOT.
+       7060-INIT-NOUVEL-ART-FIN.
+           EXIT.
+       7070-MAJ-ART-DEPUIS-MAP-DEB.
+           MOVE MCODEO                           TO WS-ART-CODE.
+           MOVE MLIBELO                          TO WS-ART-LIBEL.
+           MOVE MCATEGO                          TO WS-ART-CATEG.
+           MOVE MFOURO                           TO WS-ART-FOU.
+           MOVE MAPPROO                          TO WS-ART-DELAI.
+           MOVE MQTSTKO                          TO WS-ART-QTE.
+           MOVE MQTALEO                          TO WS-ART-ALERT.
+       7070-MAJ-ART-DEPUIS-MAP-FIN.
+           EXIT.
+       7140-INIT-COMMAREA-DEB.
+           MOVE DFHCOMMAREA                      TO WS-COMMAREA.
+           MOVE SPACE                            TO MMSGO.
+       7140-INIT-COMMAREA-FIN.
+           EXIT.
+       7170-RETURN-PGM-1-DEB.
+           MOVE '1'                              TO WS-AIG.
+       7170-RETURN-PGM-1-FIN.
+           EXIT.
+       7080-INIT-JRNL-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-JRN-DATE)
+                          TIME     (WS-JRN-HEURE)
+           END-EXEC.
+           MOVE EIBTRMID                          TO WS-JRN-TERM.
+           MOVE EIBTASKN                          TO WS-JRN-TASK.
+           MOVE 'ARIC116'                         TO WS-JRN-PROG.
+           MOVE WS-ART-CODE                       TO WS-JRN-CODE.
+       7080-INIT-JRNL-FIN.
+           EXIT.
+       7090-INIT-AMVT-DEB.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-DATE-CICS)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME  (WS-DATE-CICS)
+                          YYYYMMDD (WS-AMVT-DATE)
+                          TIME     (WS-AMVT-HEURE)
+           END-EXEC.
+           MOVE WS-ART-CODE                       TO WS-AMVT-ART-CODE.
+           COMPUTE WS-AMVT-QTE = WS-ART-QTE - WS-AMVT-QTE-AVANT.
+           MOVE WS-ART-QTE                        TO WS-AMVT-SOLDE.
+           MOVE EIBTRMID                          TO WS-AMVT-TERM.
+           MOVE EIBTASKN                          TO WS-AMVT-TASK.
+       7090-INIT-AMVT-FIN.
+           EXIT.
+      * PREREMPLIT MCODE AVEC LE CODE PROPOSE PAR ARIC112 ET DESARME
+      * LA PROPOSITION (UNE SEULE UTILISATION)
+       7100-PREREMPLIR-CODE-DEB.
+           MOVE WS-CODE                          TO MCODEO.
+           SET CREA-ART-NEANT                    TO TRUE.
+       7100-PREREMPLIR-CODE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG(26))
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+       9999-ERREUR-PROGRAMME-DEB.
+           EXEC CICS SEND
+                     FROM (WS-MSG-ERR)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+       9000-APPEL-SPG-DEB.
+           EXEC CICS XCTL PROGRAM('ARIC111')
+          END-EXEC.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+       9999-ABEND-PRG-DEB.
+           EXEC CICS ABEND
+                     NODUMP
+           END-EXEC.
+       9999-ABEND-PRG-FIN.
+           EXIT.
